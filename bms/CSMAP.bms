@@ -0,0 +1,109 @@
+*ASM XOPTS(CICS)
+***********************************************************************
+*                                                                     *
+* CSMAP - BMS mapset for the credit card application progress        *
+*         screen used by the ACCA and SCCA transactions.              *
+*                                                                     *
+*         Replaces the bare EXEC CICS SEND TEXT line previously       *
+*         written by PRINT-TEXT-TO-SCREEN (see ASYNCPNT.cbl and       *
+*         SEQPNT.cbl) with a labelled map - one line per child        *
+*         transaction, an overall result line, and a PF3-to-exit      *
+*         key line.                                                   *
+*                                                                     *
+***********************************************************************
+CSMAP    DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET),                                    X
+               TERM=3270-2
+*
+CSMAP1   DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                             X
+               LENGTH=34,                                              X
+               ATTRB=(ASKIP,BRT),                                      X
+               INITIAL='CREDIT CARD APPLICATION - PROGRESS'
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=8,                                               X
+               ATTRB=ASKIP,                                            X
+               INITIAL='PROGRAM:'
+PROG     DFHMDF POS=(3,10),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(ASKIP,FSET)
+*
+         DFHMDF POS=(4,1),                                             X
+               LENGTH=8,                                               X
+               ATTRB=ASKIP,                                            X
+               INITIAL='ACCOUNT:'
+ACCT     DFHMDF POS=(4,10),                                            X
+               LENGTH=4,                                               X
+               ATTRB=(ASKIP,FSET)
+*
+         DFHMDF POS=(6,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='CREDIT CHECK....'
+T1S      DFHMDF POS=(6,20),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(ASKIP,FSET)
+*
+         DFHMDF POS=(7,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='CUSTOMER NAME...'
+T2S      DFHMDF POS=(7,20),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(ASKIP,FSET)
+*
+         DFHMDF POS=(8,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='CUSTOMER ADDR...'
+T3S      DFHMDF POS=(8,20),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(ASKIP,FSET)
+*
+         DFHMDF POS=(9,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='VIP STATUS......'
+T4S      DFHMDF POS=(9,20),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(ASKIP,FSET)
+*
+         DFHMDF POS=(10,1),                                            X
+               LENGTH=16,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='DATABASE UPDATE.'
+T5S      DFHMDF POS=(10,20),                                           X
+               LENGTH=1,                                               X
+               ATTRB=(ASKIP,FSET)
+*
+         DFHMDF POS=(11,1),                                            X
+               LENGTH=16,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='EMPLOYMENT......'
+T6S      DFHMDF POS=(11,20),                                           X
+               LENGTH=1,                                               X
+               ATTRB=(ASKIP,FSET)
+*
+         DFHMDF POS=(13,1),                                            X
+               LENGTH=7,                                               X
+               ATTRB=ASKIP,                                            X
+               INITIAL='RESULT:'
+RES      DFHMDF POS=(13,10),                                           X
+               LENGTH=7,                                               X
+               ATTRB=(ASKIP,BRT,FSET)
+*
+         DFHMDF POS=(24,1),                                            X
+               LENGTH=8,                                               X
+               ATTRB=ASKIP,                                            X
+               INITIAL='PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
+         END
