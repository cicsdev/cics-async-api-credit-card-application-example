@@ -0,0 +1,75 @@
+      ******************************************************************
+      *  AUDIT
+      *
+      * Record layout for the AUDIT trail file - one record is
+      * appended by ASYNCPNT/SEQPNT at the end of every credit card
+      * application run, so there is a durable record of what
+      * happened for compliance and support purposes.
+      *
+      * AU-CUSTOMER-NAME-MASKED/AU-POSTCODE-MASKED carry only a
+      * partial name/postcode (see copy/PIIMASK.cpy) - the full
+      * CUSTOMER-NAME/CUSTOMER-ADDRESS-DATA never gets written here,
+      * so a non-privileged operator browsing the audit trail cannot
+      * recover either in full.
+      *
+      * AU-APPL-SEQ-NO distinguishes joint applicants against the
+      * same AU-CUST-NO - see APPL-SEQ-NO in ASYNCPNT.cbl/SEQPNT.cbl.
+      *
+      * AU-ADDRESS-FLAG is set to 'Y' whenever GETADDR could not
+      * verify the applicant's address (CUSTOMER-ADDR-VERIFIED = 'N'
+      * - see src/GETADDR.cbl), so an operator browsing the audit
+      * trail can pick out applications needing manual address review
+      * instead of the unverifiable address having been used silently.
+      *
+      * AU-ABUSE-FLAG is set to 'Y' by CHECK-APPLICATION-HISTORY when
+      * this run looks like a repeat application shortly after a
+      * decline on the same account, or like one of several recent
+      * applications from different accounts at the same address - see
+      * ASYNCPNT.cbl/SEQPNT.cbl. Informational only, the same as
+      * AU-ADDRESS-FLAG - it does not itself change AU-APPLICATION-
+      * RESULT.
+      *
+      * AU-RUN-DAYCOUNT is the CICS day count (see EXEC CICS
+      * FORMATTIME DAYCOUNT) for AU-RUN-DATE/AU-RUN-TIME, so a later
+      * run can work out how many days old this record is with plain
+      * subtraction instead of YYYYMMDD date arithmetic - the same
+      * CC-CHECKED-DAYCNT technique CSCACHE already uses.
+      *
+      * AU-NAME-LAST-UPDATED/AU-ADDR-LAST-UPDATED/AU-POLICY-LAST-
+      * UPDATED/AU-SPEND-LAST-UPDATED carry the CM-LAST-UPDATED/
+      * CA-LAST-UPDATED/PM-LAST-UPDATED/SM-LAST-UPDATED timestamps
+      * GETNAME/GETADDR/GETPOL/GETSPND read back off CUSTMAS/
+      * CUSTADDR/POLMAS/SPNDMAS, so the audit trail shows how current
+      * the cached data behind a decision was, not just when the
+      * decision itself ran. AU-POLICY-LAST-UPDATED/AU-SPEND-LAST-
+      * UPDATED stay blank for an already-known VIP, since CSSTATUS
+      * (and so GETPOL/GETSPND) is never called for one - see
+      * ASYNCPNT.cbl/SEQPNT.cbl.
+      *
+      * AU-DRY-RUN-FLAG is set to 'Y' when this run was made under
+      * the dry-run/simulation transaction (ACCD/SCCD) - the decision
+      * recorded here is real, but no UPDCSDB cache row or CUST360
+      * record was written for it, so batch jobs that key off the
+      * audit trail (CSEMBOSS in particular) must not act on it.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AU-CUST-NO            PIC X(4).
+           05  AU-APPL-SEQ-NO        PIC 9(1).
+           05  AU-SOURCE-PROGRAM     PIC X(8).
+           05  AU-RUN-DATE           PIC X(8).
+           05  AU-RUN-TIME           PIC X(8).
+           05  AU-CREDIT-SCORE       PIC X(3).
+           05  AU-CUSTOMER-IMPORTANCE PIC X(8).
+           05  AU-APPLICATION-RESULT PIC X(7).
+           05  AU-FAILED-STEP        PIC X(4).
+           05  AU-ELAPSED-TIME       PIC S9(8) COMP.
+           05  AU-CUSTOMER-NAME-MASKED PIC X(80).
+           05  AU-POSTCODE-MASKED    PIC X(10).
+           05  AU-ADDRESS-FLAG       PIC X(1).
+           05  AU-ABUSE-FLAG         PIC X(1).
+           05  AU-RUN-DAYCOUNT       PIC S9(8) COMP.
+           05  AU-NAME-LAST-UPDATED   PIC X(26).
+           05  AU-ADDR-LAST-UPDATED   PIC X(26).
+           05  AU-POLICY-LAST-UPDATED PIC X(26).
+           05  AU-SPEND-LAST-UPDATED  PIC X(26).
+           05  AU-DRY-RUN-FLAG        PIC X(1).
