@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  AUTHSUB
+      *
+      * Record layout for the AUTHSUB VSAM KSDS - the list of CICS
+      * user IDs authorized to submit a new credit card application
+      * via ACCA/SCCA, keyed on AS-USER-ID. Only consulted when
+      * CP-REQUIRE-SUBMIT-AUTH on CTLPARM is 'Y' - see
+      * copy/CTLPARM.cpy and each submitting program's
+      * CHECK-SUBMITTER-AUTHORIZED paragraph. The inquiry-only ACCQ
+      * transaction (src/ACCQUERY.cbl) does not check this file -
+      * looking up a past application stays open more broadly than
+      * submitting a new one.
+      ******************************************************************
+       01  AUTHSUB-RECORD.
+           05  AS-USER-ID          PIC X(8).
+           05  AS-AUTHORIZED-BY    PIC X(8).
+           05  AS-ADDED-DATE       PIC X(8).
+           05  FILLER              PIC X(20).
