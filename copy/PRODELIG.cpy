@@ -0,0 +1,41 @@
+      ******************************************************************
+      *  PRODELIG
+      *
+      * Shared per-product eligibility calculation. Included into the
+      * PROCEDURE DIVISION of ASYNCPNT and SEQPNT. Expects
+      * REQUESTED-PRODUCT (STD/GOLD/PLAT) and CUSTOMER-IMPORTANCE to
+      * already be set, and sets PRODUCT-ELIGIBILITY to ELIGIBLE or
+      * DECLINED, and SUGGESTED-PRODUCT to the requested product
+      * when eligible, or to the best product the applicant does
+      * qualify for when not.
+      ******************************************************************
+       EVALUATE-PRODUCT-ELIGIBILITY.
+           EVALUATE TRUE
+               WHEN REQUESTED-PRODUCT = 'PLAT'
+                   AND CUSTOMER-IMPORTANCE = 'PLATINUM'
+                   MOVE 'Y' TO PRODUCT-ELIGIBLE
+               WHEN REQUESTED-PRODUCT = 'GOLD'
+                   AND (CUSTOMER-IMPORTANCE = 'GOLD    '
+                     OR CUSTOMER-IMPORTANCE = 'PLATINUM')
+                   MOVE 'Y' TO PRODUCT-ELIGIBLE
+               WHEN REQUESTED-PRODUCT = 'STD '
+                   MOVE 'Y' TO PRODUCT-ELIGIBLE
+               WHEN OTHER
+                   MOVE 'N' TO PRODUCT-ELIGIBLE
+           END-EVALUATE
+
+           IF PRODUCT-ELIGIBLE = 'Y'
+               MOVE 'ELIGIBLE' TO PRODUCT-ELIGIBILITY
+               MOVE REQUESTED-PRODUCT TO SUGGESTED-PRODUCT
+           ELSE
+               MOVE 'DECLINED' TO PRODUCT-ELIGIBILITY
+               EVALUATE TRUE
+                   WHEN CUSTOMER-IMPORTANCE = 'PLATINUM'
+                       MOVE 'PLAT' TO SUGGESTED-PRODUCT
+                   WHEN CUSTOMER-IMPORTANCE = 'GOLD    '
+                       MOVE 'GOLD' TO SUGGESTED-PRODUCT
+                   WHEN OTHER
+                       MOVE 'STD ' TO SUGGESTED-PRODUCT
+               END-EVALUATE
+           END-IF
+           .
