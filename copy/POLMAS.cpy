@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  POLMAS
+      *
+      * Record layout for the policy master file POLMAS - the number
+      * of policies currently held by each customer, keyed on the
+      * 4 digit account number. Read by GETPOL.
+      ******************************************************************
+       01  POLMAS-RECORD.
+           05  PM-CUST-NO          PIC X(4).
+           05  PM-POLICY-COUNT     PIC 9(3).
+           05  PM-LAST-UPDATED     PIC X(26).
+           05  FILLER              PIC X(20).
