@@ -0,0 +1,22 @@
+      ******************************************************************
+      *  FXRATE
+      *
+      * Record layout for the foreign-exchange rate file FXRATE -
+      * one row per currency code, holding the rate to multiply an
+      * amount in that currency by to get the equivalent in USD, the
+      * reporting currency CALCULATE-IMPORTANCE's VIP-tier spend
+      * cutoffs are expressed in (see copy/IMPCALC.cpy). Keyed on the
+      * 3 character ISO currency code. Read by NORMALIZE-SPEND-CURRENCY
+      * - see copy/FXCONV.cpy - so GETSPND's spend figure (which can
+      * come back in any currency SPNDMAS holds it in, e.g. the GBP
+      * rows in ctl/SPNDMAS.seed.txt) is normalized before it is
+      * compared against a USD threshold.
+      *
+      * A real deployment would refresh this from a live rate feed;
+      * this environment has no route to one, so FXRATE stands in for
+      * it the same way CRDTBUR stands in for the credit bureau.
+      ******************************************************************
+       01  FXRATE-RECORD.
+           05  FX-CURRENCY-CODE    PIC X(3).
+           05  FX-RATE-TO-USD      PIC 9(3)V9(6).
+           05  FILLER              PIC X(20).
