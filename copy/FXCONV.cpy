@@ -0,0 +1,44 @@
+      ******************************************************************
+      *  FXCONV
+      *
+      * NORMALIZE-SPEND-CURRENCY - shared fragment, COPYed into the
+      * PROCEDURE DIVISION of every program that needs to bring
+      * SPEND-AMOUNT to a common currency before CALCULATE-IMPORTANCE
+      * (see copy/IMPCALC.cpy) compares it against a USD VIP-tier
+      * threshold. Expects SPEND-AMOUNT (PIC 9(7)V99) and
+      * SPEND-CURRENCY (PIC X(3), as returned by GETSPND) to already
+      * be set. FXRATE (see copy/FXRATE.cpy) is a CICS-owned VSAM file
+      * (defined in the FCT, not opened by this fragment) - the
+      * importing program must declare FXRATE-RESP (PIC S9(8) COMP)
+      * and COMMAND-RESP2 (PIC S9(8) COMP) in WORKING-STORAGE, and
+      * PERFORM LOG-CICS-ERROR must be reachable from here the same
+      * way it is from every other paragraph in that program.
+      *
+      * A currency not on file is left unconverted, on the assumption
+      * it is already USD - the same "fail open with the figure as
+      * given" approach GETSPND itself takes for an account with no
+      * SPNDMAS record.
+      ******************************************************************
+       NORMALIZE-SPEND-CURRENCY.
+           IF SPEND-CURRENCY NOT = 'USD'
+               MOVE SPEND-CURRENCY TO FX-CURRENCY-CODE
+
+               EXEC CICS READ FILE ('FXRATE')
+                               INTO   (FXRATE-RECORD)
+                               RIDFLD (FX-CURRENCY-CODE)
+                               RESP   (FXRATE-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+
+               IF FXRATE-RESP = DFHRESP(NORMAL)
+                   COMPUTE SPEND-AMOUNT ROUNDED =
+                       SPEND-AMOUNT * FX-RATE-TO-USD
+                   MOVE 'USD' TO SPEND-CURRENCY
+               ELSE
+                   IF FXRATE-RESP NOT = DFHRESP(NOTFND)
+                       MOVE FXRATE-RESP TO COMMAND-RESP
+                       PERFORM LOG-CICS-ERROR
+                   END-IF
+               END-IF
+           END-IF
+           .
