@@ -0,0 +1,24 @@
+      ******************************************************************
+      *  CUSTADDR
+      *
+      * Record layout for the customer address file CUSTADDR.
+      * Keyed on the 4 digit account number, same key as CUSTMAS.
+      * Shared by GETADDR, the customer maintenance transaction (CUSM)
+      * and the customer master load/refresh batch job (CUSLOAD).
+      *
+      * Structured, country-aware address - three free-form lines
+      * plus separate city/region/postcode/ISO country code, rather
+      * than one 80-byte line, so an overseas address can be
+      * validated and formatted per-country.
+      ******************************************************************
+       01  CA-CUSTADDR-RECORD.
+           05  CA-CUST-NO          PIC X(4).
+           05  CA-ADDR-LINE-1      PIC X(30).
+           05  CA-ADDR-LINE-2      PIC X(30).
+           05  CA-ADDR-LINE-3      PIC X(30).
+           05  CA-CITY             PIC X(20).
+           05  CA-REGION           PIC X(20).
+           05  CA-POSTCODE         PIC X(10).
+           05  CA-COUNTRY-CODE     PIC X(2).
+           05  CA-LAST-UPDATED     PIC X(26).
+           05  FILLER              PIC X(14).
