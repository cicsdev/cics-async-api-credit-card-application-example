@@ -0,0 +1,92 @@
+      ******************************************************************
+      *  CTLPARM
+      *
+      * Record layout for the CTLPARM VSAM KSDS - business-tunable
+      * score/VIP/credit-limit thresholds, keyed on a parameter set
+      * name (CP-PARM-ID). Every run uses the 'DEFAULT ' set unless a
+      * caller is changed to ask for a different one. Read once per
+      * run by CRDTCHK's callers (ASYNCPNT/SEQPNT/UPDCSDB) and by the
+      * importance/credit-limit calculators (CSSTATUS/CSSTATS2/
+      * CSSTATS3, ASYNCPNT/SEQPNT again for the credit limit) so
+      * business can retune scoring without a recompile/redeploy of
+      * any of them. A missing record (e.g. a region with no CTLPARM
+      * file loaded yet) simply leaves each program's own built-in
+      * default in place - see each READ-CONTROL-PARAMETERS paragraph.
+      *
+      * CP-CACHE-RETENTION-DAYS is read by the CSCPURGE batch job to
+      * decide how old a CSCACHE entry has to be before it is purged -
+      * see src/CSCPURGE.cbl.
+      *
+      * CP-SCORE-DELTA-THRESHOLD is read by the CSRECON batch job to
+      * decide how far a cached score can drift from a fresh bureau
+      * pull before it is flagged for review - see src/CSRECON.cbl.
+      *
+      * CP-REQUIRE-SUBMIT-AUTH is read by ASYNCPNT/SEQPNT to decide
+      * whether a submitter has to appear on the AUTHSUB list before
+      * ACCA/SCCA will run an application for them - 'N' (the
+      * default) leaves submission open to anyone, same as before
+      * this check existed; see copy/AUTHSUB.cpy and each program's
+      * CHECK-SUBMITTER-AUTHORIZED paragraph. The inquiry-only ACCQ
+      * transaction (src/ACCQUERY.cbl) never looks at this flag.
+      *
+      * CP-DELAY-CREDITCHK/CP-DELAY-GETADDR/CP-DELAY-GETPOL/
+      * CP-DELAY-GETSPND/CP-DELAY-UPDCSDB each hold the number of
+      * seconds that program's EXEC CICS DELAY simulates its external
+      * call taking - see the READ-CONTROL-PARAMETERS paragraph in
+      * CRDTCHK.cbl/GETADDR.cbl/GETPOL.cbl/GETSPND.cbl/UPDCSDB.cbl. A
+      * zero/missing value (e.g. CTLPARM not yet loaded, or loaded
+      * before this field existed) leaves each program's own
+      * VALUE-clause default in place, matching the original fixed
+      * literal - the same convention CP-CACHE-RETENTION-DAYS and
+      * CP-SCORE-DELTA-THRESHOLD already use.
+      *
+      * CP-BUREAU-MAX-RETRIES/CP-BUREAU-BACKOFF-SECONDS are read by
+      * CRDTCHK - see CALL-CREDIT-BUREAU-WITH-RETRY in CRDTCHK.cbl -
+      * to control how many times a failed bureau call is retried and
+      * how long the first backoff delay between attempts is (each
+      * later retry doubles it). A zero/missing value leaves CRDTCHK's
+      * own VALUE-clause defaults in place, the same convention as the
+      * CP-DELAY-* fields above.
+      *
+      * CP-REPEAT-APPL-WINDOW-DAYS/CP-HOUSEHOLD-APPL-THRESHOLD are read
+      * by ASYNCPNT/SEQPNT's CHECK-APPLICATION-HISTORY paragraph, which
+      * scans the AUDIT trail for a recent decline against the same
+      * account, or recent applications from other accounts sharing
+      * the same masked postcode, as a basic fraud/abuse signal. A
+      * zero/missing value leaves each program's own VALUE-clause
+      * defaults in place, the same convention as the CP-DELAY-*
+      * fields above.
+      *
+      * CP-DELAY-CUST360 is read by the CUST360 program - see its
+      * READ-CONTROL-PARAMETERS - to control how many seconds its
+      * simulated customer-360 write takes, the same convention as
+      * CP-DELAY-UPDCSDB.
+      ******************************************************************
+       01  CTLPARM-RECORD.
+           05  CP-PARM-ID                  PIC X(8).
+           05  CP-DECLINE-THRESHOLD        PIC 9(3).
+           05  CP-APPROVE-THRESHOLD        PIC 9(3).
+           05  CP-VIP-PLATINUM-POLICIES    PIC 9(3).
+           05  CP-VIP-PLATINUM-SPEND       PIC 9(7)V99.
+           05  CP-VIP-GOLD-POLICIES        PIC 9(3).
+           05  CP-VIP-GOLD-SPEND           PIC 9(7)V99.
+           05  CP-VIP-SILVER-POLICIES      PIC 9(3).
+           05  CP-VIP-SILVER-SPEND         PIC 9(7)V99.
+           05  CP-MISSED-PAYMENT-THRESHOLD PIC 9(3).
+           05  CP-CREDIT-LIMIT-PLATINUM    PIC 9(7).
+           05  CP-CREDIT-LIMIT-GOLD        PIC 9(7).
+           05  CP-CREDIT-LIMIT-SILVER      PIC 9(7).
+           05  CP-CREDIT-LIMIT-BRONZE      PIC 9(7).
+           05  CP-CACHE-RETENTION-DAYS     PIC 9(3).
+           05  CP-SCORE-DELTA-THRESHOLD    PIC 9(3).
+           05  CP-REQUIRE-SUBMIT-AUTH      PIC X(1).
+           05  CP-DELAY-CREDITCHK          PIC 9(3).
+           05  CP-DELAY-GETADDR            PIC 9(3).
+           05  CP-DELAY-GETPOL             PIC 9(3).
+           05  CP-DELAY-GETSPND            PIC 9(3).
+           05  CP-DELAY-UPDCSDB            PIC 9(3).
+           05  CP-BUREAU-MAX-RETRIES       PIC 9(2).
+           05  CP-BUREAU-BACKOFF-SECONDS   PIC 9(3).
+           05  CP-REPEAT-APPL-WINDOW-DAYS  PIC 9(3).
+           05  CP-HOUSEHOLD-APPL-THRESHOLD PIC 9(3).
+           05  CP-DELAY-CUST360            PIC 9(3).
