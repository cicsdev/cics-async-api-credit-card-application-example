@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  EMPLMAS
+      *
+      * Record layout for the employment/income master file EMPLMAS.
+      * Keyed on the 4 digit account number. Shared by GETEMPL and
+      * the customer master load/refresh batch job (CUSLOAD).
+      ******************************************************************
+       01  EM-EMPLMAS-RECORD.
+           05  EM-CUST-NO             PIC X(4).
+           05  EM-EMPLOYMENT-STATUS   PIC X(10).
+           05  EM-INCOME-BAND         PIC X(6).
+           05  EM-ANNUAL-INCOME       PIC 9(7).
+           05  FILLER                 PIC X(20).
