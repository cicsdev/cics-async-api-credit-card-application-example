@@ -0,0 +1,77 @@
+      ******************************************************************
+      *  CSMAP1
+      *
+      * Symbolic map for the CSMAP1 map of mapset CSMAP (see
+      * bms/CSMAP.bms) - the ACCA/SCCA application progress screen.
+      * Laid out by hand in the shape DFHMDX would generate: an I
+      * record carrying length/attribute/data for each named field,
+      * and an O record (REDEFINES) carrying just the data a program
+      * sends back out.
+      ******************************************************************
+       01  CSMAP1I.
+           05  FILLER                PIC X(12).
+           05  PROGL                 PIC S9(4) COMP.
+           05  PROGF                 PIC X.
+           05  FILLER REDEFINES PROGF.
+               10  PROGA              PIC X.
+           05  PROGI                 PIC X(8).
+           05  ACCTL                 PIC S9(4) COMP.
+           05  ACCTF                 PIC X.
+           05  FILLER REDEFINES ACCTF.
+               10  ACCTA              PIC X.
+           05  ACCTI                 PIC X(4).
+           05  T1SL                  PIC S9(4) COMP.
+           05  T1SF                  PIC X.
+           05  FILLER REDEFINES T1SF.
+               10  T1SA               PIC X.
+           05  T1SI                  PIC X(1).
+           05  T2SL                  PIC S9(4) COMP.
+           05  T2SF                  PIC X.
+           05  FILLER REDEFINES T2SF.
+               10  T2SA               PIC X.
+           05  T2SI                  PIC X(1).
+           05  T3SL                  PIC S9(4) COMP.
+           05  T3SF                  PIC X.
+           05  FILLER REDEFINES T3SF.
+               10  T3SA               PIC X.
+           05  T3SI                  PIC X(1).
+           05  T4SL                  PIC S9(4) COMP.
+           05  T4SF                  PIC X.
+           05  FILLER REDEFINES T4SF.
+               10  T4SA               PIC X.
+           05  T4SI                  PIC X(1).
+           05  T5SL                  PIC S9(4) COMP.
+           05  T5SF                  PIC X.
+           05  FILLER REDEFINES T5SF.
+               10  T5SA               PIC X.
+           05  T5SI                  PIC X(1).
+           05  T6SL                  PIC S9(4) COMP.
+           05  T6SF                  PIC X.
+           05  FILLER REDEFINES T6SF.
+               10  T6SA               PIC X.
+           05  T6SI                  PIC X(1).
+           05  RESL                  PIC S9(4) COMP.
+           05  RESF                  PIC X.
+           05  FILLER REDEFINES RESF.
+               10  RESA               PIC X.
+           05  RESI                  PIC X(7).
+
+       01  CSMAP1O REDEFINES CSMAP1I.
+           05  FILLER                PIC X(12).
+           05  PROGO                 PIC X(8).
+           05  FILLER                PIC X(3).
+           05  ACCTO                 PIC X(4).
+           05  FILLER                PIC X(3).
+           05  T1SO                  PIC X(1).
+           05  FILLER                PIC X(3).
+           05  T2SO                  PIC X(1).
+           05  FILLER                PIC X(3).
+           05  T3SO                  PIC X(1).
+           05  FILLER                PIC X(3).
+           05  T4SO                  PIC X(1).
+           05  FILLER                PIC X(3).
+           05  T5SO                  PIC X(1).
+           05  FILLER                PIC X(3).
+           05  T6SO                  PIC X(1).
+           05  FILLER                PIC X(3).
+           05  RESO                  PIC X(7).
