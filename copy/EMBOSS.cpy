@@ -0,0 +1,28 @@
+      ******************************************************************
+      *  EMBOSS
+      *
+      * Record layout for the card-production/embossing extract
+      * written by CSEMBOSS (see src/CSEMBOSS.cbl) - one record per
+      * approved credit card application, carrying the full,
+      * unmasked customer name, address and credit limit the
+      * embossing bureau needs to cut a physical card. This is the
+      * one place that full PII leaves the system in bulk, so the
+      * extract is built straight from CSCACHE (see copy/CSCACHE.cpy)
+      * rather than from the AUDIT trail, which only ever keeps the
+      * masked name/postcode - see copy/AUDIT.cpy and
+      * copy/PIIMASK.cpy.
+      ******************************************************************
+       01  EMBOSS-RECORD.
+           05  EM-CUST-NO              PIC X(4).
+           05  EM-APPL-SEQ-NO          PIC 9(1).
+           05  EM-CUSTOMER-NAME        PIC X(80).
+           05  EM-ADDRESS-DATA.
+               10  EM-ADDR-LINE-1          PIC X(30).
+               10  EM-ADDR-LINE-2          PIC X(30).
+               10  EM-ADDR-LINE-3          PIC X(30).
+               10  EM-CITY                 PIC X(20).
+               10  EM-REGION               PIC X(20).
+               10  EM-POSTCODE             PIC X(10).
+               10  EM-COUNTRY-CODE         PIC X(2).
+           05  EM-CREDIT-LIMIT-AMOUNT  PIC 9(7).
+           05  FILLER                  PIC X(15).
