@@ -0,0 +1,42 @@
+      ******************************************************************
+      *  CICSERR
+      *
+      * LOG-CICS-ERROR - shared fragment, COPYed into the PROCEDURE
+      * DIVISION of every program that checks RESP/RESP2 on its EXEC
+      * CICS calls. PERFORMed right after each such call, it writes a
+      * CICSERR-RECORD to the CCERRLOG TS queue whenever that call
+      * came back anything other than DFHRESP(NORMAL), so a command
+      * that fails silently (PUT/GET CONTAINER, LINK, RUN TRANSID,
+      * WRITEQ TS, and the like) leaves a trail instead of the caller
+      * simply carrying on with whatever was already in its working
+      * storage.
+      *
+      * Expects COMMAND-RESP/COMMAND-RESP2 (PIC S9(8) COMP, as already
+      * declared by every program that RESP-checks) to hold the result
+      * of the command just executed, and CICSERR-QUEUE/CICSERR-RECORD
+      * (with CE-PROGRAM already set to this program's name) to be
+      * declared in the importing program's WORKING-STORAGE, the same
+      * per-program declaration convention CHILDREG-RECORD uses - see
+      * ASYNCPNT.cbl/CSCHMON.cbl.
+      *
+      * The WRITEQ TS below deliberately omits RESP/RESP2 of its own -
+      * it is already inside the failure path, and checking its own
+      * result would only risk PERFORMing this same paragraph again.
+      * A full TS queue is rare enough, and this queue unimportant
+      * enough, that losing one log entry is an acceptable trade for
+      * never looping back on itself.
+      ******************************************************************
+       LOG-CICS-ERROR.
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+               MOVE COMMAND-RESP      TO CE-RESP
+               MOVE COMMAND-RESP2     TO CE-RESP2
+
+               EXEC CICS ASKTIME ABSTIME(CE-ABSTIME)
+               END-EXEC
+
+               EXEC CICS WRITEQ TS QUEUE (CICSERR-QUEUE)
+                                FROM     (CICSERR-RECORD)
+                                LENGTH   (LENGTH OF CICSERR-RECORD)
+               END-EXEC
+           END-IF
+           .
