@@ -0,0 +1,29 @@
+      ******************************************************************
+      *  IMPCALC
+      *
+      * Shared importance-tier calculation. Included into the
+      * PROCEDURE DIVISION of CSSTATUS, CSSTATS2 and CSSTATS3.
+      * Expects POLICY-COUNT (PIC 9(3)) and SPEND-AMOUNT (PIC 9(7)V99,
+      * already normalised to the reporting currency) to be set, and
+      * sets CUSTOMER-IMPORTANCE to one of BRONZE/SILVER/GOLD/PLATINUM.
+      * The policy-count/spend cutoffs per tier are read from
+      * VIP-PLATINUM-POLICIES/VIP-PLATINUM-SPEND/VIP-GOLD-POLICIES/
+      * VIP-GOLD-SPEND/VIP-SILVER-POLICIES/VIP-SILVER-SPEND -
+      * business-tunable via the CTLPARM control file, see
+      * READ-CONTROL-PARAMETERS in the including program.
+      ******************************************************************
+       CALCULATE-IMPORTANCE.
+           EVALUATE TRUE
+               WHEN POLICY-COUNT >= VIP-PLATINUM-POLICIES
+                    AND SPEND-AMOUNT >= VIP-PLATINUM-SPEND
+                   MOVE 'PLATINUM' TO CUSTOMER-IMPORTANCE
+               WHEN POLICY-COUNT >= VIP-GOLD-POLICIES
+                    OR SPEND-AMOUNT >= VIP-GOLD-SPEND
+                   MOVE 'GOLD    ' TO CUSTOMER-IMPORTANCE
+               WHEN POLICY-COUNT >= VIP-SILVER-POLICIES
+                    OR SPEND-AMOUNT >= VIP-SILVER-SPEND
+                   MOVE 'SILVER  ' TO CUSTOMER-IMPORTANCE
+               WHEN OTHER
+                   MOVE 'BRONZE  ' TO CUSTOMER-IMPORTANCE
+           END-EVALUATE
+           .
