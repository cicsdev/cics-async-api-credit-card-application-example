@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  CRDTBUR
+      *
+      * Record layout for the CRDTBUR VSAM KSDS - a local standby copy
+      * of each account's credit bureau score, keyed on the 4 digit
+      * account number. CRDTCHK reads this file to answer a credit
+      * check when the external bureau service itself is not
+      * reachable from this environment.
+      ******************************************************************
+       01  CRDTBUR-RECORD.
+           05  CB-CUST-NO          PIC X(4).
+           05  CB-SCORE            PIC 9(3).
+           05  CB-LAST-UPDATED     PIC X(26).
+           05  FILLER              PIC X(20).
