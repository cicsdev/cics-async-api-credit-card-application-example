@@ -0,0 +1,43 @@
+      ******************************************************************
+      *  CSCACHE
+      *
+      * Record layout for the CSCACHE VSAM KSDS - the local cache of
+      * completed credit checks, keyed on the 4 digit account number
+      * plus the 1 digit applicant sequence number (CC-APPL-SEQ-NO -
+      * see ACCOUNT-NUMBER-IN in ASYNCPNT.cbl), so two joint
+      * applicants against the same account number cache and reuse
+      * their own outcome rather than overwriting each other's.
+      * Written by UPDCSDB, read back by ASYNCPNT when deciding
+      * whether a cached score is still fresh enough to reuse.
+      *
+      * CC-CUSTOMER-NAME onward holds the rest of a completed
+      * application's outcome, not just the score - this lets
+      * ASYNCPNT serve a fresh, previously-approved application
+      * straight back out of the cache without re-running any child.
+      *
+      * CC-ADDR-VERIFIED carries forward GETADDR's verification
+      * outcome (see CUSTOMER-ADDR-VERIFIED in src/GETADDR.cbl) so a
+      * cache hit still knows whether the address needs manual review.
+      ******************************************************************
+       01  CSCACHE-RECORD.
+           05  CC-CACHE-KEY.
+               10  CC-CUST-NO          PIC X(4).
+               10  CC-APPL-SEQ-NO      PIC 9(1).
+           05  CC-SCORE            PIC X(3).
+           05  CC-DECISION         PIC X(8).
+           05  CC-CHECKED-DATE     PIC X(8).
+           05  CC-CHECKED-TIME     PIC X(8).
+           05  CC-CHECKED-DAYCNT   PIC S9(8) COMP.
+           05  CC-CUSTOMER-NAME    PIC X(80).
+           05  CC-CUSTOMER-ADDRESS-DATA.
+               10  CC-ADDR-LINE-1      PIC X(30).
+               10  CC-ADDR-LINE-2      PIC X(30).
+               10  CC-ADDR-LINE-3      PIC X(30).
+               10  CC-CITY             PIC X(20).
+               10  CC-REGION           PIC X(20).
+               10  CC-POSTCODE         PIC X(10).
+               10  CC-COUNTRY-CODE     PIC X(2).
+               10  CC-ADDR-VERIFIED    PIC X(1).
+           05  CC-CUSTOMER-IMPORTANCE PIC X(8).
+           05  CC-CREDIT-LIMIT-AMOUNT PIC 9(7).
+           05  FILLER              PIC X(14).
