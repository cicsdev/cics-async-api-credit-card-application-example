@@ -0,0 +1,35 @@
+      ******************************************************************
+      *  CRLIMIT
+      *
+      * Shared credit-limit calculation. Included into the PROCEDURE
+      * DIVISION of ASYNCPNT and SEQPNT. Expects CUSTOMER-IMPORTANCE
+      * (from CSSTATUS/CSSTATS2) and INCOME-BAND (from GETEMPL) to
+      * already be set, and sets CREDIT-LIMIT-AMOUNT to a dollar
+      * figure. Only called by the caller for an approved application
+      * - a decline simply leaves CREDIT-LIMIT-AMOUNT at zero. The
+      * base amount per tier is read from CREDIT-LIMIT-PLATINUM/GOLD/
+      * SILVER/BRONZE - business-tunable via the CTLPARM control
+      * file, see READ-CONTROL-PARAMETERS in the including program.
+      ******************************************************************
+       CALCULATE-CREDIT-LIMIT.
+           EVALUATE CUSTOMER-IMPORTANCE
+               WHEN 'PLATINUM'
+                   MOVE CREDIT-LIMIT-PLATINUM TO CREDIT-LIMIT-BASE
+               WHEN 'GOLD    '
+                   MOVE CREDIT-LIMIT-GOLD     TO CREDIT-LIMIT-BASE
+               WHEN 'SILVER  '
+                   MOVE CREDIT-LIMIT-SILVER   TO CREDIT-LIMIT-BASE
+               WHEN OTHER
+                   MOVE CREDIT-LIMIT-BRONZE   TO CREDIT-LIMIT-BASE
+           END-EVALUATE
+
+           EVALUATE INCOME-BAND
+               WHEN 'HIGH  '
+                   COMPUTE CREDIT-LIMIT-AMOUNT = CREDIT-LIMIT-BASE * 2
+               WHEN 'MEDIUM'
+                   COMPUTE CREDIT-LIMIT-AMOUNT =
+                       CREDIT-LIMIT-BASE * 3 / 2
+               WHEN OTHER
+                   MOVE CREDIT-LIMIT-BASE TO CREDIT-LIMIT-AMOUNT
+           END-EVALUATE
+           .
