@@ -0,0 +1,27 @@
+      ******************************************************************
+      *  DECLTR
+      *
+      * Output record for ACCLTR - the formatted approval/decline
+      * decision letter. A fixed set of 72-byte print lines, same
+      * shape as CSMAP1's fixed set of named screen fields rather
+      * than a variable table; BUILD-DECISION-LETTER leaves any line
+      * it does not use as SPACES, and DL-LINE-COUNT tells the
+      * caller how many of the lines below it actually filled in.
+      ******************************************************************
+       01  DECISION-LETTER.
+           05  DL-LINE-COUNT         PIC 9(2).
+           05  DL-LINE-01            PIC X(72).
+           05  DL-LINE-02            PIC X(72).
+           05  DL-LINE-03            PIC X(72).
+           05  DL-LINE-04            PIC X(72).
+           05  DL-LINE-05            PIC X(72).
+           05  DL-LINE-06            PIC X(72).
+           05  DL-LINE-07            PIC X(72).
+           05  DL-LINE-08            PIC X(72).
+           05  DL-LINE-09            PIC X(72).
+           05  DL-LINE-10            PIC X(72).
+           05  DL-LINE-11            PIC X(72).
+           05  DL-LINE-12            PIC X(72).
+           05  DL-LINE-13            PIC X(72).
+           05  DL-LINE-14            PIC X(72).
+           05  DL-LINE-15            PIC X(72).
