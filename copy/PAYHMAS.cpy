@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  PAYHMAS
+      *
+      * Record layout for the payment history master file PAYHMAS -
+      * the number of missed or late payments recorded against each
+      * customer over the last 12 months, keyed on the 4 digit
+      * account number. Read by GETPAYHI.
+      ******************************************************************
+       01  PAYHMAS-RECORD.
+           05  PH-CUST-NO          PIC X(4).
+           05  PH-MISSED-PAYMENTS  PIC 9(3).
+           05  PH-LAST-UPDATED     PIC X(26).
+           05  FILLER              PIC X(20).
