@@ -0,0 +1,37 @@
+      ******************************************************************
+      *  CUST360
+      *
+      * Record layout for the CUST360 VSAM KSDS - a denormalized
+      * customer-360 record combining the outputs of GETNAME, GETADDR,
+      * GETPOL, GETSPND and CSSTATUS/CSSTATS3, plus the most recent
+      * credit check score, keyed on the 4 digit account number alone
+      * (one row per customer, like CUSTMAS/POLMAS/SPNDMAS - not per
+      * applicant, since this is a customer attribute summary rather
+      * than a per-application outcome).
+      *
+      * Written by the CUST360 program at the end of every completed
+      * ASYNCPNT/SEQPNT pipeline run, win or lose, so downstream
+      * reporting and analytics can read one row per customer instead
+      * of re-running the whole pipeline to re-derive the same answer.
+      * A row already on file for this account is simply replaced with
+      * the latest one.
+      ******************************************************************
+       01  CUST360-RECORD.
+           05  C3-CUST-NO            PIC X(4).
+           05  C3-CUSTOMER-NAME      PIC X(80).
+           05  C3-CUSTOMER-ADDRESS-DATA.
+               10  C3-ADDR-LINE-1      PIC X(30).
+               10  C3-ADDR-LINE-2      PIC X(30).
+               10  C3-ADDR-LINE-3      PIC X(30).
+               10  C3-CITY             PIC X(20).
+               10  C3-REGION           PIC X(20).
+               10  C3-POSTCODE         PIC X(10).
+               10  C3-COUNTRY-CODE     PIC X(2).
+               10  C3-ADDR-VERIFIED    PIC X(1).
+           05  C3-POLICY-COUNT       PIC 9(3).
+           05  C3-ANNUAL-SPEND-USD   PIC 9(7)V99.
+           05  C3-CUSTOMER-IMPORTANCE PIC X(8).
+           05  C3-LAST-CREDIT-SCORE  PIC X(3).
+           05  C3-LAST-UPDATED-DATE  PIC X(8).
+           05  C3-LAST-UPDATED-TIME  PIC X(8).
+           05  FILLER                PIC X(14).
