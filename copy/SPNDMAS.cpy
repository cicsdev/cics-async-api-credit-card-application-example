@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  SPNDMAS
+      *
+      * Record layout for the spend master file SPNDMAS - the year to
+      * date spend figure for each customer, keyed on the 4 digit
+      * account number. Read by GETSPND.
+      ******************************************************************
+       01  SPNDMAS-RECORD.
+           05  SM-CUST-NO          PIC X(4).
+           05  SM-SPEND-AMOUNT     PIC 9(7)V99.
+           05  SM-CURRENCY         PIC X(3).
+           05  SM-LAST-UPDATED     PIC X(26).
+           05  FILLER              PIC X(17).
