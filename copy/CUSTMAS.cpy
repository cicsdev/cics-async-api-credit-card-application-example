@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  CUSTMAS
+      *
+      * Record layout for the customer master file CUSTMAS.
+      * Keyed on the 4 digit account number. Shared by GETNAME,
+      * the customer maintenance transaction (CUSM) and the customer
+      * master load/refresh batch job (CUSLOAD).
+      ******************************************************************
+       01  CUSTMAS-RECORD.
+           05  CM-CUST-NO          PIC X(4).
+           05  CM-CUST-NAME        PIC X(80).
+           05  CM-VIP-FLAG         PIC X(1).
+               88 CM-IS-VIP        VALUE 'Y'.
+           05  CM-LAST-UPDATED     PIC X(26).
+           05  FILLER              PIC X(20).
