@@ -0,0 +1,38 @@
+      ******************************************************************
+      *  ASYNCSTS
+      *
+      * Shared TS queue item layout for the poll-for-status operation
+      * (ACCSTRT/ACCWORK/ACCPOLL). The queue is named by the 16 byte
+      * correlation token handed back to the caller, so there is one
+      * queue per in-flight application rather than one shared queue.
+      *
+      * AS-RETURN-DATA mirrors RETURN-DATA in ASYNCPNT.cbl byte for
+      * byte, field for field, so ACCWORK's GET CONTAINER ('ASYNCPNT')
+      * after LINKing to ASYNCPNT lands straight into it, and ACCPOLL
+      * can hand the same shape back to the caller once AS-POLL-STATUS
+      * is COMPLETE.
+      ******************************************************************
+       01  ASYNC-STATUS-RECORD.
+           05  AS-POLL-STATUS              PIC X(8).
+           05  AS-RETURN-DATA.
+               10  AS-CREDIT-CHECK-RESULT    PIC X(3).
+               10  AS-CUSTOMER-NAME          PIC X(80).
+               10  AS-CUSTOMER-ADDRESS-DATA.
+                   15  AS-CUSTOMER-ADDR-LINE-1   PIC X(30).
+                   15  AS-CUSTOMER-ADDR-LINE-2   PIC X(30).
+                   15  AS-CUSTOMER-ADDR-LINE-3   PIC X(30).
+                   15  AS-CUSTOMER-CITY          PIC X(20).
+                   15  AS-CUSTOMER-REGION        PIC X(20).
+                   15  AS-CUSTOMER-POSTCODE      PIC X(10).
+                   15  AS-CUSTOMER-COUNTRY-CODE  PIC X(2).
+                   15  AS-CUSTOMER-ADDR-VERIFIED PIC X(1).
+               10  AS-CUSTOMER-IMPORTANCE    PIC X(8).
+               10  AS-EMPLOYMENT-DATA.
+                   15  AS-EMPLOYMENT-STATUS      PIC X(10).
+                   15  AS-INCOME-BAND            PIC X(6).
+                   15  AS-ANNUAL-INCOME          PIC 9(7).
+               10  AS-CREDIT-LIMIT-AMOUNT    PIC 9(7).
+               10  AS-REQUESTED-PRODUCT      PIC X(4).
+               10  AS-PRODUCT-ELIGIBILITY    PIC X(8).
+               10  AS-SUGGESTED-PRODUCT      PIC X(4).
+               10  AS-APPLICATION-RESULT     PIC X(7).
