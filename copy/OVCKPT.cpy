@@ -0,0 +1,22 @@
+      ******************************************************************
+      *  OVCKPT
+      *
+      * Record layout for the OVCKPT VSAM KSDS - a one-record-per-run
+      * restart checkpoint for the CSOVNT overnight batch driver,
+      * keyed on the run identifier taken from the JCL (OC-RUN-ID).
+      * CSOVNT updates OC-ACCOUNTS-DONE every CHECKPOINT-INTERVAL
+      * accounts (see src/CSOVNT.cbl) so that if the job is cancelled
+      * or abends partway through a long overnight queue, resubmitting
+      * the same job under the same run identifier picks up after the
+      * last checkpoint rather than resubmitting accounts that were
+      * already driven through ASYNCPNT. The record is cleared back
+      * to zero once a run reaches end of file, so the next night's
+      * run under the same identifier starts from the beginning again.
+      ******************************************************************
+       01  OVCKPT-RECORD.
+           05  OC-RUN-ID           PIC X(8).
+           05  OC-ACCOUNTS-DONE    PIC 9(7).
+           05  OC-LAST-CUST-NO     PIC X(4).
+           05  OC-CHECKPOINT-DATE  PIC X(8).
+           05  OC-CHECKPOINT-TIME  PIC X(8).
+           05  FILLER              PIC X(15).
