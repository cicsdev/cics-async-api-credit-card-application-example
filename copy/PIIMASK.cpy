@@ -0,0 +1,22 @@
+      ******************************************************************
+      *  PIIMASK
+      *
+      * Shared PII-masking calculation. Included into the PROCEDURE
+      * DIVISION of ASYNCPNT and SEQPNT. Expects CUSTOMER-NAME
+      * (PIC X(80)) and CUSTOMER-POSTCODE (PIC X(10)) to already be
+      * set, and sets MASKED-CUSTOMER-NAME/MASKED-POSTCODE to a
+      * partial value - just enough of a lead-in left in clear text
+      * for a non-privileged viewer (audit trail browsing, support
+      * screens) to recognise the record they are looking at, with
+      * the remainder blanked out. The caller also needs MASK-FILL
+      * (PIC X(78) VALUE ALL '*') declared in WORKING-STORAGE.
+      ******************************************************************
+       MASK-CUSTOMER-PII.
+           MOVE SPACES TO MASKED-CUSTOMER-NAME
+           MOVE CUSTOMER-NAME(1:2)   TO MASKED-CUSTOMER-NAME(1:2)
+           MOVE MASK-FILL(1:78)      TO MASKED-CUSTOMER-NAME(3:78)
+
+           MOVE SPACES TO MASKED-POSTCODE
+           MOVE CUSTOMER-POSTCODE(1:2) TO MASKED-POSTCODE(1:2)
+           MOVE MASK-FILL(1:8)         TO MASKED-POSTCODE(3:8)
+           .
