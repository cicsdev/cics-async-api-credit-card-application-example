@@ -0,0 +1,144 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  GETEMPL
+
+      * This program is part of the CICS Credit Card Application example
+
+      * GETEMPL - Get the employment status and income band for the
+      *           customer.
+      * An account number is used to retrieve the applicant's current
+      * employment status and an income band, for use in the credit
+      * limit decision (see ASYNCPNT/SEQPNT). This metric is hosted
+      * on a different system within the same organisation.
+
+      * The data is read from the EMPLMAS VSAM KSDS, keyed on the
+      * 4 digit account number. EMPLMAS is refreshed from the system
+      * of record by the CUSLOAD batch job - see jcl/CUSLOAD.jcl.
+      * This example executes a 3 second delay to simulate the
+      * fetching of employment/income verification data.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. GETEMPL.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * EMPLMAS is a CICS-owned VSAM file (defined in the FCT, not
+      * opened by this program) - it is accessed entirely through
+      * EXEC CICS READ below, never native COBOL I/O.
+           COPY EMPLMAS.
+
+      * Input record
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN PIC X(4).
+
+       1 RETURN-DATA.
+         2 EMPLOYMENT-STATUS      PIC X(10) VALUE 'UNKNOWN   '.
+         2 INCOME-BAND            PIC X(6)  VALUE 'LOW   '.
+         2 ANNUAL-INCOME          PIC 9(7)  VALUE 0.
+
+       1 EMPLMAS-RESP             PIC S9(8) COMP.
+
+        LOCAL-STORAGE SECTION.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 GETEMPL-CONTAINER  PIC X(16) VALUE 'GETEMPLCONT     '.
+
+       1 PROG-NAMES.
+         2 GET-EMPL           PIC X(8) VALUE 'GETEMPL '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'GETEMPL '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the input account number
+
+           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
+                           INTO    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * Look the customer's employment/income details up on the
+      * real EMPLMAS file
+           PERFORM LOOKUP-EMPLOYMENT-DETAILS
+
+      * Symbolic delay to cover the time it takes to verify
+      * employment and income with the external service
+           EXEC CICS DELAY FOR SECONDS(3)
+           END-EXEC
+
+      * Pass the result back to parent
+           EXEC CICS PUT CONTAINER ( GETEMPL-CONTAINER )
+                           FROM    ( RETURN-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * Retrieve the customer's employment/income details from the
+      * EMPLMAS KSDS. An account with no entry on file is treated
+      * as UNKNOWN/LOW rather than failing the lookup outright.
+       LOOKUP-EMPLOYMENT-DETAILS.
+           MOVE CUST-NO-IN TO EM-CUST-NO
+
+           EXEC CICS READ FILE ('EMPLMAS')
+                           INTO   (EM-EMPLMAS-RECORD)
+                           RIDFLD (EM-CUST-NO)
+                           RESP   (EMPLMAS-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF EMPLMAS-RESP = DFHRESP(NORMAL)
+               MOVE EM-EMPLOYMENT-STATUS TO EMPLOYMENT-STATUS
+               MOVE EM-INCOME-BAND       TO INCOME-BAND
+               MOVE EM-ANNUAL-INCOME     TO ANNUAL-INCOME
+           ELSE
+               MOVE 'UNKNOWN   ' TO EMPLOYMENT-STATUS
+               MOVE 'LOW   '     TO INCOME-BAND
+               MOVE 0            TO ANNUAL-INCOME
+               IF EMPLMAS-RESP NOT = DFHRESP(NOTFND)
+                   MOVE EMPLMAS-RESP TO COMMAND-RESP
+                   PERFORM LOG-CICS-ERROR
+               END-IF
+           END-IF
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'GETEMPL'.
