@@ -0,0 +1,300 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSSUPER
+      *
+      * Supervisor summary transaction (run as SUPV). CSCHMON already
+      * pairs the 'S'/'D' records ASYNCPNT logs to the CCCHILDR TS
+      * queue around every RUN TRANSID...CHILD call to find children
+      * that abended badly enough to leave an orphaned channel/
+      * container - but that only ever shows up once a pending start
+      * has sat unpaired for longer than ORPHAN-AGE-SECONDS. A floor
+      * supervisor wants the wider picture at a glance: every
+      * application currently in flight across every terminal, which
+      * of its children are still outstanding, and how long each one
+      * has been running - whether or not it has tipped over into
+      * looking like an orphan yet.
+      *
+      * This is the same scan-and-pair technique as CSCHMON, just
+      * reported without the age filter: one line per still-pending
+      * 'S' record, plus a leading count of how many distinct accounts
+      * that covers. Read-only, like CSCHMON/CSSLAMON - it never
+      * resets or trims CCCHILDR.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSSUPER.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+       1 CHILDREG-QUEUE         PIC X(8)  VALUE 'CCCHILDR'.
+       1 QUEUE-ITEM-NUM         PIC S9(4) COMP VALUE 0.
+       1 END-OF-QUEUE           PIC X(1)  VALUE 'N'.
+
+       1 CHILDREG-RECORD.
+         2 CR-ACCOUNT           PIC X(4).
+         2 CR-STEP-NAME         PIC X(4).
+         2 CR-EVENT             PIC X(1).
+         2 CR-ABSTIME           PIC S9(15) COMP-3.
+
+      * A started child not yet paired off with its completion
+      * record - still legitimately running, an orphan, or anywhere
+      * in between. CSSUPER reports all of them; CSCHMON is the one
+      * that narrows this same table down to likely orphans only.
+       1 PENDING-STARTS.
+         2 PENDING-START-ENTRY OCCURS 50 TIMES
+                                INDEXED BY PS-IDX.
+           3 PS-IN-USE          PIC X(1) VALUE 'N'.
+           3 PS-ACCOUNT         PIC X(4).
+           3 PS-STEP-NAME       PIC X(4).
+           3 PS-ABSTIME         PIC S9(15) COMP-3.
+
+      * Accounts already counted toward INFLIGHT-APPL-COUNT, so an
+      * account with several outstanding steps is only counted once.
+       1 SEEN-ACCOUNTS.
+         2 SEEN-ACCOUNT-ENTRY  OCCURS 50 TIMES
+                                INDEXED BY SA-IDX.
+           3 SA-ACCOUNT         PIC X(4) VALUE SPACES.
+
+       1 INFLIGHT-APPL-COUNT    PIC 9(5)  VALUE 0.
+       1 INFLIGHT-STEP-COUNT    PIC 9(5)  VALUE 0.
+       1 ACCOUNT-ALREADY-SEEN   PIC X(1)  VALUE 'N'.
+
+       1 CURRENT-ABSTIME        PIC S9(15) COMP-3.
+       1 PENDING-AGE-SECONDS    PIC S9(8) COMP.
+
+       1 REPORT-LINE            PIC X(80) VALUE SPACES.
+
+       1 COMMAND-RESP           PIC S9(8) COMP.
+       1 COMMAND-RESP2          PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'CSSUPER '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LOCAL-STORAGE SECTION.
+
+       1 IS-TERMINAL-BASED      PIC X(1) VALUE 'N'.
+       1 START-CODE             PIC X(2).
+       1 FIRST-LINE-SENT        PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           EXEC CICS ASSIGN STARTCODE( START-CODE )
+           END-EXEC
+           IF START-CODE = 'TD'
+               MOVE 'Y' TO IS-TERMINAL-BASED
+           END-IF
+
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABSTIME)
+           END-EXEC
+
+           PERFORM READ-CHILDREG-QUEUE-RECORDS
+               UNTIL END-OF-QUEUE = 'Y'
+
+           PERFORM REPORT-INFLIGHT-APPLICATIONS
+
+           IF IS-TERMINAL-BASED = 'Y'
+               EXEC CICS SEND PAGE
+               END-EXEC
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      * Read the queue one item at a time starting from item 1 until
+      * ITEMERR (there is no item with that number - end of queue).
+       READ-CHILDREG-QUEUE-RECORDS.
+           ADD 1 TO QUEUE-ITEM-NUM
+
+           EXEC CICS READQ TS QUEUE (CHILDREG-QUEUE)
+                           INTO     (CHILDREG-RECORD)
+                           LENGTH   (LENGTH OF CHILDREG-RECORD)
+                           ITEM     (QUEUE-ITEM-NUM)
+                           RESP     (COMMAND-RESP)
+                           RESP2    (COMMAND-RESP2)
+           END-EXEC
+
+      * ITEMERR here just means the queue has run out of items - an
+      * expected end-of-queue condition, not a failure worth logging
+      * to CCERRLOG.
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO END-OF-QUEUE
+           ELSE
+               IF CR-EVENT = 'S'
+                   PERFORM RECORD-PENDING-START
+               ELSE
+                   PERFORM CLEAR-PENDING-START
+               END-IF
+           END-IF
+           .
+
+      * File the 'S' record just read into the first free slot in
+      * PENDING-STARTS. A queue with more than 50 children in flight
+      * at once for the account/step combinations being tracked is
+      * beyond what this table holds - the excess starts are simply
+      * not tracked, same limit CSCHMON's own copy of this table has.
+       RECORD-PENDING-START.
+           MOVE 1 TO PS-IDX
+
+           PERFORM FIND-FREE-SLOT
+               UNTIL PS-IN-USE(PS-IDX) = 'N' OR PS-IDX > 50
+
+           IF PS-IDX <= 50
+               MOVE 'Y'        TO PS-IN-USE(PS-IDX)
+               MOVE CR-ACCOUNT TO PS-ACCOUNT(PS-IDX)
+               MOVE CR-STEP-NAME TO PS-STEP-NAME(PS-IDX)
+               MOVE CR-ABSTIME TO PS-ABSTIME(PS-IDX)
+           END-IF
+           .
+
+       FIND-FREE-SLOT.
+           ADD 1 TO PS-IDX
+           .
+
+      * A 'D' record pairs off and clears the first still-pending
+      * 'S' for the same account and step - the oldest one, since
+      * the scan runs in the queue's own chronological order.
+       CLEAR-PENDING-START.
+           MOVE 1 TO PS-IDX
+
+           PERFORM CHECK-SLOT-FOR-CLEAR
+               UNTIL PS-IDX > 50
+                  OR (PS-IN-USE(PS-IDX) = 'Y'
+                      AND PS-ACCOUNT(PS-IDX) = CR-ACCOUNT
+                      AND PS-STEP-NAME(PS-IDX) = CR-STEP-NAME)
+
+           IF PS-IDX <= 50
+               MOVE 'N' TO PS-IN-USE(PS-IDX)
+           END-IF
+           .
+
+       CHECK-SLOT-FOR-CLEAR.
+           ADD 1 TO PS-IDX
+           .
+
+      * Anything still marked in use once the whole queue has been
+      * scanned is a step that is currently part of an in-flight
+      * application - no age filter, unlike CSCHMON's orphan report.
+      * Two passes over PENDING-STARTS: the first only counts, so the
+      * 'SUPV - N application(s)...' summary can be SEND TEXT ERASE'd
+      * as the genuine leading line; the second sends one detail line
+      * per still-pending step underneath it.
+       REPORT-INFLIGHT-APPLICATIONS.
+           MOVE 1 TO PS-IDX
+           MOVE 0 TO INFLIGHT-APPL-COUNT
+           MOVE 0 TO INFLIGHT-STEP-COUNT
+           MOVE 1 TO SA-IDX
+
+           PERFORM CHECK-SLOT-FOR-COUNT
+               UNTIL PS-IDX > 50
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'SUPV - ' INFLIGHT-APPL-COUNT
+                  ' application(s), ' INFLIGHT-STEP-COUNT
+                  ' step(s) in flight'
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM SEND-REPORT-LINE
+
+           MOVE 1 TO PS-IDX
+
+           PERFORM CHECK-SLOT-FOR-DETAIL
+               UNTIL PS-IDX > 50
+           .
+
+       CHECK-SLOT-FOR-COUNT.
+           IF PS-IN-USE(PS-IDX) = 'Y'
+               ADD 1 TO INFLIGHT-STEP-COUNT
+               PERFORM COUNT-DISTINCT-ACCOUNT
+           END-IF
+           ADD 1 TO PS-IDX
+           .
+
+       CHECK-SLOT-FOR-DETAIL.
+           IF PS-IN-USE(PS-IDX) = 'Y'
+      * CICS ABSTIME is expressed in thousandths of a second, so the
+      * raw delta has to come down by 1000 before it is a real
+      * seconds figure - see CSCHMON.cbl's identical PENDING-AGE-
+      * SECONDS calculation.
+               COMPUTE PENDING-AGE-SECONDS =
+                   (CURRENT-ABSTIME - PS-ABSTIME(PS-IDX)) / 1000
+               STRING 'ACCT=' PS-ACCOUNT(PS-IDX)
+                      ' STEP='       PS-STEP-NAME(PS-IDX)
+                      ' RUNNING='    PENDING-AGE-SECONDS
+                      ' SEC'
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM SEND-REPORT-LINE
+           END-IF
+           ADD 1 TO PS-IDX
+           .
+
+      * SEEN-ACCOUNTS is only used to keep INFLIGHT-APPL-COUNT to one
+      * per account - it is not itself part of the report output.
+       COUNT-DISTINCT-ACCOUNT.
+           MOVE 'N' TO ACCOUNT-ALREADY-SEEN
+           MOVE 1   TO SA-IDX
+
+           PERFORM CHECK-SEEN-ACCOUNT-SLOT
+               UNTIL SA-IDX > 50 OR ACCOUNT-ALREADY-SEEN = 'Y'
+
+           IF ACCOUNT-ALREADY-SEEN = 'N'
+               MOVE 1 TO SA-IDX
+               PERFORM FIND-FREE-SEEN-SLOT
+                   UNTIL SA-ACCOUNT(SA-IDX) = SPACES OR SA-IDX > 50
+               IF SA-IDX <= 50
+                   MOVE PS-ACCOUNT(PS-IDX) TO SA-ACCOUNT(SA-IDX)
+               END-IF
+               ADD 1 TO INFLIGHT-APPL-COUNT
+           END-IF
+           .
+
+       CHECK-SEEN-ACCOUNT-SLOT.
+           IF SA-ACCOUNT(SA-IDX) = PS-ACCOUNT(PS-IDX)
+               MOVE 'Y' TO ACCOUNT-ALREADY-SEEN
+           ELSE
+               ADD 1 TO SA-IDX
+           END-IF
+           .
+
+       FIND-FREE-SEEN-SLOT.
+           ADD 1 TO SA-IDX
+           .
+
+       SEND-REPORT-LINE.
+           IF IS-TERMINAL-BASED = 'Y'
+               IF FIRST-LINE-SENT = 'N'
+                   EXEC CICS SEND TEXT FROM ( REPORT-LINE )
+                             TERMINAL WAIT
+                             ERASE
+                             ACCUM
+                   END-EXEC
+                   MOVE 'Y' TO FIRST-LINE-SENT
+               ELSE
+                   EXEC CICS SEND TEXT FROM ( REPORT-LINE )
+                             TERMINAL WAIT
+                             ACCUM
+                   END-EXEC
+               END-IF
+           END-IF
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'CSSUPER'.
