@@ -1,69 +1,257 @@
-       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
-      * Licensed Materials - Property of IBM
-      *
-      * SAMPLE
-      *
-      * (c) Copyright IBM Corp. 2016 All Rights Reserved
-      *
-      * US Government Users Restricted Rights - Use, duplication or
-      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
-      *
-      ******************************************************************
-      *  UPDCSDB
-
-      * This program is part of the CICS Credit Card Application example
-
-      * UPDCSDB - The credit check is stored in a local cache.
-      * An account number is used to store the previously returned
-      * credit check score in a local database to serve as a quick cache
-      * No return data is expected (one way data service)
-      *
-      * This example executes a 3 second delay to simulate the
-      * update to the DB.
-      *
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. UPDCSDB.
-        AUTHOR. GOHILPR.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-
-      * Input record
-       1 ACCOUNT-NUMBER-IN.
-         2 CUST-NO-IN PIC X(4).
-
-        LOCAL-STORAGE SECTION.
-
-       1 CONTAINER-NAMES.
-         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
-         2 CRDTCHK-CONTAINER  PIC X(16) VALUE 'CREDITCHECKCONT '.
-         2 UPDCSDB-CONTAINER  PIC X(16) VALUE 'UPDATEDB2       '.
-
-       1 PROG-NAMES.
-         2 DB-CACHE           PIC X(8) VALUE 'UPDCSDB '.
-
-       1 COMMAND-RESP  PIC S9(8) COMP.
-       1 COMMAND-RESP2 PIC S9(8) COMP.
-
-        LINKAGE SECTION.
-
-
-       PROCEDURE DIVISION .
-
-       MAINLINE SECTION.
-
-      * Time taken to update database
-           EXEC CICS DELAY FOR SECONDS(3)
-           END-EXEC
-
-      * --------------------------------------------------------------
-      * Finished
-      * --------------------------------------------------------------
-           EXEC CICS RETURN
-           END-EXEC.
-
-       END PROGRAM 'UPDCSDB'.
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  UPDCSDB
+
+      * This program is part of the CICS Credit Card Application example
+
+      * UPDCSDB - The credit check is stored in a local cache.
+      * An account number is used to store the previously returned
+      * credit check score, banded decision and the time the check was
+      * made in the CSCACHE VSAM KSDS, to serve as a quick cache.
+      * No return data is expected (one way data service)
+      *
+      * This example executes a delay to simulate the update to the
+      * DB. The number of seconds is business-tunable via the CTLPARM
+      * control file (CP-DELAY-UPDCSDB), defaulting to 3 seconds when
+      * CTLPARM has no 'DEFAULT ' record loaded - see
+      * READ-CONTROL-PARAMETERS - so a degraded external service can
+      * be simulated without a recompile.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. UPDCSDB.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * CSCACHE and CTLPARM are CICS-owned VSAM files (defined in
+      * the FCT, not opened by this program) - both are accessed
+      * entirely through EXEC CICS READ/WRITE/REWRITE below, never
+      * native COBOL I/O.
+           COPY CSCACHE.
+
+           COPY CTLPARM.
+
+      * Input record - PRODUCT-CODE-IN is unused here, it is kept
+      * only so this group stays byte-aligned with the full
+      * ACCOUNT-NUMBER-IN container PUT by ASYNCPNT/SEQPNT. APPL-SEQ-NO
+      * identifies which joint applicant this cache row belongs to -
+      * see the same field in ASYNCPNT.cbl.
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN      PIC X(4).
+         2 PRODUCT-CODE-IN PIC X(4).
+         2 APPL-SEQ-NO     PIC 9(1) VALUE 1.
+
+      * Same shape as ASYNCPNT's RETURN-DATA - see copy/ASYNCSTS.cpy
+      * for the same layout mirrored for the poll-for-status path.
+       1 FULL-RESULT-IN.
+         2 CREDIT-CHECK-RESULT    PIC X(3).
+         2 CUSTOMER-NAME          PIC X(80).
+         2 CUSTOMER-ADDRESS-DATA.
+           3 CUSTOMER-ADDR-LINE-1   PIC X(30).
+           3 CUSTOMER-ADDR-LINE-2   PIC X(30).
+           3 CUSTOMER-ADDR-LINE-3   PIC X(30).
+           3 CUSTOMER-CITY          PIC X(20).
+           3 CUSTOMER-REGION        PIC X(20).
+           3 CUSTOMER-POSTCODE      PIC X(10).
+           3 CUSTOMER-COUNTRY-CODE  PIC X(2).
+           3 CUSTOMER-ADDR-VERIFIED PIC X(1).
+         2 CUSTOMER-IMPORTANCE    PIC X(8).
+         2 EMPLOYMENT-DATA.
+           3 EMPLOYMENT-STATUS      PIC X(10).
+           3 INCOME-BAND            PIC X(6).
+           3 ANNUAL-INCOME          PIC 9(7).
+         2 CREDIT-LIMIT-AMOUNT     PIC 9(7).
+         2 REQUESTED-PRODUCT       PIC X(4).
+         2 PRODUCT-ELIGIBILITY     PIC X(8).
+         2 SUGGESTED-PRODUCT       PIC X(4).
+         2 APPLICATION-RESULT      PIC X(7).
+
+       1 CSCACHE-RESP             PIC S9(8) COMP.
+       1 CTLPARM-RESP             PIC S9(8) COMP.
+
+      * Score banding - kept in step with ASYNCPNT/SEQPNT via the
+      * CTLPARM control file, see READ-CONTROL-PARAMETERS. The VALUE
+      * clauses below are the defaults used when CTLPARM has no
+      * 'DEFAULT ' record loaded.
+       1 CREDIT-SCORE-NUM         PIC 9(3)  VALUE 0.
+       1 DECLINE-THRESHOLD        PIC 9(3)  VALUE 500.
+       1 APPROVE-THRESHOLD        PIC 9(3)  VALUE 700.
+
+       1 CURRENT-ABSTIME          PIC S9(15)  COMP-3.
+
+      * Simulated external-call delay - business-tunable via CTLPARM,
+      * see READ-CONTROL-PARAMETERS. The VALUE clause below is the
+      * default used when CTLPARM has no 'DEFAULT ' record loaded.
+       1 SIMULATED-DELAY-SECONDS  PIC 9(3)   VALUE 3.
+
+        LOCAL-STORAGE SECTION.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 UPDCSDB-CONTAINER  PIC X(16) VALUE 'UPDATEDB2       '.
+         2 FULLRESULT-CONTAINER PIC X(16) VALUE 'FULLRESULTCONT  '.
+
+       1 PROG-NAMES.
+         2 DB-CACHE           PIC X(8) VALUE 'UPDCSDB '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'UPDCSDB '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the account number and the credit check result that was
+      * already fetched by our parent
+
+           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
+                           INTO    (ACCOUNT-NUMBER-IN)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS GET CONTAINER (FULLRESULT-CONTAINER)
+                           INTO    (FULL-RESULT-IN)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM READ-CONTROL-PARAMETERS
+
+           PERFORM WRITE-CACHE-RECORD
+
+      * Time taken to update database
+           EXEC CICS DELAY FOR SECONDS(SIMULATED-DELAY-SECONDS)
+           END-EXEC
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * Decline/approve banding is business-tunable via the CTLPARM
+      * control file keyed by parameter set name, rather than being
+      * hardcoded here, so it can be retuned without a recompile. A
+      * missing 'DEFAULT ' record (e.g. CTLPARM not yet loaded)
+      * simply leaves the VALUE-clause defaults declared above in
+      * place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           EXEC CICS READ FILE ('CTLPARM')
+                           INTO   (CTLPARM-RECORD)
+                           RIDFLD (CP-PARM-ID)
+                           RESP   (CTLPARM-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CTLPARM-RESP = DFHRESP(NORMAL)
+               MOVE CP-DECLINE-THRESHOLD TO DECLINE-THRESHOLD
+               MOVE CP-APPROVE-THRESHOLD TO APPROVE-THRESHOLD
+               IF CP-DELAY-UPDCSDB > 0
+                   MOVE CP-DELAY-UPDCSDB TO SIMULATED-DELAY-SECONDS
+               END-IF
+           END-IF
+
+           IF CTLPARM-RESP NOT = DFHRESP(NORMAL)
+              AND CTLPARM-RESP NOT = DFHRESP(NOTFND)
+               MOVE CTLPARM-RESP TO COMMAND-RESP
+               PERFORM LOG-CICS-ERROR
+           END-IF
+           .
+
+      * Persist the credit check outcome in the CSCACHE KSDS, keyed on
+      * the account number plus applicant sequence number. A record
+      * already on file for this account/applicant (a repeat
+      * application) is simply replaced with the latest one.
+       WRITE-CACHE-RECORD.
+           MOVE CUST-NO-IN          TO CC-CUST-NO
+           MOVE APPL-SEQ-NO         TO CC-APPL-SEQ-NO
+
+      * READ UPDATE first to find out whether this account/applicant
+      * already has a cache row (and, if so, lock it for the REWRITE
+      * below) - CICS file control, unlike the REWRITE...INVALID KEY
+      * WRITE upsert idiom native I/O used, requires the row to be
+      * read for update before it can be rewritten.
+           EXEC CICS READ FILE ('CSCACHE')
+                           INTO   (CSCACHE-RECORD)
+                           RIDFLD (CC-CACHE-KEY)
+                           UPDATE
+                           RESP   (CSCACHE-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           MOVE CUST-NO-IN          TO CC-CUST-NO
+           MOVE APPL-SEQ-NO         TO CC-APPL-SEQ-NO
+           MOVE CREDIT-CHECK-RESULT TO CC-SCORE
+           MOVE CREDIT-CHECK-RESULT TO CREDIT-SCORE-NUM
+           MOVE CUSTOMER-NAME           TO CC-CUSTOMER-NAME
+           MOVE CUSTOMER-ADDRESS-DATA   TO CC-CUSTOMER-ADDRESS-DATA
+           MOVE CUSTOMER-IMPORTANCE     TO CC-CUSTOMER-IMPORTANCE
+           MOVE CREDIT-LIMIT-AMOUNT     TO CC-CREDIT-LIMIT-AMOUNT
+
+           EVALUATE TRUE
+               WHEN CREDIT-SCORE-NUM < DECLINE-THRESHOLD
+                   MOVE 'DECLINE ' TO CC-DECISION
+               WHEN CREDIT-SCORE-NUM < APPROVE-THRESHOLD
+                   MOVE 'REVIEW  ' TO CC-DECISION
+               WHEN OTHER
+                   MOVE 'APPROVE ' TO CC-DECISION
+           END-EVALUATE
+
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABSTIME)
+                     YYYYMMDD(CC-CHECKED-DATE)
+                     TIME(CC-CHECKED-TIME)
+                     DAYCOUNT(CC-CHECKED-DAYCNT)
+           END-EXEC
+
+           IF CSCACHE-RESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE FILE ('CSCACHE')
+                                 FROM (CSCACHE-RECORD)
+                                 RESP  (COMMAND-RESP)
+                                 RESP2 (COMMAND-RESP2)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE ('CSCACHE')
+                               FROM   (CSCACHE-RECORD)
+                               RIDFLD (CC-CACHE-KEY)
+                               RESP   (COMMAND-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+           END-IF
+           PERFORM LOG-CICS-ERROR
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'UPDCSDB'.
