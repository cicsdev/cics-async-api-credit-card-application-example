@@ -1,344 +1,1076 @@
-       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
-      * Licensed Materials - Property of IBM
-      *
-      * SAMPLE
-      *
-      * (c) Copyright IBM Corp. 2016 All Rights Reserved
-      *
-      * US Government Users Restricted Rights - Use, duplication or
-      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
-      *
-      ******************************************************************
-      *  SEQPNT
-      *
-      * Is a CICS application example that
-      * processes a credit card application
-      * in a traditional sequential/synchronous manner.
-      *
-      * This example can be driven in two ways:
-      * 1) Via a terminal screen
-      * 2) Via a web service invocation
-      *
-      * 1) Via a terminal screen:
-      * A customer account number (four digits)
-      * is inputed into this parent coordinating program at a terminal
-      * screen after running the initiating transaction
-      * 'Sequential Credit Card Application' (SCCA)
-      * in the form:
-      * SCCA nnnn
-      * eg:
-      * 'SCCA 0001'
-      *
-      * In the terminal driven example, progress of the execution is
-      * displayed on the terminal screen.
-      * A '.' indicates that the service has been invoked.
-      * A 'Y' indicates that the step has returned.
-      *
-      * 2) Via a web service invocation:
-      * The supplied WSDL file describes the
-      * web service interface. Use the WSDL file in conjunction with
-      * your preferred mechanism for calling a web service, to initiate
-      * the sequential credit card application example. For example,
-      * use the 'Test with Web Service Explorer' in RDz.
-      * The input is a four digit account number (eg 0001).
-      * The web service will return data supplied by the sequentially
-      * linked to child programs.
-      *
-      *
-      * The following steps takes place (and programs called):
-      * CRDTCHK  - a credit check is issued on the account
-      * GETNAME  - Get the customer name details from the locally
-      *           optimised data store
-      * GETADDR  - Get the postal address for the customer
-      * CSSTATUS - Get the importance status of the customer
-      * UPDCSDB  - The credit check is stored in a local cache
-      *
-      ******************************************************************
-      *
-      * **** NOTE ****
-      * This is only an example to show the ability to run a sequential
-      * process flow in comparison to an asynchronous process flow
-      * using the new asynchronous API in program ASYNCPNT.
-      *
-      * FOR SIMPLICITY OF EXPLANATION, ALL ERROR HANDLING IS REMOVED.
-      * ALL COMMANDS ARE EXPECTED TO SUCCESSFULLY EXECUTE. THIS IS NOT
-      * INTENDED AS A GUIDE FOR BEST PRACTICE!
-      *
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. SEQPNT.
-        AUTHOR. GOHILPR.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-
-      * Input record
-       1 ACCOUNT-NUMBER-IN.
-         2 CUST-NO-IN PIC X(4).
-
-       1 RETURN-DATA.
-         2 CREDIT-CHECK-RESULT    PIC X(3)  VALUE ' '.
-         2 CUSTOMER-NAME          PIC X(80) VALUE ' '.
-         2 CUSTOMER-ADDRESS       PIC X(80) VALUE ' '.
-         2 CUSTOMER-POSTCODE      PIC X(8)  VALUE ' '.
-         2 CUSTOMER-IMPORTANCE    PIC X(8)  VALUE ' '.
-         2 APPLICATION-RESULT     PIC X(7)  VALUE ' '.
-
-       1 APPLICATION-SUCCESS  PIC X(7) VALUE 'SUCCESS'.
-       1 APPLICATION-FAILED   PIC X(7) VALUE 'FAILED '.
-
-       1 READ-INPUT.
-         2 TRANID                 PIC X(4).
-         2 FILLER                 PIC X(1).
-         2 INPUTACCNUM            PIC X(4).
-       1 READ-INPUT-LENGTH        PIC S9(4) COMP-5 SYNC VALUE 9.
-
-       1 PRINT-LINE.
-         2 PARENT-PROGRAM         PIC X(8)  VALUE 'SEQPNT  '.
-         2 FILLER                 PIC X(5)  VALUE ' ACC#'.
-         2 ACCOUNT-NUM            PIC X(4)  VALUE '    '.
-         2 FILLER                 PIC X(1)  VALUE ' '.
-         2 TRANSACTION-1          PIC X(4)  VALUE 'ICCK'.
-         2 FILLER                 PIC X(1)  VALUE '('.
-         2 TRAN1-STATUS           PIC X(1)  VALUE ' '.
-         2 FILLER                 PIC X(2)  VALUE ') '.
-         2 TRANSACTION-2          PIC X(4)  VALUE 'GETN'.
-         2 FILLER                 PIC X(1)  VALUE '('.
-         2 TRAN2-STATUS           PIC X(1)  VALUE ' '.
-         2 FILLER                 PIC X(2)  VALUE ') '.
-         2 TRANSACTION-3          PIC X(4)  VALUE 'GETA'.
-         2 FILLER                 PIC X(1)  VALUE '('.
-         2 TRAN3-STATUS           PIC X(1)  VALUE ' '.
-         2 FILLER                 PIC X(2)  VALUE ') '.
-         2 TRANSACTION-4          PIC X(4)  VALUE 'STUS'.
-         2 FILLER                 PIC X(1)  VALUE '('.
-         2 TRAN4-STATUS           PIC X(1)  VALUE ' '.
-         2 FILLER                 PIC X(2)  VALUE ') '.
-         2 TRANSACTION-5          PIC X(4)  VALUE 'UPDB'.
-         2 FILLER                 PIC X(1)  VALUE '('.
-         2 TRAN5-STATUS           PIC X(1)  VALUE ' '.
-         2 FILLER                 PIC X(9)  VALUE ') RESULT-'.
-         2 RESULT-TEXT            PIC X(7)  VALUE '       '.
-
-        LOCAL-STORAGE SECTION.
-
-       1 IS-TERMINAL-BASED    PIC X(1) VALUE 'N'.
-       1 START-CODE           PIC X(2).
-
-       1 CONTAINER-NAMES.
-         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
-         2 CRDTCHK-CONTAINER  PIC X(16) VALUE 'CREDITCHECKCONT '.
-         2 UPDCSDB-CONTAINER  PIC X(16) VALUE 'UPDATEDB2       '.
-         2 GETNAME-CONTAINER  PIC X(16) VALUE 'GETNAMECONTAINER'.
-         2 GETADDR-CONTAINER  PIC X(16) VALUE 'GETADDRCONTAINER'.
-         2 GETPOST-CONTAINER  PIC X(16) VALUE 'GETPOSTCODE     '.
-         2 CSSTATUS-CONTAINER PIC X(16) VALUE 'GETVIPSTATUS    '.
-
-       1 MYCHANNEL            PIC X(16) VALUE 'MYCHANNEL       '.
-
-       1 PROG-NAMES.
-         2 CREDIT-CHECK       PIC X(8) VALUE 'CRDTCHK '.
-         2 DB-CACHE           PIC X(8) VALUE 'UPDCSDB '.
-         2 GET-NAME           PIC X(8) VALUE 'GETNAME '.
-         2 GET-ADDR           PIC X(8) VALUE 'GETADDR '.
-         2 CSSTATUS           PIC X(8) VALUE 'CSSTATUS'.
-
-       1 COMMAND-RESP  PIC S9(8) COMP.
-       1 COMMAND-RESP2 PIC S9(8) COMP.
-
-        LINKAGE SECTION.
-
-
-       PROCEDURE DIVISION .
-
-       MAINLINE SECTION.
-      * --------------------------------------------------------------
-      * Start of the main code execution
-      * --------------------------------------------------------------
-
-      * First step is to retrieve the account number.
-      * The function call will identify if this program has be run
-      * by a terminal or via a web service
-
-           PERFORM GET-INPUT-ACCOUNT-NUMBER
-      * --------------------------------------------------------------
-      * Create the input container for children to access
-      * --------------------------------------------------------------
-           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
-                           FROM    ( ACCOUNT-NUMBER-IN )
-                           CHANNEL ( MYCHANNEL)
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-      * --------------------------------------------------------------
-      * Call the credit check program
-      * --------------------------------------------------------------
-           MOVE '.' TO TRAN1-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS LINK PROGRAM ( CREDIT-CHECK )
-                          CHANNEL ( MYCHANNEL )
-                          RESP    ( COMMAND-RESP )
-                          RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-           EXEC CICS GET CONTAINER (CRDTCHK-CONTAINER)
-                           INTO    (CREDIT-CHECK-RESULT)
-                           CHANNEL (MYCHANNEL)
-                           RESP    (COMMAND-RESP)
-                           RESP2   (COMMAND-RESP2)
-           END-EXEC
-
-           MOVE 'Y' TO TRAN1-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-      * --------------------------------------------------------------
-      * Call the get customer name program
-      * --------------------------------------------------------------
-           MOVE '.' TO TRAN2-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS LINK PROGRAM ( GET-NAME )
-                          CHANNEL ( MYCHANNEL )
-                          RESP    ( COMMAND-RESP )
-                          RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-           EXEC CICS GET CONTAINER (GETNAME-CONTAINER)
-                           CHANNEL (MYCHANNEL)
-                           INTO    (CUSTOMER-NAME)
-                           RESP    (COMMAND-RESP)
-                           RESP2   (COMMAND-RESP2)
-           END-EXEC
-
-           MOVE 'Y' TO TRAN2-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-      * --------------------------------------------------------------
-      * Call the get customer address program
-      * --------------------------------------------------------------
-           MOVE '.' TO TRAN3-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS LINK PROGRAM ( GET-ADDR )
-                          CHANNEL ( MYCHANNEL )
-                          RESP    ( COMMAND-RESP )
-                          RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-           EXEC CICS GET CONTAINER (GETADDR-CONTAINER)
-                           CHANNEL (MYCHANNEL)
-                           INTO    (CUSTOMER-ADDRESS)
-                           RESP    (COMMAND-RESP)
-                           RESP2   (COMMAND-RESP2)
-           END-EXEC
-
-           EXEC CICS GET CONTAINER (GETPOST-CONTAINER)
-                           CHANNEL (MYCHANNEL)
-                           INTO    (CUSTOMER-POSTCODE)
-                           RESP    (COMMAND-RESP)
-                           RESP2   (COMMAND-RESP2)
-           END-EXEC
-
-           MOVE 'Y' TO TRAN3-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-      * --------------------------------------------------------------
-      * Call the get customer importance program
-      * --------------------------------------------------------------
-           MOVE '.' TO TRAN4-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS LINK PROGRAM ( CSSTATUS )
-                          CHANNEL ( MYCHANNEL )
-                          RESP    ( COMMAND-RESP )
-                          RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-           EXEC CICS GET CONTAINER (CSSTATUS-CONTAINER)
-                           CHANNEL (MYCHANNEL)
-                           INTO    (CUSTOMER-IMPORTANCE)
-                           RESP    (COMMAND-RESP)
-                           RESP2   (COMMAND-RESP2)
-           END-EXEC
-
-           MOVE 'Y' TO TRAN4-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-      * --------------------------------------------------------------
-      * Call the Update customer database cache program
-      * --------------------------------------------------------------
-           MOVE '.' TO TRAN5-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS LINK PROGRAM ( DB-CACHE )
-                          CHANNEL ( MYCHANNEL )
-                          RESP    ( COMMAND-RESP )
-                          RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-           MOVE 'Y' TO TRAN5-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-
-      * --------------------------------------------------------------
-      * Finished
-      * --------------------------------------------------------------
-      * Summarize the credit card application
-
-           MOVE APPLICATION-SUCCESS TO APPLICATION-RESULT
-           MOVE APPLICATION-SUCCESS TO RESULT-TEXT
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-      * Populate container for web service invocations
-           EXEC CICS PUT CONTAINER ('SEQPNT' )
-                           FROM    ( RETURN-DATA )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-           EXEC CICS RETURN
-           END-EXEC
-           .
-
-      * Check for a terminal or web service invocation and
-      * populate the account number
-       GET-INPUT-ACCOUNT-NUMBER.
-           EXEC CICS ASSIGN STARTCODE( START-CODE )
-           END-EXEC
-           IF START-CODE = 'TD'
-           THEN
-             MOVE 'Y' TO IS-TERMINAL-BASED
-             EXEC CICS RECEIVE INTO     ( READ-INPUT )
-                             LENGTH     ( READ-INPUT-LENGTH )
-                             NOTRUNCATE
-                             RESP       ( COMMAND-RESP )
-                             RESP2      ( COMMAND-RESP2 )
-             END-EXEC
-
-             MOVE INPUTACCNUM TO CUST-NO-IN
-             MOVE INPUTACCNUM TO ACCOUNT-NUM
-
-             PERFORM PRINT-TEXT-TO-SCREEN
-           ELSE
-             EXEC CICS GET CONTAINER ('SEQPNT' )
-                             INTO    ( ACCOUNT-NUMBER-IN )
-                             RESP    ( COMMAND-RESP )
-                             RESP2   ( COMMAND-RESP2 )
-             END-EXEC
-           END-IF
-           .
-
-      * For terminal based invocations, update with progress status
-       PRINT-TEXT-TO-SCREEN.
-           IF IS-TERMINAL-BASED = 'Y' THEN
-             EXEC CICS SEND TEXT FROM ( PRINT-LINE )
-                       TERMINAL WAIT
-                       FREEKB
-                       ERASE
-             END-EXEC
-           END-IF
-           .
-       END PROGRAM 'SEQPNT'.
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  SEQPNT
+      *
+      * Is a CICS application example that
+      * processes a credit card application
+      * in a traditional sequential/synchronous manner.
+      *
+      * This example can be driven in two ways:
+      * 1) Via a terminal screen
+      * 2) Via a web service invocation
+      *
+      * 1) Via a terminal screen:
+      * A customer account number (four digits)
+      * is inputed into this parent coordinating program at a terminal
+      * screen after running the initiating transaction
+      * 'Sequential Credit Card Application' (SCCA)
+      * in the form:
+      * SCCA nnnn
+      * eg:
+      * 'SCCA 0001'
+      *
+      * In the terminal driven example, progress of the execution is
+      * displayed on the terminal screen.
+      * A '.' indicates that the service has been invoked.
+      * A 'Y' indicates that the step has returned.
+      *
+      * 2) Via a web service invocation:
+      * The supplied WSDL file describes the
+      * web service interface. Use the WSDL file in conjunction with
+      * your preferred mechanism for calling a web service, to initiate
+      * the sequential credit card application example. For example,
+      * use the 'Test with Web Service Explorer' in RDz.
+      * The input is a four digit account number (eg 0001).
+      * The web service will return data supplied by the sequentially
+      * linked to child programs.
+      *
+      *
+      * The following steps takes place (and programs called):
+      * CRDTCHK  - a credit check is issued on the account
+      * GETNAME  - Get the customer name details from the locally
+      *           optimised data store
+      * GETADDR  - Get the postal address for the customer
+      * CSSTATUS - Get the importance status of the customer
+      * GETEMPL  - Get the employment status and income band for the
+      *           customer
+      * UPDCSDB  - The credit check is stored in a local cache
+      *
+      ******************************************************************
+      *
+      * **** NOTE ****
+      * This is only an example to show the ability to run a sequential
+      * process flow in comparison to an asynchronous process flow
+      * using the new asynchronous API in program ASYNCPNT.
+      *
+      * FOR SIMPLICITY OF EXPLANATION, ALL ERROR HANDLING IS REMOVED.
+      * ALL COMMANDS ARE EXPECTED TO SUCCESSFULLY EXECUTE. THIS IS NOT
+      * INTENDED AS A GUIDE FOR BEST PRACTICE!
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. SEQPNT.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * AUDIT-TRAIL, CUSTMAS, CTLPARM and AUTHSUB are all CICS-owned
+      * VSAM files (defined in the FCT, not opened by this program) -
+      * each is accessed entirely through EXEC CICS READ/WRITE/
+      * STARTBR/READNEXT/ENDBR below, never native COBOL I/O.
+      * AUDIT-TRAIL is an ESDS, browsed by RBA rather than keyed
+      * READ - see CHECK-APPLICATION-HISTORY/WRITE-AUDIT-RECORD.
+           COPY AUDIT.
+
+           COPY CUSTMAS.
+
+           COPY CTLPARM.
+
+           COPY AUTHSUB.
+
+      * Input record - PRODUCT-CODE-IN is the card product the
+      * applicant is asking for (STD/GOLD/PLAT); blank defaults to
+      * STD so older 4-byte container callers still work unchanged.
+      * APPL-SEQ-NO distinguishes joint applicants against the same
+      * CUST-NO-IN - see the same field in ASYNCPNT.cbl.
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN      PIC X(4).
+         2 PRODUCT-CODE-IN PIC X(4).
+         2 APPL-SEQ-NO     PIC 9(1) VALUE 1.
+
+       1 RETURN-DATA.
+         2 CREDIT-CHECK-RESULT    PIC X(3)  VALUE ' '.
+         2 CUSTOMER-NAME          PIC X(80) VALUE ' '.
+         2 CUSTOMER-ADDRESS-DATA.
+           3 CUSTOMER-ADDR-LINE-1   PIC X(30) VALUE ' '.
+           3 CUSTOMER-ADDR-LINE-2   PIC X(30) VALUE ' '.
+           3 CUSTOMER-ADDR-LINE-3   PIC X(30) VALUE ' '.
+           3 CUSTOMER-CITY          PIC X(20) VALUE ' '.
+           3 CUSTOMER-REGION        PIC X(20) VALUE ' '.
+           3 CUSTOMER-POSTCODE      PIC X(10) VALUE ' '.
+           3 CUSTOMER-COUNTRY-CODE  PIC X(2)  VALUE ' '.
+           3 CUSTOMER-ADDR-VERIFIED PIC X(1)  VALUE 'Y'.
+         2 CUSTOMER-IMPORTANCE    PIC X(8)  VALUE ' '.
+         2 EMPLOYMENT-DATA.
+           3 EMPLOYMENT-STATUS      PIC X(10) VALUE ' '.
+           3 INCOME-BAND            PIC X(6)  VALUE ' '.
+           3 ANNUAL-INCOME          PIC 9(7)  VALUE 0.
+         2 CREDIT-LIMIT-AMOUNT     PIC 9(7)  VALUE 0.
+         2 REQUESTED-PRODUCT       PIC X(4)  VALUE 'STD '.
+         2 PRODUCT-ELIGIBILITY     PIC X(8)  VALUE ' '.
+         2 SUGGESTED-PRODUCT       PIC X(4)  VALUE ' '.
+         2 APPLICATION-RESULT     PIC X(7)  VALUE ' '.
+
+      * GETNAME/GETADDR/CSSTATUS each now carry back a "last updated"
+      * timestamp for the cached data they read, alongside the value
+      * itself. RETURN-DATA's own shape is shared byte-for-byte with
+      * UPDCSDB's/CUST360's FULL-RESULT-IN copy, so the timestamps are
+      * received into these separate, standalone groups instead of
+      * being inserted into RETURN-DATA - see WRITE-AUDIT-RECORD, which
+      * is where they end up surfaced.
+       1 GETNAME-RESULT.
+         2 GETNAME-CUSTOMER-NAME      PIC X(80) VALUE ' '.
+         2 CUSTOMER-NAME-LAST-UPDATED PIC X(26) VALUE ' '.
+       1 GETADDR-RESULT.
+         2 GETADDR-ADDRESS-DATA       PIC X(143) VALUE ' '.
+         2 CUSTOMER-ADDR-LAST-UPDATED PIC X(26) VALUE ' '.
+       1 CSSTATUS-RESULT.
+         2 CSSTATUS-CUSTOMER-IMPORTANCE PIC X(8)  VALUE ' '.
+         2 POLICY-LAST-UPDATED          PIC X(26) VALUE ' '.
+         2 SPEND-LAST-UPDATED           PIC X(26) VALUE ' '.
+
+      * Shared with copy/CRLIMIT.cpy's CALCULATE-CREDIT-LIMIT
+       1 CREDIT-LIMIT-BASE         PIC 9(7)  VALUE 0.
+
+      * Credit-limit base amounts by tier - business-tunable via the
+      * CTLPARM control file, see READ-CONTROL-PARAMETERS. The VALUE
+      * clauses below are the defaults used when CTLPARM has no
+      * 'DEFAULT ' record loaded.
+       1 CREDIT-LIMIT-PLATINUM     PIC 9(7)  VALUE 15000.
+       1 CREDIT-LIMIT-GOLD         PIC 9(7)  VALUE 7000.
+       1 CREDIT-LIMIT-SILVER       PIC 9(7)  VALUE 3000.
+       1 CREDIT-LIMIT-BRONZE       PIC 9(7)  VALUE 1000.
+
+      * Product eligibility - see copy/PRODELIG.cpy
+       1 PRODUCT-ELIGIBLE          PIC X(1)  VALUE 'N'.
+
+      * PII masking for the audit trail - see copy/PIIMASK.cpy
+       1 MASK-FILL                 PIC X(78) VALUE ALL '*'.
+       1 MASKED-CUSTOMER-NAME      PIC X(80) VALUE SPACES.
+       1 MASKED-POSTCODE           PIC X(10) VALUE SPACES.
+
+       1 APPLICATION-SUCCESS  PIC X(7) VALUE 'SUCCESS'.
+       1 APPLICATION-FAILED   PIC X(7) VALUE 'FAILED '.
+       1 APPLICATION-INVALID  PIC X(7) VALUE 'INVALID'.
+       1 APPLICATION-PENDING  PIC X(7) VALUE 'PENDING'.
+       1 APPLICATION-NOTAUTH  PIC X(7) VALUE 'NOAUTH '.
+       1 APPLICATION-BURDOWN  PIC X(7) VALUE 'BURDOWN'.
+
+      * Dry-run/simulation mode - see DRY-RUN-MODE in ASYNCPNT.cbl for
+      * the full explanation. SCCD is SEQPNT's own distinct dry-run
+      * transaction, the same way SCCA/ACCA are distinct normal ones.
+       1 DRY-RUN-TRANID        PIC X(4) VALUE 'SCCD'.
+       1 DRY-RUN-MODE          PIC X(1) VALUE 'N'.
+
+      * Duplicate in-flight submission marker - a TS queue named by
+      * the account number, shared with ASYNCPNT so a second
+      * submission for the same account via either ACCA or SCCA is
+      * caught regardless of which one is already running it.
+      * Claimed by CHECK-DUPLICATE-SUBMISSION just before
+      * PROCESS-APPLICATION starts, released once it finishes.
+       1 INFLIGHT-QUEUE.
+         2 INFLIGHT-QUEUE-PREFIX  PIC X(3) VALUE 'INF'.
+         2 INFLIGHT-QUEUE-ACCT    PIC X(4).
+         2 INFLIGHT-QUEUE-SEQ     PIC 9(1).
+       1 INFLIGHT-MARKER          PIC X(1) VALUE 'Y'.
+       1 ACCOUNT-IN-FLIGHT        PIC X(1) VALUE 'N'.
+       1 INFLIGHT-RESP            PIC S9(8) COMP.
+
+      * Set by VALIDATE-ACCOUNT-NUMBER - an account number that is not
+      * numeric, or not on the customer master file, is rejected
+      * before any child transaction is started for it.
+       1 ACCOUNT-NUMBER-VALID    PIC X(1)  VALUE 'Y'.
+       1 CUSTMAS-RESP             PIC S9(8) COMP.
+       1 CTLPARM-RESP             PIC S9(8) COMP.
+
+      * Captured off CUSTMAS by VALIDATE-ACCOUNT-NUMBER - CM-VIP-FLAG
+      * (see copy/CUSTMAS.cpy) is a persisted, already-known VIP
+      * status, distinct from CUSTOMER-IMPORTANCE, which CSSTATUS
+      * computes fresh from policy count/spend every run. A VIP
+      * customer already has a known answer, so PROCESS-APPLICATION
+      * skips the CSSTATUS call (and, inside it, the GETPOL/GETSPND
+      * calls) entirely rather than recomputing it.
+       1 CUSTOMER-IS-VIP         PIC X(1)  VALUE 'N'.
+
+      * Set by CHECK-SUBMITTER-AUTHORIZED - only consulted when
+      * CP-REQUIRE-SUBMIT-AUTH is 'Y' (default 'N' leaves submission
+      * open to anyone, same as before this check existed).
+       1 REQUIRE-SUBMIT-AUTH      PIC X(1)  VALUE 'N'.
+       1 SUBMITTER-AUTHORIZED     PIC X(1)  VALUE 'Y'.
+       1 SUBMITTER-USER-ID        PIC X(8)  VALUE SPACES.
+       1 AUTHSUB-RESP             PIC S9(8) COMP.
+
+      * Score banding - see CRDTCHK for where the score itself
+      * comes from. DECLINE-THRESHOLD is business-tunable via the
+      * CTLPARM control file, see READ-CONTROL-PARAMETERS - the VALUE
+      * clause below is the default used when CTLPARM has no
+      * 'DEFAULT ' record loaded.
+       1 CREDIT-SCORE-NUM        PIC 9(3)  VALUE 0.
+       1 DECLINE-THRESHOLD       PIC 9(3)  VALUE 500.
+       1 CREDIT-CHECK-DECLINED   PIC X(1)  VALUE 'N'.
+
+      * Received from CRDTCHK separately from the large RETURN-DATA
+      * group it shares with UPDCSDB/ASYNCSTS - see the header comment
+      * on CRDTCHK's own RETURN-DATA. BUREAU-UNAVAILABLE 'Y' means the
+      * bureau call never got a usable answer even after retries, so
+      * CREDIT-CHECK-SCORE-IN is meaningless and no banding decision
+      * should be based on it.
+       1 CREDIT-CHECK-DATA-IN.
+         2 CREDIT-CHECK-SCORE-IN  PIC X(3)  VALUE ' '.
+         2 BUREAU-UNAVAILABLE     PIC X(1)  VALUE 'N'.
+       1 BUREAU-CHECK-FAILED      PIC X(1)  VALUE 'N'.
+
+      * CHECK-APPLICATION-HISTORY - a basic fraud/abuse signal formed
+      * by scanning the AUDIT trail for a recent decline against this
+      * account, or recent applications from other accounts at the
+      * same masked postcode. Business-tunable via the CTLPARM control
+      * file, see READ-CONTROL-PARAMETERS - the VALUE clauses below are
+      * the defaults used when CTLPARM has no 'DEFAULT ' record loaded.
+      * Informational only - recorded on the audit record as AU-ABUSE-
+      * FLAG, does not itself change APPLICATION-RESULT.
+       1 REPEAT-APPL-WINDOW-DAYS   PIC 9(3)   VALUE 7.
+       1 HOUSEHOLD-APPL-THRESHOLD  PIC 9(3)   VALUE 3.
+       1 ABUSE-SIGNAL-FLAG         PIC X(1)   VALUE 'N'.
+       1 RECENT-DECLINE-FOUND      PIC X(1)   VALUE 'N'.
+       1 HOUSEHOLD-MATCH-COUNT     PIC 9(5)   VALUE 0.
+       1 END-OF-AUDIT-SCAN         PIC X(1)   VALUE 'N'.
+       1 APPL-HISTORY-AGE-DAYS     PIC S9(8) COMP.
+       1 CURRENT-ABSTIME           PIC S9(15) COMP-3.
+       1 CURRENT-DAYCOUNT          PIC S9(8) COMP.
+
+      * Audit trail - one record appended per run, see copy/AUDIT.cpy
+       1 AUDIT-RESP               PIC S9(8) COMP.
+       1 AUDIT-RBA                PIC S9(8) COMP VALUE 0.
+       1 RUN-START-ABSTIME        PIC S9(15) COMP-3.
+       1 RUN-END-ABSTIME          PIC S9(15) COMP-3.
+       1 RUN-ELAPSED-TIME         PIC S9(8) COMP.
+
+      * PRODUCT-CODE-RAW is optional - 'SCCA 0001' with nothing
+      * after the account number defaults to the standard product.
+       1 READ-INPUT.
+         2 TRANID                 PIC X(4).
+         2 FILLER                 PIC X(1).
+         2 INPUTACCNUM            PIC X(4).
+         2 FILLER                 PIC X(1).
+         2 PRODUCT-CODE-RAW       PIC X(4) VALUE SPACES.
+         2 FILLER                 PIC X(1).
+         2 APPL-SEQ-RAW           PIC X(1) VALUE SPACES.
+       1 READ-INPUT-LENGTH        PIC S9(4) COMP-5 SYNC VALUE 16.
+
+       1 PRINT-LINE.
+         2 PARENT-PROGRAM         PIC X(8)  VALUE 'SEQPNT  '.
+         2 FILLER                 PIC X(5)  VALUE ' ACC#'.
+         2 ACCOUNT-NUM            PIC X(4)  VALUE '    '.
+         2 FILLER                 PIC X(1)  VALUE ' '.
+         2 TRANSACTION-1          PIC X(4)  VALUE 'ICCK'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN1-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(2)  VALUE ') '.
+         2 TRANSACTION-2          PIC X(4)  VALUE 'GETN'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN2-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(2)  VALUE ') '.
+         2 TRANSACTION-3          PIC X(4)  VALUE 'GETA'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN3-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(2)  VALUE ') '.
+         2 TRANSACTION-4          PIC X(4)  VALUE 'STUS'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN4-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(2)  VALUE ') '.
+         2 TRANSACTION-5          PIC X(4)  VALUE 'UPDB'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN5-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(2)  VALUE ') '.
+         2 TRANSACTION-6          PIC X(4)  VALUE 'EMPL'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN6-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(9)  VALUE ') RESULT-'.
+         2 RESULT-TEXT            PIC X(7)  VALUE '       '.
+
+      * CSMAP1 symbolic map (bms/CSMAP.bms) - PRINT-TEXT-TO-SCREEN
+      * sends this instead of the old bare text line.
+       COPY CSMAP1.
+
+        LOCAL-STORAGE SECTION.
+
+       1 IS-TERMINAL-BASED    PIC X(1) VALUE 'N'.
+       1 START-CODE           PIC X(2).
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 CRDTCHK-CONTAINER  PIC X(16) VALUE 'CREDITCHECKCONT '.
+         2 UPDCSDB-CONTAINER  PIC X(16) VALUE 'UPDATEDB2       '.
+         2 GETNAME-CONTAINER  PIC X(16) VALUE 'GETNAMECONTAINER'.
+         2 GETADDR-CONTAINER  PIC X(16) VALUE 'GETADDRCONTAINER'.
+         2 CSSTATUS-CONTAINER PIC X(16) VALUE 'GETVIPSTATUS    '.
+         2 GETEMPL-CONTAINER  PIC X(16) VALUE 'GETEMPLCONT     '.
+         2 FULLRESULT-CONTAINER PIC X(16) VALUE 'FULLRESULTCONT  '.
+
+       1 MYCHANNEL            PIC X(16) VALUE 'MYCHANNEL       '.
+
+       1 PROG-NAMES.
+         2 CREDIT-CHECK       PIC X(8) VALUE 'CRDTCHK '.
+         2 DB-CACHE           PIC X(8) VALUE 'UPDCSDB '.
+         2 GET-NAME           PIC X(8) VALUE 'GETNAME '.
+         2 GET-ADDR           PIC X(8) VALUE 'GETADDR '.
+         2 CSSTATUS           PIC X(8) VALUE 'CSSTATUS'.
+         2 GET-EMPL           PIC X(8) VALUE 'GETEMPL '.
+         2 CUST-360           PIC X(8) VALUE 'CUST360 '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'SEQPNT  '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+      * --------------------------------------------------------------
+      * Start of the main code execution
+      * --------------------------------------------------------------
+
+      * First step is to retrieve the account number.
+      * The function call will identify if this program has be run
+      * by a terminal or via a web service
+
+           PERFORM GET-INPUT-ACCOUNT-NUMBER
+
+           EXEC CICS ASKTIME ABSTIME(RUN-START-ABSTIME)
+           END-EXEC
+
+      * Pick up the latest business-tunable thresholds before doing
+      * anything else with them.
+           PERFORM READ-CONTROL-PARAMETERS
+
+      * An unauthorized submitter is turned away before the account
+      * number is even looked at - see CHECK-SUBMITTER-AUTHORIZED.
+           PERFORM CHECK-SUBMITTER-AUTHORIZED
+
+           IF SUBMITTER-AUTHORIZED = 'N'
+               MOVE APPLICATION-NOTAUTH TO APPLICATION-RESULT
+               MOVE APPLICATION-NOTAUTH TO RESULT-TEXT
+               PERFORM PRINT-TEXT-TO-SCREEN
+           ELSE
+
+      * A typo'd or non-existent account number is rejected here,
+      * before any of the six children are ever started, rather than
+      * being let through to fail some way down the pipeline.
+               PERFORM VALIDATE-ACCOUNT-NUMBER
+
+               IF ACCOUNT-NUMBER-VALID = 'Y'
+                   PERFORM CHECK-DUPLICATE-SUBMISSION
+                   IF ACCOUNT-IN-FLIGHT = 'Y'
+                       MOVE APPLICATION-PENDING TO APPLICATION-RESULT
+                       MOVE APPLICATION-PENDING TO RESULT-TEXT
+                       PERFORM PRINT-TEXT-TO-SCREEN
+                   ELSE
+                       PERFORM PROCESS-APPLICATION
+                   END-IF
+               ELSE
+                   MOVE APPLICATION-INVALID TO APPLICATION-RESULT
+                   MOVE APPLICATION-INVALID TO RESULT-TEXT
+                   PERFORM PRINT-TEXT-TO-SCREEN
+               END-IF
+           END-IF
+
+           PERFORM WRITE-AUDIT-RECORD
+
+      * Populate container for web service invocations
+           EXEC CICS PUT CONTAINER ('SEQPNT' )
+                           FROM    ( RETURN-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      * Runs the credit check, the other five children, and the
+      * finishing credit-limit/eligibility/result logic - everything
+      * that only happens for an account number that passed
+      * VALIDATE-ACCOUNT-NUMBER.
+       PROCESS-APPLICATION.
+      * --------------------------------------------------------------
+      * Create the input container for children to access
+      * --------------------------------------------------------------
+           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( MYCHANNEL)
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Call the credit check program
+      * --------------------------------------------------------------
+           MOVE '.' TO TRAN1-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS LINK PROGRAM ( CREDIT-CHECK )
+                          CHANNEL ( MYCHANNEL )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS GET CONTAINER (CRDTCHK-CONTAINER)
+                           INTO    (CREDIT-CHECK-DATA-IN)
+                           CHANNEL (MYCHANNEL)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE CREDIT-CHECK-SCORE-IN TO CREDIT-CHECK-RESULT
+
+           MOVE 'Y' TO TRAN1-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           PERFORM BAND-CREDIT-CHECK-RESULT
+
+      * --------------------------------------------------------------
+      * Call the get customer name program
+      * --------------------------------------------------------------
+           MOVE '.' TO TRAN2-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS LINK PROGRAM ( GET-NAME )
+                          CHANNEL ( MYCHANNEL )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS GET CONTAINER (GETNAME-CONTAINER)
+                           CHANNEL (MYCHANNEL)
+                           INTO    (GETNAME-RESULT)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE GETNAME-CUSTOMER-NAME TO CUSTOMER-NAME
+
+           MOVE 'Y' TO TRAN2-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+      * --------------------------------------------------------------
+      * Call the get customer address program
+      * --------------------------------------------------------------
+           MOVE '.' TO TRAN3-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS LINK PROGRAM ( GET-ADDR )
+                          CHANNEL ( MYCHANNEL )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS GET CONTAINER (GETADDR-CONTAINER)
+                           CHANNEL (MYCHANNEL)
+                           INTO    (GETADDR-RESULT)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE GETADDR-ADDRESS-DATA TO CUSTOMER-ADDRESS-DATA
+
+           MOVE 'Y' TO TRAN3-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+      * --------------------------------------------------------------
+      * Call the get customer importance program
+      * --------------------------------------------------------------
+           MOVE '.' TO TRAN4-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+      * A known VIP (CUSTOMER-IS-VIP, captured off CM-VIP-FLAG by
+      * VALIDATE-ACCOUNT-NUMBER) already has a known top-tier status,
+      * so CSSTATUS - and, inside it, GETPOL/GETSPND - is skipped
+      * entirely rather than recomputed.
+           IF CUSTOMER-IS-VIP = 'N'
+               EXEC CICS LINK PROGRAM ( CSSTATUS )
+                              CHANNEL ( MYCHANNEL )
+                              RESP    ( COMMAND-RESP )
+                              RESP2   ( COMMAND-RESP2 )
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+
+               EXEC CICS GET CONTAINER (CSSTATUS-CONTAINER)
+                               CHANNEL (MYCHANNEL)
+                               INTO    (CSSTATUS-RESULT)
+                               RESP    (COMMAND-RESP)
+                               RESP2   (COMMAND-RESP2)
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+
+               MOVE CSSTATUS-CUSTOMER-IMPORTANCE TO CUSTOMER-IMPORTANCE
+           ELSE
+               MOVE 'PLATINUM' TO CUSTOMER-IMPORTANCE
+
+      * CSSTATUS (and so GETPOL/GETSPND) is never called for an
+      * already-known VIP, so there is no policy/spend refresh
+      * timestamp to report for one; POLICY-LAST-UPDATED/SPEND-LAST-
+      * UPDATED simply stay blank.
+           END-IF
+
+           MOVE 'Y' TO TRAN4-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+      * --------------------------------------------------------------
+      * Call the get employment/income program - feeds the credit
+      * limit decision, not CUSTOMER-IMPORTANCE (that stays driven
+      * purely by policy/spend via IMPCALC)
+      * --------------------------------------------------------------
+           MOVE '.' TO TRAN6-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS LINK PROGRAM ( GET-EMPL )
+                          CHANNEL ( MYCHANNEL )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS GET CONTAINER (GETEMPL-CONTAINER)
+                           CHANNEL (MYCHANNEL)
+                           INTO    (EMPLOYMENT-DATA)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE 'Y' TO TRAN6-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+      * Summarize the credit card application
+
+           IF BUREAU-CHECK-FAILED = 'Y'
+               MOVE APPLICATION-BURDOWN TO APPLICATION-RESULT
+               MOVE APPLICATION-BURDOWN TO RESULT-TEXT
+           ELSE
+               IF CREDIT-CHECK-DECLINED = 'Y'
+                   MOVE APPLICATION-FAILED TO APPLICATION-RESULT
+                   MOVE APPLICATION-FAILED TO RESULT-TEXT
+               ELSE
+                   MOVE APPLICATION-SUCCESS TO APPLICATION-RESULT
+                   MOVE APPLICATION-SUCCESS TO RESULT-TEXT
+                   PERFORM CALCULATE-CREDIT-LIMIT
+               END-IF
+           END-IF
+
+      * Per-product eligibility is worked out off CUSTOMER-IMPORTANCE
+      * regardless of the overall decision, so a declined applicant
+      * still finds out what they would be eligible for.
+           PERFORM EVALUATE-PRODUCT-ELIGIBILITY
+
+      * --------------------------------------------------------------
+      * Call the Update customer database cache program
+      * --------------------------------------------------------------
+      * A declined application - or one where the bureau never gave a
+      * usable answer - is never cached, since there is nothing worth
+      * caching for an application that did not get approved. Neither
+      * is a dry run, which must not leave behind a cached record for
+      * a decision that was only ever a what-if - see DRY-RUN-MODE.
+      * Runs after CALCULATE-CREDIT-LIMIT/EVALUATE-PRODUCT-ELIGIBILITY
+      * above, once RETURN-DATA actually holds the credit limit this
+      * application was given, the same ordering ASYNCPNT.cbl's own
+      * CACHE-FULL-APPLICATION-RESULT uses.
+           IF CREDIT-CHECK-DECLINED = 'N' AND BUREAU-CHECK-FAILED = 'N'
+              AND DRY-RUN-MODE = 'N'
+             PERFORM CACHE-FULL-APPLICATION-RESULT
+           END-IF
+
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           PERFORM RELEASE-DUPLICATE-SUBMISSION-MARKER
+
+      * Runs last, once CUSTOMER-ADDRESS-DATA is populated, so the
+      * household check has a postcode to compare against.
+           PERFORM CHECK-APPLICATION-HISTORY
+
+      * Runs for every completed pipeline run, win or lose, to fold
+      * this outcome into the customer-360 record - see CUST360.cbl.
+      * Skipped for a dry run along with the UPDCSDB cache call above
+      * - see DRY-RUN-MODE.
+           IF DRY-RUN-MODE = 'N'
+               PERFORM WRITE-CUSTOMER-360
+           END-IF
+           .
+
+      * Claim the in-flight marker for this account number before
+      * starting any child, so a second submission for the same
+      * account that lands while this one is still running is told
+      * to wait rather than launching a second, duplicate run.
+       CHECK-DUPLICATE-SUBMISSION.
+           MOVE CUST-NO-IN  TO INFLIGHT-QUEUE-ACCT
+           MOVE APPL-SEQ-NO TO INFLIGHT-QUEUE-SEQ
+
+           EXEC CICS READQ TS QUEUE (INFLIGHT-QUEUE)
+                           INTO    (INFLIGHT-MARKER)
+                           LENGTH  (LENGTH OF INFLIGHT-MARKER)
+                           ITEM    (1)
+                           RESP    (INFLIGHT-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+
+           IF INFLIGHT-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO ACCOUNT-IN-FLIGHT
+           ELSE
+               MOVE 'N' TO ACCOUNT-IN-FLIGHT
+
+               EXEC CICS WRITEQ TS QUEUE (INFLIGHT-QUEUE)
+                               FROM     (INFLIGHT-MARKER)
+                               LENGTH   (LENGTH OF INFLIGHT-MARKER)
+                               RESP     (COMMAND-RESP)
+                               RESP2    (COMMAND-RESP2)
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+           END-IF
+           .
+
+      * Release the marker claimed above now that PROCESS-APPLICATION
+      * has finished, win or lose, so the next submission for this
+      * account is free to run.
+       RELEASE-DUPLICATE-SUBMISSION-MARKER.
+           EXEC CICS DELETEQ TS QUEUE (INFLIGHT-QUEUE)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+           .
+
+      * Check for a terminal or web service invocation and
+      * populate the account number
+       GET-INPUT-ACCOUNT-NUMBER.
+           EXEC CICS ASSIGN STARTCODE( START-CODE )
+           END-EXEC
+           IF START-CODE = 'TD'
+           THEN
+             MOVE 'Y' TO IS-TERMINAL-BASED
+             EXEC CICS RECEIVE INTO     ( READ-INPUT )
+                             LENGTH     ( READ-INPUT-LENGTH )
+                             NOTRUNCATE
+                             RESP       ( COMMAND-RESP )
+                             RESP2      ( COMMAND-RESP2 )
+             END-EXEC
+             PERFORM LOG-CICS-ERROR
+
+             MOVE INPUTACCNUM TO CUST-NO-IN
+             MOVE INPUTACCNUM TO ACCOUNT-NUM
+             MOVE PRODUCT-CODE-RAW TO PRODUCT-CODE-IN
+
+             IF APPL-SEQ-RAW IS NUMERIC AND APPL-SEQ-RAW NOT = '0'
+                 MOVE APPL-SEQ-RAW TO APPL-SEQ-NO
+             ELSE
+                 MOVE 1 TO APPL-SEQ-NO
+             END-IF
+
+             PERFORM PRINT-TEXT-TO-SCREEN
+           ELSE
+             EXEC CICS GET CONTAINER ('SEQPNT' )
+                             INTO    ( ACCOUNT-NUMBER-IN )
+                             RESP    ( COMMAND-RESP )
+                             RESP2   ( COMMAND-RESP2 )
+             END-EXEC
+             PERFORM LOG-CICS-ERROR
+           END-IF
+
+           IF PRODUCT-CODE-IN = SPACES
+               MOVE 'STD ' TO PRODUCT-CODE-IN
+           END-IF
+           MOVE PRODUCT-CODE-IN TO REQUESTED-PRODUCT
+
+      * EIBTRNID reflects the transaction ID this task is actually
+      * running under either way - a terminal operator typing
+      * 'SCCD 0001' or a web service caller whose own PCT entry maps
+      * SCCD to this same program both land here.
+           IF EIBTRNID = DRY-RUN-TRANID
+               MOVE 'Y' TO DRY-RUN-MODE
+           END-IF
+           .
+
+      * Business-tunable thresholds - decline banding and the
+      * credit-limit base amounts by tier - live on the CTLPARM
+      * control file keyed by parameter set name, rather than being
+      * hardcoded here, so they can be retuned without a recompile.
+      * A missing 'DEFAULT ' record (e.g. CTLPARM not yet loaded)
+      * simply leaves the VALUE-clause defaults declared above in
+      * place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           EXEC CICS READ FILE ('CTLPARM')
+                           INTO   (CTLPARM-RECORD)
+                           RIDFLD (CP-PARM-ID)
+                           RESP   (CTLPARM-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CTLPARM-RESP = DFHRESP(NORMAL)
+               MOVE CP-DECLINE-THRESHOLD    TO DECLINE-THRESHOLD
+               MOVE CP-CREDIT-LIMIT-PLATINUM TO CREDIT-LIMIT-PLATINUM
+               MOVE CP-CREDIT-LIMIT-GOLD    TO CREDIT-LIMIT-GOLD
+               MOVE CP-CREDIT-LIMIT-SILVER  TO CREDIT-LIMIT-SILVER
+               MOVE CP-CREDIT-LIMIT-BRONZE  TO CREDIT-LIMIT-BRONZE
+               IF CP-REQUIRE-SUBMIT-AUTH NOT = SPACES
+                   MOVE CP-REQUIRE-SUBMIT-AUTH TO REQUIRE-SUBMIT-AUTH
+               END-IF
+               IF CP-REPEAT-APPL-WINDOW-DAYS > 0
+                   MOVE CP-REPEAT-APPL-WINDOW-DAYS
+                                                TO REPEAT-APPL-WINDOW-DAYS
+               END-IF
+               IF CP-HOUSEHOLD-APPL-THRESHOLD > 0
+                   MOVE CP-HOUSEHOLD-APPL-THRESHOLD
+                                                TO HOUSEHOLD-APPL-THRESHOLD
+               END-IF
+           END-IF
+
+           IF CTLPARM-RESP NOT = DFHRESP(NORMAL)
+              AND CTLPARM-RESP NOT = DFHRESP(NOTFND)
+               MOVE CTLPARM-RESP TO COMMAND-RESP
+               PERFORM LOG-CICS-ERROR
+           END-IF
+           .
+
+      * Submission is open to anyone unless CP-REQUIRE-SUBMIT-AUTH
+      * on CTLPARM has been turned on, in which case the CICS user
+      * ID this transaction is running under has to appear on the
+      * AUTHSUB list - see copy/AUTHSUB.cpy. The read-only ACCQ
+      * inquiry transaction (src/ACCQUERY.cbl) has no equivalent of
+      * this check.
+       CHECK-SUBMITTER-AUTHORIZED.
+           MOVE 'Y' TO SUBMITTER-AUTHORIZED
+
+           IF REQUIRE-SUBMIT-AUTH = 'Y'
+               EXEC CICS ASSIGN USERID(SUBMITTER-USER-ID)
+               END-EXEC
+
+               MOVE SUBMITTER-USER-ID TO AS-USER-ID
+
+               EXEC CICS READ FILE ('AUTHSUB')
+                               INTO   (AUTHSUB-RECORD)
+                               RIDFLD (AS-USER-ID)
+                               RESP   (AUTHSUB-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+
+               IF AUTHSUB-RESP = DFHRESP(NORMAL)
+                   CONTINUE
+               ELSE
+                   MOVE 'N' TO SUBMITTER-AUTHORIZED
+                   IF AUTHSUB-RESP NOT = DFHRESP(NOTFND)
+                       MOVE AUTHSUB-RESP TO COMMAND-RESP
+                       PERFORM LOG-CICS-ERROR
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * Reject an account number up front rather than let a typo flow
+      * through five child transactions before anything notices. A
+      * non-numeric CUST-NO-IN is rejected without even reading
+      * CUSTMAS; a numeric one that is not on file is rejected too.
+       VALIDATE-ACCOUNT-NUMBER.
+           MOVE 'Y' TO ACCOUNT-NUMBER-VALID
+
+           IF CUST-NO-IN IS NOT NUMERIC
+               MOVE 'N' TO ACCOUNT-NUMBER-VALID
+           ELSE
+               MOVE CUST-NO-IN TO CM-CUST-NO
+
+               EXEC CICS READ FILE ('CUSTMAS')
+                               INTO   (CUSTMAS-RECORD)
+                               RIDFLD (CM-CUST-NO)
+                               RESP   (CUSTMAS-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+
+               IF CUSTMAS-RESP = DFHRESP(NORMAL)
+                   MOVE CM-VIP-FLAG TO CUSTOMER-IS-VIP
+               ELSE
+                   MOVE 'N' TO ACCOUNT-NUMBER-VALID
+                   IF CUSTMAS-RESP NOT = DFHRESP(NOTFND)
+                       MOVE CUSTMAS-RESP TO COMMAND-RESP
+                       PERFORM LOG-CICS-ERROR
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * For terminal based invocations, update the CSMAP1 progress
+      * map with the latest child-transaction status line instead
+      * of the old bare text line.
+       PRINT-TEXT-TO-SCREEN.
+           IF IS-TERMINAL-BASED = 'Y' THEN
+             MOVE PARENT-PROGRAM TO PROGO
+             MOVE ACCOUNT-NUM    TO ACCTO
+             MOVE TRAN1-STATUS   TO T1SO
+             MOVE TRAN2-STATUS   TO T2SO
+             MOVE TRAN3-STATUS   TO T3SO
+             MOVE TRAN4-STATUS   TO T4SO
+             MOVE TRAN5-STATUS   TO T5SO
+             MOVE TRAN6-STATUS   TO T6SO
+             MOVE RESULT-TEXT    TO RESO
+             EXEC CICS SEND MAP ( 'CSMAP1' )
+                       MAPSET   ( 'CSMAP' )
+                       FROM     ( CSMAP1O )
+                       ERASE
+                       FREEKB
+             END-EXEC
+           END-IF
+           .
+
+      * Band the credit score returned by CRDTCHK - anything below
+      * DECLINE-THRESHOLD is a decline, everything else proceeds
+      * (a REVIEW band is recorded but does not itself stop the
+      * application going through to caching in this example).
+      * A bureau call that never got a usable answer is not banded at
+      * all - there is no score worth comparing to DECLINE-THRESHOLD.
+       BAND-CREDIT-CHECK-RESULT.
+           IF BUREAU-UNAVAILABLE = 'Y'
+               MOVE 'Y' TO BUREAU-CHECK-FAILED
+           ELSE
+               MOVE CREDIT-CHECK-RESULT TO CREDIT-SCORE-NUM
+               IF CREDIT-SCORE-NUM < DECLINE-THRESHOLD
+                   MOVE 'Y' TO CREDIT-CHECK-DECLINED
+               ELSE
+                   MOVE 'N' TO CREDIT-CHECK-DECLINED
+               END-IF
+           END-IF
+           .
+
+      * A basic fraud/abuse signal, scanning the AUDIT trail (see
+      * copy/AUDIT.cpy) this account and every other applicant has
+      * built up. Two independent checks, either of which sets
+      * ABUSE-SIGNAL-FLAG to 'Y' for an operator to review:
+      *   - RECENT-DECLINE-FOUND - this same account was declined
+      *     within the last REPEAT-APPL-WINDOW-DAYS days
+      *   - HOUSEHOLD-MATCH-COUNT - HOUSEHOLD-APPL-THRESHOLD or more
+      *     applications from OTHER accounts at the same masked
+      *     postcode within the same window, which can point at
+      *     several household members all applying around the same
+      *     time
+      * A repeat application from the same other account counts every
+      * time it appears rather than once per account - deduplicating
+      * it would need a keyed lookup this simple sequential scan does
+      * not build. Purely informational - it is written to AU-ABUSE-
+      * FLAG and does not itself change APPLICATION-RESULT.
+       CHECK-APPLICATION-HISTORY.
+           MOVE 'N' TO RECENT-DECLINE-FOUND
+           MOVE 'N' TO ABUSE-SIGNAL-FLAG
+           MOVE 0   TO HOUSEHOLD-MATCH-COUNT
+
+           PERFORM MASK-CUSTOMER-PII
+
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABSTIME)
+                     DAYCOUNT(CURRENT-DAYCOUNT)
+           END-EXEC
+
+           MOVE 0 TO AUDIT-RBA
+           EXEC CICS STARTBR FILE ('AUDIT')
+                             RBA  (AUDIT-RBA)
+                             RESP (AUDIT-RESP)
+                             RESP2(COMMAND-RESP2)
+           END-EXEC
+
+           IF AUDIT-RESP NOT = DFHRESP(NORMAL)
+              AND AUDIT-RESP NOT = DFHRESP(NOTFND)
+               MOVE AUDIT-RESP TO COMMAND-RESP
+               PERFORM LOG-CICS-ERROR
+           END-IF
+
+           MOVE 'N' TO END-OF-AUDIT-SCAN
+           IF AUDIT-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO END-OF-AUDIT-SCAN
+           ELSE
+               PERFORM READ-NEXT-AUDIT-HISTORY-RECORD
+               PERFORM SCAN-AUDIT-HISTORY-RECORD
+                   UNTIL END-OF-AUDIT-SCAN = 'Y'
+
+               EXEC CICS ENDBR FILE ('AUDIT')
+                               RESP (COMMAND-RESP)
+                               RESP2(COMMAND-RESP2)
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+           END-IF
+
+           IF RECENT-DECLINE-FOUND = 'Y'
+              OR HOUSEHOLD-MATCH-COUNT >= HOUSEHOLD-APPL-THRESHOLD
+               MOVE 'Y' TO ABUSE-SIGNAL-FLAG
+           END-IF
+           .
+
+       READ-NEXT-AUDIT-HISTORY-RECORD.
+           EXEC CICS READNEXT FILE ('AUDIT')
+                              INTO (AUDIT-RECORD)
+                              RBA  (AUDIT-RBA)
+                              RESP (AUDIT-RESP)
+                              RESP2(COMMAND-RESP2)
+           END-EXEC
+
+           IF AUDIT-RESP = DFHRESP(ENDFILE)
+               MOVE 'Y' TO END-OF-AUDIT-SCAN
+           ELSE
+               IF AUDIT-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'Y' TO END-OF-AUDIT-SCAN
+                   MOVE AUDIT-RESP TO COMMAND-RESP
+                   PERFORM LOG-CICS-ERROR
+               END-IF
+           END-IF
+           .
+
+       SCAN-AUDIT-HISTORY-RECORD.
+           COMPUTE APPL-HISTORY-AGE-DAYS =
+               CURRENT-DAYCOUNT - AU-RUN-DAYCOUNT
+
+           IF APPL-HISTORY-AGE-DAYS >= 0
+              AND APPL-HISTORY-AGE-DAYS <= REPEAT-APPL-WINDOW-DAYS
+               IF AU-CUST-NO = CUST-NO-IN
+                  AND AU-APPLICATION-RESULT = APPLICATION-FAILED
+                   MOVE 'Y' TO RECENT-DECLINE-FOUND
+               END-IF
+
+               IF AU-CUST-NO NOT = CUST-NO-IN
+                  AND AU-POSTCODE-MASKED = MASKED-POSTCODE
+                  AND AU-POSTCODE-MASKED NOT = SPACES
+                   ADD 1 TO HOUSEHOLD-MATCH-COUNT
+               END-IF
+           END-IF
+
+           PERFORM READ-NEXT-AUDIT-HISTORY-RECORD
+           .
+
+      * Hands the complete RETURN-DATA over to DB-CACHE/UPDCSDB to
+      * persist, via the same FULLRESULT-CONTAINER WRITE-CUSTOMER-360
+      * below re-PUTs for CUST360 - see copy/CSCACHE.cpy.
+       CACHE-FULL-APPLICATION-RESULT.
+           MOVE '.' TO TRAN5-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS PUT CONTAINER (FULLRESULT-CONTAINER)
+                           FROM    (RETURN-DATA)
+                           CHANNEL (MYCHANNEL)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS LINK PROGRAM ( DB-CACHE )
+                          CHANNEL ( MYCHANNEL )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE 'Y' TO TRAN5-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+           .
+
+      * Hands the complete RETURN-DATA over to CUST360 to fold into
+      * its denormalized customer-360 record - see copy/CUST360.cpy.
+       WRITE-CUSTOMER-360.
+           EXEC CICS PUT CONTAINER (FULLRESULT-CONTAINER)
+                           FROM    (RETURN-DATA)
+                           CHANNEL (MYCHANNEL)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS LINK PROGRAM ( CUST-360 )
+                          CHANNEL ( MYCHANNEL )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+           .
+
+      * Append a durable record of this run to the audit trail - the
+      * account number, when it ran, the credit check outcome, the
+      * customer importance, the overall result, and how long the
+      * run took end to end.
+       WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(RUN-END-ABSTIME)
+           END-EXEC
+
+           COMPUTE RUN-ELAPSED-TIME = RUN-END-ABSTIME - RUN-START-ABSTIME
+
+           MOVE CUST-NO-IN          TO AU-CUST-NO
+           MOVE APPL-SEQ-NO         TO AU-APPL-SEQ-NO
+           MOVE 'SEQPNT'            TO AU-SOURCE-PROGRAM
+           MOVE CREDIT-CHECK-RESULT TO AU-CREDIT-SCORE
+           MOVE CUSTOMER-IMPORTANCE TO AU-CUSTOMER-IMPORTANCE
+           MOVE APPLICATION-RESULT  TO AU-APPLICATION-RESULT
+           MOVE SPACES              TO AU-FAILED-STEP
+           MOVE RUN-ELAPSED-TIME    TO AU-ELAPSED-TIME
+
+           PERFORM MASK-CUSTOMER-PII
+           MOVE MASKED-CUSTOMER-NAME TO AU-CUSTOMER-NAME-MASKED
+           MOVE MASKED-POSTCODE      TO AU-POSTCODE-MASKED
+
+           IF CUSTOMER-ADDR-VERIFIED = 'N'
+               MOVE 'Y' TO AU-ADDRESS-FLAG
+           ELSE
+               MOVE 'N' TO AU-ADDRESS-FLAG
+           END-IF
+
+           MOVE ABUSE-SIGNAL-FLAG TO AU-ABUSE-FLAG
+           MOVE DRY-RUN-MODE      TO AU-DRY-RUN-FLAG
+
+           MOVE CUSTOMER-NAME-LAST-UPDATED TO AU-NAME-LAST-UPDATED
+           MOVE CUSTOMER-ADDR-LAST-UPDATED TO AU-ADDR-LAST-UPDATED
+           MOVE POLICY-LAST-UPDATED        TO AU-POLICY-LAST-UPDATED
+           MOVE SPEND-LAST-UPDATED         TO AU-SPEND-LAST-UPDATED
+
+           EXEC CICS FORMATTIME ABSTIME(RUN-END-ABSTIME)
+                     YYYYMMDD(AU-RUN-DATE)
+                     TIME(AU-RUN-TIME)
+                     DAYCOUNT(AU-RUN-DAYCOUNT)
+           END-EXEC
+
+           EXEC CICS WRITE FILE ('AUDIT')
+                           FROM (AUDIT-RECORD)
+                           RESP (COMMAND-RESP)
+                           RESP2(COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+           .
+
+           COPY CRLIMIT.
+           COPY PRODELIG.
+           COPY PIIMASK.
+
+       COPY CICSERR.
+
+       END PROGRAM 'SEQPNT'.
