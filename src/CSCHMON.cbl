@@ -0,0 +1,249 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSCHMON
+      *
+      * Channel/container cleanup monitor (run as CMON). ASYNCPNT logs
+      * an 'S' record to the CCCHILDR TS queue just before each RUN
+      * TRANSID...CHILD call, and a matching 'D' record from inside
+      * WRITE-TIMING-RECORD once that child has been FETCHed back -
+      * win, lose, or timed out, since every child is routed through
+      * AWAIT-CHILD-COMPLETION(-NOCHAN) regardless of outcome. An 'S'
+      * record with no matching 'D' means the child abended badly
+      * enough that ASYNCPNT's own bounded FETCH retry loop never
+      * caught up with it, and the channel/container MYCHANNEL handed
+      * that child (and its private return channel) are still sitting
+      * out there until the region reclaims them.
+      *
+      * This transaction scans the whole CCCHILDR queue, pairs every
+      * 'S' it finds with a later 'D' for the same account and step,
+      * and reports any 'S' left unpaired and older than
+      * ORPHAN-AGE-SECONDS as a likely orphan. Like CSSLAMON it only
+      * reads the queue - it never resets or trims it, so the queue
+      * itself stays the complete history for whoever looks at it
+      * next.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSCHMON.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+       1 CHILDREG-QUEUE         PIC X(8)  VALUE 'CCCHILDR'.
+       1 QUEUE-ITEM-NUM         PIC S9(4) COMP VALUE 0.
+       1 END-OF-QUEUE           PIC X(1)  VALUE 'N'.
+
+       1 CHILDREG-RECORD.
+         2 CR-ACCOUNT           PIC X(4).
+         2 CR-STEP-NAME         PIC X(4).
+         2 CR-EVENT             PIC X(1).
+         2 CR-ABSTIME           PIC S9(15) COMP-3.
+
+      * A started child not yet paired off with its completion
+      * record. Cleared back to unused as soon as a 'D' record for
+      * the same account/step is read later in the scan.
+       1 PENDING-STARTS.
+         2 PENDING-START-ENTRY OCCURS 50 TIMES
+                                INDEXED BY PS-IDX.
+           3 PS-IN-USE          PIC X(1) VALUE 'N'.
+           3 PS-ACCOUNT         PIC X(4).
+           3 PS-STEP-NAME       PIC X(4).
+           3 PS-ABSTIME         PIC S9(15) COMP-3.
+
+       1 ORPHAN-COUNT           PIC 9(5)  VALUE 0.
+
+      * A pending start older than this is reported as an orphan
+      * rather than just a child that is still legitimately running -
+      * comfortably longer than FETCH-MAX-RETRIES/FETCH-POLL-DELAY's
+      * own bounded wait in ASYNCPNT, which gives up after about 10
+      * seconds on its own.
+       1 ORPHAN-AGE-SECONDS     PIC S9(8) COMP VALUE 30.
+       1 CURRENT-ABSTIME        PIC S9(15) COMP-3.
+       1 PENDING-AGE-SECONDS    PIC S9(8) COMP.
+
+       1 REPORT-LINE            PIC X(80) VALUE SPACES.
+
+       1 COMMAND-RESP           PIC S9(8) COMP.
+       1 COMMAND-RESP2          PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'CSCHMON '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LOCAL-STORAGE SECTION.
+
+       1 IS-TERMINAL-BASED      PIC X(1) VALUE 'N'.
+       1 START-CODE             PIC X(2).
+       1 FIRST-LINE-SENT        PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           EXEC CICS ASSIGN STARTCODE( START-CODE )
+           END-EXEC
+           IF START-CODE = 'TD'
+               MOVE 'Y' TO IS-TERMINAL-BASED
+           END-IF
+
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABSTIME)
+           END-EXEC
+
+           PERFORM READ-CHILDREG-QUEUE-RECORDS
+               UNTIL END-OF-QUEUE = 'Y'
+
+           PERFORM REPORT-ORPHANED-CHILDREN
+
+           IF IS-TERMINAL-BASED = 'Y'
+               EXEC CICS SEND PAGE
+               END-EXEC
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      * Read the queue one item at a time starting from item 1 until
+      * ITEMERR (there is no item with that number - end of queue).
+       READ-CHILDREG-QUEUE-RECORDS.
+           ADD 1 TO QUEUE-ITEM-NUM
+
+           EXEC CICS READQ TS QUEUE (CHILDREG-QUEUE)
+                           INTO     (CHILDREG-RECORD)
+                           LENGTH   (LENGTH OF CHILDREG-RECORD)
+                           ITEM     (QUEUE-ITEM-NUM)
+                           RESP     (COMMAND-RESP)
+                           RESP2    (COMMAND-RESP2)
+           END-EXEC
+
+      * ITEMERR here just means the queue has run out of items - an
+      * expected end-of-queue condition, not a failure worth logging
+      * to CCERRLOG.
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO END-OF-QUEUE
+           ELSE
+               IF CR-EVENT = 'S'
+                   PERFORM RECORD-PENDING-START
+               ELSE
+                   PERFORM CLEAR-PENDING-START
+               END-IF
+           END-IF
+           .
+
+      * File the 'S' record just read into the first free slot in
+      * PENDING-STARTS. A queue with more than 50 children in flight
+      * at once for the account/step combinations being tracked is
+      * beyond what this table holds - the excess starts are simply
+      * not tracked, same as CSSLAMON's fixed per-step stats groups
+      * do not grow to fit an unknown number of steps.
+       RECORD-PENDING-START.
+           MOVE 1 TO PS-IDX
+
+           PERFORM FIND-FREE-SLOT
+               UNTIL PS-IN-USE(PS-IDX) = 'N' OR PS-IDX > 50
+
+           IF PS-IDX <= 50
+               MOVE 'Y'        TO PS-IN-USE(PS-IDX)
+               MOVE CR-ACCOUNT TO PS-ACCOUNT(PS-IDX)
+               MOVE CR-STEP-NAME TO PS-STEP-NAME(PS-IDX)
+               MOVE CR-ABSTIME TO PS-ABSTIME(PS-IDX)
+           END-IF
+           .
+
+       FIND-FREE-SLOT.
+           ADD 1 TO PS-IDX
+           .
+
+      * A 'D' record pairs off and clears the first still-pending
+      * 'S' for the same account and step - the oldest one, since
+      * the scan runs in the queue's own chronological order.
+       CLEAR-PENDING-START.
+           MOVE 1 TO PS-IDX
+
+           PERFORM CHECK-SLOT-FOR-CLEAR
+               UNTIL PS-IDX > 50
+                  OR (PS-IN-USE(PS-IDX) = 'Y'
+                      AND PS-ACCOUNT(PS-IDX) = CR-ACCOUNT
+                      AND PS-STEP-NAME(PS-IDX) = CR-STEP-NAME)
+
+           IF PS-IDX <= 50
+               MOVE 'N' TO PS-IN-USE(PS-IDX)
+           END-IF
+           .
+
+       CHECK-SLOT-FOR-CLEAR.
+           ADD 1 TO PS-IDX
+           .
+
+      * Anything still marked in use once the whole queue has been
+      * scanned either started recently (still legitimately running)
+      * or is an orphan left behind by an abend - ORPHAN-AGE-SECONDS
+      * tells the two apart.
+       REPORT-ORPHANED-CHILDREN.
+           MOVE 1 TO PS-IDX
+           MOVE 0 TO ORPHAN-COUNT
+
+           PERFORM CHECK-SLOT-FOR-ORPHAN
+               UNTIL PS-IDX > 50
+
+           IF ORPHAN-COUNT = 0
+               MOVE 'CSCHMON - no orphaned async children found'
+                   TO REPORT-LINE
+               PERFORM SEND-REPORT-LINE
+           END-IF
+           .
+
+       CHECK-SLOT-FOR-ORPHAN.
+           IF PS-IN-USE(PS-IDX) = 'Y'
+      * CICS ABSTIME is expressed in thousandths of a second, so the
+      * raw delta has to come down by 1000 before it is a real
+      * seconds figure comparable against ORPHAN-AGE-SECONDS.
+               COMPUTE PENDING-AGE-SECONDS =
+                   (CURRENT-ABSTIME - PS-ABSTIME(PS-IDX)) / 1000
+               IF PENDING-AGE-SECONDS > ORPHAN-AGE-SECONDS
+                   ADD 1 TO ORPHAN-COUNT
+                   STRING 'ORPHAN ACCT=' PS-ACCOUNT(PS-IDX)
+                          ' STEP='       PS-STEP-NAME(PS-IDX)
+                          ' AGE='        PENDING-AGE-SECONDS
+                          DELIMITED BY SIZE INTO REPORT-LINE
+                   PERFORM SEND-REPORT-LINE
+               END-IF
+           END-IF
+           ADD 1 TO PS-IDX
+           .
+
+       SEND-REPORT-LINE.
+           IF IS-TERMINAL-BASED = 'Y'
+               IF FIRST-LINE-SENT = 'N'
+                   EXEC CICS SEND TEXT FROM ( REPORT-LINE )
+                             TERMINAL WAIT
+                             ERASE
+                             ACCUM
+                   END-EXEC
+                   MOVE 'Y' TO FIRST-LINE-SENT
+               ELSE
+                   EXEC CICS SEND TEXT FROM ( REPORT-LINE )
+                             TERMINAL WAIT
+                             ACCUM
+                   END-EXEC
+               END-IF
+           END-IF
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'CSCHMON'.
