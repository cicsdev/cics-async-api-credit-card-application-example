@@ -0,0 +1,83 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSDAYCNT
+      *
+      * Tiny helper LINKed purely to hand today's CICS FORMATTIME
+      * DAYCOUNT back to a caller that has no CICS task context of
+      * its own to call FORMATTIME with - the same EXCI-client
+      * limitation CSOVNT.cbl's header comment explains. CSCPURGE is
+      * the one caller today: it LINKs to this program over its own
+      * named channel (no implicit channel, being an EXCI client) and
+      * GETs TODAYCNT-CONTAINER back, so that the day count it
+      * subtracts CC-CHECKED-DAYCNT from (see copy/CSCACHE.cpy, stamped
+      * by UPDCSDB's own FORMATTIME DAYCOUNT call) is in the same
+      * epoch as the value it is being compared against - ordinary
+      * COBOL's FUNCTION INTEGER-OF-DATE does not share CICS's epoch
+      * and must not be substituted here.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSDAYCNT.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+       1 RETURN-DATA.
+         2 TODAYS-DAYCOUNT     PIC S9(8) COMP.
+
+       1 CONTAINER-NAMES.
+         2 TODAYCNT-CONTAINER  PIC X(16) VALUE 'TODAYCNTCONT    '.
+
+       1 CURRENT-ABSTIME       PIC S9(15) COMP-3.
+       1 CURRENT-DATE-OUT      PIC X(8).
+       1 CURRENT-TIME-OUT      PIC X(6).
+
+       1 COMMAND-RESP          PIC S9(8) COMP.
+       1 COMMAND-RESP2         PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'CSDAYCNT'.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABSTIME)
+                     YYYYMMDD(CURRENT-DATE-OUT)
+                     TIME(CURRENT-TIME-OUT)
+                     DAYCOUNT(TODAYS-DAYCOUNT)
+           END-EXEC
+
+           EXEC CICS PUT CONTAINER (TODAYCNT-CONTAINER)
+                           FROM    (RETURN-DATA)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+       COPY CICSERR.
+
+       END PROGRAM 'CSDAYCNT'.
