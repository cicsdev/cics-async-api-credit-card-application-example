@@ -1,59 +1,182 @@
-       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
-      * Licensed Materials - Property of IBM
-      *
-      * SAMPLE
-      *
-      * (c) Copyright IBM Corp. 2016 All Rights Reserved
-      *
-      * US Government Users Restricted Rights - Use, duplication or
-      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
-      *
-      ******************************************************************
-      *  GETPOL
-
-      * This program is part of the CICS Credit Card Application example
-
-      * GETPOL - Get currently held policies by the customer.
-      * An account number is used to retrieve all of the policies that
-      * the customer currently holds with the company.
-      * This metric is used to identify how important the customer is.
-
-      * This example executes a 2 second delay to simulate the
-      * fetching of all policies.
-      * This is a rather conservative figure as our research shows that
-      * is real situations, details can be distributed over many
-      * departments and systems. Often involving large amounts of data
-      * and numerous databases to search.
-      *
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. GETPOL.
-        AUTHOR. GOHILPR.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-
-        LOCAL-STORAGE SECTION.
-
-        LINKAGE SECTION.
-
-
-       PROCEDURE DIVISION .
-
-       MAINLINE SECTION.
-
-      * Symbolise the effort with a two second wait
-
-           EXEC CICS DELAY FOR SECONDS(2)
-           END-EXEC
-
-      * --------------------------------------------------------------
-      * Finished
-      * --------------------------------------------------------------
-           EXEC CICS RETURN
-           END-EXEC.
-
-       END PROGRAM 'GETPOL'.
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  GETPOL
+
+      * This program is part of the CICS Credit Card Application example
+
+      * GETPOL - Get currently held policies by the customer.
+      * An account number is used to retrieve all of the policies that
+      * the customer currently holds with the company.
+      * This metric is used to identify how important the customer is.
+
+      * The policy count is read from the POLMAS VSAM KSDS, keyed on
+      * the account number passed in on INPUTCONTAINER.
+      * This example executes a delay to simulate the fetching of all
+      * policies. The number of seconds is business-tunable via the
+      * CTLPARM control file (CP-DELAY-GETPOL), defaulting to 2
+      * seconds when CTLPARM has no 'DEFAULT ' record loaded - see
+      * READ-CONTROL-PARAMETERS - so a degraded external service can
+      * be simulated without a recompile.
+      * This is a rather conservative figure as our research shows that
+      * is real situations, details can be distributed over many
+      * departments and systems. Often involving large amounts of data
+      * and numerous databases to search.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. GETPOL.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT POLMAS ASSIGN TO POLMAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS PM-CUST-NO
+                  FILE STATUS IS POLMAS-STATUS.
+
+           SELECT CTLPARM ASSIGN TO CTLPARM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CP-PARM-ID
+                  FILE STATUS IS CTLPARM-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  POLMAS.
+           COPY POLMAS.
+
+        FD  CTLPARM.
+           COPY CTLPARM.
+
+        WORKING-STORAGE SECTION.
+
+      * Input record
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN PIC X(4).
+
+       1 RETURN-DATA.
+         2 POLICY-COUNT           PIC 9(3) VALUE 0.
+         2 POLICY-LAST-UPDATED    PIC X(26) VALUE ' '.
+
+       1 POLMAS-STATUS            PIC X(2) VALUE '00'.
+       1 CTLPARM-STATUS           PIC X(2) VALUE '00'.
+
+      * Simulated external-call delay - business-tunable via CTLPARM,
+      * see READ-CONTROL-PARAMETERS. The VALUE clause below is the
+      * default used when CTLPARM has no 'DEFAULT ' record loaded.
+       1 SIMULATED-DELAY-SECONDS  PIC 9(3) VALUE 2.
+
+        LOCAL-STORAGE SECTION.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 GETPOL-CONTAINER   PIC X(16) VALUE 'GETPOLICYCOUNT  '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'GETPOL  '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the input account number
+
+           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
+                           INTO    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM READ-CONTROL-PARAMETERS
+
+      * Look up the policy count held against this account
+           PERFORM LOOKUP-POLICY-COUNT
+
+      * Symbolise the effort with a simulated wait
+           EXEC CICS DELAY FOR SECONDS(SIMULATED-DELAY-SECONDS)
+           END-EXEC
+
+      * Pass the result back to parent
+           EXEC CICS PUT CONTAINER ( GETPOL-CONTAINER )
+                           FROM    ( RETURN-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * Simulated delay is business-tunable via the CTLPARM control
+      * file, rather than being hardcoded, so it can be retuned
+      * without a recompile. A missing 'DEFAULT ' record (e.g.
+      * CTLPARM not yet loaded) simply leaves the VALUE-clause default
+      * declared above in place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           OPEN INPUT CTLPARM
+
+           READ CTLPARM
+               KEY IS CP-PARM-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF CTLPARM-STATUS = '00' AND CP-DELAY-GETPOL > 0
+               MOVE CP-DELAY-GETPOL TO SIMULATED-DELAY-SECONDS
+           END-IF
+
+           CLOSE CTLPARM
+           .
+
+      * An account with no entry on POLMAS simply holds no policies.
+       LOOKUP-POLICY-COUNT.
+           MOVE CUST-NO-IN TO PM-CUST-NO
+
+           OPEN INPUT POLMAS
+
+           READ POLMAS
+               KEY IS PM-CUST-NO
+               INVALID KEY
+                   MOVE 0 TO POLICY-COUNT
+           END-READ
+
+           IF POLMAS-STATUS = '00'
+               MOVE PM-POLICY-COUNT TO POLICY-COUNT
+               MOVE PM-LAST-UPDATED TO POLICY-LAST-UPDATED
+           END-IF
+
+           CLOSE POLMAS
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'GETPOL'.
