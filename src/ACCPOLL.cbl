@@ -0,0 +1,102 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  ACCPOLL
+
+      * This program is part of the CICS Credit Card Application example
+
+      * ACCPOLL - the "poll" half of the poll-for-status web service
+      * operation (run as transaction ACPL). The caller supplies the
+      * correlation token returned earlier by ACCSTRT/ACST; this
+      * program reads that token's TS queue item and returns the
+      * current status - PENDING while ACCWORK is still running,
+      * COMPLETE with the full application result once it is done,
+      * or UNKNOWN if the token does not (or no longer) exists.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. ACCPOLL.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+       1 CORRELATION-TOKEN        PIC X(16).
+
+       COPY ASYNCSTS.
+
+       1 POLL-RESP-CODE           PIC S9(8) COMP.
+       1 QUEUE-NOT-FOUND          PIC X(1)  VALUE 'N'.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'ACCPOLL '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * The caller sends the correlation token it was given by
+      * ACCSTRT, and gets the current status record straight back.
+           EXEC CICS GET CONTAINER ('ACCPOLL')
+                           INTO    ( CORRELATION-TOKEN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM READ-STATUS-RECORD
+
+           EXEC CICS PUT CONTAINER ('ACCPOLL')
+                           FROM    ( ASYNC-STATUS-RECORD )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      * An unrecognised or expired token is reported as UNKNOWN rather
+      * than abending the transaction on the NOTFND.
+       READ-STATUS-RECORD.
+           EXEC CICS READQ TS QUEUE (CORRELATION-TOKEN)
+                           INTO    (ASYNC-STATUS-RECORD)
+                           LENGTH  (LENGTH OF ASYNC-STATUS-RECORD)
+                           ITEM    (1)
+                           RESP    (POLL-RESP-CODE)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+
+           IF POLL-RESP-CODE NOT = DFHRESP(NORMAL)
+               MOVE 'UNKNOWN ' TO AS-POLL-STATUS
+           END-IF
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'ACCPOLL'.
