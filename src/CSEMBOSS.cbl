@@ -0,0 +1,197 @@
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSEMBOSS
+      *
+      * End-of-day extract feeding the card production/embossing
+      * system. Reads the AUDIT trail written by ASYNCPNT/SEQPNT (see
+      * copy/AUDIT.cpy) and, for every application that finished
+      * AU-APPLICATION-RESULT = SUCCESS, looks up the matching
+      * CSCACHE row (keyed the same way, on account number plus
+      * applicant sequence number - see copy/CSCACHE.cpy) to pull the
+      * full, unmasked customer name, address and credit limit and
+      * writes one EMBOSS-RECORD (see copy/EMBOSS.cpy) to the extract
+      * file for the embossing bureau to pick up.
+      *
+      * A SUCCESS audit row with no matching CSCACHE row is skipped
+      * and counted separately - this should not happen in practice,
+      * since ASYNCPNT/SEQPNT cache every successful result before
+      * writing the audit record, but the extract has to cope with it
+      * rather than abend partway through the day's run.
+      *
+      * A SUCCESS audit row written under dry-run mode (AU-DRY-RUN-
+      * FLAG = 'Y' - see DRY-RUN-MODE in ASYNCPNT.cbl/SEQPNT.cbl) is
+      * also skipped and counted separately, since a dry run never
+      * wrote a CSCACHE row of its own and must never result in a
+      * real card being produced for a decision that was only a
+      * what-if.
+      *
+      * This is a batch program (no CICS) driven by JCL - see
+      * jcl/CSEMBOSS.jcl. The AUDIT file is passed in as SYSUT1, the
+      * same way CSVOLRPT reads it.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSEMBOSS.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT AUDIT-TRAIL ASSIGN TO AUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS AUDIT-STATUS.
+
+           SELECT CSCACHE ASSIGN TO CSCACHE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CC-CACHE-KEY
+                  FILE STATUS IS CSCACHE-STATUS.
+
+           SELECT EMBOSS-EXTRACT ASSIGN TO EMBOSS
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS EMBOSS-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  AUDIT-TRAIL.
+           COPY AUDIT.
+
+        FD  CSCACHE.
+           COPY CSCACHE.
+
+        FD  EMBOSS-EXTRACT.
+           COPY EMBOSS.
+
+        WORKING-STORAGE SECTION.
+
+       1 AUDIT-STATUS              PIC X(2) VALUE '00'.
+       1 CSCACHE-STATUS            PIC X(2) VALUE '00'.
+       1 EMBOSS-STATUS             PIC X(2) VALUE '00'.
+       1 END-OF-AUDIT-TRAIL        PIC X(1) VALUE 'N'.
+
+       1 EXTRACT-TOTALS.
+         2 ROWS-READ               PIC 9(7) VALUE 0.
+         2 ROWS-EXTRACTED          PIC 9(7) VALUE 0.
+         2 ROWS-SKIPPED-DECLINED   PIC 9(7) VALUE 0.
+         2 ROWS-SKIPPED-NO-CACHE   PIC 9(7) VALUE 0.
+         2 ROWS-SKIPPED-DRY-RUN    PIC 9(7) VALUE 0.
+
+       1 REPORT-LINE               PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           OPEN INPUT AUDIT-TRAIL
+           OPEN INPUT CSCACHE
+           OPEN OUTPUT EMBOSS-EXTRACT
+
+           PERFORM READ-NEXT-AUDIT-RECORD
+           PERFORM EXTRACT-IF-APPROVED
+               UNTIL END-OF-AUDIT-TRAIL = 'Y'
+
+           CLOSE AUDIT-TRAIL
+           CLOSE CSCACHE
+           CLOSE EMBOSS-EXTRACT
+
+           PERFORM PRINT-EXTRACT-SUMMARY
+
+           STOP RUN
+           .
+
+       READ-NEXT-AUDIT-RECORD.
+           READ AUDIT-TRAIL
+               AT END
+                   MOVE 'Y' TO END-OF-AUDIT-TRAIL
+           END-READ
+           .
+
+       EXTRACT-IF-APPROVED.
+           ADD 1 TO ROWS-READ
+
+           IF AU-APPLICATION-RESULT = 'SUCCESS'
+               IF AU-DRY-RUN-FLAG = 'Y'
+      * A dry run never wrote a CSCACHE row for this account (see
+      * DRY-RUN-MODE in ASYNCPNT.cbl/SEQPNT.cbl), so embossing it
+      * here would either skip it anyway or, worse, pick up a
+      * leftover real CSCACHE row and emboss a card nobody approved.
+                   ADD 1 TO ROWS-SKIPPED-DRY-RUN
+               ELSE
+                   PERFORM LOOKUP-AND-WRITE-EXTRACT
+               END-IF
+           ELSE
+               ADD 1 TO ROWS-SKIPPED-DECLINED
+           END-IF
+
+           PERFORM READ-NEXT-AUDIT-RECORD
+           .
+
+       LOOKUP-AND-WRITE-EXTRACT.
+           MOVE AU-CUST-NO     TO CC-CUST-NO
+           MOVE AU-APPL-SEQ-NO TO CC-APPL-SEQ-NO
+
+           READ CSCACHE
+               KEY IS CC-CACHE-KEY
+               INVALID KEY
+                   ADD 1 TO ROWS-SKIPPED-NO-CACHE
+           END-READ
+
+           IF CSCACHE-STATUS = '00'
+               PERFORM BUILD-AND-WRITE-EMBOSS-RECORD
+           END-IF
+           .
+
+       BUILD-AND-WRITE-EMBOSS-RECORD.
+           MOVE CC-CUST-NO             TO EM-CUST-NO
+           MOVE CC-APPL-SEQ-NO         TO EM-APPL-SEQ-NO
+           MOVE CC-CUSTOMER-NAME       TO EM-CUSTOMER-NAME
+           MOVE CC-ADDR-LINE-1         TO EM-ADDR-LINE-1
+           MOVE CC-ADDR-LINE-2         TO EM-ADDR-LINE-2
+           MOVE CC-ADDR-LINE-3         TO EM-ADDR-LINE-3
+           MOVE CC-CITY                TO EM-CITY
+           MOVE CC-REGION              TO EM-REGION
+           MOVE CC-POSTCODE            TO EM-POSTCODE
+           MOVE CC-COUNTRY-CODE        TO EM-COUNTRY-CODE
+           MOVE CC-CREDIT-LIMIT-AMOUNT TO EM-CREDIT-LIMIT-AMOUNT
+
+           WRITE EMBOSS-RECORD
+
+           ADD 1 TO ROWS-EXTRACTED
+           .
+
+       PRINT-EXTRACT-SUMMARY.
+           DISPLAY '=============================================='
+           MOVE SPACES TO REPORT-LINE
+           STRING 'AUDIT ROWS READ:          ' ROWS-READ
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'ROWS EXTRACTED:           ' ROWS-EXTRACTED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'ROWS SKIPPED (DECLINED):  ' ROWS-SKIPPED-DECLINED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'ROWS SKIPPED (NO CACHE):  ' ROWS-SKIPPED-NO-CACHE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'ROWS SKIPPED (DRY RUN):   ' ROWS-SKIPPED-DRY-RUN
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           DISPLAY '=============================================='
+           .
+
+       END PROGRAM 'CSEMBOSS'.
