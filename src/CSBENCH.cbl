@@ -0,0 +1,157 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSBENCH
+      *
+      * Benchmark transaction (run as BNCH) that runs ASYNCPNT and
+      * SEQPNT back to back for the same account, times each one
+      * with EXEC CICS ASKTIME, and reports the difference - a
+      * concrete, repeatable answer to "how much does the
+      * asynchronous API actually save us?"
+      *
+      * A customer account number (four digits) is entered at a
+      * terminal screen after running transaction BNCH, in the form:
+      * BNCH nnnn
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSBENCH.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN         PIC X(4).
+
+       1 START-ABSTIME        PIC S9(15) COMP-3.
+       1 END-ABSTIME          PIC S9(15) COMP-3.
+       1 ASYNCPNT-ELAPSED     PIC S9(8)  COMP.
+       1 SEQPNT-ELAPSED       PIC S9(8)  COMP.
+       1 ELAPSED-SAVED        PIC S9(8)  COMP.
+
+       1 READ-INPUT.
+         2 TRANID              PIC X(4).
+         2 FILLER              PIC X(1).
+         2 INPUTACCNUM         PIC X(4).
+       1 READ-INPUT-LENGTH     PIC S9(4) COMP-5 SYNC VALUE 9.
+
+       1 REPORT-LINE           PIC X(80) VALUE ' '.
+
+       1 COMMAND-RESP          PIC S9(8) COMP.
+       1 COMMAND-RESP2         PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'CSBENCH '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LOCAL-STORAGE SECTION.
+
+       1 PROG-NAMES.
+         2 ASYNC-PROG          PIC X(8) VALUE 'ASYNCPNT'.
+         2 SEQ-PROG            PIC X(8) VALUE 'SEQPNT  '.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           EXEC CICS RECEIVE INTO     ( READ-INPUT )
+                           LENGTH     ( READ-INPUT-LENGTH )
+                           NOTRUNCATE
+                           RESP       ( COMMAND-RESP )
+                           RESP2      ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE INPUTACCNUM TO CUST-NO-IN
+
+           PERFORM RUN-SEQPNT
+           PERFORM RUN-ASYNCPNT
+
+           COMPUTE ELAPSED-SAVED = SEQPNT-ELAPSED - ASYNCPNT-ELAPSED
+
+           PERFORM SEND-BENCHMARK-REPORT
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      * Drive SEQPNT exactly as its own terminal entry would -
+      * PUT the account number into the container it GETs when it
+      * was not itself terminal-started, then LINK to it directly.
+       RUN-SEQPNT.
+           EXEC CICS PUT CONTAINER ( SEQ-PROG )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS ASKTIME ABSTIME(START-ABSTIME)
+           END-EXEC
+
+           EXEC CICS LINK PROGRAM ( SEQ-PROG )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS ASKTIME ABSTIME(END-ABSTIME)
+           END-EXEC
+
+           COMPUTE SEQPNT-ELAPSED = END-ABSTIME - START-ABSTIME
+           .
+
+      * Drive ASYNCPNT the same way.
+       RUN-ASYNCPNT.
+           EXEC CICS PUT CONTAINER ( ASYNC-PROG )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS ASKTIME ABSTIME(START-ABSTIME)
+           END-EXEC
+
+           EXEC CICS LINK PROGRAM ( ASYNC-PROG )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS ASKTIME ABSTIME(END-ABSTIME)
+           END-EXEC
+
+           COMPUTE ASYNCPNT-ELAPSED = END-ABSTIME - START-ABSTIME
+           .
+
+       SEND-BENCHMARK-REPORT.
+           STRING 'ACCOUNT ' CUST-NO-IN
+                  ' SEQPNT='     SEQPNT-ELAPSED
+                  ' ASYNCPNT='   ASYNCPNT-ELAPSED
+                  ' SAVED='      ELAPSED-SAVED
+                  DELIMITED BY SIZE INTO REPORT-LINE
+
+           EXEC CICS SEND TEXT FROM ( REPORT-LINE )
+                     TERMINAL WAIT
+                     FREEKB
+                     ERASE
+           END-EXEC
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'CSBENCH'.
