@@ -0,0 +1,161 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  ACCSTRT
+
+      * This program is part of the CICS Credit Card Application example
+
+      * ACCSTRT - the "start" half of the poll-for-status web service
+      * operation (run as transaction ACST). A web client that does
+      * not want to hold one long-lived connection open for the full
+      * duration of ASYNCPNT calls this instead: it submits the
+      * account number, gets a correlation token back immediately,
+      * and polls ACCPOLL/ACPL with that token for progress.
+
+      * The actual credit card application work is handed off to
+      * ACCWORK (transaction ACCW) via EXEC CICS START, which runs as
+      * its own independent transaction rather than one this program
+      * waits on - see ACCWORK.cbl for where the token's TS queue
+      * item is updated from PENDING to COMPLETE.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. ACCSTRT.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * Input record - PRODUCT-CODE-IN is the card product the
+      * applicant is asking for (STD/GOLD/PLAT); blank defaults to
+      * STD, same as ASYNCPNT/SEQPNT.
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN      PIC X(4).
+         2 PRODUCT-CODE-IN PIC X(4).
+
+       COPY ASYNCSTS.
+
+      * The correlation token doubles as the TS queue name that holds
+      * this application's status, so it is built to be unique per
+      * request rather than per account - two applications for the
+      * same account in flight at once must not collide.
+       1 CORRELATION-TOKEN        PIC X(16).
+       1 TOKEN-ABSTIME            PIC S9(15) COMP-3.
+       1 TOKEN-SEQUENCE           PIC 9(11).
+
+       1 WORK-CHANNEL             PIC X(16) VALUE 'ACCWCHANNEL     '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'ACCSTRT '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the input account number - this operation is web service
+      * only, so the account number always arrives via container.
+           EXEC CICS GET CONTAINER ('ACCSTRT')
+                           INTO    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           IF PRODUCT-CODE-IN = SPACES
+               MOVE 'STD ' TO PRODUCT-CODE-IN
+           END-IF
+
+           PERFORM BUILD-CORRELATION-TOKEN
+
+      * Record the application as pending before handing it off, so
+      * a poll that lands before ACCWORK has even started still gets
+      * a sensible answer rather than a NOTFND.
+           MOVE 'PENDING ' TO AS-POLL-STATUS
+
+           EXEC CICS WRITEQ TS QUEUE (CORRELATION-TOKEN)
+                           FROM     (ASYNC-STATUS-RECORD)
+                           LENGTH   (LENGTH OF ASYNC-STATUS-RECORD)
+                           ITEM     (1)
+                           RESP     (COMMAND-RESP)
+                           RESP2    (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * Hand the real work off to ACCWORK as an independent
+      * transaction - this program does not wait for it.
+           EXEC CICS PUT CONTAINER ('ACCWORKACCT')
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( WORK-CHANNEL )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS PUT CONTAINER ('ACCWORKTKN')
+                           FROM    ( CORRELATION-TOKEN )
+                           CHANNEL ( WORK-CHANNEL )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS START TRANSID ('ACCW')
+                           CHANNEL  ( WORK-CHANNEL )
+                           RESP     ( COMMAND-RESP )
+                           RESP2    ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Hand the correlation token straight back - the caller polls
+      * ACCPOLL with this from here on.
+      * --------------------------------------------------------------
+           EXEC CICS PUT CONTAINER ('ACCSTRT')
+                           FROM    ( CORRELATION-TOKEN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      * Build a 16 byte token from the account number plus the low
+      * order 11 digits of the current ABSTIME - unique enough for
+      * an example without needing a database sequence.
+       BUILD-CORRELATION-TOKEN.
+           EXEC CICS ASKTIME ABSTIME(TOKEN-ABSTIME)
+           END-EXEC
+
+           MOVE TOKEN-ABSTIME TO TOKEN-SEQUENCE
+
+           STRING CUST-NO-IN      DELIMITED BY SIZE
+                  TOKEN-SEQUENCE  DELIMITED BY SIZE
+                  INTO CORRELATION-TOKEN
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'ACCSTRT'.
