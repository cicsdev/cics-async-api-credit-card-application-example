@@ -0,0 +1,229 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSCPURGE
+      *
+      * Batch purge of stale CSCACHE entries. UPDCSDB writes a
+      * CSCACHE row every time a credit check completes, keyed on
+      * account number plus applicant sequence number, and ASYNCPNT
+      * reuses it as a fast-path cache for a repeat application - see
+      * copy/CSCACHE.cpy. Nothing ever removes a row on its own, so
+      * left alone the cache grows forever and keeps offering up
+      * scores for applicants who applied years ago.
+      *
+      * This job reads every CSCACHE row in key order and deletes any
+      * row whose CC-CHECKED-DAYCNT is older than CP-CACHE-RETENTION-
+      * DAYS (from CTLPARM - see copy/CTLPARM.cpy), the same
+      * business-tunable control file ASYNCPNT/SEQPNT/UPDCSDB already
+      * read for their score bands. A missing CTLPARM record leaves
+      * the built-in RETENTION-DAYS default in place, the same
+      * fallback every other CTLPARM reader uses.
+      *
+      * This is a batch program driven by JCL - see jcl/CSCPURGE.jcl -
+      * with no CICS task of its own, so unlike UPDCSDB (a real CICS
+      * program LINKed from ASYNCPNT, which is where CC-CHECKED-DAYCNT
+      * is actually stamped) it cannot call EXEC CICS ASKTIME/
+      * FORMATTIME itself - those are CICS task services, not DPL
+      * calls an External CICS Interface client could reach. Today's
+      * day count is fetched instead the way CSOVNT.cbl reaches
+      * ASYNCPNT - a DPL LINK, over this job's own named channel, to
+      * CSDAYCNT.cbl, a tiny CICS helper that calls FORMATTIME on
+      * this job's behalf and hands the DAYCOUNT back in a container.
+      * Ordinary COBOL's FUNCTION INTEGER-OF-DATE was tried here once
+      * and reverted - it counts from a different epoch than CICS's
+      * own DAYCOUNT, so subtracting CC-CHECKED-DAYCNT (always a real
+      * CICS DAYCOUNT, stamped by UPDCSDB) from it never landed
+      * anywhere near RETENTION-DAYS and purged every row on every
+      * run. Going through CSDAYCNT keeps both sides of that
+      * subtraction in the same epoch.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSCPURGE.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT CSCACHE ASSIGN TO CSCACHE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CC-CACHE-KEY
+                  FILE STATUS IS CSCACHE-STATUS.
+
+           SELECT CTLPARM ASSIGN TO CTLPARM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CP-PARM-ID
+                  FILE STATUS IS CTLPARM-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  CSCACHE.
+           COPY CSCACHE.
+
+        FD  CTLPARM.
+           COPY CTLPARM.
+
+        WORKING-STORAGE SECTION.
+
+       1 CSCACHE-STATUS           PIC X(2) VALUE '00'.
+       1 CTLPARM-STATUS           PIC X(2) VALUE '00'.
+       1 END-OF-CSCACHE           PIC X(1) VALUE 'N'.
+
+       1 RETENTION-DAYS           PIC 9(3) VALUE 90.
+       1 TODAY-DAYCNT             PIC S9(8)  COMP.
+       1 ENTRY-AGE-DAYS           PIC S9(8)  COMP.
+
+      * GET CONTAINER result from CSDAYCNT - see this program's
+      * header comment.
+       1 DAYCNT-RESULT.
+         2 TODAYS-DAYCOUNT        PIC S9(8)  COMP.
+
+       1 CONTAINER-NAMES.
+         2 TODAYCNT-CONTAINER     PIC X(16) VALUE 'TODAYCNTCONT    '.
+
+       1 PURGE-CHANNEL            PIC X(16) VALUE 'PURGECHANNEL    '.
+       1 DAYCNT-PROG              PIC X(8)  VALUE 'CSDAYCNT'.
+
+       1 COMMAND-RESP             PIC S9(8) COMP.
+       1 COMMAND-RESP2            PIC S9(8) COMP.
+
+       1 PURGE-TOTALS.
+         2 ROWS-READ              PIC 9(7) VALUE 0.
+         2 ROWS-PURGED            PIC 9(7) VALUE 0.
+         2 ROWS-RETAINED          PIC 9(7) VALUE 0.
+
+       1 REPORT-LINE              PIC X(60).
+       1 LINK-ERROR-LINE          PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           PERFORM READ-CONTROL-PARAMETERS
+           PERFORM GET-TODAYS-DAYCOUNT
+
+           OPEN I-O CSCACHE
+
+           PERFORM READ-NEXT-CSCACHE-ROW
+           PERFORM PURGE-IF-STALE
+               UNTIL END-OF-CSCACHE = 'Y'
+
+           CLOSE CSCACHE
+
+           PERFORM PRINT-PURGE-SUMMARY
+
+           STOP RUN
+           .
+
+      * Retention period is business-tunable via CTLPARM, the same
+      * control file ASYNCPNT/SEQPNT/UPDCSDB already read for their
+      * score bands - a missing 'DEFAULT ' record simply leaves the
+      * RETENTION-DAYS VALUE clause default in place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           OPEN INPUT CTLPARM
+
+           READ CTLPARM
+               KEY IS CP-PARM-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF CTLPARM-STATUS = '00' AND CP-CACHE-RETENTION-DAYS > 0
+               MOVE CP-CACHE-RETENTION-DAYS TO RETENTION-DAYS
+           END-IF
+
+           CLOSE CTLPARM
+           .
+
+      * LINK to CSDAYCNT over this job's own named channel - no
+      * implicit channel exists here, the same reason CSOVNT.cbl
+      * names OVNT-CHANNEL explicitly on its own LINK - then GET the
+      * DAYCOUNT it PUT back over that same channel.
+       GET-TODAYS-DAYCOUNT.
+           EXEC CICS LINK PROGRAM ( DAYCNT-PROG )
+                          CHANNEL ( PURGE-CHANNEL )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM CHECK-LINK-RESULT
+
+           EXEC CICS GET CONTAINER (TODAYCNT-CONTAINER)
+                           CHANNEL (PURGE-CHANNEL)
+                           INTO    (DAYCNT-RESULT)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM CHECK-LINK-RESULT
+
+           MOVE TODAYS-DAYCOUNT TO TODAY-DAYCNT
+           .
+
+      * A failed LINK/GET here is not worth retrying - CSCPURGE just
+      * notes it to SYSOUT and carries on with whatever TODAY-DAYCNT
+      * already holds, the same fail-open spirit as CSOVNT.cbl's own
+      * CHECK-LINK-RESULT, reported the same way since this program
+      * has no CICS task of its own to queue a CCERRLOG entry from.
+       CHECK-LINK-RESULT.
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+               MOVE SPACES TO LINK-ERROR-LINE
+               STRING 'CSCPURGE LINK FAILED RESP=' COMMAND-RESP
+                      ' RESP2=' COMMAND-RESP2
+                      DELIMITED BY SIZE INTO LINK-ERROR-LINE
+               DISPLAY LINK-ERROR-LINE
+           END-IF
+           .
+
+       READ-NEXT-CSCACHE-ROW.
+           READ CSCACHE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-CSCACHE
+           END-READ
+           .
+
+      * DELETE acts on the row just read, since CSCACHE is open
+      * ACCESS MODE SEQUENTIAL - see READ-NEXT-CSCACHE-ROW.
+       PURGE-IF-STALE.
+           ADD 1 TO ROWS-READ
+
+           COMPUTE ENTRY-AGE-DAYS = TODAY-DAYCNT - CC-CHECKED-DAYCNT
+
+           IF ENTRY-AGE-DAYS > RETENTION-DAYS
+               DELETE CSCACHE RECORD
+               ADD 1 TO ROWS-PURGED
+           ELSE
+               ADD 1 TO ROWS-RETAINED
+           END-IF
+
+           PERFORM READ-NEXT-CSCACHE-ROW
+           .
+
+       PRINT-PURGE-SUMMARY.
+           DISPLAY '=============================================='
+           MOVE SPACES TO REPORT-LINE
+           STRING 'CSCACHE ROWS READ:     ' ROWS-READ
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'CSCACHE ROWS PURGED:   ' ROWS-PURGED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'CSCACHE ROWS RETAINED: ' ROWS-RETAINED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           DISPLAY '=============================================='
+           .
+
+       END PROGRAM 'CSCPURGE'.
