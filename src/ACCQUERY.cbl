@@ -0,0 +1,141 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  ACCQUERY
+      *
+      * Inquiry-only transaction (run as ACCQ) for looking up a
+      * credit card application that has already run, without
+      * resubmitting it through ASYNCPNT/SEQPNT. CSCACHE already
+      * holds the full outcome of the last credit check for an
+      * account/applicant - decision, score, date/time checked, and
+      * (for an approved application) the full name, address and
+      * credit limit - see copy/CSCACHE.cpy, and ASYNCPNT's
+      * CACHE-FULL-APPLICATION-RESULT/UPDCSDB's handling of it. This
+      * transaction simply reads that cache straight back and
+      * displays it; it never calls CRDTCHK/GETNAME/GETADDR or any
+      * other child, and never writes anything.
+      *
+      * Input, typed at a terminal:
+      *   ACCQ nnnn s
+      * where nnnn is the four-digit account number and s is the
+      * optional applicant sequence number (defaults to 1, same as
+      * ACCA/SCCA - see ASYNCPNT.cbl/SEQPNT.cbl).
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. ACCQUERY.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * CSCACHE is a CICS-owned VSAM file (defined in the FCT, not
+      * opened by this program) - it is accessed entirely through
+      * EXEC CICS READ below, never native COBOL I/O.
+           COPY CSCACHE.
+
+       1 READ-INPUT.
+         2 TRANID                PIC X(4).
+         2 FILLER                PIC X(1).
+         2 ACCOUNT-IN            PIC X(4).
+         2 FILLER                PIC X(1).
+         2 APPL-SEQ-RAW          PIC X(1) VALUE SPACES.
+       1 READ-INPUT-LENGTH       PIC S9(4) COMP-5 SYNC VALUE 11.
+
+       1 APPL-SEQ-NO             PIC 9(1) VALUE 1.
+
+       1 CSCACHE-RESP            PIC S9(8) COMP.
+
+       1 REPORT-LINE             PIC X(80) VALUE ' '.
+
+       1 COMMAND-RESP            PIC S9(8) COMP.
+       1 COMMAND-RESP2           PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'ACCQUERY'.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           EXEC CICS RECEIVE INTO     ( READ-INPUT )
+                           LENGTH     ( READ-INPUT-LENGTH )
+                           NOTRUNCATE
+                           RESP       ( COMMAND-RESP )
+                           RESP2      ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           IF APPL-SEQ-RAW IS NUMERIC AND APPL-SEQ-RAW NOT = '0'
+               MOVE APPL-SEQ-RAW TO APPL-SEQ-NO
+           ELSE
+               MOVE 1 TO APPL-SEQ-NO
+           END-IF
+
+           PERFORM LOOKUP-CACHED-APPLICATION
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      * No pipeline is rerun here - a cache miss just means this
+      * account/applicant has never had an application go through,
+      * and is reported as such rather than treated as an error.
+       LOOKUP-CACHED-APPLICATION.
+           MOVE ACCOUNT-IN  TO CC-CUST-NO
+           MOVE APPL-SEQ-NO TO CC-APPL-SEQ-NO
+
+           EXEC CICS READ FILE ('CSCACHE')
+                           INTO   (CSCACHE-RECORD)
+                           RIDFLD (CC-CACHE-KEY)
+                           RESP   (CSCACHE-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CSCACHE-RESP = DFHRESP(NORMAL)
+               PERFORM BUILD-APPLICATION-REPORT-LINE
+           ELSE
+               STRING 'ACCQ: NO APPLICATION ON FILE FOR ACCOUNT '
+                      ACCOUNT-IN
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               IF CSCACHE-RESP NOT = DFHRESP(NOTFND)
+                   MOVE CSCACHE-RESP TO COMMAND-RESP
+                   PERFORM LOG-CICS-ERROR
+               END-IF
+           END-IF
+
+           PERFORM SEND-REPORT-LINE
+           .
+
+       BUILD-APPLICATION-REPORT-LINE.
+           STRING 'ACCQ: ' ACCOUNT-IN ' ' CC-DECISION
+                  ' SCORE ' CC-SCORE
+                  ' LIMIT ' CC-CREDIT-LIMIT-AMOUNT
+                  ' CHECKED ' CC-CHECKED-DATE ' ' CC-CHECKED-TIME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           .
+
+       SEND-REPORT-LINE.
+           EXEC CICS SEND TEXT FROM ( REPORT-LINE )
+                     TERMINAL WAIT
+                     FREEKB
+                     ERASE
+           END-EXEC
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'ACCQUERY'.
