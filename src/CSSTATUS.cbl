@@ -1,103 +1,212 @@
-       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
-      * Licensed Materials - Property of IBM
-      *
-      * SAMPLE
-      *
-      * (c) Copyright IBM Corp. 2016 All Rights Reserved
-      *
-      * US Government Users Restricted Rights - Use, duplication or
-      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
-      *
-      ******************************************************************
-      *  CSSTATUS
-
-      * This program is part of the CICS Credit Card Application example
-
-      * CSSTATUS - Get the importance (status) of the customer.
-      * The business metrics used to calculate the importance of the
-      * customer are the number of policies currently held
-      * by the customer and the amount they have spent with the company
-      * over the year.
-      *
-      * Calls programs GETPOL (get current policies) and
-      * GETSPND (get the yearly spend figure), sequentially.
-      *
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. CSSTATUS.
-        AUTHOR. GOHILPR.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-
-      * Input record
-       1 ACCOUNT-NUMBER-IN.
-         2 CUST-NO-IN PIC X(4).
-
-       1 RETURN-DATA.
-         2 CUSTOMER-IMPORTANCE    PIC X(8)  VALUE ' '.
-
-        LOCAL-STORAGE SECTION.
-
-       1 OK                 PIC S9(8) COMP.
-
-       1 CONTAINER-NAMES.
-         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
-         2 CSSTATUS-CONTAINER PIC X(16) VALUE 'GETVIPSTATUS    '.
-
-       1 PROG-NAMES.
-         2 GETPOL             PIC X(8) VALUE 'GETPOL  '.
-         2 GETSPND            PIC X(8) VALUE 'GETSPND '.
-
-       1 COMMAND-RESP  PIC S9(8) COMP.
-       1 COMMAND-RESP2 PIC S9(8) COMP.
-
-        LINKAGE SECTION.
-
-
-       PROCEDURE DIVISION .
-
-       MAINLINE SECTION.
-
-      * Get the input account number
-
-           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
-                           INTO    ( ACCOUNT-NUMBER-IN )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-      * The status is calculated by the existing custom of the client
-      * and the amount they spent with us in the previous year
-           EXEC CICS LINK PROGRAM(GETPOL)
-           END-EXEC
-
-           EXEC CICS LINK PROGRAM(GETSPND)
-           END-EXEC
-
-
-      * Algorithm to "calculate" status
-           IF ACCOUNT-NUMBER-IN = '0001'
-           THEN
-             MOVE 'VERY VIP' TO CUSTOMER-IMPORTANCE
-           ELSE
-             MOVE 'REGULAR ' TO CUSTOMER-IMPORTANCE
-           END-IF
-
-      * Pass the result back to parent
-           EXEC CICS PUT CONTAINER ( CSSTATUS-CONTAINER )
-                           FROM    ( CUSTOMER-IMPORTANCE )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-      * --------------------------------------------------------------
-      * Finished
-      * --------------------------------------------------------------
-           EXEC CICS RETURN
-           END-EXEC.
-
-       END PROGRAM 'CSSTATUS'.
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSSTATUS
+
+      * This program is part of the CICS Credit Card Application example
+
+      * CSSTATUS - Get the importance (status) of the customer.
+      * The business metrics used to calculate the importance of the
+      * customer are the number of policies currently held
+      * by the customer and the amount they have spent with the company
+      * over the year, banded into BRONZE/SILVER/GOLD/PLATINUM tiers.
+      *
+      * Calls programs GETPOL (get current policies) and
+      * GETSPND (get the yearly spend figure), sequentially, and reads
+      * their real answers back off GETPOLICYCOUNT/GETSPENDAMOUNT
+      * rather than assuming a result.
+      *
+      * GETSPND's spend figure can come back in any currency SPNDMAS
+      * holds it in. NORMALIZE-SPEND-CURRENCY (copy/FXCONV.cpy) brings
+      * it to USD, via the FXRATE rate table, before CALCULATE-
+      * IMPORTANCE compares it against the VIP-tier spend cutoffs,
+      * which are expressed in USD.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSSTATUS.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * CTLPARM and FXRATE are both CICS-owned VSAM files (defined
+      * in the FCT, not opened by this program) - both are accessed
+      * entirely through EXEC CICS READ below, never native COBOL I/O.
+           COPY CTLPARM.
+
+           COPY FXRATE.
+
+      * Input record
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN PIC X(4).
+
+       1 RETURN-DATA.
+         2 CUSTOMER-IMPORTANCE    PIC X(8)  VALUE ' '.
+         2 POLICY-LAST-UPDATED    PIC X(26) VALUE ' '.
+         2 SPEND-LAST-UPDATED     PIC X(26) VALUE ' '.
+
+      * Results collected back from GETPOL/GETSPND
+       1 GETPOL-RESULT.
+         2 POLICY-COUNT           PIC 9(3)    VALUE 0.
+         2 GETPOL-LAST-UPDATED    PIC X(26)   VALUE ' '.
+       1 SPEND-DATA.
+         2 SPEND-AMOUNT           PIC 9(7)V99 VALUE 0.
+         2 SPEND-CURRENCY         PIC X(3)    VALUE 'USD'.
+         2 GETSPND-LAST-UPDATED   PIC X(26)   VALUE ' '.
+
+       1 CTLPARM-RESP             PIC S9(8) COMP.
+       1 FXRATE-RESP              PIC S9(8) COMP.
+
+      * VIP-tier policy-count/spend cutoffs - business-tunable via the
+      * CTLPARM control file, see READ-CONTROL-PARAMETERS. The VALUE
+      * clauses below are the defaults used when CTLPARM has no
+      * 'DEFAULT ' record loaded.
+       1 VIP-PLATINUM-POLICIES    PIC 9(3)    VALUE 5.
+       1 VIP-PLATINUM-SPEND       PIC 9(7)V99 VALUE 10000.
+       1 VIP-GOLD-POLICIES        PIC 9(3)    VALUE 3.
+       1 VIP-GOLD-SPEND           PIC 9(7)V99 VALUE 5000.
+       1 VIP-SILVER-POLICIES      PIC 9(3)    VALUE 1.
+       1 VIP-SILVER-SPEND         PIC 9(7)V99 VALUE 1000.
+
+        LOCAL-STORAGE SECTION.
+
+       1 OK                 PIC S9(8) COMP.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 CSSTATUS-CONTAINER PIC X(16) VALUE 'GETVIPSTATUS    '.
+         2 GETPOL-CONTAINER   PIC X(16) VALUE 'GETPOLICYCOUNT  '.
+         2 GETSPND-CONTAINER  PIC X(16) VALUE 'GETSPENDAMOUNT  '.
+
+       1 PROG-NAMES.
+         2 GETPOL             PIC X(8) VALUE 'GETPOL  '.
+         2 GETSPND            PIC X(8) VALUE 'GETSPND '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'CSSTATUS'.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the input account number
+
+           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
+                           INTO    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM READ-CONTROL-PARAMETERS
+
+      * The status is calculated by the existing custom of the client
+      * and the amount they spent with us in the previous year
+           EXEC CICS LINK PROGRAM(GETPOL)
+           END-EXEC
+
+           EXEC CICS GET CONTAINER (GETPOL-CONTAINER)
+                           INTO    ( GETPOL-RESULT )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS LINK PROGRAM(GETSPND)
+           END-EXEC
+
+           EXEC CICS GET CONTAINER (GETSPND-CONTAINER)
+                           INTO    ( SPEND-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * Bring the spend figure to USD before comparing it against the
+      * VIP-tier cutoffs, which are expressed in USD
+           PERFORM NORMALIZE-SPEND-CURRENCY
+
+      * Algorithm to calculate the customer's importance tier
+           PERFORM CALCULATE-IMPORTANCE
+
+      * Carry the GETPOL/GETSPND refresh timestamps back out alongside
+      * the importance tier, so a caller can tell how current the
+      * figures behind that tier are
+           MOVE GETPOL-LAST-UPDATED  TO POLICY-LAST-UPDATED
+           MOVE GETSPND-LAST-UPDATED TO SPEND-LAST-UPDATED
+
+      * Pass the result back to parent
+           EXEC CICS PUT CONTAINER ( CSSTATUS-CONTAINER )
+                           FROM    ( RETURN-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * The VIP-tier cutoffs used by CALCULATE-IMPORTANCE below are
+      * business-tunable via the CTLPARM control file keyed by
+      * parameter set name, rather than being hardcoded here, so they
+      * can be retuned without a recompile. A missing 'DEFAULT '
+      * record (e.g. CTLPARM not yet loaded) simply leaves the
+      * VALUE-clause defaults declared above in place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           EXEC CICS READ FILE ('CTLPARM')
+                           INTO   (CTLPARM-RECORD)
+                           RIDFLD (CP-PARM-ID)
+                           RESP   (CTLPARM-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CTLPARM-RESP = DFHRESP(NORMAL)
+               MOVE CP-VIP-PLATINUM-POLICIES TO VIP-PLATINUM-POLICIES
+               MOVE CP-VIP-PLATINUM-SPEND    TO VIP-PLATINUM-SPEND
+               MOVE CP-VIP-GOLD-POLICIES     TO VIP-GOLD-POLICIES
+               MOVE CP-VIP-GOLD-SPEND        TO VIP-GOLD-SPEND
+               MOVE CP-VIP-SILVER-POLICIES   TO VIP-SILVER-POLICIES
+               MOVE CP-VIP-SILVER-SPEND      TO VIP-SILVER-SPEND
+           END-IF
+
+           IF CTLPARM-RESP NOT = DFHRESP(NORMAL)
+              AND CTLPARM-RESP NOT = DFHRESP(NOTFND)
+               MOVE CTLPARM-RESP TO COMMAND-RESP
+               PERFORM LOG-CICS-ERROR
+           END-IF
+           .
+
+           COPY FXCONV.
+
+           COPY IMPCALC.
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'CSSTATUS'.
