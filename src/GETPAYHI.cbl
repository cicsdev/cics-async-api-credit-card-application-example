@@ -0,0 +1,129 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  GETPAYHI
+
+      * This program is part of the CICS Credit Card Application example
+
+      * GETPAYHI - Get the customer's recent payment history.
+      * An account number is used to retrieve the number of missed or
+      * late payments recorded against the customer over the last 12
+      * months. This metric is used, alongside policy count and spend,
+      * to identify how important the customer is - see CSSTATS3.
+
+      * The missed-payment count is read from the PAYHMAS VSAM KSDS,
+      * keyed on the account number passed in on INPUTCONTAINER.
+      * This example executes a 2 second delay to simulate the
+      * fetching of payment history.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. GETPAYHI.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * PAYHMAS is a CICS-owned VSAM file (defined in the FCT, not
+      * opened by this program) - it is accessed entirely through
+      * EXEC CICS READ below, never native COBOL I/O.
+           COPY PAYHMAS.
+
+      * Input record
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN PIC X(4).
+
+       1 RETURN-DATA.
+         2 MISSED-PAYMENT-COUNT    PIC 9(3) VALUE 0.
+
+       1 PAYHMAS-RESP              PIC S9(8) COMP.
+
+        LOCAL-STORAGE SECTION.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER     PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 GETPAYHIST-CONTAINER PIC X(16) VALUE 'GETPAYHISTCOUNT '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'GETPAYHI'.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the input account number
+
+           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
+                           INTO    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * Look up the missed-payment count held against this account
+           PERFORM LOOKUP-PAYMENT-HISTORY
+
+      * Symbolise the effort with a two second wait
+           EXEC CICS DELAY FOR SECONDS(2)
+           END-EXEC
+
+      * Pass the result back to parent
+           EXEC CICS PUT CONTAINER ( GETPAYHIST-CONTAINER )
+                           FROM    ( MISSED-PAYMENT-COUNT )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * An account with no entry on PAYHMAS has a clean record.
+       LOOKUP-PAYMENT-HISTORY.
+           MOVE CUST-NO-IN TO PH-CUST-NO
+
+           EXEC CICS READ FILE ('PAYHMAS')
+                           INTO   (PAYHMAS-RECORD)
+                           RIDFLD (PH-CUST-NO)
+                           RESP   (PAYHMAS-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF PAYHMAS-RESP = DFHRESP(NORMAL)
+               MOVE PH-MISSED-PAYMENTS TO MISSED-PAYMENT-COUNT
+           ELSE
+               MOVE 0 TO MISSED-PAYMENT-COUNT
+               IF PAYHMAS-RESP NOT = DFHRESP(NOTFND)
+                   MOVE PAYHMAS-RESP TO COMMAND-RESP
+                   PERFORM LOG-CICS-ERROR
+               END-IF
+           END-IF
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'GETPAYHI'.
