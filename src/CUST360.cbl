@@ -0,0 +1,289 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CUST360
+
+      * This program is part of the CICS Credit Card Application example
+
+      * CUST360 - Builds and persists a denormalized customer-360
+      * record, combining the name/address/credit-score outcome of
+      * the application run that just completed (handed over on
+      * FULLRESULTCONT, same shape as UPDCSDB receives) with a fresh
+      * policy count and spend figure pulled directly from GETPOL/
+      * GETSPND - the same two calls CSSTATUS makes - rather than
+      * trusting whatever CUSTOMER-IMPORTANCE happened to be computed
+      * from (which, for a known VIP, is skipped altogether - see
+      * ASYNCPNT.cbl/SEQPNT.cbl's CUSTOMER-IS-VIP check).
+      *
+      * GETSPND's spend figure can come back in any currency SPNDMAS
+      * holds it in. NORMALIZE-SPEND-CURRENCY (copy/FXCONV.cpy) brings
+      * it to USD, via the FXRATE rate table, the same as CSSTATUS.
+      *
+      * Result is written to the CUST360 VSAM KSDS keyed on the
+      * account number alone - see copy/CUST360.cpy. No return data is
+      * expected (one way data service), the same as UPDCSDB.
+      *
+      * This example executes a delay to simulate the update to the
+      * DB. The number of seconds is business-tunable via the CTLPARM
+      * control file (CP-DELAY-CUST360), defaulting to 3 seconds when
+      * CTLPARM has no 'DEFAULT ' record loaded - see
+      * READ-CONTROL-PARAMETERS - so a degraded external service can
+      * be simulated without a recompile.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CUST360.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * CUST360, CTLPARM and FXRATE are all CICS-owned VSAM files
+      * (defined in the FCT, not opened by this program) - each is
+      * accessed entirely through EXEC CICS READ/WRITE/REWRITE below,
+      * never native COBOL I/O.
+           COPY CUST360.
+
+           COPY CTLPARM.
+
+           COPY FXRATE.
+
+      * Input record - PRODUCT-CODE-IN is unused here, it is kept
+      * only so this group stays byte-aligned with the full
+      * ACCOUNT-NUMBER-IN container PUT by ASYNCPNT/SEQPNT.
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN      PIC X(4).
+         2 PRODUCT-CODE-IN PIC X(4).
+         2 APPL-SEQ-NO     PIC 9(1) VALUE 1.
+
+      * Same shape as UPDCSDB's FULL-RESULT-IN - see copy/ASYNCSTS.cpy
+      * for the same layout mirrored for the poll-for-status path.
+       1 FULL-RESULT-IN.
+         2 CREDIT-CHECK-RESULT    PIC X(3).
+         2 CUSTOMER-NAME          PIC X(80).
+         2 CUSTOMER-ADDRESS-DATA.
+           3 CUSTOMER-ADDR-LINE-1   PIC X(30).
+           3 CUSTOMER-ADDR-LINE-2   PIC X(30).
+           3 CUSTOMER-ADDR-LINE-3   PIC X(30).
+           3 CUSTOMER-CITY          PIC X(20).
+           3 CUSTOMER-REGION        PIC X(20).
+           3 CUSTOMER-POSTCODE      PIC X(10).
+           3 CUSTOMER-COUNTRY-CODE  PIC X(2).
+           3 CUSTOMER-ADDR-VERIFIED PIC X(1).
+         2 CUSTOMER-IMPORTANCE    PIC X(8).
+         2 EMPLOYMENT-DATA.
+           3 EMPLOYMENT-STATUS      PIC X(10).
+           3 INCOME-BAND            PIC X(6).
+           3 ANNUAL-INCOME          PIC 9(7).
+         2 CREDIT-LIMIT-AMOUNT     PIC 9(7).
+         2 REQUESTED-PRODUCT       PIC X(4).
+         2 PRODUCT-ELIGIBILITY     PIC X(8).
+         2 SUGGESTED-PRODUCT       PIC X(4).
+         2 APPLICATION-RESULT      PIC X(7).
+
+      * Results collected back from GETPOL/GETSPND - same fields
+      * CSSTATUS uses, including the trailing *-LAST-UPDATED
+      * timestamps GETPOL/GETSPND's real RETURN-DATA carries even
+      * though CUST360 itself has no use for them - the GET CONTAINER
+      * INTO area has to be the full container size or CICS raises
+      * LENGERR against it.
+       1 GETPOL-RESULT.
+         2 POLICY-COUNT           PIC 9(3)    VALUE 0.
+         2 GETPOL-LAST-UPDATED    PIC X(26)   VALUE ' '.
+       1 SPEND-DATA.
+         2 SPEND-AMOUNT           PIC 9(7)V99 VALUE 0.
+         2 SPEND-CURRENCY         PIC X(3)    VALUE 'USD'.
+         2 GETSPND-LAST-UPDATED   PIC X(26)   VALUE ' '.
+
+       1 CUST360-RESP             PIC S9(8) COMP.
+       1 CTLPARM-RESP             PIC S9(8) COMP.
+       1 FXRATE-RESP              PIC S9(8) COMP.
+
+       1 CURRENT-ABSTIME          PIC S9(15)  COMP-3.
+
+      * Simulated external-call delay - business-tunable via CTLPARM,
+      * see READ-CONTROL-PARAMETERS. The VALUE clause below is the
+      * default used when CTLPARM has no 'DEFAULT ' record loaded.
+       1 SIMULATED-DELAY-SECONDS  PIC 9(3)   VALUE 3.
+
+        LOCAL-STORAGE SECTION.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER      PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 FULLRESULT-CONTAINER PIC X(16) VALUE 'FULLRESULTCONT  '.
+         2 GETPOL-CONTAINER     PIC X(16) VALUE 'GETPOLICYCOUNT  '.
+         2 GETSPND-CONTAINER    PIC X(16) VALUE 'GETSPENDAMOUNT  '.
+
+       1 PROG-NAMES.
+         2 GETPOL             PIC X(8) VALUE 'GETPOL  '.
+         2 GETSPND            PIC X(8) VALUE 'GETSPND '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'CUST360 '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the account number and the full application outcome that
+      * was already computed by our parent.
+
+           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
+                           INTO    (ACCOUNT-NUMBER-IN)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS GET CONTAINER (FULLRESULT-CONTAINER)
+                           INTO    (FULL-RESULT-IN)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM READ-CONTROL-PARAMETERS
+
+      * A fresh policy count/spend figure, the same as CSSTATUS would
+      * pull, rather than whatever CUSTOMER-IMPORTANCE happened to be
+      * computed from (or skipped, for a known VIP).
+           EXEC CICS LINK PROGRAM(GETPOL)
+           END-EXEC
+
+           EXEC CICS GET CONTAINER (GETPOL-CONTAINER)
+                           INTO    ( GETPOL-RESULT )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS LINK PROGRAM(GETSPND)
+           END-EXEC
+
+           EXEC CICS GET CONTAINER (GETSPND-CONTAINER)
+                           INTO    ( SPEND-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM NORMALIZE-SPEND-CURRENCY
+
+           PERFORM WRITE-CUST360-RECORD
+
+      * Time taken to update database
+           EXEC CICS DELAY FOR SECONDS(SIMULATED-DELAY-SECONDS)
+           END-EXEC
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * The simulated-delay default below is business-tunable via the
+      * CTLPARM control file, rather than being hardcoded here, so it
+      * can be retuned without a recompile. A missing 'DEFAULT '
+      * record (e.g. CTLPARM not yet loaded) simply leaves the
+      * VALUE-clause default declared above in place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           EXEC CICS READ FILE ('CTLPARM')
+                           INTO   (CTLPARM-RECORD)
+                           RIDFLD (CP-PARM-ID)
+                           RESP   (CTLPARM-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CTLPARM-RESP = DFHRESP(NORMAL)
+               IF CP-DELAY-CUST360 > 0
+                   MOVE CP-DELAY-CUST360 TO SIMULATED-DELAY-SECONDS
+               END-IF
+           END-IF
+
+           IF CTLPARM-RESP NOT = DFHRESP(NORMAL)
+              AND CTLPARM-RESP NOT = DFHRESP(NOTFND)
+               MOVE CTLPARM-RESP TO COMMAND-RESP
+               PERFORM LOG-CICS-ERROR
+           END-IF
+           .
+
+      * Persist the customer-360 record in the CUST360 KSDS, keyed on
+      * the account number alone. A record already on file for this
+      * account is simply replaced with the latest one.
+      * READ UPDATE first to find out whether this account already
+      * has a CUST360 row (and, if so, lock it for the REWRITE below)
+      * - CICS file control, unlike the REWRITE...INVALID KEY WRITE
+      * upsert idiom native I/O used, requires the row to be read for
+      * update before it can be rewritten.
+       WRITE-CUST360-RECORD.
+           MOVE CUST-NO-IN TO C3-CUST-NO
+
+           EXEC CICS READ FILE ('CUST360')
+                           INTO   (CUST360-RECORD)
+                           RIDFLD (C3-CUST-NO)
+                           UPDATE
+                           RESP   (CUST360-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           MOVE CUST-NO-IN              TO C3-CUST-NO
+           MOVE CUSTOMER-NAME           TO C3-CUSTOMER-NAME
+           MOVE CUSTOMER-ADDRESS-DATA   TO C3-CUSTOMER-ADDRESS-DATA
+           MOVE POLICY-COUNT            TO C3-POLICY-COUNT
+           MOVE SPEND-AMOUNT            TO C3-ANNUAL-SPEND-USD
+           MOVE CUSTOMER-IMPORTANCE     TO C3-CUSTOMER-IMPORTANCE
+           MOVE CREDIT-CHECK-RESULT     TO C3-LAST-CREDIT-SCORE
+
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABSTIME)
+                     YYYYMMDD(C3-LAST-UPDATED-DATE)
+                     TIME(C3-LAST-UPDATED-TIME)
+           END-EXEC
+
+           IF CUST360-RESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE FILE ('CUST360')
+                                 FROM (CUST360-RECORD)
+                                 RESP  (COMMAND-RESP)
+                                 RESP2 (COMMAND-RESP2)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE ('CUST360')
+                               FROM   (CUST360-RECORD)
+                               RIDFLD (C3-CUST-NO)
+                               RESP   (COMMAND-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+           END-IF
+           PERFORM LOG-CICS-ERROR
+           .
+
+           COPY FXCONV.
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'CUST360'.
