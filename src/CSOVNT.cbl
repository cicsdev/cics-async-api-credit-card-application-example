@@ -0,0 +1,308 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSOVNT
+      *
+      * Overnight batch driver for ASYNCPNT. ACCA/SCCA are built to
+      * take one account number at a time from a terminal or a single
+      * web service call - this program is for the other case, a
+      * whole file of pending account numbers (e.g. the queue that
+      * accumulated during the day) that needs running through the
+      * same five-child pipeline overnight without anyone sitting at
+      * a terminal typing ACCA nnnn a few thousand times.
+      *
+      * This is a batch program driven by JCL - see jcl/CSOVNT.jcl -
+      * but ASYNCPNT itself is a CICS program, so CSOVNT reaches into
+      * the CICS region via the External CICS Interface (EXCI) to
+      * LINK it for each account. Unlike CSBENCH's RUN-ASYNCPNT
+      * paragraph, which runs as a CICS transaction in its own right
+      * and so can PUT a container and LINK to it as two separate
+      * calls sharing the task's implicit channel, an EXCI client has
+      * no CICS task of its own and so no implicit channel context -
+      * every container command has to name the channel explicitly,
+      * and EXCI itself only ever issues the one DPL call, EXEC CICS
+      * LINK. So CSOVNT opens its own named channel (OVNT-CHANNEL) on
+      * both the PUT CONTAINER and the LINK PROGRAM that follows it;
+      * ASYNCPNT's own GET CONTAINER('ASYNCPNT') needs no change, since
+      * a channel passed to LINK PROGRAM becomes the linked program's
+      * own implicit channel, the same as if it had been started with
+      * one. Anything that is a normal CICS task service rather than a
+      * DPL call - ASKTIME, FORMATTIME, WRITEQ TS - is not available to
+      * an EXCI client at all, so this program uses ordinary COBOL
+      * ACCEPT FROM DATE/TIME for its own timestamps and reports a
+      * failed LINK straight to SYSOUT rather than through the shared
+      * CICSERR TS queue every in-CICS program uses. ASYNCPNT does its
+      * own WRITE-AUDIT-RECORD at the end of every run it completes, so
+      * there is nothing extra for this driver to log there - it only
+      * reports its own run totals to SYSOUT.
+      *
+      * A full overnight queue can run long enough that an abend or a
+      * cancelled job partway through should not mean resubmitting
+      * already-completed accounts. Every CHECKPOINT-INTERVAL accounts
+      * the run so far is checkpointed to the OVCKPT VSAM KSDS (see
+      * copy/OVCKPT.cpy), keyed on RUN-ID. A restart under the same
+      * run identifier skips that many accounts back into ACCTLIST
+      * before resuming - see READ-CHECKPOINT/SKIP-ONE-ACCOUNT. A run
+      * that reaches end of file clears the checkpoint back to zero
+      * so the next night's run starts from the top again.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSOVNT.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT ACCOUNT-LIST ASSIGN TO ACCTLIST
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ACCTLIST-STATUS.
+
+           SELECT OVCKPT ASSIGN TO OVCKPT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS OC-RUN-ID
+                  FILE STATUS IS OVCKPT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  ACCOUNT-LIST.
+        01  ACCOUNT-LIST-RECORD   PIC X(4).
+
+        FD  OVCKPT.
+           COPY OVCKPT.
+
+        WORKING-STORAGE SECTION.
+
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN             PIC X(4).
+
+       1 ACCTLIST-STATUS          PIC X(2) VALUE '00'.
+       1 END-OF-ACCOUNT-LIST      PIC X(1) VALUE 'N'.
+
+       1 OVCKPT-STATUS            PIC X(2) VALUE '00'.
+       1 RUN-ID                   PIC X(8) VALUE 'OVERNITE'.
+       1 ACCOUNTS-TO-SKIP         PIC 9(7) VALUE 0.
+       1 ACCOUNTS-DONE-TOTAL      PIC 9(7) VALUE 0.
+       1 CHECKPOINT-INTERVAL      PIC 9(3) VALUE 100.
+       1 CHECKPOINT-QUOTIENT      PIC 9(7).
+       1 CHECKPOINT-REMAINDER     PIC 9(3).
+
+       1 RUN-TOTALS.
+         2 ACCOUNTS-SUBMITTED     PIC 9(7) VALUE 0.
+
+      * Ordinary COBOL wall-clock timestamps, not CICS ASKTIME - see
+      * this program's header comment. Good enough to time an
+      * overnight run that is not expected to straddle midnight; a run
+      * that does will show a negative/wrapped RUN-ELAPSED-SECONDS,
+      * same limitation any shop job timed this way would have.
+       1 RUN-START-TIME           PIC 9(8).
+       1 RUN-START-TIME-R REDEFINES RUN-START-TIME.
+         2 RST-HH                 PIC 9(2).
+         2 RST-MM                 PIC 9(2).
+         2 RST-SS                 PIC 9(2).
+         2 RST-HS                 PIC 9(2).
+       1 RUN-END-TIME             PIC 9(8).
+       1 RUN-END-TIME-R REDEFINES RUN-END-TIME.
+         2 RET-HH                 PIC 9(2).
+         2 RET-MM                 PIC 9(2).
+         2 RET-SS                 PIC 9(2).
+         2 RET-HS                 PIC 9(2).
+       1 RUN-ELAPSED-SECONDS      PIC S9(8)  COMP.
+
+       1 REPORT-LINE              PIC X(60).
+
+       1 COMMAND-RESP             PIC S9(8) COMP.
+       1 COMMAND-RESP2            PIC S9(8) COMP.
+
+      * This program is an EXCI batch client, not a CICS task, so a
+      * failed LINK is reported straight to SYSOUT rather than through
+      * the shared CICSERR TS queue every in-CICS program uses - see
+      * this program's header comment.
+       1 LINK-ERROR-LINE          PIC X(60).
+
+       1 PROG-NAMES.
+         2 ASYNC-PROG             PIC X(8) VALUE 'ASYNCPNT'.
+
+       1 OVNT-CHANNEL             PIC X(16) VALUE 'OVNTCHANNEL     '.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+      * Time the whole overnight run - see PRINT-RUN-SUMMARY and this
+      * program's header comment on why this is ACCEPT FROM TIME
+      * rather than CICS ASKTIME.
+           ACCEPT RUN-START-TIME FROM TIME
+
+           PERFORM READ-CHECKPOINT
+
+           OPEN INPUT ACCOUNT-LIST
+
+           MOVE ACCOUNTS-TO-SKIP TO ACCOUNTS-DONE-TOTAL
+           PERFORM SKIP-ONE-ACCOUNT
+               ACCOUNTS-TO-SKIP TIMES
+
+           PERFORM READ-NEXT-ACCOUNT
+           PERFORM RUN-ONE-APPLICATION
+               UNTIL END-OF-ACCOUNT-LIST = 'Y'
+
+           CLOSE ACCOUNT-LIST
+
+           PERFORM CLEAR-CHECKPOINT
+
+           ACCEPT RUN-END-TIME FROM TIME
+
+           COMPUTE RUN-ELAPSED-SECONDS =
+               (RET-HH * 3600 + RET-MM * 60 + RET-SS)
+             - (RST-HH * 3600 + RST-MM * 60 + RST-SS)
+
+           PERFORM PRINT-RUN-SUMMARY
+
+           STOP RUN
+           .
+
+      * A restart under the same RUN-ID picks up OC-ACCOUNTS-DONE from
+      * the last checkpoint written before the job stopped, and skips
+      * that many accounts back into ACCTLIST rather than resubmitting
+      * them - see SKIP-ONE-ACCOUNT. No record on file (e.g. the first
+      * run of the night) leaves ACCOUNTS-TO-SKIP at zero.
+       READ-CHECKPOINT.
+           MOVE RUN-ID TO OC-RUN-ID
+
+           OPEN INPUT OVCKPT
+
+           READ OVCKPT
+               KEY IS OC-RUN-ID
+               INVALID KEY
+                   MOVE 0 TO ACCOUNTS-TO-SKIP
+           END-READ
+
+           IF OVCKPT-STATUS = '00'
+               MOVE OC-ACCOUNTS-DONE TO ACCOUNTS-TO-SKIP
+           END-IF
+
+           CLOSE OVCKPT
+           .
+
+      * Reads and discards one ACCTLIST record - used only to fast
+      * forward past accounts a prior, interrupted run already
+      * completed. AT END is harmless here even if ACCOUNTS-TO-SKIP
+      * somehow overruns the file - READ-NEXT-ACCOUNT re-detects it.
+       SKIP-ONE-ACCOUNT.
+           PERFORM READ-NEXT-ACCOUNT
+           .
+
+       READ-NEXT-ACCOUNT.
+           READ ACCOUNT-LIST
+               AT END
+                   MOVE 'Y' TO END-OF-ACCOUNT-LIST
+           END-READ
+           .
+
+      * Drive ASYNCPNT the way an EXCI client has to - PUT the account
+      * number into the container it GETs when it was not itself
+      * terminal-started, naming CSOVNT's own OVNT-CHANNEL explicitly
+      * since, unlike CSBENCH, there is no CICS task here to supply an
+      * implicit one, then LINK to it over that same channel - see
+      * this program's header comment.
+       RUN-ONE-APPLICATION.
+           MOVE ACCOUNT-LIST-RECORD TO CUST-NO-IN
+
+           EXEC CICS PUT CONTAINER ( ASYNC-PROG )
+                           CHANNEL ( OVNT-CHANNEL )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM CHECK-LINK-RESULT
+
+           EXEC CICS LINK PROGRAM ( ASYNC-PROG )
+                          CHANNEL ( OVNT-CHANNEL )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM CHECK-LINK-RESULT
+
+           ADD 1 TO ACCOUNTS-SUBMITTED
+           ADD 1 TO ACCOUNTS-DONE-TOTAL
+
+           DIVIDE ACCOUNTS-DONE-TOTAL BY CHECKPOINT-INTERVAL
+               GIVING CHECKPOINT-QUOTIENT
+               REMAINDER CHECKPOINT-REMAINDER
+
+           IF CHECKPOINT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM READ-NEXT-ACCOUNT
+           .
+
+      * A failed LINK is not worth retrying here - CSOVNT just notes
+      * it and moves on to the next account, the same fail-open spirit
+      * as ASYNCPNT's own LOG-CICS-ERROR, just reported to SYSOUT
+      * instead of CCERRLOG since this program has no CICS task of its
+      * own to queue one from - see this program's header comment.
+       CHECK-LINK-RESULT.
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+               MOVE SPACES TO LINK-ERROR-LINE
+               STRING 'CSOVNT LINK FAILED RESP=' COMMAND-RESP
+                      ' RESP2=' COMMAND-RESP2
+                      ' ACCT=' CUST-NO-IN
+                      DELIMITED BY SIZE INTO LINK-ERROR-LINE
+               DISPLAY LINK-ERROR-LINE
+           END-IF
+           .
+
+      * Record how far this run has got, so a restart under the same
+      * RUN-ID resumes here instead of from account 1 - see
+      * READ-CHECKPOINT.
+       WRITE-CHECKPOINT.
+           MOVE RUN-ID              TO OC-RUN-ID
+           MOVE ACCOUNTS-DONE-TOTAL TO OC-ACCOUNTS-DONE
+           MOVE CUST-NO-IN          TO OC-LAST-CUST-NO
+
+           ACCEPT OC-CHECKPOINT-DATE FROM DATE YYYYMMDD
+           ACCEPT OC-CHECKPOINT-TIME FROM TIME
+
+           OPEN I-O OVCKPT
+
+           REWRITE OVCKPT-RECORD
+               INVALID KEY
+                   WRITE OVCKPT-RECORD
+           END-REWRITE
+
+           CLOSE OVCKPT
+           .
+
+      * A run that reaches end of file needs no further restart -
+      * zero the checkpoint so tomorrow night's run under the same
+      * RUN-ID starts from account 1 again.
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO ACCOUNTS-DONE-TOTAL
+           PERFORM WRITE-CHECKPOINT
+           .
+
+       PRINT-RUN-SUMMARY.
+           DISPLAY '=============================================='
+           MOVE SPACES TO REPORT-LINE
+           STRING 'ACCOUNTS SUBMITTED OVERNIGHT: ' ACCOUNTS-SUBMITTED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'RUN ELAPSED SECONDS:          ' RUN-ELAPSED-SECONDS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           DISPLAY '=============================================='
+           .
+
+       END PROGRAM 'CSOVNT'.
