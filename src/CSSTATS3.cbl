@@ -0,0 +1,372 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSSTATS3
+
+      * This program is part of the CICS Credit Card Application example
+
+      * CSSTATS3 - Get the importance (status) of the customer.
+      * Same policy-count/spend metrics as CSSTATS2, banded into
+      * BRONZE/SILVER/GOLD/PLATINUM by the shared CALCULATE-IMPORTANCE
+      * (copy/IMPCALC.cpy), plus a third data point - recent missed or
+      * late payments, from the new GETPAYHIST - that can pull the
+      * tier back down a notch. A customer with high spend but a poor
+      * payment record should not score the same as one with a clean
+      * history.
+      *
+      * Calls GETPOL, GETSPND and GETPAYHIST asynchronously, and reads
+      * their real answers back off GETPOLICYCOUNT/GETSPENDAMOUNT/
+      * GETPAYHISTCOUNT rather than assuming a result.
+      *
+      * GETSPND's spend figure can come back in any currency SPNDMAS
+      * holds it in. NORMALIZE-SPEND-CURRENCY (copy/FXCONV.cpy) brings
+      * it to USD, via the FXRATE rate table, before CALCULATE-
+      * IMPORTANCE compares it against the VIP-tier spend cutoffs,
+      * which are expressed in USD.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSSTATS3.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * CTLPARM and FXRATE are both CICS-owned VSAM files (defined
+      * in the FCT, not opened by this program) - both are accessed
+      * entirely through EXEC CICS READ below, never native COBOL I/O.
+           COPY CTLPARM.
+
+           COPY FXRATE.
+
+      * Input record
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN PIC X(4).
+
+       1 RETURN-DATA.
+         2 CUSTOMER-IMPORTANCE    PIC X(8)  VALUE '        '.
+         2 POLICY-LAST-UPDATED    PIC X(26) VALUE ' '.
+         2 SPEND-LAST-UPDATED     PIC X(26) VALUE ' '.
+
+      * Results collected back from GETPOL/GETSPND/GETPAYHIST
+       1 GETPOL-RESULT.
+         2 POLICY-COUNT           PIC 9(3)    VALUE 0.
+         2 GETPOL-LAST-UPDATED    PIC X(26)   VALUE ' '.
+       1 SPEND-DATA.
+         2 SPEND-AMOUNT           PIC 9(7)V99 VALUE 0.
+         2 SPEND-CURRENCY         PIC X(3)    VALUE 'USD'.
+         2 GETSPND-LAST-UPDATED   PIC X(26)   VALUE ' '.
+       1 MISSED-PAYMENT-COUNT     PIC 9(3)    VALUE 0.
+
+       1 CTLPARM-RESP             PIC S9(8) COMP.
+       1 FXRATE-RESP              PIC S9(8) COMP.
+
+      * VIP-tier policy-count/spend cutoffs - business-tunable via the
+      * CTLPARM control file, see READ-CONTROL-PARAMETERS. The VALUE
+      * clauses below are the defaults used when CTLPARM has no
+      * 'DEFAULT ' record loaded.
+       1 VIP-PLATINUM-POLICIES    PIC 9(3)    VALUE 5.
+       1 VIP-PLATINUM-SPEND       PIC 9(7)V99 VALUE 10000.
+       1 VIP-GOLD-POLICIES        PIC 9(3)    VALUE 3.
+       1 VIP-GOLD-SPEND           PIC 9(7)V99 VALUE 5000.
+       1 VIP-SILVER-POLICIES      PIC 9(3)    VALUE 1.
+       1 VIP-SILVER-SPEND         PIC 9(7)V99 VALUE 1000.
+
+      * A customer with more than this many missed/late payments in
+      * the last 12 months has the tier CALCULATE-IMPORTANCE arrived
+      * at from policy count and spend pulled back down a notch.
+      * Also business-tunable via CTLPARM.
+       1 MISSED-PAYMENT-THRESHOLD PIC 9(3)    VALUE 2.
+
+        LOCAL-STORAGE SECTION.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER      PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 CSSTATS3-CONTAINER   PIC X(16) VALUE 'GETVIPSTATUS    '.
+         2 GETPOL-CONTAINER     PIC X(16) VALUE 'GETPOLICYCOUNT  '.
+         2 GETSPND-CONTAINER    PIC X(16) VALUE 'GETSPENDAMOUNT  '.
+         2 GETPAYHIST-CONTAINER PIC X(16) VALUE 'GETPAYHISTCOUNT '.
+
+       1 MYCHANNEL            PIC X(16) VALUE 'MYCHANNEL       '.
+
+       1 PROG-NAMES.
+         2 GETPOL             PIC X(8) VALUE 'GETPOL  '.
+         2 GETSPND            PIC X(8) VALUE 'GETSPND '.
+         2 GETPAYHIST         PIC X(8) VALUE 'GETPAYHI'.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM     PIC X(8) VALUE 'CSSTATS3'.
+         2 CE-RESP        PIC S9(8) COMP.
+         2 CE-RESP2       PIC S9(8) COMP.
+         2 CE-ABSTIME     PIC S9(15) COMP-3.
+         2 CE-CHILD-ABCODE PIC X(4).
+
+       1 TRANSIDS.
+         2 GET-POLICY-TRAN    PIC X(4) VALUE 'GETP'.
+         2 GET-SPEND-TRAN     PIC X(4) VALUE 'SPND'.
+         2 GET-PAYHIST-TRAN   PIC X(4) VALUE 'PAYH'.
+
+       1 CHILD-TOKENS.
+         2 GET-POLICY-TKN     PIC X(16).
+         2 GET-SPEND-TKN      PIC X(16).
+         2 GET-PAYHIST-TKN    PIC X(16).
+
+       1 RETURN-CHANNELS.
+         2 GET-POLICY-CHAN    PIC X(16).
+         2 GET-SPEND-CHAN     PIC X(16).
+         2 GET-PAYHIST-CHAN   PIC X(16).
+
+       1 CHILD-RETURN-STATUS  PIC S9(8) USAGE BINARY.
+       1 CHILD-RETURN-ABCODE  PIC X(4).
+
+      * FETCH CHILD here is bounded the same way, and for the same
+      * reason, as ASYNCPNT.cbl's own AWAIT-CHILD-COMPLETION - a
+      * plain blocking FETCH CHILD never gives up on a child that
+      * simply never comes back, which would leave this transaction
+      * (and the three children it started) stuck in the region
+      * indefinitely, reintroducing the hang CSSTATUS/ASYNCPNT's own
+      * bounded FETCH already guards against one level up.
+       1 FETCH-TOKEN          PIC X(16).
+       1 FETCH-CHANNEL        PIC X(16).
+       1 FETCH-RETRY-COUNT    PIC S9(4) COMP VALUE 0.
+       1 FETCH-MAX-RETRIES    PIC S9(4) COMP VALUE 10.
+       1 FETCH-POLL-DELAY     PIC S9(4) COMP VALUE 1.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the input account number
+
+           EXEC CICS GET CONTAINER ( INPUT-CONTAINER )
+                           INTO    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM READ-CONTROL-PARAMETERS
+
+      * We are already running on the channel our parent set up for us
+      * (it carries INPUTCONTAINER) - hand the same channel on to our
+      * own three children so they can read the account number from
+      * it.
+           EXEC CICS RUN TRANSID      (GET-POLICY-TRAN)
+                         CHANNEL      (MYCHANNEL)
+                         CHILD        (GET-POLICY-TKN)
+           END-EXEC
+           EXEC CICS RUN TRANSID      (GET-SPEND-TRAN)
+                         CHANNEL      (MYCHANNEL)
+                         CHILD        (GET-SPEND-TKN)
+           END-EXEC
+           EXEC CICS RUN TRANSID      (GET-PAYHIST-TRAN)
+                         CHANNEL      (MYCHANNEL)
+                         CHILD        (GET-PAYHIST-TKN)
+           END-EXEC
+
+           MOVE GET-POLICY-TKN  TO FETCH-TOKEN
+           MOVE GET-POLICY-CHAN TO FETCH-CHANNEL
+           PERFORM AWAIT-CHILD-COMPLETION
+
+           EXEC CICS GET CONTAINER (GETPOL-CONTAINER)
+                           CHANNEL (GET-POLICY-CHAN)
+                           INTO    (GETPOL-RESULT)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE GET-SPEND-TKN  TO FETCH-TOKEN
+           MOVE GET-SPEND-CHAN TO FETCH-CHANNEL
+           PERFORM AWAIT-CHILD-COMPLETION
+
+           EXEC CICS GET CONTAINER (GETSPND-CONTAINER)
+                           CHANNEL (GET-SPEND-CHAN)
+                           INTO    (SPEND-DATA)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE GET-PAYHIST-TKN  TO FETCH-TOKEN
+           MOVE GET-PAYHIST-CHAN TO FETCH-CHANNEL
+           PERFORM AWAIT-CHILD-COMPLETION
+
+           EXEC CICS GET CONTAINER (GETPAYHIST-CONTAINER)
+                           CHANNEL (GET-PAYHIST-CHAN)
+                           INTO    (MISSED-PAYMENT-COUNT)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * Bring the spend figure to USD before comparing it against the
+      * VIP-tier cutoffs, which are expressed in USD
+           PERFORM NORMALIZE-SPEND-CURRENCY
+
+      * Algorithm to calculate the customer's importance tier off
+      * policy count and spend, then pull it back a notch if the
+      * payment history is poor
+           PERFORM CALCULATE-IMPORTANCE
+           PERFORM APPLY-PAYMENT-HISTORY-ADJUSTMENT
+
+      * Carry the GETPOL/GETSPND refresh timestamps back out alongside
+      * the importance tier, so a caller can tell how current the
+      * figures behind that tier are
+           MOVE GETPOL-LAST-UPDATED  TO POLICY-LAST-UPDATED
+           MOVE GETSPND-LAST-UPDATED TO SPEND-LAST-UPDATED
+
+      * Pass the result back to parent
+           EXEC CICS PUT CONTAINER ( CSSTATS3-CONTAINER )
+                           FROM    ( RETURN-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * Fetch a child, bounded by FETCH-MAX-RETRIES polls rather than
+      * waiting on it forever - see the comment above FETCH-TOKEN.
+      * FETCH-TOKEN/FETCH-CHANNEL are set by the caller first.
+       AWAIT-CHILD-COMPLETION.
+           MOVE 0 TO FETCH-RETRY-COUNT
+
+           EXEC CICS FETCH CHILD      (FETCH-TOKEN)
+                           CHANNEL    (FETCH-CHANNEL)
+                           COMPSTATUS (CHILD-RETURN-STATUS)
+                           ABCODE     (CHILD-RETURN-ABCODE)
+                           NOWAIT
+           END-EXEC
+
+           PERFORM POLL-CHILD-COMPLETION
+               UNTIL CHILD-RETURN-STATUS = DFHVALUE(OK)
+                  OR FETCH-RETRY-COUNT > FETCH-MAX-RETRIES
+
+           IF CHILD-RETURN-STATUS NOT = DFHVALUE(OK)
+               PERFORM LOG-CHILD-FAILURE
+           END-IF
+           .
+
+      * A child not yet finished is reported as ACTIVATING or
+      * NOTFETCHED by COMPSTATUS, not an error - wait FETCH-POLL-DELAY
+      * seconds and try again. Giving up after FETCH-MAX-RETRIES
+      * leaves CHILD-RETURN-STATUS not OK, the same as ASYNCPNT's own
+      * CHECK-CHILD-COMPLETION would see, so GETPOL-RESULT/SPEND-DATA/
+      * MISSED-PAYMENT-COUNT simply keep whatever VALUE-clause default
+      * they started with when the later GET CONTAINER also fails.
+       POLL-CHILD-COMPLETION.
+           EXEC CICS DELAY FOR SECONDS(FETCH-POLL-DELAY)
+           END-EXEC
+
+           ADD 1 TO FETCH-RETRY-COUNT
+
+           EXEC CICS FETCH CHILD      (FETCH-TOKEN)
+                           CHANNEL    (FETCH-CHANNEL)
+                           COMPSTATUS (CHILD-RETURN-STATUS)
+                           ABCODE     (CHILD-RETURN-ABCODE)
+                           NOWAIT
+           END-EXEC
+           .
+
+      * CHILD-RETURN-STATUS/CHILD-RETURN-ABCODE are only ever set by a
+      * FETCH CHILD above - there is no EXEC CICS RESP/RESP2 pair to
+      * hand LOG-CICS-ERROR, so a failed or abended child gets its own
+      * CCERRLOG entry here, carrying the COMPSTATUS and ABCODE FETCH
+      * CHILD came back with, the same as ASYNCPNT's own
+      * LOG-CHILD-FAILURE.
+       LOG-CHILD-FAILURE.
+           MOVE CHILD-RETURN-STATUS TO CE-RESP
+           MOVE 0                   TO CE-RESP2
+           MOVE CHILD-RETURN-ABCODE TO CE-CHILD-ABCODE
+
+           EXEC CICS ASKTIME ABSTIME(CE-ABSTIME)
+           END-EXEC
+
+           EXEC CICS WRITEQ TS QUEUE (CICSERR-QUEUE)
+                            FROM     (CICSERR-RECORD)
+                            LENGTH   (LENGTH OF CICSERR-RECORD)
+           END-EXEC
+           .
+
+      * A poor payment record pulls the tier CALCULATE-IMPORTANCE
+      * arrived at back down a notch - it never raises it, and it
+      * never takes a customer below the bottom tier.
+       APPLY-PAYMENT-HISTORY-ADJUSTMENT.
+           IF MISSED-PAYMENT-COUNT > MISSED-PAYMENT-THRESHOLD
+               EVALUATE CUSTOMER-IMPORTANCE
+                   WHEN 'PLATINUM'
+                       MOVE 'GOLD    ' TO CUSTOMER-IMPORTANCE
+                   WHEN 'GOLD    '
+                       MOVE 'SILVER  ' TO CUSTOMER-IMPORTANCE
+                   WHEN 'SILVER  '
+                       MOVE 'BRONZE  ' TO CUSTOMER-IMPORTANCE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           .
+
+      * The VIP-tier cutoffs and the missed-payment threshold above
+      * are business-tunable via the CTLPARM control file keyed by
+      * parameter set name, rather than being hardcoded here, so they
+      * can be retuned without a recompile. A missing 'DEFAULT '
+      * record (e.g. CTLPARM not yet loaded) simply leaves the
+      * VALUE-clause defaults declared above in place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           EXEC CICS READ FILE ('CTLPARM')
+                           INTO   (CTLPARM-RECORD)
+                           RIDFLD (CP-PARM-ID)
+                           RESP   (CTLPARM-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CTLPARM-RESP = DFHRESP(NORMAL)
+               MOVE CP-VIP-PLATINUM-POLICIES TO VIP-PLATINUM-POLICIES
+               MOVE CP-VIP-PLATINUM-SPEND    TO VIP-PLATINUM-SPEND
+               MOVE CP-VIP-GOLD-POLICIES     TO VIP-GOLD-POLICIES
+               MOVE CP-VIP-GOLD-SPEND        TO VIP-GOLD-SPEND
+               MOVE CP-VIP-SILVER-POLICIES   TO VIP-SILVER-POLICIES
+               MOVE CP-VIP-SILVER-SPEND      TO VIP-SILVER-SPEND
+               MOVE CP-MISSED-PAYMENT-THRESHOLD
+                                      TO MISSED-PAYMENT-THRESHOLD
+           END-IF
+
+           IF CTLPARM-RESP NOT = DFHRESP(NORMAL)
+              AND CTLPARM-RESP NOT = DFHRESP(NOTFND)
+               MOVE CTLPARM-RESP TO COMMAND-RESP
+               PERFORM LOG-CICS-ERROR
+           END-IF
+           .
+
+           COPY FXCONV.
+
+           COPY IMPCALC.
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'CSSTATS3'.
