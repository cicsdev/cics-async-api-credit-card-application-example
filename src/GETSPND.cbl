@@ -1,55 +1,174 @@
-       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
-      * Licensed Materials - Property of IBM
-      *
-      * SAMPLE
-      *
-      * (c) Copyright IBM Corp. 2016 All Rights Reserved
-      *
-      * US Government Users Restricted Rights - Use, duplication or
-      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
-      *
-      ******************************************************************
-      *  GETSPND
-
-      * This program is part of the CICS Credit Card Application example
-
-      * GETSPND - Get the spending figures of the client for the year.
-      * An account number is used to calculate the amount the customer
-      * has spent with the company over the year.
-      * This metric is used to identify how important the customer is.
-
-      * This example executes a 2 second delay to simulate the
-      * fetching of data.
-      *
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. GETSPND.
-        AUTHOR. GOHILPR.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-
-        LOCAL-STORAGE SECTION.
-
-        LINKAGE SECTION.
-
-
-       PROCEDURE DIVISION .
-
-       MAINLINE SECTION.
-
-      * Symbolise the effort with a two second wait
-
-           EXEC CICS DELAY FOR SECONDS(2)
-           END-EXEC
-
-      * --------------------------------------------------------------
-      * Finished
-      * --------------------------------------------------------------
-           EXEC CICS RETURN
-           END-EXEC.
-
-       END PROGRAM 'GETSPND'.
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  GETSPND
+
+      * This program is part of the CICS Credit Card Application example
+
+      * GETSPND - Get the spending figures of the client for the year.
+      * An account number is used to calculate the amount the customer
+      * has spent with the company over the year.
+      * This metric is used to identify how important the customer is.
+
+      * The spend figure, and the currency it is held in, is read from
+      * the SPNDMAS VSAM KSDS, keyed on the account number passed in
+      * on INPUTCONTAINER.
+      * This example executes a delay to simulate the fetching of
+      * data. The number of seconds is business-tunable via the
+      * CTLPARM control file (CP-DELAY-GETSPND), defaulting to 2
+      * seconds when CTLPARM has no 'DEFAULT ' record loaded - see
+      * READ-CONTROL-PARAMETERS - so a degraded external service can
+      * be simulated without a recompile.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. GETSPND.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * SPNDMAS and CTLPARM are CICS-owned VSAM files (defined in
+      * the FCT, not opened by this program) - both are accessed
+      * entirely through EXEC CICS READ below, never native COBOL I/O.
+           COPY SPNDMAS.
+
+           COPY CTLPARM.
+
+      * Input record
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN PIC X(4).
+
+       1 RETURN-DATA.
+         2 SPEND-AMOUNT           PIC 9(7)V99 VALUE 0.
+         2 SPEND-CURRENCY         PIC X(3)    VALUE 'USD'.
+         2 SPEND-LAST-UPDATED     PIC X(26)   VALUE ' '.
+
+       1 SPNDMAS-RESP             PIC S9(8) COMP.
+       1 CTLPARM-RESP             PIC S9(8) COMP.
+
+      * Simulated external-call delay - business-tunable via CTLPARM,
+      * see READ-CONTROL-PARAMETERS. The VALUE clause below is the
+      * default used when CTLPARM has no 'DEFAULT ' record loaded.
+       1 SIMULATED-DELAY-SECONDS  PIC 9(3) VALUE 2.
+
+        LOCAL-STORAGE SECTION.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 GETSPND-CONTAINER  PIC X(16) VALUE 'GETSPENDAMOUNT  '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'GETSPND '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the input account number
+
+           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
+                           INTO    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM READ-CONTROL-PARAMETERS
+
+      * Look up the year to date spend held against this account
+           PERFORM LOOKUP-SPEND-AMOUNT
+
+      * Symbolise the effort with a simulated wait
+           EXEC CICS DELAY FOR SECONDS(SIMULATED-DELAY-SECONDS)
+           END-EXEC
+
+      * Pass the result back to parent
+           EXEC CICS PUT CONTAINER ( GETSPND-CONTAINER )
+                           FROM    ( RETURN-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * Simulated delay is business-tunable via the CTLPARM control
+      * file, rather than being hardcoded, so it can be retuned
+      * without a recompile. A missing 'DEFAULT ' record (e.g.
+      * CTLPARM not yet loaded) simply leaves the VALUE-clause default
+      * declared above in place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           EXEC CICS READ FILE ('CTLPARM')
+                           INTO   (CTLPARM-RECORD)
+                           RIDFLD (CP-PARM-ID)
+                           RESP   (CTLPARM-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CTLPARM-RESP = DFHRESP(NORMAL) AND CP-DELAY-GETSPND > 0
+               MOVE CP-DELAY-GETSPND TO SIMULATED-DELAY-SECONDS
+           END-IF
+
+           IF CTLPARM-RESP NOT = DFHRESP(NORMAL)
+              AND CTLPARM-RESP NOT = DFHRESP(NOTFND)
+               MOVE CTLPARM-RESP TO COMMAND-RESP
+               PERFORM LOG-CICS-ERROR
+           END-IF
+           .
+
+      * An account with no entry on SPNDMAS has zero recorded spend.
+       LOOKUP-SPEND-AMOUNT.
+           MOVE CUST-NO-IN TO SM-CUST-NO
+
+           EXEC CICS READ FILE ('SPNDMAS')
+                           INTO   (SPNDMAS-RECORD)
+                           RIDFLD (SM-CUST-NO)
+                           RESP   (SPNDMAS-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF SPNDMAS-RESP = DFHRESP(NORMAL)
+               MOVE SM-SPEND-AMOUNT TO SPEND-AMOUNT
+               MOVE SM-CURRENCY     TO SPEND-CURRENCY
+               MOVE SM-LAST-UPDATED TO SPEND-LAST-UPDATED
+           ELSE
+               MOVE 0     TO SPEND-AMOUNT
+               MOVE 'USD' TO SPEND-CURRENCY
+               IF SPNDMAS-RESP NOT = DFHRESP(NOTFND)
+                   MOVE SPNDMAS-RESP TO COMMAND-RESP
+                   PERFORM LOG-CICS-ERROR
+               END-IF
+           END-IF
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'GETSPND'.
