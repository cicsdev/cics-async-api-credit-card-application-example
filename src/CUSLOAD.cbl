@@ -0,0 +1,621 @@
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CUSLOAD
+      *
+      * Customer master load/refresh batch job. GETNAME, GETADDR,
+      * GETEMPL, GETPOL, GETSPND, GETPAYHI and CRDTCHK all read their
+      * own small local VSAM KSDS (CUSTMAS/CUSTADDR/EMPLMAS/POLMAS/
+      * SPNDMAS/PAYHMAS/CRDTBUR) rather than calling out to the
+      * systems of record directly - those KSDS files are the
+      * "locally optimised data store" their header comments
+      * describe. This job is what keeps that store in step with the
+      * systems of record: it reads one sequential extract per master
+      * file (the format each system of record hands over on a
+      * schedule) and loads/refreshes the matching KSDS, one record
+      * at a time, from it.
+      *
+      * FXRATE is loaded the same way, although it is not a customer
+      * master - it is the rate-to-USD table NORMALIZE-SPEND-CURRENCY
+      * (see copy/FXCONV.cpy) uses to bring GETSPND's spend figure to
+      * a common currency before it is compared against a USD VIP
+      * threshold. It is refreshed from whatever feed supplies rates,
+      * on whatever cadence that feed publishes.
+      *
+      * Each extract record is the same shape as the KSDS record it
+      * feeds - CUST-NO plus whatever that master carries - so a
+      * system of record only ever has to hand over a flat extract in
+      * the existing record layout, nothing CUSLOAD-specific. An
+      * extract record for an account already on the KSDS replaces it
+      * (REWRITE); a new account is added (WRITE) - so the same job
+      * run serves as both the initial load and every later refresh.
+      *
+      * This is a batch program (no CICS) driven by JCL - see
+      * jcl/CUSLOAD.jcl. Sample extract content for each master is in
+      * ctl/*.seed.txt.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CUSLOAD.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT CUSTMAS-EXTRACT ASSIGN TO CUSTMASX
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS CUSTMASX-STATUS.
+
+           SELECT CUSTMAS ASSIGN TO CUSTMAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CM-CUST-NO
+                  FILE STATUS IS CUSTMAS-STATUS.
+
+           SELECT CUSTADDR-EXTRACT ASSIGN TO CUSTADRX
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS CUSTADRX-STATUS.
+
+           SELECT CUSTADDR ASSIGN TO CUSTADDR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CA-CUST-NO
+                  FILE STATUS IS CUSTADDR-STATUS.
+
+           SELECT EMPLMAS-EXTRACT ASSIGN TO EMPLMASX
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS EMPLMASX-STATUS.
+
+           SELECT EMPLMAS ASSIGN TO EMPLMAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS EM-CUST-NO
+                  FILE STATUS IS EMPLMAS-STATUS.
+
+           SELECT POLMAS-EXTRACT ASSIGN TO POLMASX
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS POLMASX-STATUS.
+
+           SELECT POLMAS ASSIGN TO POLMAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS PM-CUST-NO
+                  FILE STATUS IS POLMAS-STATUS.
+
+           SELECT SPNDMAS-EXTRACT ASSIGN TO SPNDMASX
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS SPNDMASX-STATUS.
+
+           SELECT SPNDMAS ASSIGN TO SPNDMAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS SM-CUST-NO
+                  FILE STATUS IS SPNDMAS-STATUS.
+
+           SELECT PAYHMAS-EXTRACT ASSIGN TO PAYHMASX
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS PAYHMASX-STATUS.
+
+           SELECT PAYHMAS ASSIGN TO PAYHMAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS PH-CUST-NO
+                  FILE STATUS IS PAYHMAS-STATUS.
+
+           SELECT CRDTBUR-EXTRACT ASSIGN TO CRDTBURX
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS CRDTBURX-STATUS.
+
+           SELECT CRDTBUR ASSIGN TO CRDTBUR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CB-CUST-NO
+                  FILE STATUS IS CRDTBUR-STATUS.
+
+           SELECT FXRATE-EXTRACT ASSIGN TO FXRATEX
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FXRATEX-STATUS.
+
+           SELECT FXRATE ASSIGN TO FXRATE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FX-CURRENCY-CODE
+                  FILE STATUS IS FXRATE-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  CUSTMAS-EXTRACT.
+        01  CUSTMAS-EXTRACT-RECORD.
+            05  CX-CUST-NO          PIC X(4).
+            05  CX-CUST-NAME        PIC X(80).
+            05  CX-VIP-FLAG         PIC X(1).
+            05  CX-LAST-UPDATED     PIC X(26).
+            05  FILLER              PIC X(20).
+
+        FD  CUSTMAS.
+           COPY CUSTMAS.
+
+        FD  CUSTADDR-EXTRACT.
+        01  CUSTADDR-EXTRACT-RECORD.
+            05  DX-CUST-NO          PIC X(4).
+            05  DX-ADDR-LINE-1      PIC X(30).
+            05  DX-ADDR-LINE-2      PIC X(30).
+            05  DX-ADDR-LINE-3      PIC X(30).
+            05  DX-CITY             PIC X(20).
+            05  DX-REGION           PIC X(20).
+            05  DX-POSTCODE         PIC X(10).
+            05  DX-COUNTRY-CODE     PIC X(2).
+            05  DX-LAST-UPDATED     PIC X(26).
+            05  FILLER              PIC X(14).
+
+        FD  CUSTADDR.
+           COPY CUSTADDR.
+
+        FD  EMPLMAS-EXTRACT.
+        01  EMPLMAS-EXTRACT-RECORD.
+            05  EX-CUST-NO          PIC X(4).
+            05  EX-EMPLOYMENT-STATUS PIC X(10).
+            05  EX-INCOME-BAND      PIC X(6).
+            05  EX-ANNUAL-INCOME    PIC 9(7).
+            05  FILLER              PIC X(20).
+
+        FD  EMPLMAS.
+           COPY EMPLMAS.
+
+        FD  POLMAS-EXTRACT.
+        01  POLMAS-EXTRACT-RECORD.
+            05  PX-CUST-NO          PIC X(4).
+            05  PX-POLICY-COUNT     PIC 9(3).
+            05  PX-LAST-UPDATED     PIC X(26).
+            05  FILLER              PIC X(20).
+
+        FD  POLMAS.
+           COPY POLMAS.
+
+        FD  SPNDMAS-EXTRACT.
+        01  SPNDMAS-EXTRACT-RECORD.
+            05  SX-CUST-NO          PIC X(4).
+            05  SX-SPEND-AMOUNT     PIC 9(7)V99.
+            05  SX-CURRENCY         PIC X(3).
+            05  SX-LAST-UPDATED     PIC X(26).
+            05  FILLER              PIC X(17).
+
+        FD  SPNDMAS.
+           COPY SPNDMAS.
+
+        FD  PAYHMAS-EXTRACT.
+        01  PAYHMAS-EXTRACT-RECORD.
+            05  HX-CUST-NO          PIC X(4).
+            05  HX-MISSED-PAYMENTS  PIC 9(3).
+            05  HX-LAST-UPDATED     PIC X(26).
+            05  FILLER              PIC X(20).
+
+        FD  PAYHMAS.
+           COPY PAYHMAS.
+
+        FD  CRDTBUR-EXTRACT.
+        01  CRDTBUR-EXTRACT-RECORD.
+            05  BX-CUST-NO          PIC X(4).
+            05  BX-SCORE            PIC 9(3).
+            05  BX-LAST-UPDATED     PIC X(26).
+            05  FILLER              PIC X(20).
+
+        FD  CRDTBUR.
+           COPY CRDTBUR.
+
+        FD  FXRATE-EXTRACT.
+        01  FXRATE-EXTRACT-RECORD.
+            05  FXX-CURRENCY-CODE   PIC X(3).
+            05  FXX-RATE-TO-USD     PIC 9(3)V9(6).
+            05  FILLER              PIC X(20).
+
+        FD  FXRATE.
+           COPY FXRATE.
+
+        WORKING-STORAGE SECTION.
+
+       1 CUSTMASX-STATUS           PIC X(2) VALUE '00'.
+       1 CUSTMAS-STATUS            PIC X(2) VALUE '00'.
+       1 CUSTADRX-STATUS           PIC X(2) VALUE '00'.
+       1 CUSTADDR-STATUS           PIC X(2) VALUE '00'.
+       1 EMPLMASX-STATUS           PIC X(2) VALUE '00'.
+       1 EMPLMAS-STATUS            PIC X(2) VALUE '00'.
+       1 POLMASX-STATUS            PIC X(2) VALUE '00'.
+       1 POLMAS-STATUS             PIC X(2) VALUE '00'.
+       1 SPNDMASX-STATUS           PIC X(2) VALUE '00'.
+       1 SPNDMAS-STATUS            PIC X(2) VALUE '00'.
+       1 PAYHMASX-STATUS           PIC X(2) VALUE '00'.
+       1 PAYHMAS-STATUS            PIC X(2) VALUE '00'.
+       1 CRDTBURX-STATUS           PIC X(2) VALUE '00'.
+       1 CRDTBUR-STATUS            PIC X(2) VALUE '00'.
+       1 FXRATEX-STATUS            PIC X(2) VALUE '00'.
+       1 FXRATE-STATUS             PIC X(2) VALUE '00'.
+
+       1 END-OF-EXTRACT            PIC X(1) VALUE 'N'.
+
+       1 LOAD-COUNTS.
+         2 CUSTMAS-LOADED-COUNT    PIC 9(7) VALUE 0.
+         2 CUSTADDR-LOADED-COUNT   PIC 9(7) VALUE 0.
+         2 EMPLMAS-LOADED-COUNT    PIC 9(7) VALUE 0.
+         2 POLMAS-LOADED-COUNT     PIC 9(7) VALUE 0.
+         2 SPNDMAS-LOADED-COUNT    PIC 9(7) VALUE 0.
+         2 PAYHMAS-LOADED-COUNT    PIC 9(7) VALUE 0.
+         2 CRDTBUR-LOADED-COUNT    PIC 9(7) VALUE 0.
+         2 FXRATE-LOADED-COUNT     PIC 9(7) VALUE 0.
+
+       1 REPORT-LINE                PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           PERFORM LOAD-CUSTMAS
+           PERFORM LOAD-CUSTADDR
+           PERFORM LOAD-EMPLMAS
+           PERFORM LOAD-POLMAS
+           PERFORM LOAD-SPNDMAS
+           PERFORM LOAD-PAYHMAS
+           PERFORM LOAD-CRDTBUR
+           PERFORM LOAD-FXRATE
+           PERFORM PRINT-LOAD-SUMMARY
+           STOP RUN
+           .
+
+      * CUSTMAS - GETNAME's backing file.
+       LOAD-CUSTMAS.
+           MOVE 'N' TO END-OF-EXTRACT
+           OPEN INPUT CUSTMAS-EXTRACT
+           OPEN I-O CUSTMAS
+
+           PERFORM READ-NEXT-CUSTMAS-EXTRACT
+           PERFORM APPLY-CUSTMAS-EXTRACT
+               UNTIL END-OF-EXTRACT = 'Y'
+
+           CLOSE CUSTMAS-EXTRACT
+           CLOSE CUSTMAS
+           .
+
+       READ-NEXT-CUSTMAS-EXTRACT.
+           READ CUSTMAS-EXTRACT
+               AT END
+                   MOVE 'Y' TO END-OF-EXTRACT
+           END-READ
+           .
+
+       APPLY-CUSTMAS-EXTRACT.
+           MOVE CX-CUST-NO      TO CM-CUST-NO
+           MOVE CX-CUST-NAME    TO CM-CUST-NAME
+           MOVE CX-VIP-FLAG     TO CM-VIP-FLAG
+           MOVE CX-LAST-UPDATED TO CM-LAST-UPDATED
+
+           REWRITE CUSTMAS-RECORD
+               INVALID KEY
+                   WRITE CUSTMAS-RECORD
+           END-REWRITE
+
+           ADD 1 TO CUSTMAS-LOADED-COUNT
+
+           PERFORM READ-NEXT-CUSTMAS-EXTRACT
+           .
+
+      * CUSTADDR - GETADDR's backing file.
+       LOAD-CUSTADDR.
+           MOVE 'N' TO END-OF-EXTRACT
+           OPEN INPUT CUSTADDR-EXTRACT
+           OPEN I-O CUSTADDR
+
+           PERFORM READ-NEXT-CUSTADDR-EXTRACT
+           PERFORM APPLY-CUSTADDR-EXTRACT
+               UNTIL END-OF-EXTRACT = 'Y'
+
+           CLOSE CUSTADDR-EXTRACT
+           CLOSE CUSTADDR
+           .
+
+       READ-NEXT-CUSTADDR-EXTRACT.
+           READ CUSTADDR-EXTRACT
+               AT END
+                   MOVE 'Y' TO END-OF-EXTRACT
+           END-READ
+           .
+
+       APPLY-CUSTADDR-EXTRACT.
+           MOVE DX-CUST-NO      TO CA-CUST-NO
+           MOVE DX-ADDR-LINE-1  TO CA-ADDR-LINE-1
+           MOVE DX-ADDR-LINE-2  TO CA-ADDR-LINE-2
+           MOVE DX-ADDR-LINE-3  TO CA-ADDR-LINE-3
+           MOVE DX-CITY         TO CA-CITY
+           MOVE DX-REGION       TO CA-REGION
+           MOVE DX-POSTCODE     TO CA-POSTCODE
+           MOVE DX-COUNTRY-CODE TO CA-COUNTRY-CODE
+           MOVE DX-LAST-UPDATED TO CA-LAST-UPDATED
+
+           REWRITE CA-CUSTADDR-RECORD
+               INVALID KEY
+                   WRITE CA-CUSTADDR-RECORD
+           END-REWRITE
+
+           ADD 1 TO CUSTADDR-LOADED-COUNT
+
+           PERFORM READ-NEXT-CUSTADDR-EXTRACT
+           .
+
+      * EMPLMAS - GETEMPL's backing file.
+       LOAD-EMPLMAS.
+           MOVE 'N' TO END-OF-EXTRACT
+           OPEN INPUT EMPLMAS-EXTRACT
+           OPEN I-O EMPLMAS
+
+           PERFORM READ-NEXT-EMPLMAS-EXTRACT
+           PERFORM APPLY-EMPLMAS-EXTRACT
+               UNTIL END-OF-EXTRACT = 'Y'
+
+           CLOSE EMPLMAS-EXTRACT
+           CLOSE EMPLMAS
+           .
+
+       READ-NEXT-EMPLMAS-EXTRACT.
+           READ EMPLMAS-EXTRACT
+               AT END
+                   MOVE 'Y' TO END-OF-EXTRACT
+           END-READ
+           .
+
+       APPLY-EMPLMAS-EXTRACT.
+           MOVE EX-CUST-NO            TO EM-CUST-NO
+           MOVE EX-EMPLOYMENT-STATUS  TO EM-EMPLOYMENT-STATUS
+           MOVE EX-INCOME-BAND        TO EM-INCOME-BAND
+           MOVE EX-ANNUAL-INCOME      TO EM-ANNUAL-INCOME
+
+           REWRITE EM-EMPLMAS-RECORD
+               INVALID KEY
+                   WRITE EM-EMPLMAS-RECORD
+           END-REWRITE
+
+           ADD 1 TO EMPLMAS-LOADED-COUNT
+
+           PERFORM READ-NEXT-EMPLMAS-EXTRACT
+           .
+
+      * POLMAS - GETPOL's backing file.
+       LOAD-POLMAS.
+           MOVE 'N' TO END-OF-EXTRACT
+           OPEN INPUT POLMAS-EXTRACT
+           OPEN I-O POLMAS
+
+           PERFORM READ-NEXT-POLMAS-EXTRACT
+           PERFORM APPLY-POLMAS-EXTRACT
+               UNTIL END-OF-EXTRACT = 'Y'
+
+           CLOSE POLMAS-EXTRACT
+           CLOSE POLMAS
+           .
+
+       READ-NEXT-POLMAS-EXTRACT.
+           READ POLMAS-EXTRACT
+               AT END
+                   MOVE 'Y' TO END-OF-EXTRACT
+           END-READ
+           .
+
+       APPLY-POLMAS-EXTRACT.
+           MOVE PX-CUST-NO      TO PM-CUST-NO
+           MOVE PX-POLICY-COUNT TO PM-POLICY-COUNT
+           MOVE PX-LAST-UPDATED TO PM-LAST-UPDATED
+
+           REWRITE POLMAS-RECORD
+               INVALID KEY
+                   WRITE POLMAS-RECORD
+           END-REWRITE
+
+           ADD 1 TO POLMAS-LOADED-COUNT
+
+           PERFORM READ-NEXT-POLMAS-EXTRACT
+           .
+
+      * SPNDMAS - GETSPND's backing file.
+       LOAD-SPNDMAS.
+           MOVE 'N' TO END-OF-EXTRACT
+           OPEN INPUT SPNDMAS-EXTRACT
+           OPEN I-O SPNDMAS
+
+           PERFORM READ-NEXT-SPNDMAS-EXTRACT
+           PERFORM APPLY-SPNDMAS-EXTRACT
+               UNTIL END-OF-EXTRACT = 'Y'
+
+           CLOSE SPNDMAS-EXTRACT
+           CLOSE SPNDMAS
+           .
+
+       READ-NEXT-SPNDMAS-EXTRACT.
+           READ SPNDMAS-EXTRACT
+               AT END
+                   MOVE 'Y' TO END-OF-EXTRACT
+           END-READ
+           .
+
+       APPLY-SPNDMAS-EXTRACT.
+           MOVE SX-CUST-NO      TO SM-CUST-NO
+           MOVE SX-SPEND-AMOUNT TO SM-SPEND-AMOUNT
+           MOVE SX-CURRENCY     TO SM-CURRENCY
+           MOVE SX-LAST-UPDATED TO SM-LAST-UPDATED
+
+           REWRITE SPNDMAS-RECORD
+               INVALID KEY
+                   WRITE SPNDMAS-RECORD
+           END-REWRITE
+
+           ADD 1 TO SPNDMAS-LOADED-COUNT
+
+           PERFORM READ-NEXT-SPNDMAS-EXTRACT
+           .
+
+      * PAYHMAS - GETPAYHI's backing file.
+       LOAD-PAYHMAS.
+           MOVE 'N' TO END-OF-EXTRACT
+           OPEN INPUT PAYHMAS-EXTRACT
+           OPEN I-O PAYHMAS
+
+           PERFORM READ-NEXT-PAYHMAS-EXTRACT
+           PERFORM APPLY-PAYHMAS-EXTRACT
+               UNTIL END-OF-EXTRACT = 'Y'
+
+           CLOSE PAYHMAS-EXTRACT
+           CLOSE PAYHMAS
+           .
+
+       READ-NEXT-PAYHMAS-EXTRACT.
+           READ PAYHMAS-EXTRACT
+               AT END
+                   MOVE 'Y' TO END-OF-EXTRACT
+           END-READ
+           .
+
+       APPLY-PAYHMAS-EXTRACT.
+           MOVE HX-CUST-NO          TO PH-CUST-NO
+           MOVE HX-MISSED-PAYMENTS  TO PH-MISSED-PAYMENTS
+           MOVE HX-LAST-UPDATED     TO PH-LAST-UPDATED
+
+           REWRITE PAYHMAS-RECORD
+               INVALID KEY
+                   WRITE PAYHMAS-RECORD
+           END-REWRITE
+
+           ADD 1 TO PAYHMAS-LOADED-COUNT
+
+           PERFORM READ-NEXT-PAYHMAS-EXTRACT
+           .
+
+      * CRDTBUR - CRDTCHK's local standby bureau score file.
+       LOAD-CRDTBUR.
+           MOVE 'N' TO END-OF-EXTRACT
+           OPEN INPUT CRDTBUR-EXTRACT
+           OPEN I-O CRDTBUR
+
+           PERFORM READ-NEXT-CRDTBUR-EXTRACT
+           PERFORM APPLY-CRDTBUR-EXTRACT
+               UNTIL END-OF-EXTRACT = 'Y'
+
+           CLOSE CRDTBUR-EXTRACT
+           CLOSE CRDTBUR
+           .
+
+       READ-NEXT-CRDTBUR-EXTRACT.
+           READ CRDTBUR-EXTRACT
+               AT END
+                   MOVE 'Y' TO END-OF-EXTRACT
+           END-READ
+           .
+
+       APPLY-CRDTBUR-EXTRACT.
+           MOVE BX-CUST-NO      TO CB-CUST-NO
+           MOVE BX-SCORE        TO CB-SCORE
+           MOVE BX-LAST-UPDATED TO CB-LAST-UPDATED
+
+           REWRITE CRDTBUR-RECORD
+               INVALID KEY
+                   WRITE CRDTBUR-RECORD
+           END-REWRITE
+
+           ADD 1 TO CRDTBUR-LOADED-COUNT
+
+           PERFORM READ-NEXT-CRDTBUR-EXTRACT
+           .
+
+      * FXRATE - the rate-to-USD table NORMALIZE-SPEND-CURRENCY reads
+      * (see copy/FXCONV.cpy), keyed on the 3 character currency code.
+       LOAD-FXRATE.
+           MOVE 'N' TO END-OF-EXTRACT
+           OPEN INPUT FXRATE-EXTRACT
+           OPEN I-O FXRATE
+
+           PERFORM READ-NEXT-FXRATE-EXTRACT
+           PERFORM APPLY-FXRATE-EXTRACT
+               UNTIL END-OF-EXTRACT = 'Y'
+
+           CLOSE FXRATE-EXTRACT
+           CLOSE FXRATE
+           .
+
+       READ-NEXT-FXRATE-EXTRACT.
+           READ FXRATE-EXTRACT
+               AT END
+                   MOVE 'Y' TO END-OF-EXTRACT
+           END-READ
+           .
+
+       APPLY-FXRATE-EXTRACT.
+           MOVE FXX-CURRENCY-CODE TO FX-CURRENCY-CODE
+           MOVE FXX-RATE-TO-USD   TO FX-RATE-TO-USD
+
+           REWRITE FXRATE-RECORD
+               INVALID KEY
+                   WRITE FXRATE-RECORD
+           END-REWRITE
+
+           ADD 1 TO FXRATE-LOADED-COUNT
+
+           PERFORM READ-NEXT-FXRATE-EXTRACT
+           .
+
+      * Write a one-line-per-file load summary to SYSOUT.
+       PRINT-LOAD-SUMMARY.
+           DISPLAY '=============================================='
+           MOVE SPACES TO REPORT-LINE
+           STRING 'CUSTMAS RECORDS LOADED.: ' CUSTMAS-LOADED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'CUSTADDR RECORDS LOADED: ' CUSTADDR-LOADED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'EMPLMAS RECORDS LOADED.: ' EMPLMAS-LOADED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'POLMAS RECORDS LOADED..: ' POLMAS-LOADED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'SPNDMAS RECORDS LOADED.: ' SPNDMAS-LOADED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'PAYHMAS RECORDS LOADED.: ' PAYHMAS-LOADED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'CRDTBUR RECORDS LOADED.: ' CRDTBUR-LOADED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'FXRATE RECORDS LOADED..: ' FXRATE-LOADED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           DISPLAY '=============================================='
+           .
+
+       END PROGRAM 'CUSLOAD'.
