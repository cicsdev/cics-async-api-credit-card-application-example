@@ -0,0 +1,340 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSSLAMON
+      *
+      * SLA monitoring transaction (run as SLAM). Reads the CCTIMING
+      * TS queue written by ASYNCPNT (see WRITE-TIMING-RECORD in
+      * ASYNCPNT.cbl) and reports min/max/average elapsed time for
+      * each child transaction (ICCK, GETN, GETA, STUS, UPDB, EMPL)
+      * over the current window held in the queue, so a step that
+      * has started running slow shows up before a customer
+      * complains.
+      *
+      * The TS queue is the rolling window itself - CSSLAMON only
+      * reads it, it never resets or trims it.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSSLAMON.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+       1 TIMING-QUEUE          PIC X(8)  VALUE 'CCTIMING'.
+       1 QUEUE-ITEM-NUM        PIC S9(4) COMP VALUE 0.
+       1 END-OF-QUEUE          PIC X(1)  VALUE 'N'.
+
+       1 TIMING-TS-RECORD.
+         2 TT-STEP-NAME        PIC X(4).
+         2 TT-ELAPSED-TIME     PIC S9(8) COMP.
+
+       1 ICCK-STATS.
+         2 ICCK-COUNT          PIC 9(7)  VALUE 0.
+         2 ICCK-TOTAL          PIC 9(11) VALUE 0.
+         2 ICCK-MIN            PIC 9(8)  VALUE 0.
+         2 ICCK-MAX            PIC 9(8)  VALUE 0.
+
+       1 GETN-STATS.
+         2 GETN-COUNT          PIC 9(7)  VALUE 0.
+         2 GETN-TOTAL          PIC 9(11) VALUE 0.
+         2 GETN-MIN            PIC 9(8)  VALUE 0.
+         2 GETN-MAX            PIC 9(8)  VALUE 0.
+
+       1 GETA-STATS.
+         2 GETA-COUNT          PIC 9(7)  VALUE 0.
+         2 GETA-TOTAL          PIC 9(11) VALUE 0.
+         2 GETA-MIN            PIC 9(8)  VALUE 0.
+         2 GETA-MAX            PIC 9(8)  VALUE 0.
+
+       1 STUS-STATS.
+         2 STUS-COUNT          PIC 9(7)  VALUE 0.
+         2 STUS-TOTAL          PIC 9(11) VALUE 0.
+         2 STUS-MIN            PIC 9(8)  VALUE 0.
+         2 STUS-MAX            PIC 9(8)  VALUE 0.
+
+       1 UPDB-STATS.
+         2 UPDB-COUNT          PIC 9(7)  VALUE 0.
+         2 UPDB-TOTAL          PIC 9(11) VALUE 0.
+         2 UPDB-MIN            PIC 9(8)  VALUE 0.
+         2 UPDB-MAX            PIC 9(8)  VALUE 0.
+
+       1 EMPL-STATS.
+         2 EMPL-COUNT          PIC 9(7)  VALUE 0.
+         2 EMPL-TOTAL          PIC 9(11) VALUE 0.
+         2 EMPL-MIN            PIC 9(8)  VALUE 0.
+         2 EMPL-MAX            PIC 9(8)  VALUE 0.
+
+       1 AVERAGE-ELAPSED       PIC 9(8)  VALUE 0.
+
+       1 REPORT-LINE           PIC X(80) VALUE ' '.
+
+       1 COMMAND-RESP          PIC S9(8) COMP.
+       1 COMMAND-RESP2         PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'CSSLAMON'.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LOCAL-STORAGE SECTION.
+
+       1 IS-TERMINAL-BASED     PIC X(1) VALUE 'N'.
+       1 START-CODE            PIC X(2).
+       1 FIRST-LINE-SENT       PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           EXEC CICS ASSIGN STARTCODE( START-CODE )
+           END-EXEC
+           IF START-CODE = 'TD'
+               MOVE 'Y' TO IS-TERMINAL-BASED
+           END-IF
+
+           PERFORM READ-TIMING-QUEUE-RECORDS
+               UNTIL END-OF-QUEUE = 'Y'
+
+           PERFORM PRINT-SLA-REPORT
+
+           IF IS-TERMINAL-BASED = 'Y'
+               EXEC CICS SEND PAGE
+               END-EXEC
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      * Read the queue one item at a time starting from item 1 until
+      * ITEMERR (there is no item with that number - end of queue).
+       READ-TIMING-QUEUE-RECORDS.
+           ADD 1 TO QUEUE-ITEM-NUM
+
+           EXEC CICS READQ TS QUEUE (TIMING-QUEUE)
+                           INTO     (TIMING-TS-RECORD)
+                           LENGTH   (LENGTH OF TIMING-TS-RECORD)
+                           ITEM     (QUEUE-ITEM-NUM)
+                           RESP     (COMMAND-RESP)
+                           RESP2    (COMMAND-RESP2)
+           END-EXEC
+
+      * ITEMERR here just means the queue has run out of items - an
+      * expected end-of-queue condition, not a failure worth logging
+      * to CCERRLOG.
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO END-OF-QUEUE
+           ELSE
+               PERFORM ACCUMULATE-STEP-STATS
+           END-IF
+           .
+
+      * Route the timing record just read into the right step's
+      * running count/total/min/max.
+       ACCUMULATE-STEP-STATS.
+           EVALUATE TT-STEP-NAME
+               WHEN 'ICCK'
+                   PERFORM UPDATE-ICCK-STATS
+               WHEN 'GETN'
+                   PERFORM UPDATE-GETN-STATS
+               WHEN 'GETA'
+                   PERFORM UPDATE-GETA-STATS
+               WHEN 'STUS'
+                   PERFORM UPDATE-STUS-STATS
+               WHEN 'UPDB'
+                   PERFORM UPDATE-UPDB-STATS
+               WHEN 'EMPL'
+                   PERFORM UPDATE-EMPL-STATS
+           END-EVALUATE
+           .
+
+       UPDATE-ICCK-STATS.
+           IF ICCK-COUNT = 0 OR TT-ELAPSED-TIME < ICCK-MIN
+               MOVE TT-ELAPSED-TIME TO ICCK-MIN
+           END-IF
+           IF TT-ELAPSED-TIME > ICCK-MAX
+               MOVE TT-ELAPSED-TIME TO ICCK-MAX
+           END-IF
+           ADD 1              TO ICCK-COUNT
+           ADD TT-ELAPSED-TIME TO ICCK-TOTAL
+           .
+
+       UPDATE-GETN-STATS.
+           IF GETN-COUNT = 0 OR TT-ELAPSED-TIME < GETN-MIN
+               MOVE TT-ELAPSED-TIME TO GETN-MIN
+           END-IF
+           IF TT-ELAPSED-TIME > GETN-MAX
+               MOVE TT-ELAPSED-TIME TO GETN-MAX
+           END-IF
+           ADD 1              TO GETN-COUNT
+           ADD TT-ELAPSED-TIME TO GETN-TOTAL
+           .
+
+       UPDATE-GETA-STATS.
+           IF GETA-COUNT = 0 OR TT-ELAPSED-TIME < GETA-MIN
+               MOVE TT-ELAPSED-TIME TO GETA-MIN
+           END-IF
+           IF TT-ELAPSED-TIME > GETA-MAX
+               MOVE TT-ELAPSED-TIME TO GETA-MAX
+           END-IF
+           ADD 1              TO GETA-COUNT
+           ADD TT-ELAPSED-TIME TO GETA-TOTAL
+           .
+
+       UPDATE-STUS-STATS.
+           IF STUS-COUNT = 0 OR TT-ELAPSED-TIME < STUS-MIN
+               MOVE TT-ELAPSED-TIME TO STUS-MIN
+           END-IF
+           IF TT-ELAPSED-TIME > STUS-MAX
+               MOVE TT-ELAPSED-TIME TO STUS-MAX
+           END-IF
+           ADD 1              TO STUS-COUNT
+           ADD TT-ELAPSED-TIME TO STUS-TOTAL
+           .
+
+       UPDATE-UPDB-STATS.
+           IF UPDB-COUNT = 0 OR TT-ELAPSED-TIME < UPDB-MIN
+               MOVE TT-ELAPSED-TIME TO UPDB-MIN
+           END-IF
+           IF TT-ELAPSED-TIME > UPDB-MAX
+               MOVE TT-ELAPSED-TIME TO UPDB-MAX
+           END-IF
+           ADD 1              TO UPDB-COUNT
+           ADD TT-ELAPSED-TIME TO UPDB-TOTAL
+           .
+
+       UPDATE-EMPL-STATS.
+           IF EMPL-COUNT = 0 OR TT-ELAPSED-TIME < EMPL-MIN
+               MOVE TT-ELAPSED-TIME TO EMPL-MIN
+           END-IF
+           IF TT-ELAPSED-TIME > EMPL-MAX
+               MOVE TT-ELAPSED-TIME TO EMPL-MAX
+           END-IF
+           ADD 1              TO EMPL-COUNT
+           ADD TT-ELAPSED-TIME TO EMPL-TOTAL
+           .
+
+      * Send one SLA summary line per child transaction to the
+      * terminal (or discard it quietly for a non-terminal start -
+      * a web service front end for this inquiry is not modelled).
+       PRINT-SLA-REPORT.
+           PERFORM SEND-STEP-LINE-ICCK
+           PERFORM SEND-STEP-LINE-GETN
+           PERFORM SEND-STEP-LINE-GETA
+           PERFORM SEND-STEP-LINE-STUS
+           PERFORM SEND-STEP-LINE-UPDB
+           PERFORM SEND-STEP-LINE-EMPL
+           .
+
+       SEND-STEP-LINE-ICCK.
+           MOVE 0 TO AVERAGE-ELAPSED
+           IF ICCK-COUNT > 0
+               COMPUTE AVERAGE-ELAPSED = ICCK-TOTAL / ICCK-COUNT
+           END-IF
+           STRING 'ICCK  N=' ICCK-COUNT
+                  ' MIN='   ICCK-MIN
+                  ' MAX='   ICCK-MAX
+                  ' AVG='   AVERAGE-ELAPSED
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM SEND-REPORT-LINE
+           .
+
+       SEND-STEP-LINE-GETN.
+           MOVE 0 TO AVERAGE-ELAPSED
+           IF GETN-COUNT > 0
+               COMPUTE AVERAGE-ELAPSED = GETN-TOTAL / GETN-COUNT
+           END-IF
+           STRING 'GETN  N=' GETN-COUNT
+                  ' MIN='   GETN-MIN
+                  ' MAX='   GETN-MAX
+                  ' AVG='   AVERAGE-ELAPSED
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM SEND-REPORT-LINE
+           .
+
+       SEND-STEP-LINE-GETA.
+           MOVE 0 TO AVERAGE-ELAPSED
+           IF GETA-COUNT > 0
+               COMPUTE AVERAGE-ELAPSED = GETA-TOTAL / GETA-COUNT
+           END-IF
+           STRING 'GETA  N=' GETA-COUNT
+                  ' MIN='   GETA-MIN
+                  ' MAX='   GETA-MAX
+                  ' AVG='   AVERAGE-ELAPSED
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM SEND-REPORT-LINE
+           .
+
+       SEND-STEP-LINE-STUS.
+           MOVE 0 TO AVERAGE-ELAPSED
+           IF STUS-COUNT > 0
+               COMPUTE AVERAGE-ELAPSED = STUS-TOTAL / STUS-COUNT
+           END-IF
+           STRING 'STUS  N=' STUS-COUNT
+                  ' MIN='   STUS-MIN
+                  ' MAX='   STUS-MAX
+                  ' AVG='   AVERAGE-ELAPSED
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM SEND-REPORT-LINE
+           .
+
+       SEND-STEP-LINE-UPDB.
+           MOVE 0 TO AVERAGE-ELAPSED
+           IF UPDB-COUNT > 0
+               COMPUTE AVERAGE-ELAPSED = UPDB-TOTAL / UPDB-COUNT
+           END-IF
+           STRING 'UPDB  N=' UPDB-COUNT
+                  ' MIN='   UPDB-MIN
+                  ' MAX='   UPDB-MAX
+                  ' AVG='   AVERAGE-ELAPSED
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM SEND-REPORT-LINE
+           .
+
+       SEND-STEP-LINE-EMPL.
+           MOVE 0 TO AVERAGE-ELAPSED
+           IF EMPL-COUNT > 0
+               COMPUTE AVERAGE-ELAPSED = EMPL-TOTAL / EMPL-COUNT
+           END-IF
+           STRING 'EMPL  N=' EMPL-COUNT
+                  ' MIN='   EMPL-MIN
+                  ' MAX='   EMPL-MAX
+                  ' AVG='   AVERAGE-ELAPSED
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM SEND-REPORT-LINE
+           .
+
+       SEND-REPORT-LINE.
+           IF IS-TERMINAL-BASED = 'Y'
+               IF FIRST-LINE-SENT = 'N'
+                   EXEC CICS SEND TEXT FROM ( REPORT-LINE )
+                             TERMINAL WAIT
+                             ERASE
+                             ACCUM
+                   END-EXEC
+                   MOVE 'Y' TO FIRST-LINE-SENT
+               ELSE
+                   EXEC CICS SEND TEXT FROM ( REPORT-LINE )
+                             TERMINAL WAIT
+                             ACCUM
+                   END-EXEC
+               END-IF
+           END-IF
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'CSSLAMON'.
