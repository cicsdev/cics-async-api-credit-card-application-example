@@ -1,415 +1,1544 @@
-       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
-      * Licensed Materials - Property of IBM
-      *
-      * SAMPLE
-      *
-      * (c) Copyright IBM Corp. 2016 All Rights Reserved
-      *
-      * US Government Users Restricted Rights - Use, duplication or
-      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
-      *
-      ******************************************************************
-      *  ASYNCPNT
-      *
-      * Is a CICS application example that
-      * processes a credit card application
-      * in an asynchronous manner.
-      *
-      * This example can be driven in two ways:
-      * 1) Via a terminal screen
-      * 2) Via a web service invocation
-      *
-      * 1) Via a terminal screen:
-      * A customer account number (four digits)
-      * is inputed into this parent coordinating program at a terminal
-      * screen after running the initiating transaction
-      * 'Asynchronous Credit Card Application' (ACCA)
-      * in the form:
-      * ACCA nnnn
-      * eg:
-      * 'ACCA 0001'
-      *
-      * In the terminal driven example, progress of the execution is
-      * displayed on the terminal screen.
-      * A '.' indicates that the service has been invoked.
-      * A 'Y' indicates that the step has returned.
-      *
-      * 2) Via a web service invocation:
-      * The supplied WSDL file describes the
-      * web service interface. Use the WSDL file in conjunction with
-      * your preferred mechanism for calling a web service, to initiate
-      * the asynchronous credit card application example. For example,
-      * use the 'Test with Web Service Explorer' in RDz.
-      * The input is a four digit account number (eg 0001).
-      * The web service will return data supplied by the asynchronously
-      * run child programs.
-      *
-      *
-      * The following steps takes place (and programs called):
-      * CRDTCHK  - a credit check is issued on the account
-      * GETNAME  - Get the customer name details from the locally
-      *            optimised data store
-      * GETADDR  - Get the postal address for the customer
-      * CSSTATS2 - Get the importance status of the customer
-      * UPDCSDB  - The credit check is stored in a local cache
-      *
-      ******************************************************************
-      *
-      * **** NOTE ****
-      * This is only an example to show the asynchronous API in a simple
-      * form; in contrast to calling sub programs in a sequential manner
-      *
-      * FOR SIMPLICITY OF EXPLANATION, ALL ERROR HANDLING IS REMOVED.
-      * ALL COMMANDS ARE EXPECTED TO SUCCESSFULLY EXECUTE. THIS IS NOT
-      * INTENDED AS A GUIDE FOR BEST PRACTICE!
-      *
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. ASYNCPNT.
-        AUTHOR. GOHILPR.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-
-      * Input record
-       1 ACCOUNT-NUMBER-IN.
-         2 CUST-NO-IN PIC X(4).
-
-       1 RETURN-DATA.
-         2 CREDIT-CHECK-RESULT    PIC X(3)  VALUE ' '.
-         2 CUSTOMER-NAME          PIC X(80) VALUE ' '.
-         2 CUSTOMER-ADDRESS       PIC X(80) VALUE ' '.
-         2 CUSTOMER-POSTCODE      PIC X(8)  VALUE ' '.
-         2 CUSTOMER-IMPORTANCE    PIC X(8)  VALUE ' '.
-         2 APPLICATION-RESULT     PIC X(7)  VALUE ' '.
-
-       1 APPLICATION-SUCCESS  PIC X(7) VALUE 'SUCCESS'.
-       1 APPLICATION-FAILED   PIC X(7) VALUE 'FAILED '.
-
-       1 READ-INPUT.
-         2 TRANID                 PIC X(4).
-         2 FILLER                 PIC X(1).
-         2 INPUTACCNUM            PIC X(4).
-       1 READ-INPUT-LENGTH        PIC S9(4) COMP-5 SYNC VALUE 9.
-
-       1 PRINT-LINE.
-         2 PARENT-PROGRAM         PIC X(8)  VALUE 'ASYNCPNT'.
-         2 FILLER                 PIC X(5)  VALUE ' ACC#'.
-         2 ACCOUNT-NUM            PIC X(4)  VALUE '    '.
-         2 FILLER                 PIC X(1)  VALUE ' '.
-         2 TRANSACTION-1          PIC X(4)  VALUE 'ICCK'.
-         2 FILLER                 PIC X(1)  VALUE '('.
-         2 TRAN1-STATUS           PIC X(1)  VALUE ' '.
-         2 FILLER                 PIC X(2)  VALUE ') '.
-         2 TRANSACTION-2          PIC X(4)  VALUE 'GETN'.
-         2 FILLER                 PIC X(1)  VALUE '('.
-         2 TRAN2-STATUS           PIC X(1)  VALUE ' '.
-         2 FILLER                 PIC X(2)  VALUE ') '.
-         2 TRANSACTION-3          PIC X(4)  VALUE 'GETA'.
-         2 FILLER                 PIC X(1)  VALUE '('.
-         2 TRAN3-STATUS           PIC X(1)  VALUE ' '.
-         2 FILLER                 PIC X(2)  VALUE ') '.
-         2 TRANSACTION-4          PIC X(4)  VALUE 'STUS'.
-         2 FILLER                 PIC X(1)  VALUE '('.
-         2 TRAN4-STATUS           PIC X(1)  VALUE ' '.
-         2 FILLER                 PIC X(2)  VALUE ') '.
-         2 TRANSACTION-5          PIC X(4)  VALUE 'UPDB'.
-         2 FILLER                 PIC X(1)  VALUE '('.
-         2 TRAN5-STATUS           PIC X(1)  VALUE ' '.
-         2 FILLER                 PIC X(9)  VALUE ') RESULT-'.
-         2 RESULT-TEXT            PIC X(7)  VALUE '       '.
-
-        LOCAL-STORAGE SECTION.
-
-       1 IS-TERMINAL-BASED    PIC X(1) VALUE 'N'.
-       1 START-CODE           PIC X(2).
-
-       1 CONTAINER-NAMES.
-         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
-         2 CRDTCHK-CONTAINER  PIC X(16) VALUE 'CREDITCHECKCONT '.
-         2 UPDCSDB-CONTAINER  PIC X(16) VALUE 'UPDATEDB2       '.
-         2 GETNAME-CONTAINER  PIC X(16) VALUE 'GETNAMECONTAINER'.
-         2 GETADDR-CONTAINER  PIC X(16) VALUE 'GETADDRCONTAINER'.
-         2 GETPOST-CONTAINER  PIC X(16) VALUE 'GETPOSTCODE     '.
-         2 CSSTATUS-CONTAINER PIC X(16) VALUE 'GETVIPSTATUS    '.
-
-       1 MYCHANNEL            PIC X(16) VALUE 'MYCHANNEL       '.
-
-       1 PROG-NAMES.
-         2 CREDIT-CHECK       PIC X(8) VALUE 'CRDTCHK '.
-         2 DB-CACHE           PIC X(8) VALUE 'UPDCSDB '.
-         2 GET-NAME           PIC X(8) VALUE 'GETNAME '.
-         2 GET-ADDR           PIC X(8) VALUE 'GETADDR '.
-         2 CSSTATUS           PIC X(8) VALUE 'CSSTATS2'.
-
-       1 COMMAND-RESP  PIC S9(8) COMP.
-       1 COMMAND-RESP2 PIC S9(8) COMP.
-
-       1 TRANSIDS.
-         2 CREDIT-CHECK-TRAN  PIC X(4) VALUE 'ICCK'.
-         2 DB-CACHE-TRAN      PIC X(4) VALUE 'UPDB'.
-         2 GET-NAME-TRAN      PIC X(4) VALUE 'GETN'.
-         2 GET-ADDR-TRAN      PIC X(4) VALUE 'GETA'.
-         2 CSSTATUS-TRAN      PIC X(4) VALUE 'STUS'.
-         2 GET-POLICY-TRAN    PIC X(4) VALUE 'GETP'.
-         2 GET-SPEND-TRAN     PIC X(4) VALUE 'SPND'.
-
-       1 CHILD-TOKENS.
-         2 CREDIT-CHECK-TKN   PIC X(16).
-         2 DB-CACHE-TKN       PIC X(16).
-         2 GET-NAME-TKN       PIC X(16).
-         2 GET-ADDR-TKN       PIC X(16).
-         2 CSSTATUS-TKN       PIC X(16).
-         2 GET-POLICY-TKN     PIC X(16).
-         2 GET-SPEND-TKN      PIC X(16).
-
-       1 RETURN-CHANNELS.
-         2 CREDIT-CHECK-CHAN   PIC X(16).
-         2 DB-CACHE-CHAN       PIC X(16).
-         2 GET-NAME-CHAN       PIC X(16).
-         2 GET-ADDR-CHAN       PIC X(16).
-         2 CSSTATUS-CHAN       PIC X(16).
-         2 GET-POLICY-CHAN     PIC X(16).
-         2 GET-SPEND-CHAN      PIC X(16).
-
-       1 CHILD-RETURN-STATUS   PIC S9(8) USAGE BINARY.
-       1 CHILD-RETURN-ABCODE   PIC X(4).
-        LINKAGE SECTION.
-
-
-       PROCEDURE DIVISION .
-
-       MAINLINE SECTION.
-      * --------------------------------------------------------------
-      * Start of the main code execution
-      * --------------------------------------------------------------
-
-      * First step is to retrieve the account number.
-      * The function call will identify if this program has be run
-      * by a terminal or via a web service
-
-           PERFORM GET-INPUT-ACCOUNT-NUMBER
-
-      * --------------------------------------------------------------
-      * Create the input container for children to access
-      * --------------------------------------------------------------
-           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
-                           FROM    ( ACCOUNT-NUMBER-IN )
-                           CHANNEL ( MYCHANNEL)
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-      * --------------------------------------------------------------
-      * Call the child services asynchronously up front
-      * --------------------------------------------------------------
-           MOVE '.' TO TRAN1-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS RUN TRANSID      (CREDIT-CHECK-TRAN)
-                         CHANNEL      (MYCHANNEL)
-                         CHILD        (CREDIT-CHECK-TKN)
-           END-EXEC
-
-           MOVE '.' TO TRAN3-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS RUN TRANSID      (GET-ADDR-TRAN)
-                         CHANNEL      (MYCHANNEL)
-                         CHILD        (GET-ADDR-TKN)
-           END-EXEC
-
-           MOVE '.' TO TRAN4-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS RUN TRANSID      (CSSTATUS-TRAN)
-                         CHANNEL      (MYCHANNEL)
-                         CHILD        (CSSTATUS-TKN)
-           END-EXEC
-
-           MOVE '.' TO TRAN2-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS RUN TRANSID      (GET-NAME-TRAN)
-                         CHANNEL      (MYCHANNEL)
-                         CHILD        (GET-NAME-TKN)
-           END-EXEC
-
-
-
-      * Algorithmic choice is to first get back credit card check
-      * as it is required for the DB2 caching step
-
-           EXEC CICS FETCH CHILD       (CREDIT-CHECK-TKN)
-                           CHANNEL     (CREDIT-CHECK-CHAN)
-                           COMPSTATUS  (CHILD-RETURN-STATUS)
-                           ABCODE      (CHILD-RETURN-ABCODE)
-           END-EXEC
-
-           MOVE 'Y' TO TRAN1-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-      * We have the credit check back - kick off the DB2 update ASAP
-           MOVE '.' TO TRAN5-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS RUN TRANSID      (DB-CACHE-TRAN)
-                         CHANNEL      (MYCHANNEL)
-                         CHILD        (DB-CACHE-TKN)
-           END-EXEC
-
-      * Continue program logic whilst asynchronous children are running
-      * Process the credit check results as we know that is back
-
-           EXEC CICS GET CONTAINER (CRDTCHK-CONTAINER)
-                           INTO    (CREDIT-CHECK-RESULT)
-                           CHANNEL (CREDIT-CHECK-CHAN)
-                           RESP    (COMMAND-RESP)
-                           RESP2   (COMMAND-RESP2)
-           END-EXEC
-
-
-
-      * --------------------------------------------------------------
-      * Fetch customer name result
-      * --------------------------------------------------------------
-           EXEC CICS FETCH CHILD       (GET-NAME-TKN)
-                           CHANNEL     (GET-NAME-CHAN)
-                           COMPSTATUS  (CHILD-RETURN-STATUS)
-                           ABCODE      (CHILD-RETURN-ABCODE)
-           END-EXEC
-
-           MOVE 'Y' TO TRAN2-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS GET CONTAINER (GETNAME-CONTAINER)
-                           CHANNEL (GET-NAME-CHAN)
-                           INTO    (CUSTOMER-NAME)
-                           RESP    (COMMAND-RESP)
-                           RESP2   (COMMAND-RESP2)
-           END-EXEC
-
-      * --------------------------------------------------------------
-      * Fetch the get customer importance result
-      * --------------------------------------------------------------
-           EXEC CICS FETCH CHILD       (CSSTATUS-TKN)
-                           CHANNEL     (CSSTATUS-CHAN)
-                           COMPSTATUS  (CHILD-RETURN-STATUS)
-                           ABCODE      (CHILD-RETURN-ABCODE)
-           END-EXEC
-
-           MOVE 'Y' TO TRAN4-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS GET CONTAINER (CSSTATUS-CONTAINER)
-                           CHANNEL (CSSTATUS-CHAN)
-                           INTO    (CUSTOMER-IMPORTANCE)
-                           RESP    (COMMAND-RESP)
-                           RESP2   (COMMAND-RESP2)
-           END-EXEC
-
-
-      * --------------------------------------------------------------
-      * Fetch the get customer address
-      * --------------------------------------------------------------
-           EXEC CICS FETCH CHILD       (GET-ADDR-TKN)
-                           CHANNEL     (GET-ADDR-CHAN)
-                           COMPSTATUS  (CHILD-RETURN-STATUS)
-                           ABCODE      (CHILD-RETURN-ABCODE)
-           END-EXEC
-
-           MOVE 'Y' TO TRAN3-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-           EXEC CICS GET CONTAINER (GETADDR-CONTAINER)
-                           CHANNEL (GET-ADDR-CHAN)
-                           INTO    (CUSTOMER-ADDRESS)
-                           RESP    (COMMAND-RESP)
-                           RESP2   (COMMAND-RESP2)
-           END-EXEC
-
-           EXEC CICS GET CONTAINER (GETPOST-CONTAINER)
-                           CHANNEL (GET-ADDR-CHAN)
-                           INTO    (CUSTOMER-POSTCODE)
-                           RESP    (COMMAND-RESP)
-                           RESP2   (COMMAND-RESP2)
-           END-EXEC
-
-
-      * --------------------------------------------------------------
-      * Fetch the Update customer database cache program
-      * --------------------------------------------------------------
-      * Note that there is no Channel data to return
-      * We are simply interested to know the step has finished
-
-           EXEC CICS FETCH CHILD       (DB-CACHE-TKN)
-                           COMPSTATUS  (CHILD-RETURN-STATUS)
-                           ABCODE      (CHILD-RETURN-ABCODE)
-           END-EXEC
-
-           MOVE 'Y' TO TRAN5-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
-      * Would normally check completion status of the child here
-
-      * --------------------------------------------------------------
-      * Finished
-      * --------------------------------------------------------------
-      * Summarize the credit card application
-
-           MOVE APPLICATION-SUCCESS TO APPLICATION-RESULT
-           MOVE APPLICATION-SUCCESS TO RESULT-TEXT
-           PERFORM PRINT-TEXT-TO-SCREEN
-
-      * Populate container for web service invocations
-           EXEC CICS PUT CONTAINER ('ASYNCPNT' )
-                           FROM    ( RETURN-DATA )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-           EXEC CICS RETURN
-           END-EXEC
-           .
-
-      * Check for a terminal or web service invocation and
-      * populate the account number
-       GET-INPUT-ACCOUNT-NUMBER.
-           EXEC CICS ASSIGN STARTCODE( START-CODE )
-           END-EXEC
-           IF START-CODE = 'TD'
-           THEN
-             MOVE 'Y' TO IS-TERMINAL-BASED
-             EXEC CICS RECEIVE INTO     ( READ-INPUT )
-                             LENGTH     ( READ-INPUT-LENGTH )
-                             NOTRUNCATE
-                             RESP       ( COMMAND-RESP )
-                             RESP2      ( COMMAND-RESP2 )
-             END-EXEC
-
-             MOVE INPUTACCNUM TO CUST-NO-IN
-             MOVE INPUTACCNUM TO ACCOUNT-NUM
-
-             PERFORM PRINT-TEXT-TO-SCREEN
-           ELSE
-             EXEC CICS GET CONTAINER ('ASYNCPNT' )
-                             INTO    ( ACCOUNT-NUMBER-IN )
-                             RESP    ( COMMAND-RESP )
-                             RESP2   ( COMMAND-RESP2 )
-             END-EXEC
-           END-IF
-           .
-
-      * For terminal based invocations, update with progress status
-       PRINT-TEXT-TO-SCREEN.
-           IF IS-TERMINAL-BASED = 'Y' THEN
-             EXEC CICS SEND TEXT FROM ( PRINT-LINE )
-                       TERMINAL WAIT
-                       FREEKB
-                       ERASE
-             END-EXEC
-           END-IF
-           .
-       END PROGRAM 'ASYNCPNT'.
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  ASYNCPNT
+      *
+      * Is a CICS application example that
+      * processes a credit card application
+      * in an asynchronous manner.
+      *
+      * This example can be driven in two ways:
+      * 1) Via a terminal screen
+      * 2) Via a web service invocation
+      *
+      * 1) Via a terminal screen:
+      * A customer account number (four digits)
+      * is inputed into this parent coordinating program at a terminal
+      * screen after running the initiating transaction
+      * 'Asynchronous Credit Card Application' (ACCA)
+      * in the form:
+      * ACCA nnnn
+      * eg:
+      * 'ACCA 0001'
+      *
+      * In the terminal driven example, progress of the execution is
+      * displayed on the terminal screen.
+      * A '.' indicates that the service has been invoked.
+      * A 'Y' indicates that the step has returned.
+      *
+      * 2) Via a web service invocation:
+      * The supplied WSDL file describes the
+      * web service interface. Use the WSDL file in conjunction with
+      * your preferred mechanism for calling a web service, to initiate
+      * the asynchronous credit card application example. For example,
+      * use the 'Test with Web Service Explorer' in RDz.
+      * The input is a four digit account number (eg 0001).
+      * The web service will return data supplied by the asynchronously
+      * run child programs.
+      *
+      *
+      * The following steps takes place (and programs called):
+      * CRDTCHK  - a credit check is issued on the account
+      * GETNAME  - Get the customer name details from the locally
+      *            optimised data store
+      * GETADDR  - Get the postal address for the customer
+      * CSSTATS3 - Get the importance status of the customer, factoring
+      *            in policy count, spend and recent payment history
+      * GETEMPL  - Get the employment status and income band for the
+      *            customer
+      * UPDCSDB  - The credit check is stored in a local cache
+      *
+      ******************************************************************
+      *
+      * **** NOTE ****
+      * This is only an example to show the asynchronous API in a simple
+      * form; in contrast to calling sub programs in a sequential manner
+      *
+      * The COMPSTATUS/ABCODE returned by each FETCH CHILD is checked,
+      * and the FETCH itself is bounded rather than waited on forever -
+      * a child that abended, was terminated, or simply never comes
+      * back within FETCH-MAX-RETRIES polls fails the application
+      * overall rather than letting a partial/garbage result flow
+      * through to RETURN-DATA silently.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. ASYNCPNT.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * CSCACHE, AUDIT-TRAIL, CUSTMAS, CTLPARM and AUTHSUB are all
+      * CICS-owned VSAM files (defined in the FCT, not opened by this
+      * program) - each is accessed entirely through EXEC CICS
+      * READ/WRITE/STARTBR/READNEXT/ENDBR below, never native COBOL
+      * I/O. AUDIT-TRAIL is an ESDS, browsed by RBA rather than keyed
+      * READ - see CHECK-APPLICATION-HISTORY/WRITE-AUDIT-RECORD.
+           COPY CSCACHE.
+
+           COPY AUDIT.
+
+           COPY CUSTMAS.
+
+           COPY CTLPARM.
+
+           COPY AUTHSUB.
+
+      * Input record - PRODUCT-CODE-IN is the card product the
+      * applicant is asking for (STD/GOLD/PLAT); blank defaults to
+      * STD so older 4-byte container callers still work unchanged.
+      * APPL-SEQ-NO distinguishes joint applicants against the same
+      * CUST-NO-IN (a household account with two people applying for
+      * cards against it) - defaults to 1 so an older 8-byte
+      * container caller that never sends it still gets the single-
+      * applicant behaviour this field replaces.
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN      PIC X(4).
+         2 PRODUCT-CODE-IN PIC X(4).
+         2 APPL-SEQ-NO     PIC 9(1) VALUE 1.
+
+       1 RETURN-DATA.
+         2 CREDIT-CHECK-RESULT    PIC X(3)  VALUE ' '.
+         2 CUSTOMER-NAME          PIC X(80) VALUE ' '.
+         2 CUSTOMER-ADDRESS-DATA.
+           3 CUSTOMER-ADDR-LINE-1   PIC X(30) VALUE ' '.
+           3 CUSTOMER-ADDR-LINE-2   PIC X(30) VALUE ' '.
+           3 CUSTOMER-ADDR-LINE-3   PIC X(30) VALUE ' '.
+           3 CUSTOMER-CITY          PIC X(20) VALUE ' '.
+           3 CUSTOMER-REGION        PIC X(20) VALUE ' '.
+           3 CUSTOMER-POSTCODE      PIC X(10) VALUE ' '.
+           3 CUSTOMER-COUNTRY-CODE  PIC X(2)  VALUE ' '.
+           3 CUSTOMER-ADDR-VERIFIED PIC X(1)  VALUE 'Y'.
+         2 CUSTOMER-IMPORTANCE    PIC X(8)  VALUE ' '.
+         2 EMPLOYMENT-DATA.
+           3 EMPLOYMENT-STATUS      PIC X(10) VALUE ' '.
+           3 INCOME-BAND            PIC X(6)  VALUE ' '.
+           3 ANNUAL-INCOME          PIC 9(7)  VALUE 0.
+         2 CREDIT-LIMIT-AMOUNT     PIC 9(7)  VALUE 0.
+         2 REQUESTED-PRODUCT       PIC X(4)  VALUE 'STD '.
+         2 PRODUCT-ELIGIBILITY     PIC X(8)  VALUE ' '.
+         2 SUGGESTED-PRODUCT       PIC X(4)  VALUE ' '.
+         2 APPLICATION-RESULT     PIC X(7)  VALUE ' '.
+
+      * GETNAME/GETADDR/CSSTATUS each now carry back a "last updated"
+      * timestamp for the cached data they read, alongside the value
+      * itself. RETURN-DATA's own shape is shared byte-for-byte with
+      * UPDCSDB's/CUST360's FULL-RESULT-IN copy, so the timestamps are
+      * received into these separate, standalone groups instead of
+      * being inserted into RETURN-DATA - see WRITE-AUDIT-RECORD, which
+      * is where they end up surfaced.
+       1 GETNAME-RESULT.
+         2 GETNAME-CUSTOMER-NAME      PIC X(80) VALUE ' '.
+         2 CUSTOMER-NAME-LAST-UPDATED PIC X(26) VALUE ' '.
+       1 GETADDR-RESULT.
+         2 GETADDR-ADDRESS-DATA       PIC X(143) VALUE ' '.
+         2 CUSTOMER-ADDR-LAST-UPDATED PIC X(26) VALUE ' '.
+       1 CSSTATUS-RESULT.
+         2 CSSTATUS-CUSTOMER-IMPORTANCE PIC X(8)  VALUE ' '.
+         2 POLICY-LAST-UPDATED          PIC X(26) VALUE ' '.
+         2 SPEND-LAST-UPDATED           PIC X(26) VALUE ' '.
+
+      * Shared with copy/CRLIMIT.cpy's CALCULATE-CREDIT-LIMIT
+       1 CREDIT-LIMIT-BASE         PIC 9(7)  VALUE 0.
+
+      * Credit-limit base amounts by tier - business-tunable via the
+      * CTLPARM control file, see READ-CONTROL-PARAMETERS. The VALUE
+      * clauses below are the defaults used when CTLPARM has no
+      * 'DEFAULT ' record loaded.
+       1 CREDIT-LIMIT-PLATINUM     PIC 9(7)  VALUE 15000.
+       1 CREDIT-LIMIT-GOLD         PIC 9(7)  VALUE 7000.
+       1 CREDIT-LIMIT-SILVER       PIC 9(7)  VALUE 3000.
+       1 CREDIT-LIMIT-BRONZE       PIC 9(7)  VALUE 1000.
+
+      * Product eligibility - see copy/PRODELIG.cpy
+       1 PRODUCT-ELIGIBLE          PIC X(1)  VALUE 'N'.
+
+      * PII masking for the audit trail - see copy/PIIMASK.cpy
+       1 MASK-FILL                 PIC X(78) VALUE ALL '*'.
+       1 MASKED-CUSTOMER-NAME      PIC X(80) VALUE SPACES.
+       1 MASKED-POSTCODE           PIC X(10) VALUE SPACES.
+
+       1 APPLICATION-SUCCESS  PIC X(7) VALUE 'SUCCESS'.
+       1 APPLICATION-FAILED   PIC X(7) VALUE 'FAILED '.
+       1 APPLICATION-INVALID  PIC X(7) VALUE 'INVALID'.
+       1 APPLICATION-PENDING  PIC X(7) VALUE 'PENDING'.
+       1 APPLICATION-NOTAUTH  PIC X(7) VALUE 'NOAUTH '.
+       1 APPLICATION-BURDOWN  PIC X(7) VALUE 'BURDOWN'.
+
+      * Dry-run/simulation mode - a caller bound to the distinct
+      * ACCD transaction (EIBTRNID) gets the full six-child pipeline
+      * run and the real decision logged to the audit trail, but
+      * CACHE-FULL-APPLICATION-RESULT (the UPDCSDB cache write) and
+      * WRITE-CUSTOMER-360 are both skipped, so a what-if run against
+      * tuned CTLPARM thresholds never creates a cached record or
+      * feeds a real approval/decline letter/extract downstream.
+       1 DRY-RUN-TRANID        PIC X(4) VALUE 'ACCD'.
+       1 DRY-RUN-MODE          PIC X(1) VALUE 'N'.
+
+      * Duplicate in-flight submission marker - a TS queue named by
+      * the account number, shared with SEQPNT so a second submission
+      * for the same account via either ACCA or SCCA is caught
+      * regardless of which one is already running it. Claimed by
+      * CHECK-DUPLICATE-SUBMISSION just before PROCESS-APPLICATION
+      * starts, released once PROCESS-APPLICATION finishes.
+       1 INFLIGHT-QUEUE.
+         2 INFLIGHT-QUEUE-PREFIX  PIC X(3) VALUE 'INF'.
+         2 INFLIGHT-QUEUE-ACCT    PIC X(4).
+         2 INFLIGHT-QUEUE-SEQ     PIC 9(1).
+       1 INFLIGHT-MARKER          PIC X(1) VALUE 'Y'.
+       1 ACCOUNT-IN-FLIGHT        PIC X(1) VALUE 'N'.
+       1 INFLIGHT-RESP            PIC S9(8) COMP.
+
+      * Set by VALIDATE-ACCOUNT-NUMBER - an account number that is not
+      * numeric, or not on the customer master file, is rejected
+      * before any child transaction is started for it.
+       1 ACCOUNT-NUMBER-VALID    PIC X(1)  VALUE 'Y'.
+       1 CUSTMAS-RESP             PIC S9(8) COMP.
+       1 CTLPARM-RESP             PIC S9(8) COMP.
+
+      * Captured off CUSTMAS by VALIDATE-ACCOUNT-NUMBER - CM-VIP-FLAG
+      * (see copy/CUSTMAS.cpy) is a persisted, already-known VIP
+      * status, distinct from CUSTOMER-IMPORTANCE, which CSSTATUS
+      * computes fresh from policy count/spend every run. A VIP
+      * customer already has a known answer, so RUN-CREDIT-PIPELINE
+      * skips starting the CSSTATUS child (and, inside it, the
+      * GETPOL/GETSPND calls) entirely rather than recomputing it.
+       1 CUSTOMER-IS-VIP         PIC X(1)  VALUE 'N'.
+
+      * Set by CHECK-SUBMITTER-AUTHORIZED - only consulted when
+      * CP-REQUIRE-SUBMIT-AUTH is 'Y' (default 'N' leaves submission
+      * open to anyone, same as before this check existed).
+       1 REQUIRE-SUBMIT-AUTH      PIC X(1)  VALUE 'N'.
+       1 SUBMITTER-AUTHORIZED     PIC X(1)  VALUE 'Y'.
+       1 SUBMITTER-USER-ID        PIC X(8)  VALUE SPACES.
+       1 AUTHSUB-RESP             PIC S9(8) COMP.
+
+      * Score banding - see CRDTCHK for where the score itself
+      * comes from. DECLINE-THRESHOLD is business-tunable via the
+      * CTLPARM control file, see READ-CONTROL-PARAMETERS - the VALUE
+      * clause below is the default used when CTLPARM has no
+      * 'DEFAULT ' record loaded.
+       1 CREDIT-SCORE-NUM        PIC 9(3)  VALUE 0.
+       1 DECLINE-THRESHOLD       PIC 9(3)  VALUE 500.
+       1 CREDIT-CHECK-DECLINED   PIC X(1)  VALUE 'N'.
+
+      * Received alongside the score off CRDTCHK-CONTAINER - see
+      * copy/CTLPARM.cpy's CP-BUREAU-MAX-RETRIES/CP-BUREAU-BACKOFF-
+      * SECONDS and CRDTCHK's CALL-CREDIT-BUREAU-WITH-RETRY. 'Y' means
+      * CRDTCHK exhausted its retries without a usable answer from
+      * the bureau - the score itself is meaningless in that case.
+       1 CREDIT-CHECK-DATA-IN.
+         2 CREDIT-CHECK-SCORE-IN  PIC X(3)  VALUE ' '.
+         2 BUREAU-UNAVAILABLE     PIC X(1)  VALUE 'N'.
+       1 BUREAU-CHECK-FAILED      PIC X(1)  VALUE 'N'.
+
+      * Set by AWAIT-CHILD-COMPLETION when a FETCH CHILD comes back
+      * abended/terminated, or a child simply never completes within
+      * the bounded wait below
+       1 CHILD-FAILED             PIC X(1)  VALUE 'N'.
+
+      * Bounded wait around FETCH CHILD - poll NOWAIT rather than
+      * block indefinitely for a child that has hung
+       1 FETCH-TOKEN              PIC X(16).
+       1 FETCH-CHANNEL            PIC X(16).
+       1 FETCH-RETRY-COUNT        PIC S9(4) COMP VALUE 0.
+       1 FETCH-MAX-RETRIES        PIC S9(4) COMP VALUE 10.
+       1 FETCH-POLL-DELAY         PIC S9(4) COMP VALUE 1.
+       1 FETCH-STEP-NAME          PIC X(4)  VALUE SPACES.
+
+      * Audit trail - one record appended per run, see copy/AUDIT.cpy
+       1 AUDIT-RESP               PIC S9(8) COMP.
+       1 AUDIT-RBA                PIC S9(8) COMP VALUE 0.
+       1 AUDIT-FAILED-STEP        PIC X(4)  VALUE SPACES.
+       1 RUN-START-ABSTIME        PIC S9(15) COMP-3.
+       1 RUN-END-ABSTIME          PIC S9(15) COMP-3.
+       1 RUN-ELAPSED-TIME         PIC S9(8) COMP.
+
+      * Per-step timing - each child's start time is captured when it
+      * is kicked off via RUN TRANSID, then the elapsed time is worked
+      * out and written to the CCTIMING TS queue once it is fetched
+      * back, so the real time each step takes can be measured rather
+      * than just seeing a '.' then a 'Y' on screen.
+       1 CREDIT-CHECK-START-TIME  PIC S9(15) COMP-3.
+       1 GET-NAME-START-TIME      PIC S9(15) COMP-3.
+       1 GET-ADDR-START-TIME      PIC S9(15) COMP-3.
+       1 CSSTATUS-START-TIME      PIC S9(15) COMP-3.
+       1 DB-CACHE-START-TIME      PIC S9(15) COMP-3.
+       1 GET-EMPL-START-TIME      PIC S9(15) COMP-3.
+       1 CUST360-START-TIME       PIC S9(15) COMP-3.
+       1 STEP-START-TIME          PIC S9(15) COMP-3.
+       1 STEP-END-TIME            PIC S9(15) COMP-3.
+       1 STEP-ELAPSED-TIME        PIC S9(8)  COMP.
+       1 TIMING-QUEUE             PIC X(8)   VALUE 'CCTIMING'.
+       1 TIMING-TS-RECORD.
+         2 TT-STEP-NAME           PIC X(4).
+         2 TT-ELAPSED-TIME        PIC S9(8) COMP.
+
+      * Child start/completion log, read by the CSCHMON monitor
+      * transaction to spot a child that started but never reached
+      * WRITE-TIMING-RECORD - an abend or a channel/container left
+      * behind by one. One 'S' record is written before each RUN
+      * TRANSID...CHILD call; the matching 'D' record is written
+      * from inside WRITE-TIMING-RECORD itself, since every child is
+      * routed through AWAIT-CHILD-COMPLETION(-NOCHAN) regardless of
+      * outcome.
+       1 CHILDREG-QUEUE           PIC X(8)   VALUE 'CCCHILDR'.
+       1 CHILDREG-RECORD.
+         2 CR-ACCOUNT             PIC X(4).
+         2 CR-STEP-NAME           PIC X(4).
+         2 CR-EVENT               PIC X(1).
+         2 CR-ABSTIME             PIC S9(15) COMP-3.
+
+      * Cache reuse - a cached score newer than CACHE-WINDOW-DAYS is
+      * reused instead of pulling the bureau again
+       1 CACHE-IS-FRESH          PIC X(1)    VALUE 'N'.
+       1 CACHE-WINDOW-DAYS       PIC S9(8) COMP VALUE 30.
+
+      * Set alongside CACHE-IS-FRESH when the cached record also
+      * carries a full completed outcome (not just a score) - lets
+      * PROCESS-APPLICATION skip every child entirely rather than
+      * just skipping the bureau pull.
+       1 FULL-CACHE-HIT          PIC X(1)    VALUE 'N'.
+       1 CSCACHE-RESP            PIC S9(8) COMP.
+       1 CURRENT-ABSTIME         PIC S9(15) COMP-3.
+       1 CURRENT-DAYCOUNT        PIC S9(8) COMP.
+       1 CACHED-DAYCOUNT         PIC S9(8) COMP.
+       1 CACHE-AGE-DAYS          PIC S9(8) COMP.
+
+      * CHECK-APPLICATION-HISTORY - a basic fraud/abuse signal formed
+      * by scanning the AUDIT trail for a recent decline against this
+      * account, or recent applications from other accounts at the
+      * same masked postcode. Business-tunable via the CTLPARM control
+      * file, see READ-CONTROL-PARAMETERS - the VALUE clauses below are
+      * the defaults used when CTLPARM has no 'DEFAULT ' record loaded.
+      * Informational only - recorded on the audit record as AU-ABUSE-
+      * FLAG, does not itself change APPLICATION-RESULT.
+       1 REPEAT-APPL-WINDOW-DAYS   PIC 9(3)   VALUE 7.
+       1 HOUSEHOLD-APPL-THRESHOLD  PIC 9(3)   VALUE 3.
+       1 ABUSE-SIGNAL-FLAG         PIC X(1)   VALUE 'N'.
+       1 RECENT-DECLINE-FOUND      PIC X(1)   VALUE 'N'.
+       1 HOUSEHOLD-MATCH-COUNT     PIC 9(5)   VALUE 0.
+       1 END-OF-AUDIT-SCAN         PIC X(1)   VALUE 'N'.
+       1 APPL-HISTORY-AGE-DAYS     PIC S9(8) COMP.
+
+      * PRODUCT-CODE-RAW and APPL-SEQ-RAW are both optional -
+      * 'ACCA 0001' with nothing after the account number defaults to
+      * the standard product and the first (or sole) applicant.
+       1 READ-INPUT.
+         2 TRANID                 PIC X(4).
+         2 FILLER                 PIC X(1).
+         2 INPUTACCNUM            PIC X(4).
+         2 FILLER                 PIC X(1).
+         2 PRODUCT-CODE-RAW       PIC X(4) VALUE SPACES.
+         2 FILLER                 PIC X(1).
+         2 APPL-SEQ-RAW           PIC X(1) VALUE SPACES.
+       1 READ-INPUT-LENGTH        PIC S9(4) COMP-5 SYNC VALUE 16.
+
+       1 PRINT-LINE.
+         2 PARENT-PROGRAM         PIC X(8)  VALUE 'ASYNCPNT'.
+         2 FILLER                 PIC X(5)  VALUE ' ACC#'.
+         2 ACCOUNT-NUM            PIC X(4)  VALUE '    '.
+         2 FILLER                 PIC X(1)  VALUE ' '.
+         2 TRANSACTION-1          PIC X(4)  VALUE 'ICCK'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN1-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(2)  VALUE ') '.
+         2 TRANSACTION-2          PIC X(4)  VALUE 'GETN'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN2-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(2)  VALUE ') '.
+         2 TRANSACTION-3          PIC X(4)  VALUE 'GETA'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN3-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(2)  VALUE ') '.
+         2 TRANSACTION-4          PIC X(4)  VALUE 'STUS'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN4-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(2)  VALUE ') '.
+         2 TRANSACTION-5          PIC X(4)  VALUE 'UPDB'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN5-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(2)  VALUE ') '.
+         2 TRANSACTION-6          PIC X(4)  VALUE 'EMPL'.
+         2 FILLER                 PIC X(1)  VALUE '('.
+         2 TRAN6-STATUS           PIC X(1)  VALUE ' '.
+         2 FILLER                 PIC X(9)  VALUE ') RESULT-'.
+         2 RESULT-TEXT            PIC X(7)  VALUE '       '.
+
+      * CSMAP1 symbolic map (bms/CSMAP.bms) - PRINT-TEXT-TO-SCREEN
+      * sends this instead of the old bare text line.
+       COPY CSMAP1.
+
+        LOCAL-STORAGE SECTION.
+
+       1 IS-TERMINAL-BASED    PIC X(1) VALUE 'N'.
+       1 START-CODE           PIC X(2).
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 CRDTCHK-CONTAINER  PIC X(16) VALUE 'CREDITCHECKCONT '.
+         2 UPDCSDB-CONTAINER  PIC X(16) VALUE 'UPDATEDB2       '.
+         2 GETNAME-CONTAINER  PIC X(16) VALUE 'GETNAMECONTAINER'.
+         2 GETADDR-CONTAINER  PIC X(16) VALUE 'GETADDRCONTAINER'.
+         2 CSSTATUS-CONTAINER PIC X(16) VALUE 'GETVIPSTATUS    '.
+         2 GETEMPL-CONTAINER  PIC X(16) VALUE 'GETEMPLCONT     '.
+         2 FULLRESULT-CONTAINER PIC X(16) VALUE 'FULLRESULTCONT  '.
+
+       1 MYCHANNEL            PIC X(16) VALUE 'MYCHANNEL       '.
+
+       1 PROG-NAMES.
+         2 CREDIT-CHECK       PIC X(8) VALUE 'CRDTCHK '.
+         2 DB-CACHE           PIC X(8) VALUE 'UPDCSDB '.
+         2 GET-NAME           PIC X(8) VALUE 'GETNAME '.
+         2 GET-ADDR           PIC X(8) VALUE 'GETADDR '.
+         2 CSSTATUS           PIC X(8) VALUE 'CSSTATS3'.
+         2 GET-EMPL           PIC X(8) VALUE 'GETEMPL '.
+         2 CUST-360           PIC X(8) VALUE 'CUST360 '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM     PIC X(8) VALUE 'ASYNCPNT'.
+         2 CE-RESP        PIC S9(8) COMP.
+         2 CE-RESP2       PIC S9(8) COMP.
+         2 CE-ABSTIME     PIC S9(15) COMP-3.
+         2 CE-CHILD-ABCODE PIC X(4).
+
+       1 TRANSIDS.
+         2 CREDIT-CHECK-TRAN  PIC X(4) VALUE 'ICCK'.
+         2 DB-CACHE-TRAN      PIC X(4) VALUE 'UPDB'.
+         2 GET-NAME-TRAN      PIC X(4) VALUE 'GETN'.
+         2 GET-ADDR-TRAN      PIC X(4) VALUE 'GETA'.
+         2 CSSTATUS-TRAN      PIC X(4) VALUE 'STUS'.
+         2 GET-POLICY-TRAN    PIC X(4) VALUE 'GETP'.
+         2 GET-SPEND-TRAN     PIC X(4) VALUE 'SPND'.
+         2 GET-EMPL-TRAN      PIC X(4) VALUE 'EMPL'.
+         2 CUST360-TRAN       PIC X(4) VALUE 'C360'.
+
+       1 CHILD-TOKENS.
+         2 CREDIT-CHECK-TKN   PIC X(16).
+         2 DB-CACHE-TKN       PIC X(16).
+         2 GET-NAME-TKN       PIC X(16).
+         2 GET-ADDR-TKN       PIC X(16).
+         2 CSSTATUS-TKN       PIC X(16).
+         2 GET-POLICY-TKN     PIC X(16).
+         2 GET-SPEND-TKN      PIC X(16).
+         2 GET-EMPL-TKN       PIC X(16).
+         2 CUST360-TKN        PIC X(16).
+
+       1 RETURN-CHANNELS.
+         2 CREDIT-CHECK-CHAN   PIC X(16).
+         2 DB-CACHE-CHAN       PIC X(16).
+         2 GET-NAME-CHAN       PIC X(16).
+         2 GET-ADDR-CHAN       PIC X(16).
+         2 CSSTATUS-CHAN       PIC X(16).
+         2 GET-POLICY-CHAN     PIC X(16).
+         2 GET-SPEND-CHAN      PIC X(16).
+         2 GET-EMPL-CHAN       PIC X(16).
+
+       1 CHILD-RETURN-STATUS   PIC S9(8) USAGE BINARY.
+       1 CHILD-RETURN-ABCODE   PIC X(4).
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+      * --------------------------------------------------------------
+      * Start of the main code execution
+      * --------------------------------------------------------------
+
+      * First step is to retrieve the account number.
+      * The function call will identify if this program has be run
+      * by a terminal or via a web service
+
+           PERFORM GET-INPUT-ACCOUNT-NUMBER
+
+           EXEC CICS ASKTIME ABSTIME(RUN-START-ABSTIME)
+           END-EXEC
+
+      * Pick up the latest business-tunable thresholds before doing
+      * anything else with them.
+           PERFORM READ-CONTROL-PARAMETERS
+
+      * An unauthorized submitter is turned away before the account
+      * number is even looked at - see CHECK-SUBMITTER-AUTHORIZED.
+           PERFORM CHECK-SUBMITTER-AUTHORIZED
+
+           IF SUBMITTER-AUTHORIZED = 'N'
+               MOVE APPLICATION-NOTAUTH TO APPLICATION-RESULT
+               MOVE APPLICATION-NOTAUTH TO RESULT-TEXT
+               PERFORM PRINT-TEXT-TO-SCREEN
+           ELSE
+
+      * A typo'd or non-existent account number is rejected here,
+      * before any of the six children are ever started, rather than
+      * being let through to fail some way down the pipeline.
+               PERFORM VALIDATE-ACCOUNT-NUMBER
+
+               IF ACCOUNT-NUMBER-VALID = 'Y'
+                   PERFORM CHECK-DUPLICATE-SUBMISSION
+                   IF ACCOUNT-IN-FLIGHT = 'Y'
+                       MOVE APPLICATION-PENDING TO APPLICATION-RESULT
+                       MOVE APPLICATION-PENDING TO RESULT-TEXT
+                       PERFORM PRINT-TEXT-TO-SCREEN
+                   ELSE
+                       PERFORM PROCESS-APPLICATION
+                   END-IF
+               ELSE
+                   MOVE APPLICATION-INVALID TO APPLICATION-RESULT
+                   MOVE APPLICATION-INVALID TO RESULT-TEXT
+                   PERFORM PRINT-TEXT-TO-SCREEN
+               END-IF
+           END-IF
+
+           PERFORM WRITE-AUDIT-RECORD
+
+      * Populate container for web service invocations
+           EXEC CICS PUT CONTAINER ('ASYNCPNT' )
+                           FROM    ( RETURN-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      * Runs the credit check, the other five children, and the
+      * finishing credit-limit/eligibility/result logic - everything
+      * that only happens for an account number that passed
+      * VALIDATE-ACCOUNT-NUMBER.
+       PROCESS-APPLICATION.
+      * --------------------------------------------------------------
+      * Create the input container for children to access
+      * --------------------------------------------------------------
+           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( MYCHANNEL)
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * A fresh cached score lets us skip the bureau pull entirely -
+      * see UPDCSDB/CSCACHE for where this cache is written. A cache
+      * row that also carries the full prior outcome (name, address,
+      * importance, credit limit - not just the score) lets us skip
+      * every child altogether.
+           PERFORM CHECK-CACHED-CREDIT-SCORE
+
+           IF FULL-CACHE-HIT = 'Y'
+               PERFORM USE-CACHED-FULL-RESULT
+           ELSE
+               PERFORM RUN-CREDIT-PIPELINE
+           END-IF
+
+           PERFORM RELEASE-DUPLICATE-SUBMISSION-MARKER
+
+      * Runs last, once CUSTOMER-ADDRESS-DATA is populated either way,
+      * so the household check has a postcode to compare against.
+           PERFORM CHECK-APPLICATION-HISTORY
+
+      * Runs for every completed pipeline run, win or lose - unlike
+      * CACHE-FULL-APPLICATION-RESULT this is a customer data snapshot
+      * rather than an application-outcome cache, so a decline is
+      * still worth recording. Skipped for a dry run along with the
+      * UPDCSDB cache write above - see DRY-RUN-MODE.
+           IF DRY-RUN-MODE = 'N'
+               PERFORM WRITE-CUSTOMER-360
+           END-IF
+           .
+
+      * Nothing has changed since the cached run completed, so the
+      * earlier outcome is handed straight back - eligibility is
+      * still re-evaluated since PRODUCT-CODE-IN on this particular
+      * request may differ from the one that populated the cache.
+       USE-CACHED-FULL-RESULT.
+           MOVE APPLICATION-SUCCESS TO APPLICATION-RESULT
+           MOVE APPLICATION-SUCCESS TO RESULT-TEXT
+
+           MOVE 'Y' TO TRAN1-STATUS
+           MOVE 'Y' TO TRAN2-STATUS
+           MOVE 'Y' TO TRAN3-STATUS
+           MOVE 'Y' TO TRAN4-STATUS
+           MOVE 'Y' TO TRAN5-STATUS
+           MOVE 'Y' TO TRAN6-STATUS
+
+           PERFORM EVALUATE-PRODUCT-ELIGIBILITY
+
+           PERFORM PRINT-TEXT-TO-SCREEN
+           .
+
+      * Runs the credit check and the other five children, and the
+      * finishing credit-limit/eligibility/result logic - everything
+      * that happens when there is no usable full-result cache row
+      * for this account.
+       RUN-CREDIT-PIPELINE.
+      * --------------------------------------------------------------
+      * Call the child services asynchronously up front
+      * --------------------------------------------------------------
+           MOVE '.' TO TRAN1-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           IF CACHE-IS-FRESH = 'N'
+             EXEC CICS ASKTIME ABSTIME(CREDIT-CHECK-START-TIME)
+             END-EXEC
+
+             MOVE CREDIT-CHECK-TRAN TO CR-STEP-NAME
+             PERFORM REGISTER-CHILD-START
+
+             EXEC CICS RUN TRANSID      (CREDIT-CHECK-TRAN)
+                           CHANNEL      (MYCHANNEL)
+                           CHILD        (CREDIT-CHECK-TKN)
+             END-EXEC
+           END-IF
+
+           MOVE '.' TO TRAN3-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS ASKTIME ABSTIME(GET-ADDR-START-TIME)
+           END-EXEC
+
+           MOVE GET-ADDR-TRAN TO CR-STEP-NAME
+           PERFORM REGISTER-CHILD-START
+
+           EXEC CICS RUN TRANSID      (GET-ADDR-TRAN)
+                         CHANNEL      (MYCHANNEL)
+                         CHILD        (GET-ADDR-TKN)
+           END-EXEC
+
+      * A known VIP's importance is already decided - CSSTATUS (and
+      * the GETPOL/GETSPND calls it would make) is skipped entirely
+      * rather than started and waited on below.
+           IF CUSTOMER-IS-VIP = 'N'
+             MOVE '.' TO TRAN4-STATUS
+             PERFORM PRINT-TEXT-TO-SCREEN
+
+             EXEC CICS ASKTIME ABSTIME(CSSTATUS-START-TIME)
+             END-EXEC
+
+             MOVE CSSTATUS-TRAN TO CR-STEP-NAME
+             PERFORM REGISTER-CHILD-START
+
+             EXEC CICS RUN TRANSID      (CSSTATUS-TRAN)
+                           CHANNEL      (MYCHANNEL)
+                           CHILD        (CSSTATUS-TKN)
+             END-EXEC
+           END-IF
+
+           MOVE '.' TO TRAN2-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS ASKTIME ABSTIME(GET-NAME-START-TIME)
+           END-EXEC
+
+           MOVE GET-NAME-TRAN TO CR-STEP-NAME
+           PERFORM REGISTER-CHILD-START
+
+           EXEC CICS RUN TRANSID      (GET-NAME-TRAN)
+                         CHANNEL      (MYCHANNEL)
+                         CHILD        (GET-NAME-TKN)
+           END-EXEC
+
+           MOVE '.' TO TRAN6-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS ASKTIME ABSTIME(GET-EMPL-START-TIME)
+           END-EXEC
+
+           MOVE GET-EMPL-TRAN TO CR-STEP-NAME
+           PERFORM REGISTER-CHILD-START
+
+           EXEC CICS RUN TRANSID      (GET-EMPL-TRAN)
+                         CHANNEL      (MYCHANNEL)
+                         CHILD        (GET-EMPL-TKN)
+           END-EXEC
+
+      * Algorithmic choice is to first get back credit card check
+      * as it is required for the DB2 caching step
+
+           IF CACHE-IS-FRESH = 'N'
+             MOVE CREDIT-CHECK-TKN TO FETCH-TOKEN
+             MOVE CREDIT-CHECK-CHAN TO FETCH-CHANNEL
+             MOVE CREDIT-CHECK-TRAN TO FETCH-STEP-NAME
+             MOVE CREDIT-CHECK-START-TIME TO STEP-START-TIME
+             PERFORM AWAIT-CHILD-COMPLETION
+
+      * Process the credit check results as we know that is back
+             EXEC CICS GET CONTAINER (CRDTCHK-CONTAINER)
+                             INTO    (CREDIT-CHECK-DATA-IN)
+                             CHANNEL (CREDIT-CHECK-CHAN)
+                             RESP    (COMMAND-RESP)
+                             RESP2   (COMMAND-RESP2)
+             END-EXEC
+             PERFORM LOG-CICS-ERROR
+
+             MOVE CREDIT-CHECK-SCORE-IN TO CREDIT-CHECK-RESULT
+           END-IF
+
+           MOVE 'Y' TO TRAN1-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           PERFORM BAND-CREDIT-CHECK-RESULT
+
+      * The application is going to fail regardless of what the
+      * other four children still in flight come back with, but the
+      * async API has no way to actually stop a child once it has
+      * been started with RUN TRANSID...CHILD - CANCEL REQID only
+      * reaches a task scheduled via EXEC CICS START, a different
+      * token namespace entirely, so there is nothing to PERFORM
+      * here. Each child is still FETCHed in the usual way further
+      * down (bounded, as always, by AWAIT-CHILD-COMPLETION) so none
+      * is left an orphaned child - its result is just discarded once
+      * it is back, the same as it always was.
+
+      * A declined application is never cached - there is nothing
+      * worth caching for an application that did not get approved.
+      * The DB2 update itself now waits until the full result (name,
+      * address, importance, credit limit) is known - see
+      * CACHE-FULL-APPLICATION-RESULT, PERFORMed once that is all in
+      * hand below. A bureau call that exhausted its retries gets its
+      * own distinct outcome (BURDOWN) rather than being treated as a
+      * credit decline - the applicant should try again later, not be
+      * told they were declined.
+           IF BUREAU-UNAVAILABLE = 'Y'
+               MOVE 'Y' TO BUREAU-CHECK-FAILED
+               MOVE APPLICATION-BURDOWN TO APPLICATION-RESULT
+           ELSE
+               IF CREDIT-CHECK-DECLINED = 'Y'
+                   MOVE APPLICATION-FAILED TO APPLICATION-RESULT
+               END-IF
+           END-IF
+
+      * --------------------------------------------------------------
+      * Fetch customer name result
+      * --------------------------------------------------------------
+           MOVE GET-NAME-TKN  TO FETCH-TOKEN
+           MOVE GET-NAME-CHAN TO FETCH-CHANNEL
+           MOVE GET-NAME-TRAN TO FETCH-STEP-NAME
+           MOVE GET-NAME-START-TIME TO STEP-START-TIME
+           PERFORM AWAIT-CHILD-COMPLETION
+
+           MOVE 'Y' TO TRAN2-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS GET CONTAINER (GETNAME-CONTAINER)
+                           CHANNEL (GET-NAME-CHAN)
+                           INTO    (GETNAME-RESULT)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE GETNAME-CUSTOMER-NAME TO CUSTOMER-NAME
+
+      * --------------------------------------------------------------
+      * Fetch the get customer importance result
+      * --------------------------------------------------------------
+           IF CUSTOMER-IS-VIP = 'N'
+             MOVE CSSTATUS-TKN  TO FETCH-TOKEN
+             MOVE CSSTATUS-CHAN TO FETCH-CHANNEL
+             MOVE CSSTATUS-TRAN TO FETCH-STEP-NAME
+             MOVE CSSTATUS-START-TIME TO STEP-START-TIME
+             PERFORM AWAIT-CHILD-COMPLETION
+
+             MOVE 'Y' TO TRAN4-STATUS
+             PERFORM PRINT-TEXT-TO-SCREEN
+
+             EXEC CICS GET CONTAINER (CSSTATUS-CONTAINER)
+                             CHANNEL (CSSTATUS-CHAN)
+                             INTO    (CSSTATUS-RESULT)
+                             RESP    (COMMAND-RESP)
+                             RESP2   (COMMAND-RESP2)
+             END-EXEC
+             PERFORM LOG-CICS-ERROR
+
+             MOVE CSSTATUS-CUSTOMER-IMPORTANCE TO CUSTOMER-IMPORTANCE
+           ELSE
+             MOVE 'PLATINUM' TO CUSTOMER-IMPORTANCE
+             MOVE 'Y' TO TRAN4-STATUS
+             PERFORM PRINT-TEXT-TO-SCREEN
+
+      * CSSTATUS (and so GETPOL/GETSPND) is never called for an
+      * already-known VIP - see CUSTOMER-IS-VIP above - so there is no
+      * policy/spend refresh timestamp to report for one; POLICY-LAST-
+      * UPDATED/SPEND-LAST-UPDATED simply stay blank.
+           END-IF
+
+
+      * --------------------------------------------------------------
+      * Fetch the get customer address
+      * --------------------------------------------------------------
+           MOVE GET-ADDR-TKN  TO FETCH-TOKEN
+           MOVE GET-ADDR-CHAN TO FETCH-CHANNEL
+           MOVE GET-ADDR-TRAN TO FETCH-STEP-NAME
+           MOVE GET-ADDR-START-TIME TO STEP-START-TIME
+           PERFORM AWAIT-CHILD-COMPLETION
+
+           MOVE 'Y' TO TRAN3-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS GET CONTAINER (GETADDR-CONTAINER)
+                           CHANNEL (GET-ADDR-CHAN)
+                           INTO    (GETADDR-RESULT)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE GETADDR-ADDRESS-DATA TO CUSTOMER-ADDRESS-DATA
+
+      * --------------------------------------------------------------
+      * Fetch the employment/income result - feeds the credit limit
+      * decision, not CUSTOMER-IMPORTANCE (that stays driven purely
+      * by policy/spend via IMPCALC)
+      * --------------------------------------------------------------
+           MOVE GET-EMPL-TKN  TO FETCH-TOKEN
+           MOVE GET-EMPL-CHAN TO FETCH-CHANNEL
+           MOVE GET-EMPL-TRAN TO FETCH-STEP-NAME
+           MOVE GET-EMPL-START-TIME TO STEP-START-TIME
+           PERFORM AWAIT-CHILD-COMPLETION
+
+           MOVE 'Y' TO TRAN6-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+
+           EXEC CICS GET CONTAINER (GETEMPL-CONTAINER)
+                           CHANNEL (GET-EMPL-CHAN)
+                           INTO    (EMPLOYMENT-DATA)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+      * Summarize the credit card application. APPLICATION-RESULT was
+      * already set to FAILED above for a declined credit check. A
+      * child that came back abended or terminated also fails the
+      * application, even when the credit check itself was fine.
+
+           IF BUREAU-CHECK-FAILED = 'Y'
+               MOVE APPLICATION-BURDOWN TO APPLICATION-RESULT
+               MOVE APPLICATION-BURDOWN TO RESULT-TEXT
+           ELSE
+               IF CREDIT-CHECK-DECLINED = 'Y' OR CHILD-FAILED = 'Y'
+                   MOVE APPLICATION-FAILED  TO APPLICATION-RESULT
+                   MOVE APPLICATION-FAILED  TO RESULT-TEXT
+               ELSE
+                   MOVE APPLICATION-SUCCESS TO APPLICATION-RESULT
+                   MOVE APPLICATION-SUCCESS TO RESULT-TEXT
+                   PERFORM CALCULATE-CREDIT-LIMIT
+               END-IF
+           END-IF
+
+      * Per-product eligibility is worked out off CUSTOMER-IMPORTANCE
+      * regardless of the overall decision, so a declined applicant
+      * still finds out what they would be eligible for.
+           PERFORM EVALUATE-PRODUCT-ELIGIBILITY
+
+      * Now that the full result is known, update the DB2 cache with
+      * it - skipped for a decline (nothing worth caching), for a
+      * result that was itself just read straight out of the cache
+      * (no point re-caching what is already there), and for a
+      * dry run, which must not leave behind a cached record for a
+      * decision that was only ever a what-if.
+           IF APPLICATION-RESULT = APPLICATION-SUCCESS
+              AND CACHE-IS-FRESH = 'N'
+              AND DRY-RUN-MODE = 'N'
+               PERFORM CACHE-FULL-APPLICATION-RESULT
+           END-IF
+
+           MOVE 'Y' TO TRAN5-STATUS
+           PERFORM PRINT-TEXT-TO-SCREEN
+           .
+
+      * Hands the complete RETURN-DATA over to DB-CACHE/UPDCSDB to
+      * persist, via a new container carrying the whole result rather
+      * than just the score - see copy/CSCACHE.cpy. Run synchronously
+      * at this point since nothing further in this request is waiting
+      * on it, so there is no overlap left to exploit.
+       CACHE-FULL-APPLICATION-RESULT.
+           EXEC CICS PUT CONTAINER (FULLRESULT-CONTAINER)
+                           FROM    (RETURN-DATA)
+                           CHANNEL (MYCHANNEL)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS ASKTIME ABSTIME(DB-CACHE-START-TIME)
+           END-EXEC
+
+           MOVE DB-CACHE-TRAN TO CR-STEP-NAME
+           PERFORM REGISTER-CHILD-START
+
+           EXEC CICS RUN TRANSID      (DB-CACHE-TRAN)
+                         CHANNEL      (MYCHANNEL)
+                         CHILD        (DB-CACHE-TKN)
+           END-EXEC
+
+           MOVE DB-CACHE-TKN TO FETCH-TOKEN
+           MOVE DB-CACHE-TRAN TO FETCH-STEP-NAME
+           MOVE DB-CACHE-START-TIME TO STEP-START-TIME
+           PERFORM AWAIT-CHILD-COMPLETION-NOCHAN
+           .
+
+      * Hands the complete RETURN-DATA over to CUST360 to fold into
+      * its denormalized customer-360 record - see copy/CUST360.cpy.
+      * Re-PUTs FULLRESULT-CONTAINER since CACHE-FULL-APPLICATION-
+      * RESULT only does so for a cached success, but this runs for
+      * every outcome. Run synchronously at this point, the same as
+      * DB-CACHE above, since nothing further is waiting on it.
+       WRITE-CUSTOMER-360.
+           EXEC CICS PUT CONTAINER (FULLRESULT-CONTAINER)
+                           FROM    (RETURN-DATA)
+                           CHANNEL (MYCHANNEL)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS ASKTIME ABSTIME(CUST360-START-TIME)
+           END-EXEC
+
+           MOVE CUST360-TRAN TO CR-STEP-NAME
+           PERFORM REGISTER-CHILD-START
+
+           EXEC CICS RUN TRANSID      (CUST360-TRAN)
+                         CHANNEL      (MYCHANNEL)
+                         CHILD        (CUST360-TKN)
+           END-EXEC
+
+           MOVE CUST360-TKN TO FETCH-TOKEN
+           MOVE CUST360-TRAN TO FETCH-STEP-NAME
+           MOVE CUST360-START-TIME TO STEP-START-TIME
+           PERFORM AWAIT-CHILD-COMPLETION-NOCHAN
+           .
+
+      * Claim the in-flight marker for this account number before
+      * starting any child, so a second submission for the same
+      * account that lands while this one is still running is told
+      * to wait rather than launching a second, duplicate run.
+       CHECK-DUPLICATE-SUBMISSION.
+           MOVE CUST-NO-IN  TO INFLIGHT-QUEUE-ACCT
+           MOVE APPL-SEQ-NO TO INFLIGHT-QUEUE-SEQ
+
+           EXEC CICS READQ TS QUEUE (INFLIGHT-QUEUE)
+                           INTO    (INFLIGHT-MARKER)
+                           LENGTH  (LENGTH OF INFLIGHT-MARKER)
+                           ITEM    (1)
+                           RESP    (INFLIGHT-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+
+           IF INFLIGHT-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO ACCOUNT-IN-FLIGHT
+           ELSE
+               MOVE 'N' TO ACCOUNT-IN-FLIGHT
+
+               EXEC CICS WRITEQ TS QUEUE (INFLIGHT-QUEUE)
+                               FROM     (INFLIGHT-MARKER)
+                               LENGTH   (LENGTH OF INFLIGHT-MARKER)
+                               RESP     (COMMAND-RESP)
+                               RESP2    (COMMAND-RESP2)
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+           END-IF
+           .
+
+      * Release the marker claimed above now that PROCESS-APPLICATION
+      * has finished, win or lose, so the next submission for this
+      * account is free to run.
+       RELEASE-DUPLICATE-SUBMISSION-MARKER.
+           EXEC CICS DELETEQ TS QUEUE (INFLIGHT-QUEUE)
+                           RESP    (COMMAND-RESP)
+                           RESP2   (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+           .
+
+      * Check for a terminal or web service invocation and
+      * populate the account number
+       GET-INPUT-ACCOUNT-NUMBER.
+           EXEC CICS ASSIGN STARTCODE( START-CODE )
+           END-EXEC
+           IF START-CODE = 'TD'
+           THEN
+             MOVE 'Y' TO IS-TERMINAL-BASED
+             EXEC CICS RECEIVE INTO     ( READ-INPUT )
+                             LENGTH     ( READ-INPUT-LENGTH )
+                             NOTRUNCATE
+                             RESP       ( COMMAND-RESP )
+                             RESP2      ( COMMAND-RESP2 )
+             END-EXEC
+             PERFORM LOG-CICS-ERROR
+
+             MOVE INPUTACCNUM TO CUST-NO-IN
+             MOVE INPUTACCNUM TO ACCOUNT-NUM
+             MOVE PRODUCT-CODE-RAW TO PRODUCT-CODE-IN
+
+             IF APPL-SEQ-RAW IS NUMERIC AND APPL-SEQ-RAW NOT = '0'
+                 MOVE APPL-SEQ-RAW TO APPL-SEQ-NO
+             ELSE
+                 MOVE 1 TO APPL-SEQ-NO
+             END-IF
+
+             PERFORM PRINT-TEXT-TO-SCREEN
+           ELSE
+             EXEC CICS GET CONTAINER ('ASYNCPNT' )
+                             INTO    ( ACCOUNT-NUMBER-IN )
+                             RESP    ( COMMAND-RESP )
+                             RESP2   ( COMMAND-RESP2 )
+             END-EXEC
+             PERFORM LOG-CICS-ERROR
+           END-IF
+
+           IF PRODUCT-CODE-IN = SPACES
+               MOVE 'STD ' TO PRODUCT-CODE-IN
+           END-IF
+           MOVE PRODUCT-CODE-IN TO REQUESTED-PRODUCT
+
+      * EIBTRNID reflects the transaction ID this task is actually
+      * running under either way - a terminal operator typing
+      * 'ACCD 0001' or a web service caller whose own PCT entry maps
+      * ACCD to this same program both land here.
+           IF EIBTRNID = DRY-RUN-TRANID
+               MOVE 'Y' TO DRY-RUN-MODE
+           END-IF
+           .
+
+      * Business-tunable thresholds - decline banding and the
+      * credit-limit base amounts by tier - live on the CTLPARM
+      * control file keyed by parameter set name, rather than being
+      * hardcoded here, so they can be retuned without a recompile.
+      * A missing 'DEFAULT ' record (e.g. CTLPARM not yet loaded)
+      * simply leaves the VALUE-clause defaults declared above in
+      * place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           EXEC CICS READ FILE ('CTLPARM')
+                           INTO   (CTLPARM-RECORD)
+                           RIDFLD (CP-PARM-ID)
+                           RESP   (CTLPARM-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CTLPARM-RESP = DFHRESP(NORMAL)
+               MOVE CP-DECLINE-THRESHOLD    TO DECLINE-THRESHOLD
+               MOVE CP-CREDIT-LIMIT-PLATINUM TO CREDIT-LIMIT-PLATINUM
+               MOVE CP-CREDIT-LIMIT-GOLD    TO CREDIT-LIMIT-GOLD
+               MOVE CP-CREDIT-LIMIT-SILVER  TO CREDIT-LIMIT-SILVER
+               MOVE CP-CREDIT-LIMIT-BRONZE  TO CREDIT-LIMIT-BRONZE
+               IF CP-REQUIRE-SUBMIT-AUTH NOT = SPACES
+                   MOVE CP-REQUIRE-SUBMIT-AUTH TO REQUIRE-SUBMIT-AUTH
+               END-IF
+               IF CP-REPEAT-APPL-WINDOW-DAYS > 0
+                   MOVE CP-REPEAT-APPL-WINDOW-DAYS
+                                                TO REPEAT-APPL-WINDOW-DAYS
+               END-IF
+               IF CP-HOUSEHOLD-APPL-THRESHOLD > 0
+                   MOVE CP-HOUSEHOLD-APPL-THRESHOLD
+                                                TO HOUSEHOLD-APPL-THRESHOLD
+               END-IF
+           END-IF
+
+           IF CTLPARM-RESP NOT = DFHRESP(NORMAL)
+              AND CTLPARM-RESP NOT = DFHRESP(NOTFND)
+               MOVE CTLPARM-RESP TO COMMAND-RESP
+               PERFORM LOG-CICS-ERROR
+           END-IF
+           .
+
+      * Submission is open to anyone unless CP-REQUIRE-SUBMIT-AUTH
+      * on CTLPARM has been turned on, in which case the CICS user
+      * ID this transaction is running under has to appear on the
+      * AUTHSUB list - see copy/AUTHSUB.cpy. The read-only ACCQ
+      * inquiry transaction (src/ACCQUERY.cbl) has no equivalent of
+      * this check.
+       CHECK-SUBMITTER-AUTHORIZED.
+           MOVE 'Y' TO SUBMITTER-AUTHORIZED
+
+           IF REQUIRE-SUBMIT-AUTH = 'Y'
+               EXEC CICS ASSIGN USERID(SUBMITTER-USER-ID)
+               END-EXEC
+
+               MOVE SUBMITTER-USER-ID TO AS-USER-ID
+
+               EXEC CICS READ FILE ('AUTHSUB')
+                               INTO   (AUTHSUB-RECORD)
+                               RIDFLD (AS-USER-ID)
+                               RESP   (AUTHSUB-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+
+               IF AUTHSUB-RESP = DFHRESP(NORMAL)
+                   CONTINUE
+               ELSE
+                   MOVE 'N' TO SUBMITTER-AUTHORIZED
+                   IF AUTHSUB-RESP NOT = DFHRESP(NOTFND)
+                       MOVE AUTHSUB-RESP TO COMMAND-RESP
+                       PERFORM LOG-CICS-ERROR
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * Reject an account number up front rather than let a typo flow
+      * through six child transactions before anything notices. A
+      * non-numeric CUST-NO-IN is rejected without even reading
+      * CUSTMAS; a numeric one that is not on file is rejected too.
+       VALIDATE-ACCOUNT-NUMBER.
+           MOVE 'Y' TO ACCOUNT-NUMBER-VALID
+
+           IF CUST-NO-IN IS NOT NUMERIC
+               MOVE 'N' TO ACCOUNT-NUMBER-VALID
+           ELSE
+               MOVE CUST-NO-IN TO CM-CUST-NO
+
+               EXEC CICS READ FILE ('CUSTMAS')
+                               INTO   (CUSTMAS-RECORD)
+                               RIDFLD (CM-CUST-NO)
+                               RESP   (CUSTMAS-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+
+               IF CUSTMAS-RESP = DFHRESP(NORMAL)
+                   MOVE CM-VIP-FLAG TO CUSTOMER-IS-VIP
+               ELSE
+                   MOVE 'N' TO ACCOUNT-NUMBER-VALID
+                   IF CUSTMAS-RESP NOT = DFHRESP(NOTFND)
+                       MOVE CUSTMAS-RESP TO COMMAND-RESP
+                       PERFORM LOG-CICS-ERROR
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * For terminal based invocations, update the CSMAP1 progress
+      * map with the latest child-transaction status line instead
+      * of the old bare text line.
+       PRINT-TEXT-TO-SCREEN.
+           IF IS-TERMINAL-BASED = 'Y' THEN
+             MOVE PARENT-PROGRAM TO PROGO
+             MOVE ACCOUNT-NUM    TO ACCTO
+             MOVE TRAN1-STATUS   TO T1SO
+             MOVE TRAN2-STATUS   TO T2SO
+             MOVE TRAN3-STATUS   TO T3SO
+             MOVE TRAN4-STATUS   TO T4SO
+             MOVE TRAN5-STATUS   TO T5SO
+             MOVE TRAN6-STATUS   TO T6SO
+             MOVE RESULT-TEXT    TO RESO
+             EXEC CICS SEND MAP ( 'CSMAP1' )
+                       MAPSET   ( 'CSMAP' )
+                       FROM     ( CSMAP1O )
+                       ERASE
+                       FREEKB
+             END-EXEC
+           END-IF
+           .
+
+      * Band the credit score returned by CRDTCHK - anything below
+      * DECLINE-THRESHOLD is a decline, everything else proceeds
+      * (a REVIEW band is recorded but does not itself stop the
+      * application going through to caching in this example).
+       BAND-CREDIT-CHECK-RESULT.
+           MOVE CREDIT-CHECK-RESULT TO CREDIT-SCORE-NUM
+           IF CREDIT-SCORE-NUM < DECLINE-THRESHOLD
+               MOVE 'Y' TO CREDIT-CHECK-DECLINED
+           ELSE
+               MOVE 'N' TO CREDIT-CHECK-DECLINED
+           END-IF
+           .
+
+      * Fetch a child that returns channel data, bounded by
+      * FETCH-MAX-RETRIES polls rather than waiting on it forever.
+      * FETCH-TOKEN/FETCH-CHANNEL are set by the caller first.
+       AWAIT-CHILD-COMPLETION.
+           MOVE 0 TO FETCH-RETRY-COUNT
+
+           EXEC CICS FETCH CHILD      (FETCH-TOKEN)
+                           CHANNEL    (FETCH-CHANNEL)
+                           COMPSTATUS (CHILD-RETURN-STATUS)
+                           ABCODE     (CHILD-RETURN-ABCODE)
+                           NOWAIT
+           END-EXEC
+
+           PERFORM POLL-CHILD-COMPLETION
+               UNTIL CHILD-RETURN-STATUS = DFHVALUE(OK)
+                  OR FETCH-RETRY-COUNT > FETCH-MAX-RETRIES
+
+           PERFORM CHECK-CHILD-COMPLETION
+           PERFORM WRITE-TIMING-RECORD
+           .
+
+      * Fetch a child with no channel data to return (the DB cache
+      * update is fire-and-forget - we only care that it finished).
+      * FETCH-TOKEN is set by the caller first.
+       AWAIT-CHILD-COMPLETION-NOCHAN.
+           MOVE 0 TO FETCH-RETRY-COUNT
+
+           EXEC CICS FETCH CHILD      (FETCH-TOKEN)
+                           COMPSTATUS (CHILD-RETURN-STATUS)
+                           ABCODE     (CHILD-RETURN-ABCODE)
+                           NOWAIT
+           END-EXEC
+
+           PERFORM POLL-CHILD-COMPLETION-NOCHAN
+               UNTIL CHILD-RETURN-STATUS = DFHVALUE(OK)
+                  OR FETCH-RETRY-COUNT > FETCH-MAX-RETRIES
+
+           PERFORM CHECK-CHILD-COMPLETION
+           PERFORM WRITE-TIMING-RECORD
+           .
+
+      * One poll attempt - wait a short, configurable interval and
+      * try the FETCH CHILD again without blocking.
+       POLL-CHILD-COMPLETION.
+           EXEC CICS DELAY FOR SECONDS(FETCH-POLL-DELAY)
+           END-EXEC
+
+           ADD 1 TO FETCH-RETRY-COUNT
+
+           EXEC CICS FETCH CHILD      (FETCH-TOKEN)
+                           CHANNEL    (FETCH-CHANNEL)
+                           COMPSTATUS (CHILD-RETURN-STATUS)
+                           ABCODE     (CHILD-RETURN-ABCODE)
+                           NOWAIT
+           END-EXEC
+           .
+
+       POLL-CHILD-COMPLETION-NOCHAN.
+           EXEC CICS DELAY FOR SECONDS(FETCH-POLL-DELAY)
+           END-EXEC
+
+           ADD 1 TO FETCH-RETRY-COUNT
+
+           EXEC CICS FETCH CHILD      (FETCH-TOKEN)
+                           COMPSTATUS (CHILD-RETURN-STATUS)
+                           ABCODE     (CHILD-RETURN-ABCODE)
+                           NOWAIT
+           END-EXEC
+           .
+
+      * Work out how long the step we just fetched actually took and
+      * write it to the CCTIMING TS queue. FETCH-STEP-NAME and
+      * STEP-START-TIME are set by the caller before AWAIT-CHILD-
+      * COMPLETION(-NOCHAN) is performed.
+       WRITE-TIMING-RECORD.
+           EXEC CICS ASKTIME ABSTIME(STEP-END-TIME)
+           END-EXEC
+
+           COMPUTE STEP-ELAPSED-TIME = STEP-END-TIME - STEP-START-TIME
+
+           MOVE FETCH-STEP-NAME    TO TT-STEP-NAME
+           MOVE STEP-ELAPSED-TIME  TO TT-ELAPSED-TIME
+
+           EXEC CICS WRITEQ TS QUEUE (TIMING-QUEUE)
+                            FROM     (TIMING-TS-RECORD)
+                            LENGTH   (LENGTH OF TIMING-TS-RECORD)
+                            RESP     (COMMAND-RESP)
+                            RESP2    (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE CUST-NO-IN      TO CR-ACCOUNT
+           MOVE FETCH-STEP-NAME TO CR-STEP-NAME
+           MOVE 'D'             TO CR-EVENT
+           MOVE STEP-END-TIME   TO CR-ABSTIME
+           PERFORM WRITE-CHILDREG-RECORD
+           .
+
+      * Log that a child has been started, so CSCHMON can tell a
+      * child that is simply taking a while from one that started
+      * and was never heard from again. Caller sets CR-STEP-NAME
+      * first - see each RUN TRANSID...CHILD call site.
+       REGISTER-CHILD-START.
+           MOVE CUST-NO-IN TO CR-ACCOUNT
+           MOVE 'S'        TO CR-EVENT
+
+           EXEC CICS ASKTIME ABSTIME(CR-ABSTIME)
+           END-EXEC
+
+           PERFORM WRITE-CHILDREG-RECORD
+           .
+
+       WRITE-CHILDREG-RECORD.
+           EXEC CICS WRITEQ TS QUEUE (CHILDREG-QUEUE)
+                            FROM     (CHILDREG-RECORD)
+                            LENGTH   (LENGTH OF CHILDREG-RECORD)
+                            RESP     (COMMAND-RESP)
+                            RESP2    (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+           .
+
+      * A child transaction that did not complete normally (abended,
+      * terminated, or simply never finished within the bounded wait
+      * above) should not have its results trusted - flag it so the
+      * overall application is failed rather than going out with a
+      * partial or garbage result.
+       CHECK-CHILD-COMPLETION.
+           IF CHILD-RETURN-STATUS NOT = DFHVALUE(OK)
+               MOVE 'Y' TO CHILD-FAILED
+               IF AUDIT-FAILED-STEP = SPACES
+                   MOVE FETCH-STEP-NAME TO AUDIT-FAILED-STEP
+               END-IF
+               PERFORM LOG-CHILD-FAILURE
+           END-IF
+           .
+
+      * CHILD-RETURN-STATUS/CHILD-RETURN-ABCODE are only ever set by a
+      * FETCH CHILD above - there is no EXEC CICS RESP/RESP2 pair for
+      * CHECK-CHILD-COMPLETION to hand to LOG-CICS-ERROR, so a failed
+      * or abended child gets its own CCERRLOG entry here instead,
+      * carrying the COMPSTATUS and ABCODE FETCH CHILD came back with
+      * rather than letting them go uninspected.
+       LOG-CHILD-FAILURE.
+           MOVE CHILD-RETURN-STATUS TO CE-RESP
+           MOVE 0                   TO CE-RESP2
+           MOVE CHILD-RETURN-ABCODE TO CE-CHILD-ABCODE
+
+           EXEC CICS ASKTIME ABSTIME(CE-ABSTIME)
+           END-EXEC
+
+           EXEC CICS WRITEQ TS QUEUE (CICSERR-QUEUE)
+                            FROM     (CICSERR-RECORD)
+                            LENGTH   (LENGTH OF CICSERR-RECORD)
+           END-EXEC
+           .
+
+      * A basic fraud/abuse signal, scanning the AUDIT trail (see
+      * copy/AUDIT.cpy) this account and every other applicant has
+      * built up. Two independent checks, either of which sets
+      * ABUSE-SIGNAL-FLAG to 'Y' for an operator to review:
+      *   - RECENT-DECLINE-FOUND - this same account was declined
+      *     within the last REPEAT-APPL-WINDOW-DAYS days
+      *   - HOUSEHOLD-MATCH-COUNT - HOUSEHOLD-APPL-THRESHOLD or more
+      *     applications from OTHER accounts at the same masked
+      *     postcode within the same window, which can point at
+      *     several household members all applying around the same
+      *     time
+      * A repeat application from the same other account counts every
+      * time it appears rather than once per account - deduplicating
+      * it would need a keyed lookup this simple sequential scan does
+      * not build. Purely informational - it is written to AU-ABUSE-
+      * FLAG and does not itself change APPLICATION-RESULT.
+       CHECK-APPLICATION-HISTORY.
+           MOVE 'N' TO RECENT-DECLINE-FOUND
+           MOVE 'N' TO ABUSE-SIGNAL-FLAG
+           MOVE 0   TO HOUSEHOLD-MATCH-COUNT
+
+           PERFORM MASK-CUSTOMER-PII
+
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABSTIME)
+                     DAYCOUNT(CURRENT-DAYCOUNT)
+           END-EXEC
+
+           MOVE 0 TO AUDIT-RBA
+           EXEC CICS STARTBR FILE ('AUDIT')
+                             RBA  (AUDIT-RBA)
+                             RESP (AUDIT-RESP)
+                             RESP2(COMMAND-RESP2)
+           END-EXEC
+
+           IF AUDIT-RESP NOT = DFHRESP(NORMAL)
+              AND AUDIT-RESP NOT = DFHRESP(NOTFND)
+               MOVE AUDIT-RESP TO COMMAND-RESP
+               PERFORM LOG-CICS-ERROR
+           END-IF
+
+           MOVE 'N' TO END-OF-AUDIT-SCAN
+           IF AUDIT-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO END-OF-AUDIT-SCAN
+           ELSE
+               PERFORM READ-NEXT-AUDIT-HISTORY-RECORD
+               PERFORM SCAN-AUDIT-HISTORY-RECORD
+                   UNTIL END-OF-AUDIT-SCAN = 'Y'
+
+               EXEC CICS ENDBR FILE ('AUDIT')
+                               RESP (COMMAND-RESP)
+                               RESP2(COMMAND-RESP2)
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+           END-IF
+
+           IF RECENT-DECLINE-FOUND = 'Y'
+              OR HOUSEHOLD-MATCH-COUNT >= HOUSEHOLD-APPL-THRESHOLD
+               MOVE 'Y' TO ABUSE-SIGNAL-FLAG
+           END-IF
+           .
+
+       READ-NEXT-AUDIT-HISTORY-RECORD.
+           EXEC CICS READNEXT FILE ('AUDIT')
+                              INTO (AUDIT-RECORD)
+                              RBA  (AUDIT-RBA)
+                              RESP (AUDIT-RESP)
+                              RESP2(COMMAND-RESP2)
+           END-EXEC
+
+           IF AUDIT-RESP = DFHRESP(ENDFILE)
+               MOVE 'Y' TO END-OF-AUDIT-SCAN
+           ELSE
+               IF AUDIT-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'Y' TO END-OF-AUDIT-SCAN
+                   MOVE AUDIT-RESP TO COMMAND-RESP
+                   PERFORM LOG-CICS-ERROR
+               END-IF
+           END-IF
+           .
+
+       SCAN-AUDIT-HISTORY-RECORD.
+           COMPUTE APPL-HISTORY-AGE-DAYS =
+               CURRENT-DAYCOUNT - AU-RUN-DAYCOUNT
+
+           IF APPL-HISTORY-AGE-DAYS >= 0
+              AND APPL-HISTORY-AGE-DAYS <= REPEAT-APPL-WINDOW-DAYS
+               IF AU-CUST-NO = CUST-NO-IN
+                  AND AU-APPLICATION-RESULT = APPLICATION-FAILED
+                   MOVE 'Y' TO RECENT-DECLINE-FOUND
+               END-IF
+
+               IF AU-CUST-NO NOT = CUST-NO-IN
+                  AND AU-POSTCODE-MASKED = MASKED-POSTCODE
+                  AND AU-POSTCODE-MASKED NOT = SPACES
+                   ADD 1 TO HOUSEHOLD-MATCH-COUNT
+               END-IF
+           END-IF
+
+           PERFORM READ-NEXT-AUDIT-HISTORY-RECORD
+           .
+
+      * Append a durable record of this run to the audit trail - the
+      * account number, when it ran, the credit check outcome, the
+      * customer importance, the overall result, which step (if any)
+      * failed, and how long the run took end to end.
+       WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(RUN-END-ABSTIME)
+           END-EXEC
+
+           COMPUTE RUN-ELAPSED-TIME = RUN-END-ABSTIME - RUN-START-ABSTIME
+
+           MOVE CUST-NO-IN          TO AU-CUST-NO
+           MOVE APPL-SEQ-NO         TO AU-APPL-SEQ-NO
+           MOVE 'ASYNCPNT'          TO AU-SOURCE-PROGRAM
+           MOVE CREDIT-CHECK-RESULT TO AU-CREDIT-SCORE
+           MOVE CUSTOMER-IMPORTANCE TO AU-CUSTOMER-IMPORTANCE
+           MOVE APPLICATION-RESULT  TO AU-APPLICATION-RESULT
+           MOVE AUDIT-FAILED-STEP   TO AU-FAILED-STEP
+           MOVE RUN-ELAPSED-TIME    TO AU-ELAPSED-TIME
+
+           PERFORM MASK-CUSTOMER-PII
+           MOVE MASKED-CUSTOMER-NAME TO AU-CUSTOMER-NAME-MASKED
+           MOVE MASKED-POSTCODE      TO AU-POSTCODE-MASKED
+
+           IF CUSTOMER-ADDR-VERIFIED = 'N'
+               MOVE 'Y' TO AU-ADDRESS-FLAG
+           ELSE
+               MOVE 'N' TO AU-ADDRESS-FLAG
+           END-IF
+
+           MOVE ABUSE-SIGNAL-FLAG TO AU-ABUSE-FLAG
+           MOVE DRY-RUN-MODE      TO AU-DRY-RUN-FLAG
+
+           MOVE CUSTOMER-NAME-LAST-UPDATED TO AU-NAME-LAST-UPDATED
+           MOVE CUSTOMER-ADDR-LAST-UPDATED TO AU-ADDR-LAST-UPDATED
+           MOVE POLICY-LAST-UPDATED        TO AU-POLICY-LAST-UPDATED
+           MOVE SPEND-LAST-UPDATED         TO AU-SPEND-LAST-UPDATED
+
+           EXEC CICS FORMATTIME ABSTIME(RUN-END-ABSTIME)
+                     YYYYMMDD(AU-RUN-DATE)
+                     TIME(AU-RUN-TIME)
+                     DAYCOUNT(AU-RUN-DAYCOUNT)
+           END-EXEC
+
+           EXEC CICS WRITE FILE ('AUDIT')
+                           FROM (AUDIT-RECORD)
+                           RESP (COMMAND-RESP)
+                           RESP2(COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+           .
+
+      * Look for a previous credit check for this account in the
+      * CSCACHE cache. If it is still within CACHE-WINDOW-DAYS, reuse
+      * it rather than pulling the bureau again via CRDTCHK.
+       CHECK-CACHED-CREDIT-SCORE.
+           MOVE CUST-NO-IN  TO CC-CUST-NO
+           MOVE APPL-SEQ-NO TO CC-APPL-SEQ-NO
+
+           EXEC CICS READ FILE ('CSCACHE')
+                           INTO   (CSCACHE-RECORD)
+                           RIDFLD (CC-CACHE-KEY)
+                           RESP   (CSCACHE-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CSCACHE-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'N' TO CACHE-IS-FRESH
+               IF CSCACHE-RESP NOT = DFHRESP(NOTFND)
+                   MOVE CSCACHE-RESP TO COMMAND-RESP
+                   PERFORM LOG-CICS-ERROR
+               END-IF
+           END-IF
+
+           IF CSCACHE-RESP = DFHRESP(NORMAL)
+               EXEC CICS ASKTIME ABSTIME(CURRENT-ABSTIME)
+               END-EXEC
+
+               EXEC CICS FORMATTIME ABSTIME(CURRENT-ABSTIME)
+                         DAYCOUNT(CURRENT-DAYCOUNT)
+               END-EXEC
+
+               MOVE CC-CHECKED-DAYCNT TO CACHED-DAYCOUNT
+               COMPUTE CACHE-AGE-DAYS = CURRENT-DAYCOUNT
+                                      - CACHED-DAYCOUNT
+
+               IF CACHE-AGE-DAYS <= CACHE-WINDOW-DAYS
+                   MOVE 'Y'      TO CACHE-IS-FRESH
+                   MOVE CC-SCORE TO CREDIT-CHECK-RESULT
+
+      * A record cached before this full-result caching existed has
+      * a blank name - only a genuinely complete cached outcome is
+      * eligible for the fast path below.
+                   IF CC-CUSTOMER-NAME NOT = SPACES
+                       MOVE 'Y' TO FULL-CACHE-HIT
+                       MOVE CC-CUSTOMER-NAME         TO CUSTOMER-NAME
+                       MOVE CC-CUSTOMER-ADDRESS-DATA
+                                                 TO CUSTOMER-ADDRESS-DATA
+                       MOVE CC-CUSTOMER-IMPORTANCE   TO CUSTOMER-IMPORTANCE
+                       MOVE CC-CREDIT-LIMIT-AMOUNT   TO CREDIT-LIMIT-AMOUNT
+                   END-IF
+               ELSE
+                   MOVE 'N' TO CACHE-IS-FRESH
+               END-IF
+           END-IF
+           .
+
+           COPY CRLIMIT.
+           COPY PRODELIG.
+           COPY PIIMASK.
+
+       COPY CICSERR.
+
+       END PROGRAM 'ASYNCPNT'.
