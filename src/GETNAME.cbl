@@ -1,94 +1,136 @@
-       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
-      * Licensed Materials - Property of IBM
-      *
-      * SAMPLE
-      *
-      * (c) Copyright IBM Corp. 2016 All Rights Reserved
-      *
-      * US Government Users Restricted Rights - Use, duplication or
-      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
-      *
-      ******************************************************************
-      *  GETNAME
-
-      * This program is part of the CICS Credit Card Application example
-
-      * GETNAME - Get the customer name details from the locally
-      *           optimised data store.
-      * An account number is used to retrieve the full name
-      * of the customer. The customer names database is hosted on
-      * a different system within the same organisation. It is also
-      * evolving over time.
-      * Generally responses are near instant, although the service can
-      * slow down during peak usage.
-
-      * This example does not call out to any external/other service
-      * provider in order to show near instant response times.
-      *
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. GETNAME.
-        AUTHOR. GOHILPR.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-
-      * Input record
-       1 ACCOUNT-NUMBER-IN.
-         2 CUST-NO-IN PIC X(4).
-
-       1 RETURN-DATA.
-         2 CUSTOMER-NAME          PIC X(80) VALUE ' '.
-
-        LOCAL-STORAGE SECTION.
-
-       1 CONTAINER-NAMES.
-         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
-         2 GETNAME-CONTAINER  PIC X(16) VALUE 'GETNAMECONTAINER'.
-
-       1 PROG-NAMES.
-         2 GET-NAME           PIC X(8) VALUE 'GETNAME '.
-
-       1 COMMAND-RESP  PIC S9(8) COMP.
-       1 COMMAND-RESP2 PIC S9(8) COMP.
-
-        LINKAGE SECTION.
-
-
-       PROCEDURE DIVISION .
-
-       MAINLINE SECTION.
-
-      * Get the input account number
-
-           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
-                           INTO    ( ACCOUNT-NUMBER-IN )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-      * "Call" the customer name retrieval service
-           IF ACCOUNT-NUMBER-IN = '0001'
-           THEN
-             MOVE 'PRADEEP GOHIL' TO CUSTOMER-NAME
-           ELSE
-             MOVE 'JOE BLOGS' TO CUSTOMER-NAME
-           END-IF
-
-      * Pass the result back to parent
-           EXEC CICS PUT CONTAINER ( GETNAME-CONTAINER )
-                           FROM    ( CUSTOMER-NAME )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-      * --------------------------------------------------------------
-      * Finished
-      * --------------------------------------------------------------
-           EXEC CICS RETURN
-           END-EXEC.
-
-       END PROGRAM 'GETNAME'.
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  GETNAME
+
+      * This program is part of the CICS Credit Card Application example
+
+      * GETNAME - Get the customer name details from the locally
+      *           optimised data store.
+      * An account number is used to retrieve the full name
+      * of the customer. The customer names database is hosted on
+      * a different system within the same organisation. It is also
+      * evolving over time.
+      * Generally responses are near instant, although the service can
+      * slow down during peak usage.
+
+      * The local data store is the CUSTMAS VSAM KSDS, keyed on the
+      * 4 digit account number. CUSTMAS is refreshed from the system
+      * of record by the CUSLOAD batch job - see jcl/CUSLOAD.jcl.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. GETNAME.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * CUSTMAS is a CICS-owned VSAM file (defined in the FCT, not
+      * opened by this program) - it is accessed entirely through
+      * EXEC CICS READ below, never native COBOL I/O.
+           COPY CUSTMAS.
+
+      * Input record
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN PIC X(4).
+
+       1 RETURN-DATA.
+         2 CUSTOMER-NAME          PIC X(80) VALUE ' '.
+         2 CUSTOMER-NAME-LAST-UPDATED PIC X(26) VALUE ' '.
+
+       1 CUSTMAS-RESP             PIC S9(8) COMP.
+       1 CUSTOMER-NOT-FOUND       PIC X(80) VALUE
+           'ACCOUNT NOT ON FILE'.
+
+        LOCAL-STORAGE SECTION.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 GETNAME-CONTAINER  PIC X(16) VALUE 'GETNAMECONTAINER'.
+
+       1 PROG-NAMES.
+         2 GET-NAME           PIC X(8) VALUE 'GETNAME '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'GETNAME '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the input account number
+
+           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
+                           INTO    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * Look the customer up on the real customer master file
+           PERFORM LOOKUP-CUSTOMER-NAME
+
+      * Pass the result back to parent
+           EXEC CICS PUT CONTAINER ( GETNAME-CONTAINER )
+                           FROM    ( RETURN-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * Retrieve the customer's name from the CUSTMAS KSDS. An unknown
+      * account number gets a clear "not found" name rather than a
+      * name that belongs to somebody else.
+       LOOKUP-CUSTOMER-NAME.
+           MOVE CUST-NO-IN TO CM-CUST-NO
+
+           EXEC CICS READ FILE ('CUSTMAS')
+                           INTO   (CUSTMAS-RECORD)
+                           RIDFLD (CM-CUST-NO)
+                           RESP   (CUSTMAS-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CUSTMAS-RESP = DFHRESP(NORMAL)
+               MOVE CM-CUST-NAME TO CUSTOMER-NAME
+               MOVE CM-LAST-UPDATED TO CUSTOMER-NAME-LAST-UPDATED
+           ELSE
+               MOVE CUSTOMER-NOT-FOUND TO CUSTOMER-NAME
+               IF CUSTMAS-RESP NOT = DFHRESP(NOTFND)
+                   MOVE CUSTMAS-RESP TO COMMAND-RESP
+                   PERFORM LOG-CICS-ERROR
+               END-IF
+           END-IF
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'GETNAME'.
