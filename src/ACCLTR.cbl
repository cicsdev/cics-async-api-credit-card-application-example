@@ -0,0 +1,213 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  ACCLTR
+
+      * This program is part of the CICS Credit Card Application example
+
+      * ACCLTR - formats a completed application's RETURN-DATA into a
+      *          customer-facing approval or decline letter (run as
+      *          transaction ACLT). The caller - typically ASYNCPNT,
+      *          SEQPNT or ACCWORK once their own run has finished -
+      *          passes the RETURN-DATA container straight through;
+      *          this program hands back a DECISION-LETTER container
+      *          of print lines suitable for printing or emailing to
+      *          the applicant. It does none of the underlying work
+      *          itself and does not re-run any child transaction.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. ACCLTR.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * Same shape as ASYNCPNT's RETURN-DATA - see copy/ASYNCSTS.cpy
+      * for the same layout mirrored for the poll-for-status path.
+       1 RETURN-DATA.
+         2 CREDIT-CHECK-RESULT    PIC X(3).
+         2 CUSTOMER-NAME          PIC X(80).
+         2 CUSTOMER-ADDRESS-DATA.
+           3 CUSTOMER-ADDR-LINE-1   PIC X(30).
+           3 CUSTOMER-ADDR-LINE-2   PIC X(30).
+           3 CUSTOMER-ADDR-LINE-3   PIC X(30).
+           3 CUSTOMER-CITY          PIC X(20).
+           3 CUSTOMER-REGION        PIC X(20).
+           3 CUSTOMER-POSTCODE      PIC X(10).
+           3 CUSTOMER-COUNTRY-CODE  PIC X(2).
+           3 CUSTOMER-ADDR-VERIFIED PIC X(1).
+         2 CUSTOMER-IMPORTANCE    PIC X(8).
+         2 EMPLOYMENT-DATA.
+           3 EMPLOYMENT-STATUS      PIC X(10).
+           3 INCOME-BAND            PIC X(6).
+           3 ANNUAL-INCOME          PIC 9(7).
+         2 CREDIT-LIMIT-AMOUNT     PIC 9(7).
+         2 REQUESTED-PRODUCT       PIC X(4).
+         2 PRODUCT-ELIGIBILITY     PIC X(8).
+         2 SUGGESTED-PRODUCT       PIC X(4).
+         2 APPLICATION-RESULT      PIC X(7).
+
+       COPY DECLTR.
+
+       1 LETTER-DATE-ABSTIME       PIC S9(15) COMP-3.
+       1 LETTER-DATE               PIC X(8).
+       1 LETTER-DATE-DISPLAY       PIC X(10).
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'ACCLTR  '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * The caller hands over the completed application exactly as
+      * it came back from ASYNCPNT/SEQPNT - nothing here re-derives
+      * any of it.
+           EXEC CICS GET CONTAINER ('ACCLTR')
+                           INTO    ( RETURN-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM BUILD-DECISION-LETTER
+
+           EXEC CICS PUT CONTAINER ('ACCLTR')
+                           FROM    ( DECISION-LETTER )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      * Common heading and closing for both outcomes - the addressee's
+      * name and address, then today's date.
+       BUILD-DECISION-LETTER.
+           MOVE SPACES TO DECISION-LETTER
+           MOVE 0      TO DL-LINE-COUNT
+
+           EXEC CICS ASKTIME ABSTIME(LETTER-DATE-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME ABSTIME(LETTER-DATE-ABSTIME)
+                     YYYYMMDD(LETTER-DATE)
+           END-EXEC
+
+           STRING LETTER-DATE(1:4) '-' LETTER-DATE(5:2) '-'
+                  LETTER-DATE(7:2) DELIMITED BY SIZE
+                  INTO LETTER-DATE-DISPLAY
+
+           MOVE CUSTOMER-NAME        TO DL-LINE-01
+           MOVE CUSTOMER-ADDR-LINE-1 TO DL-LINE-02
+           MOVE CUSTOMER-ADDR-LINE-2 TO DL-LINE-03
+           MOVE CUSTOMER-POSTCODE    TO DL-LINE-04
+           MOVE LETTER-DATE-DISPLAY  TO DL-LINE-05
+           MOVE 5 TO DL-LINE-COUNT
+
+           IF APPLICATION-RESULT = 'SUCCESS'
+               PERFORM BUILD-APPROVAL-LETTER-BODY
+           ELSE
+               PERFORM BUILD-DECLINE-LETTER-BODY
+           END-IF
+           .
+
+      * An approved application gets the headline credit limit, the
+      * product it was approved for, and next steps. A suggested
+      * higher/lower product is mentioned only when it differs from
+      * what was actually requested.
+       BUILD-APPROVAL-LETTER-BODY.
+           MOVE 'Dear ' TO DL-LINE-06
+
+           STRING 'We are pleased to confirm your ' REQUESTED-PRODUCT
+                  ' card application has been approved.'
+                  DELIMITED BY SIZE INTO DL-LINE-07
+
+           STRING 'Your approved credit limit is ' CREDIT-LIMIT-AMOUNT
+                  DELIMITED BY SIZE INTO DL-LINE-08
+
+           IF SUGGESTED-PRODUCT NOT = REQUESTED-PRODUCT
+              AND SUGGESTED-PRODUCT NOT = SPACES
+               STRING 'You may also be eligible for our '
+                      SUGGESTED-PRODUCT ' card.'
+                      DELIMITED BY SIZE INTO DL-LINE-09
+               MOVE 'Your card will be produced and sent to the above'
+                   TO DL-LINE-10
+               MOVE 'address within 7-10 working days.'
+                   TO DL-LINE-11
+               MOVE 11 TO DL-LINE-COUNT
+           ELSE
+               MOVE 'Your card will be produced and sent to the above'
+                   TO DL-LINE-09
+               MOVE 'address within 7-10 working days.'
+                   TO DL-LINE-10
+               MOVE 10 TO DL-LINE-COUNT
+           END-IF
+           .
+
+      * A decline gets a plain-language reason where one is known -
+      * the credit check itself, or a child transaction failure that
+      * could not be relied on - and a note on what the applicant can
+      * still be eligible for.
+       BUILD-DECLINE-LETTER-BODY.
+           MOVE 'Dear ' TO DL-LINE-06
+
+           STRING 'We are sorry to inform you that your '
+                  REQUESTED-PRODUCT ' card application has not'
+                  DELIMITED BY SIZE INTO DL-LINE-07
+
+           MOVE 'been successful on this occasion.' TO DL-LINE-08
+
+           IF CREDIT-CHECK-RESULT = 'BAD'
+               MOVE 'This decision was based on information held by'
+                   TO DL-LINE-09
+               MOVE 'the credit reference agency we use.'
+                   TO DL-LINE-10
+           ELSE
+               MOVE 'We were unable to complete all of the checks'
+                   TO DL-LINE-09
+               MOVE 'required to process your application.'
+                   TO DL-LINE-10
+           END-IF
+
+           IF SUGGESTED-PRODUCT NOT = SPACES
+               STRING 'You may still be eligible for our '
+                      SUGGESTED-PRODUCT ' card - please get in touch'
+                      DELIMITED BY SIZE INTO DL-LINE-11
+               MOVE 'if you would like to apply.' TO DL-LINE-12
+               MOVE 12 TO DL-LINE-COUNT
+           ELSE
+               MOVE 10 TO DL-LINE-COUNT
+           END-IF
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'ACCLTR'.
