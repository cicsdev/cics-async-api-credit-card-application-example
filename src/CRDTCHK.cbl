@@ -1,93 +1,252 @@
-       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
-      * Licensed Materials - Property of IBM
-      *
-      * SAMPLE
-      *
-      * (c) Copyright IBM Corp. 2016 All Rights Reserved
-      *
-      * US Government Users Restricted Rights - Use, duplication or
-      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
-      *
-      ******************************************************************
-      *  CRDTCHK
-
-      * This program is part of the CICS Credit Card Application example
-
-      * CRDTCHK - Credit check for an account. An account number
-      * is used to call an external credit check service which returns
-      * a three digit crdit score.
-
-      * This example executes a 5 second delay to simulate
-      * a credit check being made via a web service to
-      * an external service provider.
-      *
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. CRDTCHK.
-        AUTHOR. GOHILPR.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-
-      * Input record
-       1 ACCOUNT-NUMBER-IN.
-         2 CUST-NO-IN PIC X(4).
-
-       1 RETURN-DATA.
-         2 CREDIT-CHECK-RESULT    PIC X(3)  VALUE '   '.
-
-        LOCAL-STORAGE SECTION.
-
-       1 CONTAINER-NAMES.
-         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
-         2 CRDTCHK-CONTAINER  PIC X(16) VALUE 'CREDITCHECKCONT '.
-
-       1 PROG-NAMES.
-         2 CREDIT-CHECK       PIC X(8) VALUE 'CRDTCHK '.
-
-       1 COMMAND-RESP  PIC S9(8) COMP.
-       1 COMMAND-RESP2 PIC S9(8) COMP.
-
-        LINKAGE SECTION.
-
-
-       PROCEDURE DIVISION .
-
-       MAINLINE SECTION.
-
-      * Get the input account number
-
-           EXEC CICS GET CONTAINER ( INPUT-CONTAINER )
-                           INTO    ( ACCOUNT-NUMBER-IN )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-      * "Call" the credit check service
-           IF ACCOUNT-NUMBER-IN = '0001'
-           THEN
-             MOVE '998' TO CREDIT-CHECK-RESULT
-           ELSE
-             MOVE '537' TO CREDIT-CHECK-RESULT
-           END-IF
-
-           EXEC CICS DELAY FOR SECONDS(5)
-           END-EXEC
-
-      * Pass the result back to parent
-           EXEC CICS PUT CONTAINER ( CRDTCHK-CONTAINER )
-                           FROM    ( CREDIT-CHECK-RESULT )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-      * --------------------------------------------------------------
-      * Finished
-      * --------------------------------------------------------------
-           EXEC CICS RETURN
-           END-EXEC.
-
-       END PROGRAM 'CRDTCHK'.
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CRDTCHK
+
+      * This program is part of the CICS Credit Card Application example
+
+      * CRDTCHK - Credit check for an account. An account number
+      * is used to call an external credit check service which returns
+      * a three digit credit score. ASYNCPNT/SEQPNT band the score
+      * into a decline/review/approve decision:
+      *   under 500   - DECLINE
+      *   500 to 700  - REVIEW
+      *   over 700    - APPROVE
+      *
+      * The bureau is called via a web service in a production
+      * deployment. This environment has no route to that service, so
+      * CRDTCHK answers from the CRDTBUR standby file instead - see the
+      * header comment on copy/CRDTBUR.cpy.
+      * This example executes a delay to simulate a credit check being
+      * made via a web service to an external service provider. The
+      * number of seconds is business-tunable via the CTLPARM control
+      * file (CP-DELAY-CREDITCHK), defaulting to 5 seconds when
+      * CTLPARM has no 'DEFAULT ' record loaded - see
+      * READ-CONTROL-PARAMETERS - so a degraded external service can
+      * be simulated without a recompile.
+      *
+      * An account with no record on CRDTBUR (FILE STATUS '23') is a
+      * legitimate answer - treated as a review case, not a failure.
+      * Anything else CRDTBUR's FILE STATUS comes back with is a real
+      * I/O failure standing in for the bureau interface being down or
+      * timing out, and is retried with a backing-off delay between
+      * attempts (CALL-CREDIT-BUREAU-WITH-RETRY), up to CP-BUREAU-
+      * MAX-RETRIES attempts. BUREAU-UNAVAILABLE is returned alongside
+      * the score when even the last retry still fails, so ASYNCPNT/
+      * SEQPNT can surface a distinct "bureau unavailable" outcome
+      * rather than treating a failed bureau call as a normal score.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CRDTCHK.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * CRDTBUR and CTLPARM are CICS-owned VSAM files (defined in
+      * the FCT, not opened by this program) - both are accessed
+      * entirely through EXEC CICS READ below, never native COBOL I/O.
+           COPY CRDTBUR.
+
+           COPY CTLPARM.
+
+      * Input record
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN PIC X(4).
+
+       1 RETURN-DATA.
+         2 CREDIT-CHECK-RESULT    PIC X(3)  VALUE '   '.
+         2 BUREAU-UNAVAILABLE     PIC X(1)  VALUE 'N'.
+
+       1 CREDIT-SCORE             PIC 9(3)  VALUE 0.
+       1 CRDTBUR-RESP             PIC S9(8) COMP.
+       1 CTLPARM-RESP             PIC S9(8) COMP.
+
+      * Simulated external-call delay - business-tunable via CTLPARM,
+      * see READ-CONTROL-PARAMETERS. The VALUE clause below is the
+      * default used when CTLPARM has no 'DEFAULT ' record loaded.
+       1 SIMULATED-DELAY-SECONDS  PIC 9(3)  VALUE 5.
+
+      * Retry-with-backoff around the bureau call - business-tunable
+      * via CTLPARM, see READ-CONTROL-PARAMETERS. The VALUE clauses
+      * below are the defaults used when CTLPARM has no 'DEFAULT '
+      * record loaded.
+       1 BUREAU-RETRY-COUNT       PIC 9(2)  VALUE 0.
+       1 BUREAU-MAX-RETRIES       PIC 9(2)  VALUE 3.
+       1 BUREAU-BACKOFF-SECONDS   PIC 9(3)  VALUE 1.
+
+        LOCAL-STORAGE SECTION.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 CRDTCHK-CONTAINER  PIC X(16) VALUE 'CREDITCHECKCONT '.
+
+       1 PROG-NAMES.
+         2 CREDIT-CHECK       PIC X(8) VALUE 'CRDTCHK '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'CRDTCHK '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the input account number
+
+           EXEC CICS GET CONTAINER ( INPUT-CONTAINER )
+                           INTO    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM READ-CONTROL-PARAMETERS
+
+      * "Call" the credit bureau, retrying with backoff if the call
+      * itself fails (as opposed to the account simply not being on
+      * file, which is a legitimate answer, not a failure)
+           PERFORM CALL-CREDIT-BUREAU-WITH-RETRY
+
+           MOVE CREDIT-SCORE TO CREDIT-CHECK-RESULT
+
+           EXEC CICS DELAY FOR SECONDS(SIMULATED-DELAY-SECONDS)
+           END-EXEC
+
+      * Pass the result back to parent. The numeric score is returned
+      * - it is ASYNCPNT/SEQPNT's job to band it into a decision, since
+      * that is where the approve/decline outcome is acted upon. When
+      * BUREAU-UNAVAILABLE comes back 'Y' the score is meaningless -
+      * retries were exhausted without a usable answer from the
+      * bureau.
+           EXEC CICS PUT CONTAINER ( CRDTCHK-CONTAINER )
+                           FROM    ( RETURN-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * Simulated delay is business-tunable via the CTLPARM control
+      * file, rather than being hardcoded, so it can be retuned
+      * without a recompile. A missing 'DEFAULT ' record (e.g.
+      * CTLPARM not yet loaded) simply leaves the VALUE-clause default
+      * declared above in place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           EXEC CICS READ FILE ('CTLPARM')
+                           INTO   (CTLPARM-RECORD)
+                           RIDFLD (CP-PARM-ID)
+                           RESP   (CTLPARM-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CTLPARM-RESP = DFHRESP(NORMAL) AND CP-DELAY-CREDITCHK
+                   NOT = 0
+               MOVE CP-DELAY-CREDITCHK TO SIMULATED-DELAY-SECONDS
+           END-IF
+
+           IF CTLPARM-RESP = DFHRESP(NORMAL) AND CP-BUREAU-MAX-RETRIES
+                   > 0
+               MOVE CP-BUREAU-MAX-RETRIES TO BUREAU-MAX-RETRIES
+           END-IF
+
+           IF CTLPARM-RESP = DFHRESP(NORMAL)
+                   AND CP-BUREAU-BACKOFF-SECONDS > 0
+               MOVE CP-BUREAU-BACKOFF-SECONDS TO BUREAU-BACKOFF-SECONDS
+           END-IF
+
+           IF CTLPARM-RESP NOT = DFHRESP(NORMAL)
+              AND CTLPARM-RESP NOT = DFHRESP(NOTFND)
+               MOVE CTLPARM-RESP TO COMMAND-RESP
+               PERFORM LOG-CICS-ERROR
+           END-IF
+           .
+
+      * Call the bureau, retrying with a doubling backoff delay
+      * between attempts while CRDTBUR-STATUS keeps coming back with
+      * a real I/O failure - '23' (account not on file) is excluded,
+      * since that is a legitimate answer, not a failure. Gives up
+      * after BUREAU-MAX-RETRIES retries and reports the bureau as
+      * unavailable rather than retrying forever.
+       CALL-CREDIT-BUREAU-WITH-RETRY.
+           MOVE 0 TO BUREAU-RETRY-COUNT
+           MOVE 'N' TO BUREAU-UNAVAILABLE
+
+           PERFORM LOOKUP-CREDIT-SCORE
+
+           PERFORM RETRY-CREDIT-BUREAU-CALL
+               UNTIL CRDTBUR-RESP = DFHRESP(NORMAL)
+                  OR CRDTBUR-RESP = DFHRESP(NOTFND)
+                  OR BUREAU-RETRY-COUNT >= BUREAU-MAX-RETRIES
+
+           IF CRDTBUR-RESP NOT = DFHRESP(NORMAL)
+              AND CRDTBUR-RESP NOT = DFHRESP(NOTFND)
+               MOVE 'Y' TO BUREAU-UNAVAILABLE
+           END-IF
+           .
+
+      * One retry attempt - back off for a little longer each time
+      * (1, 2, 4, 8... seconds from the BUREAU-BACKOFF-SECONDS
+      * starting point) before calling the bureau again.
+       RETRY-CREDIT-BUREAU-CALL.
+           EXEC CICS DELAY FOR SECONDS(BUREAU-BACKOFF-SECONDS)
+           END-EXEC
+
+           ADD 1 TO BUREAU-RETRY-COUNT
+           MULTIPLY 2 BY BUREAU-BACKOFF-SECONDS
+
+           PERFORM LOOKUP-CREDIT-SCORE
+           .
+
+      * An account with no bureau record on file is treated as a
+      * review case rather than an automatic decline or approval.
+       LOOKUP-CREDIT-SCORE.
+           MOVE CUST-NO-IN TO CB-CUST-NO
+
+           EXEC CICS READ FILE ('CRDTBUR')
+                           INTO   (CRDTBUR-RECORD)
+                           RIDFLD (CB-CUST-NO)
+                           RESP   (CRDTBUR-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CRDTBUR-RESP = DFHRESP(NORMAL)
+               MOVE CB-SCORE TO CREDIT-SCORE
+           ELSE
+               IF CRDTBUR-RESP = DFHRESP(NOTFND)
+                   MOVE 600 TO CREDIT-SCORE
+               END-IF
+           END-IF
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'CRDTCHK'.
