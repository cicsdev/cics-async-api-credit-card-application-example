@@ -0,0 +1,128 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  ACCWORK
+
+      * This program is part of the CICS Credit Card Application example
+
+      * ACCWORK - runs (as transaction ACCW) detached from the caller
+      * that kicked it off via ACCSTRT/ACST. It LINKs to ASYNCPNT to
+      * do the actual work - credit check, the other five children,
+      * credit limit and product eligibility - exactly as if it had
+      * been called directly, then rewrites the correlation token's
+      * TS queue item from PENDING to COMPLETE with the result, for
+      * ACCPOLL/ACPL to hand back to the polling caller.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. ACCWORK.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN      PIC X(4).
+         2 PRODUCT-CODE-IN PIC X(4).
+
+       1 CORRELATION-TOKEN        PIC X(16).
+
+       COPY ASYNCSTS.
+
+       1 WORK-CHANNEL             PIC X(16) VALUE 'ACCWCHANNEL     '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'ACCWORK '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Recover the account number and correlation token ACCSTRT put
+      * on the channel this transaction was started with.
+           EXEC CICS GET CONTAINER ('ACCWORKACCT')
+                           INTO    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( WORK-CHANNEL )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS GET CONTAINER ('ACCWORKTKN')
+                           INTO    ( CORRELATION-TOKEN )
+                           CHANNEL ( WORK-CHANNEL )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * Drive ASYNCPNT exactly as a web service caller would - put
+      * the account number on the channel as container 'ASYNCPNT',
+      * LINK, then collect the result back off the same container.
+           EXEC CICS PUT CONTAINER ('ASYNCPNT')
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( WORK-CHANNEL )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS LINK PROGRAM ('ASYNCPNT')
+                          CHANNEL ( WORK-CHANNEL )
+                          RESP    ( COMMAND-RESP )
+                          RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           EXEC CICS GET CONTAINER ('ASYNCPNT')
+                           INTO    ( AS-RETURN-DATA )
+                           CHANNEL ( WORK-CHANNEL )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           MOVE 'COMPLETE' TO AS-POLL-STATUS
+
+           EXEC CICS WRITEQ TS QUEUE (CORRELATION-TOKEN)
+                            FROM     (ASYNC-STATUS-RECORD)
+                            LENGTH   (LENGTH OF ASYNC-STATUS-RECORD)
+                            ITEM     (1)
+                            REWRITE
+                            RESP     (COMMAND-RESP)
+                            RESP2    (COMMAND-RESP2)
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+      * --------------------------------------------------------------
+      * Finished - there is no caller waiting on this transaction, so
+      * there is nothing left to return data to.
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'ACCWORK'.
