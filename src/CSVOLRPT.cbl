@@ -0,0 +1,165 @@
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSVOLRPT
+      *
+      * Batch report driven off the AUDIT trail written by
+      * ASYNCPNT/SEQPNT at the end of every credit card application
+      * run (see copy/AUDIT.cpy). Summarizes a day's worth of
+      * applications: total count, approve/decline counts, a
+      * breakdown by CUSTOMER-IMPORTANCE tier, and the average
+      * elapsed time per run.
+      *
+      * This is a batch program (no CICS) driven by JCL - see
+      * jcl/CSVOLRPT.jcl. The AUDIT file is passed in as SYSUT1.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSVOLRPT.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT AUDIT-TRAIL ASSIGN TO AUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS AUDIT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  AUDIT-TRAIL.
+           COPY AUDIT.
+
+        WORKING-STORAGE SECTION.
+
+       1 AUDIT-STATUS             PIC X(2)  VALUE '00'.
+       1 END-OF-AUDIT-TRAIL       PIC X(1)  VALUE 'N'.
+
+       1 REPORT-TOTALS.
+         2 TOTAL-APPLICATIONS     PIC 9(7)  VALUE 0.
+         2 APPROVE-COUNT          PIC 9(7)  VALUE 0.
+         2 DECLINE-COUNT          PIC 9(7)  VALUE 0.
+         2 BRONZE-COUNT           PIC 9(7)  VALUE 0.
+         2 SILVER-COUNT           PIC 9(7)  VALUE 0.
+         2 GOLD-COUNT             PIC 9(7)  VALUE 0.
+         2 PLATINUM-COUNT         PIC 9(7)  VALUE 0.
+         2 TOTAL-ELAPSED-TIME     PIC 9(11) VALUE 0.
+
+       1 AVERAGE-ELAPSED-TIME     PIC 9(9)  VALUE 0.
+
+       1 REPORT-LINE              PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           PERFORM OPEN-AUDIT-TRAIL
+           PERFORM READ-NEXT-AUDIT-RECORD
+           PERFORM ACCUMULATE-TOTALS
+               UNTIL END-OF-AUDIT-TRAIL = 'Y'
+           PERFORM CLOSE-AUDIT-TRAIL
+           PERFORM PRINT-SUMMARY-REPORT
+           STOP RUN
+           .
+
+       OPEN-AUDIT-TRAIL.
+           OPEN INPUT AUDIT-TRAIL
+           .
+
+       READ-NEXT-AUDIT-RECORD.
+           READ AUDIT-TRAIL
+               AT END
+                   MOVE 'Y' TO END-OF-AUDIT-TRAIL
+           END-READ
+           .
+
+      * One audit record per application run - tally it into the
+      * running totals, then move on to the next one.
+       ACCUMULATE-TOTALS.
+           ADD 1 TO TOTAL-APPLICATIONS
+           ADD AU-ELAPSED-TIME TO TOTAL-ELAPSED-TIME
+
+           IF AU-APPLICATION-RESULT = 'SUCCESS'
+               ADD 1 TO APPROVE-COUNT
+           ELSE
+               ADD 1 TO DECLINE-COUNT
+           END-IF
+
+           EVALUATE AU-CUSTOMER-IMPORTANCE
+               WHEN 'BRONZE  '
+                   ADD 1 TO BRONZE-COUNT
+               WHEN 'SILVER  '
+                   ADD 1 TO SILVER-COUNT
+               WHEN 'GOLD    '
+                   ADD 1 TO GOLD-COUNT
+               WHEN 'PLATINUM'
+                   ADD 1 TO PLATINUM-COUNT
+           END-EVALUATE
+
+           PERFORM READ-NEXT-AUDIT-RECORD
+           .
+
+       CLOSE-AUDIT-TRAIL.
+           CLOSE AUDIT-TRAIL
+           .
+
+      * Write the day's summary to SYSOUT
+       PRINT-SUMMARY-REPORT.
+           IF TOTAL-APPLICATIONS > 0
+               COMPUTE AVERAGE-ELAPSED-TIME =
+                       TOTAL-ELAPSED-TIME / TOTAL-APPLICATIONS
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           DISPLAY '=============================================='
+           MOVE SPACES TO REPORT-LINE
+           STRING 'TOTAL APPLICATIONS....: ' TOTAL-APPLICATIONS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'APPROVED...............: ' APPROVE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'DECLINED...............: ' DECLINE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'BRONZE TIER............: ' BRONZE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'SILVER TIER............: ' SILVER-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'GOLD TIER..............: ' GOLD-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'PLATINUM TIER..........: ' PLATINUM-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'AVERAGE ELAPSED TIME...: ' AVERAGE-ELAPSED-TIME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           DISPLAY '=============================================='
+           .
+
+       END PROGRAM 'CSVOLRPT'.
