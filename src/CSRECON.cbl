@@ -0,0 +1,202 @@
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CSRECON
+      *
+      * Batch reconciliation of cached credit scores against a fresh
+      * bureau pull. Every CSCACHE row holds the score that was in
+      * effect the day its application ran (see copy/CSCACHE.cpy) -
+      * this job walks the whole cache and, for each row, looks up
+      * that account's current score in CRDTBUR, the same local
+      * standby file CRDTCHK itself answers from (see
+      * copy/CRDTBUR.cpy and src/CRDTCHK.cbl's header comment on why
+      * this environment has no live bureau service to call).
+      *
+      * A row whose cached score has drifted from the current bureau
+      * figure by more than CP-SCORE-DELTA-THRESHOLD (from CTLPARM -
+      * see copy/CTLPARM.cpy) is written to the exception report on
+      * SYSOUT. This does not change anything on file itself - a row
+      * that reconciles badly enough to need re-running goes through
+      * ASYNCPNT/SEQPNT again like any other application, the same as
+      * CSCPURGE leaves actually deleting stale rows to a separate,
+      * deliberate decision rather than doing it as a side effect of
+      * reading them.
+      *
+      * This is a batch program (no CICS) driven by JCL - see
+      * jcl/CSRECON.jcl.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CSRECON.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT CSCACHE ASSIGN TO CSCACHE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CC-CACHE-KEY
+                  FILE STATUS IS CSCACHE-STATUS.
+
+           SELECT CRDTBUR ASSIGN TO CRDTBUR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CB-CUST-NO
+                  FILE STATUS IS CRDTBUR-STATUS.
+
+           SELECT CTLPARM ASSIGN TO CTLPARM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CP-PARM-ID
+                  FILE STATUS IS CTLPARM-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  CSCACHE.
+           COPY CSCACHE.
+
+        FD  CRDTBUR.
+           COPY CRDTBUR.
+
+        FD  CTLPARM.
+           COPY CTLPARM.
+
+        WORKING-STORAGE SECTION.
+
+       1 CSCACHE-STATUS           PIC X(2) VALUE '00'.
+       1 CRDTBUR-STATUS           PIC X(2) VALUE '00'.
+       1 CTLPARM-STATUS           PIC X(2) VALUE '00'.
+       1 END-OF-CSCACHE           PIC X(1) VALUE 'N'.
+
+       1 SCORE-DELTA-THRESHOLD    PIC 9(3) VALUE 50.
+       1 CACHED-SCORE-NUM         PIC 9(3) VALUE 0.
+       1 FRESH-SCORE-NUM          PIC 9(3) VALUE 0.
+       1 SCORE-DELTA              PIC S9(3) VALUE 0.
+
+       1 RECON-TOTALS.
+         2 ROWS-COMPARED          PIC 9(7) VALUE 0.
+         2 ROWS-NO-BUREAU-RECORD  PIC 9(7) VALUE 0.
+         2 ROWS-FLAGGED           PIC 9(7) VALUE 0.
+
+       1 REPORT-LINE              PIC X(60).
+       1 EXCEPTION-LINE           PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           PERFORM READ-CONTROL-PARAMETERS
+
+           OPEN INPUT CSCACHE
+
+           PERFORM READ-NEXT-CSCACHE-ROW
+           PERFORM RECONCILE-ONE-ROW
+               UNTIL END-OF-CSCACHE = 'Y'
+
+           CLOSE CSCACHE
+
+           PERFORM PRINT-RECON-SUMMARY
+
+           STOP RUN
+           .
+
+      * Drift tolerance is business-tunable via CTLPARM, the same
+      * control file ASYNCPNT/SEQPNT/UPDCSDB/CSCPURGE already read -
+      * a missing 'DEFAULT ' record leaves the VALUE clause default
+      * in place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           OPEN INPUT CTLPARM
+
+           READ CTLPARM
+               KEY IS CP-PARM-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF CTLPARM-STATUS = '00' AND CP-SCORE-DELTA-THRESHOLD > 0
+               MOVE CP-SCORE-DELTA-THRESHOLD TO SCORE-DELTA-THRESHOLD
+           END-IF
+
+           CLOSE CTLPARM
+           .
+
+       READ-NEXT-CSCACHE-ROW.
+           READ CSCACHE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-CSCACHE
+           END-READ
+           .
+
+       RECONCILE-ONE-ROW.
+           ADD 1 TO ROWS-COMPARED
+
+           MOVE CC-CUST-NO TO CB-CUST-NO
+
+           OPEN INPUT CRDTBUR
+
+           READ CRDTBUR
+               KEY IS CB-CUST-NO
+               INVALID KEY
+                   ADD 1 TO ROWS-NO-BUREAU-RECORD
+           END-READ
+
+           IF CRDTBUR-STATUS = '00'
+               MOVE CC-SCORE  TO CACHED-SCORE-NUM
+               MOVE CB-SCORE  TO FRESH-SCORE-NUM
+
+               COMPUTE SCORE-DELTA = FRESH-SCORE-NUM - CACHED-SCORE-NUM
+               IF SCORE-DELTA < 0
+                   COMPUTE SCORE-DELTA = SCORE-DELTA * -1
+               END-IF
+
+               IF SCORE-DELTA > SCORE-DELTA-THRESHOLD
+                   PERFORM PRINT-EXCEPTION-LINE
+               END-IF
+           END-IF
+
+           CLOSE CRDTBUR
+
+           PERFORM READ-NEXT-CSCACHE-ROW
+           .
+
+       PRINT-EXCEPTION-LINE.
+           ADD 1 TO ROWS-FLAGGED
+
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING 'ACCT ' CC-CUST-NO
+                  ' SEQ ' CC-APPL-SEQ-NO
+                  ' CACHED ' CACHED-SCORE-NUM
+                  ' FRESH '  FRESH-SCORE-NUM
+                  ' DELTA '  SCORE-DELTA
+               DELIMITED BY SIZE INTO EXCEPTION-LINE
+           DISPLAY EXCEPTION-LINE
+           .
+
+       PRINT-RECON-SUMMARY.
+           DISPLAY '=============================================='
+           MOVE SPACES TO REPORT-LINE
+           STRING 'CSCACHE ROWS COMPARED:       ' ROWS-COMPARED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'ROWS WITH NO BUREAU RECORD:  ' ROWS-NO-BUREAU-RECORD
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'ROWS FLAGGED FOR REVIEW:     ' ROWS-FLAGGED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           DISPLAY REPORT-LINE
+           DISPLAY '=============================================='
+           .
+
+       END PROGRAM 'CSRECON'.
