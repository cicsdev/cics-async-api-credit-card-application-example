@@ -0,0 +1,349 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  CUSM
+      *
+      * Customer maintenance transaction (run as CUSM). Lets an
+      * operator add, browse, or update a CUSTMAS/CUSTADDR test
+      * record for a given account number without touching the
+      * GETNAME/GETADDR source and recompiling - the single biggest
+      * friction point when demoing or testing the flow with a new
+      * account number.
+      *
+      * A single input line drives one of three actions:
+      *   CUSM ADD nnnn name(40) line1(30) line2(30) line3(30)
+      *            city(20) region(20) postcode(10) country(2) vip(1)
+      *   CUSM BRW nnnn
+      *   CUSM UPD nnnn name(40) line1(30) line2(30) line3(30)
+      *            city(20) region(20) postcode(10) country(2)
+      *
+      * vip(1) is 'Y' or 'N' - it sets CM-VIP-FLAG on ADD, the same
+      * flag req 044's VALIDATE-ACCOUNT-NUMBER checks to skip
+      * CSSTATUS/GETPOL/GETSPND. UPD leaves an existing account's
+      * VIP flag alone - there is no operational need to flip it once
+      * set, only to create a test VIP up front.
+      *
+      * The address fields match the structured, country-aware
+      * layout GETADDR now returns (see CUSTADDR.cpy) rather than
+      * the old single 80-byte address line.
+      *
+      * ADD fails if the account number is already on file; UPD
+      * fails if it is not. BRW just displays what is on file.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CUSM.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * CUSTMAS and CUSTADDR are CICS-owned VSAM files (defined in
+      * the FCT, not opened by this program) - both are accessed
+      * entirely through EXEC CICS READ/WRITE/REWRITE below, never
+      * native COBOL I/O.
+           COPY CUSTMAS.
+
+           COPY CUSTADDR.
+
+       1 READ-INPUT.
+         2 TRANID                PIC X(4).
+         2 FILLER                PIC X(1).
+         2 ACTION-IN             PIC X(3).
+         2 FILLER                PIC X(1).
+         2 ACCOUNT-IN            PIC X(4).
+         2 FILLER                PIC X(1).
+         2 NAME-IN               PIC X(40).
+         2 FILLER                PIC X(1).
+         2 LINE1-IN              PIC X(30).
+         2 FILLER                PIC X(1).
+         2 LINE2-IN              PIC X(30).
+         2 FILLER                PIC X(1).
+         2 LINE3-IN              PIC X(30).
+         2 FILLER                PIC X(1).
+         2 CITY-IN               PIC X(20).
+         2 FILLER                PIC X(1).
+         2 REGION-IN             PIC X(20).
+         2 FILLER                PIC X(1).
+         2 POSTCODE-IN           PIC X(10).
+         2 FILLER                PIC X(1).
+         2 COUNTRY-IN            PIC X(2).
+         2 FILLER                PIC X(1).
+         2 VIP-IN                PIC X(1).
+       1 READ-INPUT-LENGTH       PIC S9(4) COMP-5 SYNC VALUE 205.
+
+       1 CUSTMAS-RESP            PIC S9(8) COMP.
+       1 CUSTADDR-RESP           PIC S9(8) COMP.
+
+       1 ACCOUNT-EXISTS          PIC X(1) VALUE 'N'.
+       1 CURRENT-ABSTIME         PIC S9(15) COMP-3.
+       1 CURRENT-DATE            PIC X(8).
+       1 CURRENT-TIME            PIC X(8).
+       1 LAST-UPDATED-STAMP      PIC X(26).
+
+       1 REPORT-LINE             PIC X(80) VALUE ' '.
+
+       1 COMMAND-RESP            PIC S9(8) COMP.
+       1 COMMAND-RESP2           PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'CUSM    '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LOCAL-STORAGE SECTION.
+
+       1 VALID-ACTION            PIC X(1) VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           EXEC CICS RECEIVE INTO     ( READ-INPUT )
+                           LENGTH     ( READ-INPUT-LENGTH )
+                           NOTRUNCATE
+                           RESP       ( COMMAND-RESP )
+                           RESP2      ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM BUILD-LAST-UPDATED-STAMP
+
+           EVALUATE ACTION-IN
+               WHEN 'ADD'
+                   PERFORM ADD-CUSTOMER-RECORD
+               WHEN 'BRW'
+                   PERFORM BROWSE-CUSTOMER-RECORD
+               WHEN 'UPD'
+                   PERFORM UPDATE-CUSTOMER-RECORD
+               WHEN OTHER
+                   MOVE 'N' TO VALID-ACTION
+                   MOVE 'CUSM: UNKNOWN ACTION - USE ADD/BRW/UPD'
+                       TO REPORT-LINE
+                   PERFORM SEND-REPORT-LINE
+           END-EVALUATE
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      * ASKTIME/FORMATTIME stamp recorded on every add or update so
+      * it is obvious, on a later browse, when a test record was
+      * last touched by hand.
+       BUILD-LAST-UPDATED-STAMP.
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABSTIME)
+                     YYYYMMDD(CURRENT-DATE)
+                     TIME(CURRENT-TIME)
+           END-EXEC
+
+           STRING CURRENT-DATE ' ' CURRENT-TIME
+               DELIMITED BY SIZE INTO LAST-UPDATED-STAMP
+           .
+
+      * Add a new CUSTMAS/CUSTADDR pair. Refuses to clobber an
+      * account number that is already on file.
+       ADD-CUSTOMER-RECORD.
+           MOVE ACCOUNT-IN TO CM-CUST-NO
+           MOVE ACCOUNT-IN TO CA-CUST-NO
+
+           PERFORM CHECK-ACCOUNT-EXISTS
+
+           IF ACCOUNT-EXISTS = 'Y'
+               MOVE 'CUSM: ACCOUNT ALREADY ON FILE - USE UPD'
+                   TO REPORT-LINE
+               PERFORM SEND-REPORT-LINE
+           ELSE
+               MOVE ACCOUNT-IN       TO CM-CUST-NO
+               MOVE NAME-IN          TO CM-CUST-NAME
+               IF VIP-IN = 'Y'
+                   MOVE 'Y'          TO CM-VIP-FLAG
+               ELSE
+                   MOVE 'N'          TO CM-VIP-FLAG
+               END-IF
+               MOVE LAST-UPDATED-STAMP TO CM-LAST-UPDATED
+
+               MOVE ACCOUNT-IN       TO CA-CUST-NO
+               MOVE LINE1-IN         TO CA-ADDR-LINE-1
+               MOVE LINE2-IN         TO CA-ADDR-LINE-2
+               MOVE LINE3-IN         TO CA-ADDR-LINE-3
+               MOVE CITY-IN          TO CA-CITY
+               MOVE REGION-IN        TO CA-REGION
+               MOVE POSTCODE-IN      TO CA-POSTCODE
+               MOVE COUNTRY-IN       TO CA-COUNTRY-CODE
+               MOVE LAST-UPDATED-STAMP TO CA-LAST-UPDATED
+
+               EXEC CICS WRITE FILE ('CUSTMAS')
+                               FROM   (CUSTMAS-RECORD)
+                               RIDFLD (CM-CUST-NO)
+                               RESP   (COMMAND-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+
+               EXEC CICS WRITE FILE ('CUSTADDR')
+                               FROM   (CA-CUSTADDR-RECORD)
+                               RIDFLD (CA-CUST-NO)
+                               RESP   (COMMAND-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+
+               MOVE 'CUSM: ACCOUNT ADDED' TO REPORT-LINE
+               PERFORM SEND-REPORT-LINE
+           END-IF
+           .
+
+      * Display what is currently on file for an account number.
+       BROWSE-CUSTOMER-RECORD.
+           MOVE ACCOUNT-IN TO CM-CUST-NO
+           MOVE ACCOUNT-IN TO CA-CUST-NO
+
+           EXEC CICS READ FILE ('CUSTMAS')
+                           INTO   (CUSTMAS-RECORD)
+                           RIDFLD (CM-CUST-NO)
+                           RESP   (CUSTMAS-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CUSTMAS-RESP = DFHRESP(NORMAL)
+               EXEC CICS READ FILE ('CUSTADDR')
+                               INTO   (CA-CUSTADDR-RECORD)
+                               RIDFLD (CA-CUST-NO)
+                               RESP   (CUSTADDR-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+
+               IF CUSTADDR-RESP NOT = DFHRESP(NORMAL)
+                   MOVE SPACES TO CA-ADDR-LINE-1
+                   MOVE SPACES TO CA-CITY
+                   MOVE SPACES TO CA-POSTCODE
+                   MOVE SPACES TO CA-COUNTRY-CODE
+                   IF CUSTADDR-RESP NOT = DFHRESP(NOTFND)
+                       MOVE CUSTADDR-RESP TO COMMAND-RESP
+                       PERFORM LOG-CICS-ERROR
+                   END-IF
+               END-IF
+
+               STRING ACCOUNT-IN ' ' CM-CUST-NAME(1:30) ' '
+                      CA-ADDR-LINE-1(1:20) ' ' CA-CITY(1:12) ' '
+                      CA-POSTCODE(1:10) ' ' CA-COUNTRY-CODE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               MOVE 'CUSM: ACCOUNT NOT ON FILE' TO REPORT-LINE
+               IF CUSTMAS-RESP NOT = DFHRESP(NOTFND)
+                   MOVE CUSTMAS-RESP TO COMMAND-RESP
+                   PERFORM LOG-CICS-ERROR
+               END-IF
+           END-IF
+
+           PERFORM SEND-REPORT-LINE
+           .
+
+      * Update an existing CUSTMAS/CUSTADDR pair. Refuses to create
+      * a new account number through UPD - use ADD for that.
+       UPDATE-CUSTOMER-RECORD.
+           MOVE ACCOUNT-IN TO CM-CUST-NO
+           MOVE ACCOUNT-IN TO CA-CUST-NO
+
+           PERFORM CHECK-ACCOUNT-EXISTS
+
+           IF ACCOUNT-EXISTS = 'N'
+               MOVE 'CUSM: ACCOUNT NOT ON FILE - USE ADD'
+                   TO REPORT-LINE
+               PERFORM SEND-REPORT-LINE
+           ELSE
+               MOVE ACCOUNT-IN TO CM-CUST-NO
+               EXEC CICS READ FILE ('CUSTMAS')
+                               INTO   (CUSTMAS-RECORD)
+                               RIDFLD (CM-CUST-NO)
+                               UPDATE
+                               RESP   (COMMAND-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+               MOVE NAME-IN            TO CM-CUST-NAME
+               MOVE LAST-UPDATED-STAMP TO CM-LAST-UPDATED
+               EXEC CICS REWRITE FILE ('CUSTMAS')
+                                 FROM (CUSTMAS-RECORD)
+                                 RESP  (COMMAND-RESP)
+                                 RESP2 (COMMAND-RESP2)
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+
+               MOVE ACCOUNT-IN TO CA-CUST-NO
+               EXEC CICS READ FILE ('CUSTADDR')
+                               INTO   (CA-CUSTADDR-RECORD)
+                               RIDFLD (CA-CUST-NO)
+                               UPDATE
+                               RESP   (COMMAND-RESP)
+                               RESP2  (COMMAND-RESP2)
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+               MOVE LINE1-IN           TO CA-ADDR-LINE-1
+               MOVE LINE2-IN           TO CA-ADDR-LINE-2
+               MOVE LINE3-IN           TO CA-ADDR-LINE-3
+               MOVE CITY-IN            TO CA-CITY
+               MOVE REGION-IN          TO CA-REGION
+               MOVE POSTCODE-IN        TO CA-POSTCODE
+               MOVE COUNTRY-IN         TO CA-COUNTRY-CODE
+               MOVE LAST-UPDATED-STAMP TO CA-LAST-UPDATED
+               EXEC CICS REWRITE FILE ('CUSTADDR')
+                                 FROM (CA-CUSTADDR-RECORD)
+                                 RESP  (COMMAND-RESP)
+                                 RESP2 (COMMAND-RESP2)
+               END-EXEC
+               PERFORM LOG-CICS-ERROR
+
+               MOVE 'CUSM: ACCOUNT UPDATED' TO REPORT-LINE
+               PERFORM SEND-REPORT-LINE
+           END-IF
+           .
+
+      * Common existence check used by both ADD (must not exist) and
+      * UPD (must exist) - keyed purely off CUSTMAS since CUSTMAS
+      * and CUSTADDR are always maintained as a pair by this program.
+       CHECK-ACCOUNT-EXISTS.
+           MOVE 'N' TO ACCOUNT-EXISTS
+
+           EXEC CICS READ FILE ('CUSTMAS')
+                           INTO   (CUSTMAS-RECORD)
+                           RIDFLD (CM-CUST-NO)
+                           RESP   (CUSTMAS-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CUSTMAS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO ACCOUNT-EXISTS
+           ELSE
+               IF CUSTMAS-RESP NOT = DFHRESP(NOTFND)
+                   MOVE CUSTMAS-RESP TO COMMAND-RESP
+                   PERFORM LOG-CICS-ERROR
+               END-IF
+           END-IF
+           .
+
+       SEND-REPORT-LINE.
+           EXEC CICS SEND TEXT FROM ( REPORT-LINE )
+                     TERMINAL WAIT
+                     FREEKB
+                     ERASE
+           END-EXEC
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'CUSM'.
