@@ -1,105 +1,224 @@
-       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
-      * Licensed Materials - Property of IBM
-      *
-      * SAMPLE
-      *
-      * (c) Copyright IBM Corp. 2016 All Rights Reserved
-      *
-      * US Government Users Restricted Rights - Use, duplication or
-      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
-      *
-      ******************************************************************
-      *  GETADDR
-
-      * This program is part of the CICS Credit Card Application example
-
-      * GETADDR - Get the postal address for the customer.
-      * An account number is used to retrieve the address for the client
-      * as stored locally. The address is then used to call an external
-      * address service, via web service, to retrieve a verified and
-      * canonicalised address and postcode/zipcode.
-
-      * This example executes a 5 second delay to simulate
-      * the fetching of a canonicalised address.
-      *
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. GETADDR.
-        AUTHOR. GOHILPR.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-
-      * Input record
-       1 ACCOUNT-NUMBER-IN.
-         2 CUST-NO-IN PIC X(4).
-
-       1 RETURN-DATA.
-         2 CUSTOMER-ADDRESS       PIC X(80) VALUE ' '.
-         2 CUSTOMER-POSTCODE      PIC X(8)  VALUE ' '.
-
-        LOCAL-STORAGE SECTION.
-
-       1 CONTAINER-NAMES.
-         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
-         2 GETADDR-CONTAINER  PIC X(16) VALUE 'GETADDRCONTAINER'.
-         2 GETPOST-CONTAINER  PIC X(16) VALUE 'GETPOSTCODE     '.
-
-       1 PROG-NAMES.
-         2 GET-ADDR           PIC X(8) VALUE 'GETADDR '.
-
-       1 COMMAND-RESP  PIC S9(8) COMP.
-       1 COMMAND-RESP2 PIC S9(8) COMP.
-
-        LINKAGE SECTION.
-
-
-       PROCEDURE DIVISION .
-
-       MAINLINE SECTION.
-
-      * Get the input account number
-
-           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
-                           INTO    ( ACCOUNT-NUMBER-IN )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-      * "Call" the credit check service
-           IF ACCOUNT-NUMBER-IN = '0001'
-           THEN
-             MOVE '1 HURSLEY PARK, WINCHESTER, UK' TO CUSTOMER-ADDRESS
-             MOVE 'SO21 2JN'                       TO CUSTOMER-POSTCODE
-           ELSE
-             MOVE '123 HIGH STREET, LONDON, UK'    TO CUSTOMER-ADDRESS
-             MOVE 'S14 4WG'                        TO CUSTOMER-POSTCODE
-           END-IF
-
-      * Symbolic delay to cover
-      * the time it takes to call external services
-      * to validate and standadise the address
-           EXEC CICS DELAY FOR SECONDS(5)
-           END-EXEC
-
-      * Pass the result back to parent
-           EXEC CICS PUT CONTAINER ( GETADDR-CONTAINER )
-                           FROM    ( CUSTOMER-ADDRESS )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-           EXEC CICS PUT CONTAINER ( GETPOST-CONTAINER )
-                           FROM    ( CUSTOMER-POSTCODE )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-      * --------------------------------------------------------------
-      * Finished
-      * --------------------------------------------------------------
-           EXEC CICS RETURN
-           END-EXEC.
-
-       END PROGRAM 'GETADDR'.
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      *  GETADDR
+
+      * This program is part of the CICS Credit Card Application example
+
+      * GETADDR - Get the postal address for the customer.
+      * An account number is used to retrieve the address for the client
+      * as stored locally. The address is then used to call an external
+      * address service, via web service, to retrieve a verified and
+      * canonicalised address and postcode/zipcode.
+
+      * The address is returned as a structured, country-aware
+      * record - up to three free-form address lines plus separate
+      * city, region, postcode and ISO country code fields - rather
+      * than one 80-byte line, so an overseas applicant's address
+      * can be validated and formatted per-country.
+
+      * The local data store is the CUSTADDR VSAM KSDS, keyed on the
+      * 4 digit account number. CUSTADDR is maintained by the CUSM
+      * maintenance transaction and refreshed from the system of
+      * record by the CUSLOAD batch job - see jcl/CUSLOAD.jcl.
+
+      * This example executes a delay to simulate the time taken by
+      * the external service to validate and standardise the address
+      * once it is fetched locally. The number of seconds is
+      * business-tunable via the CTLPARM control file
+      * (CP-DELAY-GETADDR), defaulting to 5 seconds when CTLPARM has
+      * no 'DEFAULT ' record loaded - see READ-CONTROL-PARAMETERS -
+      * so a degraded external service can be simulated without a
+      * recompile.
+
+      * CUSTOMER-ADDR-VERIFIED comes back 'N' rather than failing the
+      * whole lookup whenever the external service could not actually
+      * verify the address - an unknown account, or an address on file
+      * that is missing a field (postcode/country) the service needs
+      * to confirm deliverability. The caller flags this for manual
+      * review instead of quietly using an unverifiable address - see
+      * AU-ADDRESS-FLAG in copy/AUDIT.cpy.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. GETADDR.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+      * CUSTADDR and CTLPARM are CICS-owned VSAM files (defined in
+      * the FCT, not opened by this program) - both are accessed
+      * entirely through EXEC CICS READ below, never native COBOL I/O.
+           COPY CUSTADDR.
+
+           COPY CTLPARM.
+
+      * Input record
+       1 ACCOUNT-NUMBER-IN.
+         2 CUST-NO-IN PIC X(4).
+
+       1 RETURN-DATA.
+         2 CUSTOMER-ADDR-LINE-1   PIC X(30) VALUE ' '.
+         2 CUSTOMER-ADDR-LINE-2   PIC X(30) VALUE ' '.
+         2 CUSTOMER-ADDR-LINE-3   PIC X(30) VALUE ' '.
+         2 CUSTOMER-CITY          PIC X(20) VALUE ' '.
+         2 CUSTOMER-REGION        PIC X(20) VALUE ' '.
+         2 CUSTOMER-POSTCODE      PIC X(10) VALUE ' '.
+         2 CUSTOMER-COUNTRY-CODE  PIC X(2)  VALUE ' '.
+         2 CUSTOMER-ADDR-VERIFIED PIC X(1)  VALUE 'Y'.
+         2 CUSTOMER-ADDR-LAST-UPDATED PIC X(26) VALUE ' '.
+
+       1 CUSTADDR-RESP            PIC S9(8) COMP.
+       1 CTLPARM-RESP             PIC S9(8) COMP.
+
+      * Simulated external-call delay - business-tunable via CTLPARM,
+      * see READ-CONTROL-PARAMETERS. The VALUE clause below is the
+      * default used when CTLPARM has no 'DEFAULT ' record loaded.
+       1 SIMULATED-DELAY-SECONDS  PIC 9(3) VALUE 5.
+
+        LOCAL-STORAGE SECTION.
+
+       1 CONTAINER-NAMES.
+         2 INPUT-CONTAINER    PIC X(16) VALUE 'INPUTCONTAINER  '.
+         2 GETADDR-CONTAINER  PIC X(16) VALUE 'GETADDRCONTAINER'.
+
+       1 PROG-NAMES.
+         2 GET-ADDR           PIC X(8) VALUE 'GETADDR '.
+
+       1 COMMAND-RESP  PIC S9(8) COMP.
+       1 COMMAND-RESP2 PIC S9(8) COMP.
+       1 CICSERR-QUEUE PIC X(8)   VALUE 'CCERRLOG'.
+       1 CICSERR-RECORD.
+         2 CE-PROGRAM  PIC X(8) VALUE 'GETADDR '.
+         2 CE-RESP     PIC S9(8) COMP.
+         2 CE-RESP2    PIC S9(8) COMP.
+         2 CE-ABSTIME  PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION .
+
+       MAINLINE SECTION.
+
+      * Get the input account number
+
+           EXEC CICS GET CONTAINER (INPUT-CONTAINER)
+                           INTO    ( ACCOUNT-NUMBER-IN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+
+           PERFORM READ-CONTROL-PARAMETERS
+
+      * Look the customer's address up on the real CUSTADDR file
+           PERFORM LOOKUP-CUSTOMER-ADDRESS
+
+      * Symbolic delay to cover
+      * the time it takes to call external services
+      * to validate and standadise the address
+           EXEC CICS DELAY FOR SECONDS(SIMULATED-DELAY-SECONDS)
+           END-EXEC
+
+      * Pass the structured result back to parent as one container
+           EXEC CICS PUT CONTAINER ( GETADDR-CONTAINER )
+                           FROM    ( RETURN-DATA )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+           PERFORM LOG-CICS-ERROR
+      * --------------------------------------------------------------
+      * Finished
+      * --------------------------------------------------------------
+           EXEC CICS RETURN
+           END-EXEC.
+
+      * Simulated delay is business-tunable via the CTLPARM control
+      * file, rather than being hardcoded, so it can be retuned
+      * without a recompile. A missing 'DEFAULT ' record (e.g.
+      * CTLPARM not yet loaded) simply leaves the VALUE-clause default
+      * declared above in place.
+       READ-CONTROL-PARAMETERS.
+           MOVE 'DEFAULT ' TO CP-PARM-ID
+
+           EXEC CICS READ FILE ('CTLPARM')
+                           INTO   (CTLPARM-RECORD)
+                           RIDFLD (CP-PARM-ID)
+                           RESP   (CTLPARM-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CTLPARM-RESP = DFHRESP(NORMAL) AND CP-DELAY-GETADDR > 0
+               MOVE CP-DELAY-GETADDR TO SIMULATED-DELAY-SECONDS
+           END-IF
+
+           IF CTLPARM-RESP NOT = DFHRESP(NORMAL)
+              AND CTLPARM-RESP NOT = DFHRESP(NOTFND)
+               MOVE CTLPARM-RESP TO COMMAND-RESP
+               PERFORM LOG-CICS-ERROR
+           END-IF
+           .
+
+      * Retrieve the customer's structured address from the
+      * CUSTADDR KSDS. An unknown account number gets a clear
+      * "not found" address rather than an address that belongs to
+      * somebody else.
+       LOOKUP-CUSTOMER-ADDRESS.
+           MOVE CUST-NO-IN TO CA-CUST-NO
+
+           EXEC CICS READ FILE ('CUSTADDR')
+                           INTO   (CA-CUSTADDR-RECORD)
+                           RIDFLD (CA-CUST-NO)
+                           RESP   (CUSTADDR-RESP)
+                           RESP2  (COMMAND-RESP2)
+           END-EXEC
+
+           IF CUSTADDR-RESP = DFHRESP(NORMAL)
+               MOVE CA-ADDR-LINE-1  TO CUSTOMER-ADDR-LINE-1
+               MOVE CA-ADDR-LINE-2  TO CUSTOMER-ADDR-LINE-2
+               MOVE CA-ADDR-LINE-3  TO CUSTOMER-ADDR-LINE-3
+               MOVE CA-CITY         TO CUSTOMER-CITY
+               MOVE CA-REGION       TO CUSTOMER-REGION
+               MOVE CA-POSTCODE     TO CUSTOMER-POSTCODE
+               MOVE CA-COUNTRY-CODE TO CUSTOMER-COUNTRY-CODE
+               MOVE CA-LAST-UPDATED TO CUSTOMER-ADDR-LAST-UPDATED
+
+      * The external service cannot confirm deliverability without
+      * at least a postcode and a country code on file.
+               IF CA-POSTCODE = SPACES OR CA-COUNTRY-CODE = SPACES
+                   MOVE 'N' TO CUSTOMER-ADDR-VERIFIED
+               ELSE
+                   MOVE 'Y' TO CUSTOMER-ADDR-VERIFIED
+               END-IF
+           ELSE
+               MOVE 'ACCOUNT NOT ON FILE' TO CUSTOMER-ADDR-LINE-1
+               MOVE SPACES TO CUSTOMER-ADDR-LINE-2
+               MOVE SPACES TO CUSTOMER-ADDR-LINE-3
+               MOVE SPACES TO CUSTOMER-CITY
+               MOVE SPACES TO CUSTOMER-REGION
+               MOVE SPACES TO CUSTOMER-POSTCODE
+               MOVE SPACES TO CUSTOMER-COUNTRY-CODE
+               MOVE 'N' TO CUSTOMER-ADDR-VERIFIED
+               IF CUSTADDR-RESP NOT = DFHRESP(NOTFND)
+                   MOVE CUSTADDR-RESP TO COMMAND-RESP
+                   PERFORM LOG-CICS-ERROR
+               END-IF
+           END-IF
+           .
+
+
+       COPY CICSERR.
+
+       END PROGRAM 'GETADDR'.
