@@ -0,0 +1,12 @@
+//CSVOLRPT JOB (ACCTNO),'DAILY VOL RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the CSVOLRPT batch program to summarize a day's worth   *
+//* of credit card applications off the AUDIT trail written by   *
+//* ASYNCPNT/SEQPNT (see copy/AUDIT.cpy).                         *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CSVOLRPT
+//STEPLIB  DD   DSN=CICSCC.LOADLIB,DISP=SHR
+//AUDIT    DD   DSN=CICSCC.AUDIT.TRAIL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
