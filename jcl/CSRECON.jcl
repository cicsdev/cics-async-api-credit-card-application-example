@@ -0,0 +1,17 @@
+//CSRECON  JOB (ACCTNO),'RECONCILE SCORES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the CSRECON batch program to compare cached CSCACHE      *
+//* scores against a fresh CRDTBUR pull and flag any account      *
+//* whose score has drifted by more than CP-SCORE-DELTA-THRESHOLD *
+//* (see copy/CTLPARM.cpy). See src/CSRECON.cbl. Schedule this    *
+//* job on whatever cadence scores should be reconciled (e.g.     *
+//* weekly, alongside CSCPURGE).                                  *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CSRECON
+//STEPLIB  DD   DSN=CICSCC.LOADLIB,DISP=SHR
+//CSCACHE  DD   DSN=CICSCC.CSCACHE.KSDS,DISP=SHR
+//CRDTBUR  DD   DSN=CICSCC.CRDTBUR.KSDS,DISP=SHR
+//CTLPARM  DD   DSN=CICSCC.CTLPARM.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
