@@ -0,0 +1,20 @@
+//CSEMBOSS JOB (ACCTNO),'EMBOSSING EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the CSEMBOSS batch program to build the end-of-day        *
+//* extract for the card production/embossing system - one record  *
+//* per approved application, with full unmasked name/address and  *
+//* credit limit. See src/CSEMBOSS.cbl. Run this after the day's   *
+//* AUDIT trail is complete and before CSVOLRPT's own summary, if  *
+//* both are scheduled back to back.                               *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CSEMBOSS
+//STEPLIB  DD   DSN=CICSCC.LOADLIB,DISP=SHR
+//AUDIT    DD   DSN=CICSCC.AUDIT.TRAIL,DISP=SHR
+//CSCACHE  DD   DSN=CICSCC.CSCACHE.KSDS,DISP=SHR
+//EMBOSS   DD   DSN=CICSCC.EMBOSS.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),
+//             DCB=(RECFM=FB,LRECL=200)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
