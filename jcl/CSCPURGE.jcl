@@ -0,0 +1,14 @@
+//CSCPURGE JOB (ACCTNO),'PURGE STALE CACHE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the CSCPURGE batch program to delete CSCACHE entries     *
+//* older than CP-CACHE-RETENTION-DAYS (see copy/CTLPARM.cpy).    *
+//* See src/CSCPURGE.cbl. Schedule this job on whatever cadence    *
+//* the cache should be trimmed (e.g. weekly).                     *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CSCPURGE
+//STEPLIB  DD   DSN=CICSCC.LOADLIB,DISP=SHR
+//CSCACHE  DD   DSN=CICSCC.CSCACHE.KSDS,DISP=SHR
+//CTLPARM  DD   DSN=CICSCC.CTLPARM.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
