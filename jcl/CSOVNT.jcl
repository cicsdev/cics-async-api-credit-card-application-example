@@ -0,0 +1,17 @@
+//CSOVNT   JOB (ACCTNO),'OVERNIGHT BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the CSOVNT batch program to drive ASYNCPNT overnight for *
+//* a whole file of pending account numbers, via the External     *
+//* CICS Interface into the CICSCC region. See src/CSOVNT.cbl and  *
+//* the sample account list in ctl/ACCTLIST.seed.txt. OVCKPT holds  *
+//* the restart checkpoint - if this job is resubmitted after an    *
+//* abend or cancellation it picks up where the last checkpoint     *
+//* left off rather than resubmitting completed accounts.           *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CSOVNT
+//STEPLIB  DD   DSN=CICSCC.LOADLIB,DISP=SHR
+//ACCTLIST DD   DSN=CICSCC.ACCTLIST.QUEUE,DISP=SHR
+//OVCKPT   DD   DSN=CICSCC.OVCKPT.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
