@@ -0,0 +1,31 @@
+//CUSLOAD  JOB (ACCTNO),'CUSTOMER MASTER LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the CUSLOAD batch program to (re)load the CUSTMAS/       *
+//* CUSTADDR/EMPLMAS/POLMAS/SPNDMAS/PAYHMAS/CRDTBUR/FXRATE VSAM    *
+//* KSDS files from extracts handed over by each system of record. *
+//* See src/CUSLOAD.cbl and the sample extract layouts in ctl/*.   *
+//* seed.txt. Schedule this job on whatever cadence each system of *
+//* record (or rate feed, for FXRATE) refreshes its extract        *
+//* (nightly, weekly, etc).                                        *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CUSLOAD
+//STEPLIB  DD   DSN=CICSCC.LOADLIB,DISP=SHR
+//CUSTMASX DD   DSN=CICSCC.CUSTMAS.EXTRACT,DISP=SHR
+//CUSTMAS  DD   DSN=CICSCC.CUSTMAS.KSDS,DISP=SHR
+//CUSTADRX DD   DSN=CICSCC.CUSTADDR.EXTRACT,DISP=SHR
+//CUSTADDR DD   DSN=CICSCC.CUSTADDR.KSDS,DISP=SHR
+//EMPLMASX DD   DSN=CICSCC.EMPLMAS.EXTRACT,DISP=SHR
+//EMPLMAS  DD   DSN=CICSCC.EMPLMAS.KSDS,DISP=SHR
+//POLMASX  DD   DSN=CICSCC.POLMAS.EXTRACT,DISP=SHR
+//POLMAS   DD   DSN=CICSCC.POLMAS.KSDS,DISP=SHR
+//SPNDMASX DD   DSN=CICSCC.SPNDMAS.EXTRACT,DISP=SHR
+//SPNDMAS  DD   DSN=CICSCC.SPNDMAS.KSDS,DISP=SHR
+//PAYHMASX DD   DSN=CICSCC.PAYHMAS.EXTRACT,DISP=SHR
+//PAYHMAS  DD   DSN=CICSCC.PAYHMAS.KSDS,DISP=SHR
+//CRDTBURX DD   DSN=CICSCC.CRDTBUR.EXTRACT,DISP=SHR
+//CRDTBUR  DD   DSN=CICSCC.CRDTBUR.KSDS,DISP=SHR
+//FXRATEX  DD   DSN=CICSCC.FXRATE.EXTRACT,DISP=SHR
+//FXRATE   DD   DSN=CICSCC.FXRATE.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
